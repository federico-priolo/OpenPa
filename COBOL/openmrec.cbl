@@ -0,0 +1,177 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* RICONCILIAZIONE INDICI DI ARKMENU: SCANDISCE IL FILE UNA VOLTA
+000200* PER OGNI CHIAVE (LA PRIMARIA CHIAVE-MENU E LE TRE ALTERNATE
+000210* CHIAVE-SEC-MENU, CHIAVE-TER-MENU, DESC-MENU) CONTANDO QUANTE
+000220* VOCI RESTITUISCE OGNI VOLTA. SU UN FILE INDICIZZATO CONGRUENTE I
+000230* QUATTRO CONTEGGI DEVONO COINCIDERE; SE UNO SI DISCOSTA VUOL DIRE
+000240* CHE UN INDICE ALTERNATO SI E' DISALLINEATO DAI DATI (TIPICAMENTE
+000250* DOPO UNA CHIUSURA ANOMALA) E VA RICOSTRUITO PRIMA CHE UNA
+000260* RICERCA PER MENU COMINCI A PERDERE SILENZIOSAMENTE DELLE VOCI
+000270*
+000280 IDENTIFICATION   DIVISION.
+000290 PROGRAM-ID.      OPENMREC.
+000300 ENVIRONMENT      DIVISION.
+000310 CONFIGURATION    SECTION.
+000320          COPY "SPECIAL.CBL".
+000330 INPUT-OUTPUT     SECTION.
+000340 FILE-CONTROL.
+000350
+000360          COPY "SELMENU.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDEMENU.CBL".
+000420
+000430 WORKING-STORAGE  SECTION.
+000440
+000450          COPY "GLOBALS.CBL".
+000460*
+000470** UN CONTATORE PER OGNI CHIAVE SCANDITA
+000480*
+000490 01 TOT-PRIMARIA-MREC      PIC 9(9).
+000500 01 TOT-SEC-MREC           PIC 9(9).
+000510 01 TOT-TER-MREC           PIC 9(9).
+000520 01 TOT-DESC-MREC          PIC 9(9).
+000530*
+000540 PROCEDURE  DIVISION.
+000550*
+000560          PERFORM OPEN-I-MENU        THRU EX-OPEN-I-MENU.
+000570
+000580          PERFORM CONTA-PRIMARIA-MREC
+000590           THRU EX-CONTA-PRIMARIA-MREC.
+000600          PERFORM CONTA-SEC-MREC     THRU EX-CONTA-SEC-MREC.
+000610          PERFORM CONTA-TER-MREC     THRU EX-CONTA-TER-MREC.
+000620          PERFORM CONTA-DESC-MREC    THRU EX-CONTA-DESC-MREC.
+000630
+000640          PERFORM CLOSE-MENU         THRU EX-CLOSE-MENU.
+000650
+000660          DISPLAY "RICONCILIAZIONE INDICI ARKMENU".
+000670          DISPLAY "CHIAVE-MENU (PRIMARIA) : " TOT-PRIMARIA-MREC.
+000680          DISPLAY "CHIAVE-SEC-MENU        : " TOT-SEC-MREC.
+000690          DISPLAY "CHIAVE-TER-MENU        : " TOT-TER-MREC.
+000700          DISPLAY "DESC-MENU              : " TOT-DESC-MREC.
+000710
+000720          IF TOT-PRIMARIA-MREC = TOT-SEC-MREC
+000730           AND TOT-PRIMARIA-MREC = TOT-TER-MREC
+000740           AND TOT-PRIMARIA-MREC = TOT-DESC-MREC
+000750           DISPLAY "ESITO: INDICI CONGRUENTI"
+000760           MOVE ZERO                 TO RETURN-CODE
+000770          ELSE
+000780           DISPLAY "ESITO: INDICI DISCORDANTI, RICOSTRUIRE"
+000790            " GLI INDICI ALTERNATI DI ARKMENU"
+000800           MOVE 1                    TO RETURN-CODE
+000810          END-IF.
+000820
+000830          GOBACK.
+000840*
+000850** CONTA LE VOCI DI ARKMENU SCANDENDO IN ORDINE DI CHIAVE-MENU
+000860*
+000870 CONTA-PRIMARIA-MREC.
+000880
+000890          MOVE ZERO                  TO TOT-PRIMARIA-MREC.
+000900          MOVE LOW-VALUE             TO CHIAVE-MENU.
+000910          PERFORM STARTO-MENU        THRU EX-STARTO-MENU.
+000920
+000930          IF ESITO-NOK GO TO EX-CONTA-PRIMARIA-MREC.
+000940
+000950 CICLO-CONTA-PRIMARIA-MREC.
+000960
+000970          PERFORM LEGGO-NEXT-MENU    THRU EX-LEGGO-NEXT-MENU.
+000980
+000990          IF FINE-FILE = "S" GO TO EX-CONTA-PRIMARIA-MREC.
+001000
+001010          ADD 1                      TO TOT-PRIMARIA-MREC.
+001020
+001030          GO TO CICLO-CONTA-PRIMARIA-MREC.
+001040
+001050 EX-CONTA-PRIMARIA-MREC.
+001060          EXIT.
+001070*
+001080** CONTA LE VOCI DI ARKMENU SCANDENDO IN ORDINE DI CHIAVE-SEC-MENU
+001090*
+001100 CONTA-SEC-MREC.
+001110
+001120          MOVE ZERO                  TO TOT-SEC-MREC.
+001130          MOVE LOW-VALUE             TO CHIAVE-SEC-MENU.
+001140          PERFORM STARTO-SEC-MENU    THRU EX-STARTO-SEC-MENU.
+001150
+001160          IF ESITO-NOK GO TO EX-CONTA-SEC-MREC.
+001170
+001180 CICLO-CONTA-SEC-MREC.
+001190
+001200          PERFORM LEGGO-NEXT-MENU    THRU EX-LEGGO-NEXT-MENU.
+001210
+001220          IF FINE-FILE = "S" GO TO EX-CONTA-SEC-MREC.
+001230
+001240          ADD 1                      TO TOT-SEC-MREC.
+001250
+001260          GO TO CICLO-CONTA-SEC-MREC.
+001270
+001280 EX-CONTA-SEC-MREC.
+001290          EXIT.
+001300*
+001310** CONTA LE VOCI DI ARKMENU SCANDENDO IN ORDINE DI CHIAVE-TER-MENU
+001320*
+001330 CONTA-TER-MREC.
+001340
+001350          MOVE ZERO                  TO TOT-TER-MREC.
+001360          MOVE LOW-VALUE             TO CHIAVE-TER-MENU.
+001370          PERFORM STARTO-TER-MENU    THRU EX-STARTO-TER-MENU.
+001380
+001390          IF ESITO-NOK GO TO EX-CONTA-TER-MREC.
+001400
+001410 CICLO-CONTA-TER-MREC.
+001420
+001430          PERFORM LEGGO-NEXT-MENU    THRU EX-LEGGO-NEXT-MENU.
+001440
+001450          IF FINE-FILE = "S" GO TO EX-CONTA-TER-MREC.
+001460
+001470          ADD 1                      TO TOT-TER-MREC.
+001480
+001490          GO TO CICLO-CONTA-TER-MREC.
+001500
+001510 EX-CONTA-TER-MREC.
+001520          EXIT.
+001530*
+001540** CONTA LE VOCI DI ARKMENU SCANDENDO IN ORDINE DI DESC-MENU
+001550*
+001560 CONTA-DESC-MREC.
+001570
+001580          MOVE ZERO                  TO TOT-DESC-MREC.
+001590          MOVE LOW-VALUE             TO DESC-MENU.
+001600          PERFORM STARTO-DESC-MENU   THRU EX-STARTO-DESC-MENU.
+001610
+001620          IF ESITO-NOK GO TO EX-CONTA-DESC-MREC.
+001630
+001640 CICLO-CONTA-DESC-MREC.
+001650
+001660          PERFORM LEGGO-NEXT-MENU    THRU EX-LEGGO-NEXT-MENU.
+001670
+001680          IF FINE-FILE = "S" GO TO EX-CONTA-DESC-MREC.
+001690
+001700          ADD 1                      TO TOT-DESC-MREC.
+001710
+001720          GO TO CICLO-CONTA-DESC-MREC.
+001730
+001740 EX-CONTA-DESC-MREC.
+001750          EXIT.
+001760*
+001770          COPY "PIOMENU.CBL".
