@@ -0,0 +1,128 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* PULIZIA NOTTURNA DI ABILITAZIONE: SCORRE TUTTO ARKABI E CANCELLA I
+000200* RECORD CON SCADENZA-ABI VALORIZZATA E GIA' SUPERATA DALLA DATA
+000210* ODIERNA, GLI STESSI CHE VERIFICA-SCADENZA-ABI IN PIOABI.CBL FA GIA'
+000220* FINGERE NON ESISTENTI A CHI CHIAMA LEGGO-ABI: QUESTO JOB TOGLIE
+000230* DAVVERO DI MEZZO IL PERMESSO SCADUTO INVECE DI LASCIARLO SUL FILE.
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENABIP.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELABI.CBL".
+000335          COPY "SELABIS.CBL".
+000340
+000350 DATA             DIVISION.
+000360 FILE SECTION.
+000370
+000380          COPY "FDEABI.CBL".
+000385          COPY "FDEABIS.CBL".
+000390
+000400 WORKING-STORAGE  SECTION.
+000410
+000420          COPY "GLOBALS.CBL".
+000430*
+000440** contatori del riepilogo finale
+000450*
+000460 01 LETTE-ABIP                 PIC 9(7).
+000470 01 SCADUTE-ABIP               PIC 9(7).
+000480*
+000490 PROCEDURE  DIVISION.
+000500*
+000510          PERFORM APRI-FILE-ABIP     THRU EX-APRI-FILE-ABIP.
+000520
+000530          MOVE ZEROS                 TO LETTE-ABIP.
+000540          MOVE ZEROS                 TO SCADUTE-ABIP.
+000550
+000560          ACCEPT DATA-OGGI-ABI-WEB   FROM DATE YYYYMMDD.
+000565          MOVE "BATCH"               TO UTENTE-ABI-WEB.
+000570
+000580          MOVE LOW-VALUE             TO CHIAVE-ABI.
+000590          PERFORM STARTO-ABI         THRU EX-STARTO-ABI.
+000600
+000610          IF ESITO-NOK GO TO FINE-ABIP.
+000620
+000630          PERFORM LEGGO-NEXT-ABI     THRU EX-LEGGO-NEXT-ABI.
+000640
+000650 CICLO-ABIP.
+000660
+000670          IF FINE-FILE = "S" GO TO FINE-ABIP.
+000680
+000690          ADD 1                      TO LETTE-ABIP.
+000700
+000710          IF SCADENZA-ABI NOT = ZEROS
+000720           AND SCADENZA-ABI < DATA-OGGI-ABI-WEB
+000725           PERFORM ELIMINA-SCADUTA-ABIP
+000730            THRU EX-ELIMINA-SCADUTA-ABIP
+000740          END-IF.
+000750
+000760          PERFORM LEGGO-NEXT-ABI     THRU EX-LEGGO-NEXT-ABI.
+000770
+000780          GO TO CICLO-ABIP.
+000790
+000800 FINE-ABIP.
+000810
+000820          DISPLAY "PULIZIA ABILITAZIONI SCADUTE COMPLETATA".
+000830          DISPLAY "RECORD LETTI    : " LETTE-ABIP.
+000840          DISPLAY "RECORD SCADUTI  : " SCADUTE-ABIP.
+000850
+000860          PERFORM CHIUDI-FILE-ABIP  THRU EX-CHIUDI-FILE-ABIP.
+000870
+000880          GOBACK.
+000890
+000900          COPY "PIOABI.CBL".
+000905          COPY "PIOABIW.CBL".
+000908          COPY "PIOABIS.CBL".
+000910*
+000920** APRE ARKABI IN I-O: OCCORRE POTER CANCELLARE I RECORD SCADUTI
+000930*
+000940 APRI-FILE-ABIP.
+000950
+000960          PERFORM OPEN-I-ABI        THRU EX-OPEN-I-ABI.
+000965          PERFORM OPEN-I-ABIS       THRU EX-OPEN-I-ABIS.
+000970
+000980 EX-APRI-FILE-ABIP.
+000990          EXIT.
+001000
+001010 CHIUDI-FILE-ABIP.
+001020
+001030          PERFORM CLOSE-ABI         THRU EX-CLOSE-ABI.
+001035          PERFORM CLOSE-ABIS        THRU EX-CLOSE-ABIS.
+001040
+001050 EX-CHIUDI-FILE-ABIP.
+001060          EXIT.
+001070*
+001080** CANCELLA IL RECORD CORRENTE, GIA' POSIZIONATO DALLA LEGGO-NEXT-ABI
+001090** APPENA ESEGUITA, USANDO CANCELLA-ABI PER APPENDERE ANCHE LA RIGA
+001100** DI STORICO IN ARKABIS (STESSO OBBLIGO DI QUALSIASI ALTRA SCRITTURA
+001110** O CANCELLAZIONE SU ARKABI)
+001120*
+001130 ELIMINA-SCADUTA-ABIP.
+
+001150          ADD 1                     TO SCADUTE-ABIP.
+
+001170          PERFORM CANCELLA-ABI      THRU EX-CANCELLA-ABI.
+
+001200 EX-ELIMINA-SCADUTA-ABIP.
+001210          EXIT.
