@@ -0,0 +1,173 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* GIRO NOTTURNO UNICO: RICHIAMA IN SEQUENZA I PROGRAMMI BATCH
+000200* ESISTENTI (OPENVPUR, OPENALOG) INVECE DI LASCIARLI SCHEDULATI
+000210* SEPARATAMENTE, CONTROLLANDO IL RETURN-CODE DI OGNUNO. SE UN
+000220* PASSO FALLISCE IL GIRO SI FERMA SUBITO CON UN MESSAGGIO CHIARO E
+000230* SCRIVE SU ARKBCK IL NOME DEL PASSO FALLITO, IN MODO CHE UN
+000240* RILANCIO NELLA STESSA GIORNATA RIPARTA DA LI' INVECE CHE DA CAPO.
+000250* UN NUOVO PASSO BATCH (AD ESEMPIO UN FUTURO CONTROLLO DI
+000260* CONGRUENZA DELLE TABELLE) SI AGGIUNGE QUI ALLO STESSO MODO.
+000270*
+000280 IDENTIFICATION   DIVISION.
+000290 PROGRAM-ID.      OPENBATCH.
+000300 ENVIRONMENT      DIVISION.
+000310 CONFIGURATION    SECTION.
+000320          COPY "SPECIAL.CBL".
+000330 INPUT-OUTPUT     SECTION.
+000340 FILE-CONTROL.
+000350
+000360          COPY "SELBCK.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDEBCK.CBL".
+000420
+000430 WORKING-STORAGE  SECTION.
+000440
+000450          COPY "GLOBALS.CBL".
+000460*
+000470** DATA DI OGGI E FLAG DI ESECUZIONE DEI SINGOLI PASSI, RICAVATI
+000480** DAL CHECKPOINT SU ARKBCK
+000490*
+000500 01 DATA-OGGI-BAT            PIC 9(8).
+000510 01 ESEGUI-VPUR-BAT          PIC X.
+000520 01 ESEGUI-ALOG-BAT          PIC X.
+000530*
+000540** APPOGGIO PER LA SCRITTURA DEL CHECKPOINT DEL PASSO APPENA
+000550** ESEGUITO
+000560*
+000570 01 PASSO-DA-SCRIVERE-BAT    PIC X(8).
+000580 01 ESITO-DA-SCRIVERE-BAT    PIC X.
+000590*
+000600 PROCEDURE  DIVISION.
+000610*
+000620          PERFORM LEGGI-CHECKPOINT-BAT
+000630           THRU EX-LEGGI-CHECKPOINT-BAT.
+000640
+000650          IF ESEGUI-VPUR-BAT = "S"
+000660           DISPLAY "OPENBATCH: PASSO VPUR - PULIZIA ARKVIEW"
+000670           CALL "OPENVPUR"
+000680           IF RETURN-CODE = ZERO
+000690            MOVE "VPUR"               TO PASSO-DA-SCRIVERE-BAT
+000700            MOVE "S"                  TO ESITO-DA-SCRIVERE-BAT
+000710            PERFORM SCRIVI-CHECKPOINT-BAT
+000720             THRU EX-SCRIVI-CHECKPOINT-BAT
+000730           ELSE
+000740            MOVE "VPUR"               TO PASSO-DA-SCRIVERE-BAT
+000750            MOVE "N"                  TO ESITO-DA-SCRIVERE-BAT
+000760            PERFORM SCRIVI-CHECKPOINT-BAT
+000770             THRU EX-SCRIVI-CHECKPOINT-BAT
+000780            DISPLAY "OPENBATCH: PASSO VPUR FALLITO, GIRO"
+000790             " INTERROTTO"
+000800            MOVE 1                    TO RETURN-CODE
+000810            GOBACK
+000820           END-IF
+000830          END-IF.
+000840
+000850          IF ESEGUI-ALOG-BAT = "S"
+000860           DISPLAY "OPENBATCH: PASSO ALOG - ARCHIVIAZIONE LOG"
+000870           CALL "OPENALOG"
+000880           IF RETURN-CODE = ZERO
+000890            MOVE "ALOG"               TO PASSO-DA-SCRIVERE-BAT
+000900            MOVE "S"                  TO ESITO-DA-SCRIVERE-BAT
+000910            PERFORM SCRIVI-CHECKPOINT-BAT
+000920             THRU EX-SCRIVI-CHECKPOINT-BAT
+000930           ELSE
+000940            MOVE "ALOG"               TO PASSO-DA-SCRIVERE-BAT
+000950            MOVE "N"                  TO ESITO-DA-SCRIVERE-BAT
+000960            PERFORM SCRIVI-CHECKPOINT-BAT
+000970             THRU EX-SCRIVI-CHECKPOINT-BAT
+000980            DISPLAY "OPENBATCH: PASSO ALOG FALLITO, GIRO"
+000990             " INTERROTTO"
+001000            MOVE 1                    TO RETURN-CODE
+001010            GOBACK
+001020           END-IF
+001030          END-IF.
+001040
+001050          DISPLAY "OPENBATCH: GIRO NOTTURNO COMPLETATO".
+001060          MOVE ZERO                  TO RETURN-CODE.
+001070          GOBACK.
+001080*
+001090** LEGGE IL CHECKPOINT SU ARKBCK (SE ESISTE) E DECIDE QUALI PASSI
+001100** VANNO ANCORA ESEGUITI OGGI: SE NON C'E' CHECKPOINT, O E' DI UN
+001110** GIORNO PRECEDENTE, IL GIRO PARTE DA CAPO; SE C'E' ED E' DI OGGI
+001120** SI SALTANO I PASSI GIA' ANDATI A BUON FINE E SI RIPARTE DA
+001130** QUELLO CHE RISULTA FALLITO O NON ANCORA TENTATO
+001140*
+001150 LEGGI-CHECKPOINT-BAT.
+001160
+001170          MOVE "S"                   TO ESEGUI-VPUR-BAT.
+001180          MOVE "S"                   TO ESEGUI-ALOG-BAT.
+001190
+001200          ACCEPT DATA-OGGI-BAT       FROM DATE YYYYMMDD.
+001210
+001220          PERFORM OPEN-I-BCK         THRU EX-OPEN-I-BCK.
+001230
+001240          IF STATUS-BCK = "35"
+001250           GO TO EX-LEGGI-CHECKPOINT-BAT
+001260          END-IF.
+001270
+001280          PERFORM LEGGI-BCK         THRU EX-LEGGI-BCK.
+001290
+001300          IF FINE-FILE-SI
+001310           PERFORM CLOSE-BCK        THRU EX-CLOSE-BCK
+001320           GO TO EX-LEGGI-CHECKPOINT-BAT
+001330          END-IF.
+001340
+001350          PERFORM CLOSE-BCK         THRU EX-CLOSE-BCK.
+001360
+001370          IF DATA-BCK = DATA-OGGI-BAT
+001380           IF ESITO-BCK = "S"
+001390            IF PASSO-BCK = "VPUR"
+001400             MOVE "N"                TO ESEGUI-VPUR-BAT
+001410            ELSE
+001420             IF PASSO-BCK = "ALOG"
+001430              MOVE "N"                TO ESEGUI-VPUR-BAT
+001440              MOVE "N"                TO ESEGUI-ALOG-BAT
+001450             END-IF
+001460            END-IF
+001470           ELSE
+001480            IF PASSO-BCK = "ALOG"
+001490             MOVE "N"                 TO ESEGUI-VPUR-BAT
+001500            END-IF
+001510           END-IF
+001520          END-IF.
+001530
+001540 EX-LEGGI-CHECKPOINT-BAT.
+001550          EXIT.
+001560*
+001570** SCRIVE SU ARKBCK L'UNICA RIGA DI CHECKPOINT CON LA DATA DI
+001580** OGGI, IL PASSO APPENA TENTATO E IL SUO ESITO ("S"/"N")
+001590*
+001600 SCRIVI-CHECKPOINT-BAT.
+001610
+001620          MOVE DATA-OGGI-BAT         TO DATA-BCK.
+001630          MOVE PASSO-DA-SCRIVERE-BAT TO PASSO-BCK.
+001640          MOVE ESITO-DA-SCRIVERE-BAT TO ESITO-BCK.
+001650
+001660          PERFORM OPEN-O-BCK        THRU EX-OPEN-O-BCK.
+001670          PERFORM SCRIVI-RIGA-BCK   THRU EX-SCRIVI-RIGA-BCK.
+001680          PERFORM CLOSE-BCK         THRU EX-CLOSE-BCK.
+001690
+001700 EX-SCRIVI-CHECKPOINT-BAT.
+001710          EXIT.
+001720*
+001730          COPY "PIOBCK.CBL".
