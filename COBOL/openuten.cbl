@@ -1,254 +1,691 @@
-000010*
-000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
-000030*
-000040* This program is free software; you can redistribute it and/or modify
-000050* it under the terms of the GNU General Public License as published by
-000060* the Free Software Foundation; either version 2, or (at your option)
-000070* any later version.
-000080*
-000090* This program is distributed in the hope that it will be useful,
-000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
-000110* MERCHANUTENILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
-000120* GNU General Public License for more details.
-000130*
-000140* You should have received a copy of the GNU General Public License
-000150* along with this software; see the file COPYING.  If not, write to
-000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
-000170* Boston, MA 02110-1301 USA
-000180*
-000190 IDENTIFICATION   DIVISION.
-000200 PROGRAM-ID       OPENUTEN.
-000210 ENVIRONMENT      DIVISION.
-000220 CONFIGURATION    SECTION.
-000230			COPY "SPECIAL.CBL".
-000240 INPUT-OUTPUT     SECTION.
-000250 FILE-CONTROL.
-000260
-000270          COPY "SELWEB.CBL".
-000280          COPY "SELVIEW.CBL".
-000290          COPY "SELUTEN.CBL".
-000300			COPY "SELJSON.CBL".
-000310      	COPY "SELTAB.CBL".
-000320		
-000330
-000340
-000350 DATA             DIVISION.
-000360 FILE SECTION.
-000370
-000380			COPY "FDETAB.CBL".
-000390          COPY "FDEWEB.CBL".
-000400          COPY "FDEVIEW.CBL".
-000410          COPY "FDEUTEN.CBL".
-000420			COPY "FDEJSON.CBL".
-000430
-000440
-000450 WORKING-STORAGE  SECTION.
-000460
-000470          COPY "COBW3.CBL".
-000480          COPY "GLOBALS.CBL".
-000490          COPY "IMAGES.CBL".
-000500*
-000510 PROCEDURE  DIVISION.
-000520*
-000530          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
-000540
-000550
-000560                                             
-000570
-000580          PERFORM OPEN-I-UTEN  THRU EX-OPEN-I-UTEN.
-000590
-000600
-000610			MOVE "abil"			to SIGLA-WEB.
-000620			MOVE "03"			TO TIPO-WEB.
-000630		    PERFORM GENERA-TAB  THRU EX-GENERA-TAB.
-000640
-000650          PERFORM LOAD-VIEW    THRU EX-LOAD-VIEW
-000660
-000670			STRING "UTENTI" ".HTM"
-000680			DELIMITED BY SIZE  INTO PAGE-WEB.
-000690
-000700          PERFORM MAKE-WEB     THRU EX-MAKE-WEB.
-000710
-000720
-000730 FINE.
-000740          PERFORM CLOSE-VIEW   THRU EX-CLOSE-VIEW.
-000750          PERFORM CLOSE-UTEN    THRU EX-CLOSE-UTEN.
-000760
-000770
-000780
-000790          PERFORM FINE-WEB     THRU EX-FINE-WEB.
-000800
-000810          GOBACK.
-000820
-000830			COPY "GENERATA.CBL".
-000840          COPY "PIOWEB1.CBL".
-000850          COPY "PIOVIEW.CBL".
-000860			COPY "PIOJSON.CBL".
-000870			COPY "PIOUTEN.CBL".
-000880			COPY "PIOTAB.CBL".
-000890 LOAD-VIEW.
-000900
-000910
-000920		    INITIALIZE VIEW.
-000930
-000940
-000950          MOVE SPACES              TO STRINGA-VIEW.
-000960
-000970			STRING 
-000980
-000990			'<a href="openuten.exe?MK-KEY='
-001000			 SECTION-WEB DELIMITED BY SIZE
-001010			"&MK-ENTITA=" ENTITA-WEB  DELIMITED BY SIZE
-001020			"&MK-FUNZIONE=" FUNZIONE-WEB  DELIMITED BY SIZE
-001030			'" class="easyui-linkbutton" data-options="iconCls:'
-001040			"'icon-back'"
-001050			'" style="padding:5px 0px;width:25%; margin-left:20px">'
-001060			' <span style="font-size:14px;">Indietro</span></a>'  
-001070			DELIMITED BY SIZE INTO STRINGA-VIEW.
-001080            
-001090
-001100          MOVE "GOBACK"           TO NOME-VIEW
-001110          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
-001120
-001130
-001140			MOVE SPACES				TO NOME-JSON.
-001150
-001160			STRING "UTENTI" FUNZIONE-WEB 				
-001170			DELIMITED BY SIZE INTO  NOME-JSON.
-001180
-001181          MOVE "FILE-JSON"        TO NOME-VIEW
-001182
-001190			PERFORM OPEN-O-JSON		THRU EX-OPEN-O-JSON.
-001200
-001260
-001270			MOVE ZEROS				TO CONTA.
-001280
-001290			PERFORM CONTA-RECORD	THRU EX-CONTA-RECORD.
-001300
-001310			PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > LENGTH OF CONTA
-001320			 OR CONTA(IND:1) > "0"
-001330			 CONTINUE
-001340			END-PERFORM.
-001350
-001360			STRING '{"total":' CONTA(IND:) ',"rows":['		
-001370			DELIMITED BY SIZE INTO DATI-JSON.
-001380			PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
-001390
-001400			MOVE SPACES				TO DATI-JSON.
-001410
-001420          MOVE LOW-VALUE          TO CHIAVE-UTEN.
-001430          PERFORM STARTO-UTEN      THRU EX-STARTO-UTEN.
-001440
-001450          if ESITO-NOK GO TO FINE-UTENTE.
-001460
-001470
-001480 CICLO-UTENTE.
-001490
-001500			PERFORM LEGGO-NEXT-UTEN	THRU EX-LEGGO-NEXT-UTEN.
-001510
-001520			IF FINE-FILE = "S" GO TO FINE-UTENTE.
-001530
-001540			IF DATI-JSON > SPACES
-001550			PERFORM SCRITTURA-JSON		THRU EX-SCRITTURA-JSON.
-001560
-001570***** ELIMINA EVENTUALI ELEMENTI NOCIVI PER LA JSON
-001580
-001590			INSPECT UTENTE REPLACING ALL "\" BY " ".			
-001600
-001610				
-001620**** ITEM
-001630		
-001640			STRING 
-001650
-001660			'   {"ELEMENTO":"'	DELIMITED BY SIZE
-001670			CHIAVE-UTEN      DELIMITED BY "   "
-001680			'",'			DELIMITED BY SIZE
-001690			INTO DATI-JSON  PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
-001700
-001710**** ITEM
-001720			STRING "        "
-001730			'"DESC":"'	DELIMITED BY SIZE
-001740			NOME-UTEN        DELIMITED BY "     "
-001750			'",'			DELIMITED BY SIZE
-001760			INTO DATI-JSON  PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
-001770**** ITEM
-001780			STRING "        "
-001790			'"DESC1":"'	DELIMITED BY SIZE
-001800			GRUPPO-UTEN     DELIMITED BY "     "
-001810			'",'			DELIMITED BY SIZE
-001820			INTO DATI-JSON  PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
-001830**** ITEM
-001840			STRING "        "
-001850			'"DESC2":"'	DELIMITED BY SIZE
-001860			DESC-UTEN       DELIMITED BY "     "
-001870			'",'			DELIMITED BY SIZE
-001880			INTO DATI-JSON  PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
-001890
-001900**** ITEM
-001910			STRING "        "
-001920			'"' 		
-001930			'CANCELLA":"'	DELIMITED BY SIZE
-001940			'<a href=opencanc.exe?MK-KEY='
-001950			 SECTION-WEB DELIMITED BY SIZE
-001960			"&MK-ITEM=" DELIMITED BY SIZE
-001970			CHIAVE-UTEN  DELIMITED BY SIZE
-001980			"&MK-FILE=UT" DELIMITED BY SIZE
-001990			'>' delimited by size 
-002000			"<img src='/openpa/images/cancella.gif' BORDER='0'></a>",
-002010				delimited by size 
-002020			'",'			DELIMITED BY SIZE
-002030			INTO DATI-JSON  PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
-002040**** ITEM
-002050			STRING "        "
-002060			'"' 		
-002070			'MODIFICA":"'	DELIMITED BY SIZE
-002080			'<a href=openmout.exe?MK-KEY='
-002090			 SECTION-WEB DELIMITED BY SIZE
-002100			"&MK-ITEM=" DELIMITED BY SIZE
-002110			CHIAVE-UTEN
-002120			'>' delimited by size 
-002130			"<img src='/openpa/images/ok.png' BORDER='0'></a>"
-002140				delimited by size 
-002150          '"},' DELIMITED BY SIZE 
-002160			into dati-JSON.
-002170
-002180			GO TO CICLO-UTENTE.
-002190
-002200
-002210 FINE-UTENTE.
-002220
-002230			INSPECT DATI-JSON REPLACING all "}, " BY
-002240										    "}  ".
-002250
-002260			PERFORM SCRITTURA-JSON		THRU EX-SCRITTURA-JSON.
-002270
-002280
-002290			MOVE "]}"					TO DATI-JSON.
-002300			PERFORM SCRITTURA-JSON  	THRU EX-SCRITTURA-JSON.
-002310
-002320			CLOSE ARKJSON.
-002330
-002340
-002350 EX-LOAD-VIEW.
-002360          EXIT.
-002370
-002380 CONTA-RECORD.
-002390
-002400          MOVE LOW-VALUE          TO CHIAVE-UTEN.
-002410          PERFORM STARTO-UTEN      THRU EX-STARTO-UTEN.
-002420			
-002430			IF ESITO-NOK GO TO EX-CONTA-RECORD.
-002440
-002450 CICLO-CONTA-RECORD.
-002460
-002470			PERFORM LEGGO-NEXT-UTEN	THRU EX-LEGGO-NEXT-UTEN.
-002480
-002490			IF FINE-FILE = "S" GO TO EX-CONTA-RECORD.
-002500
-002510			ADD 1					TO CONTA.
-002520
-002530			GO TO CICLO-CONTA-RECORD.
-002540
-002550 EX-CONTA-RECORD.
-002560			EXIT.
-002570
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190 IDENTIFICATION   DIVISION.
+000200 PROGRAM-ID.      OPENUTEN.
+000210 ENVIRONMENT      DIVISION.
+000220 CONFIGURATION    SECTION.
+000230          COPY "SPECIAL.CBL".
+000240 INPUT-OUTPUT     SECTION.
+000250 FILE-CONTROL.
+000260
+000270          COPY "SELWEB.CBL".
+000280          COPY "SELESE.CBL".
+000290          COPY "SELJOB.CBL".
+000300          COPY "SELVIEW.CBL".
+000310          COPY "SELVSTO.CBL".
+000320          COPY "SELUTEN.CBL".
+000330          COPY "SELJSON.CBL".
+000340          COPY "SELCSV.CBL".
+000350          COPY "SELTAB.CBL".
+000360
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDETAB.CBL".
+000420          COPY "FDEWEB.CBL".
+000430          COPY "FDEESE.CBL".
+000440          COPY "FDEJOB.CBL".
+000450          COPY "FDEVIEW.CBL".
+000460          COPY "FDEVSTO.CBL".
+000470          COPY "FDEUTEN.CBL".
+000480          COPY "FDEJSON.CBL".
+000490          COPY "FDECSV.CBL".
+000500
+000510
+000520 WORKING-STORAGE  SECTION.
+000530
+000540          COPY "COBW3.CBL".
+000550          COPY "GLOBALS.CBL".
+000560          COPY "IMAGES.CBL".
+000570*
+000580** paginazione griglia easyui (MK-page / MK-rows)
+000590*
+000600 01 PAGINA-UTEN                 PIC 9(5).
+000610 01 RIGHE-UTEN                  PIC 9(5).
+000620 01 SALTA-UTEN                  PIC 9(9).
+000630 01 EMESSE-UTEN                 PIC 9(9).
+000640 01 SALTATI-UTEN                PIC 9(9).
+000650*
+000660** filtro di ricerca sopra la griglia (MK-gruppo / MK-nome)
+000670*
+000680 01 FILTRO-GRUPPO-UTEN          PIC 9(4).
+000690 01 FILTRO-NOME-UTEN            PIC X(30).
+000700 01 LUNGH-FILTRO-NOME           PIC 9(3) COMP.
+000710 01 MOSTRA-CANC-UTEN            PIC X.
+000720    88 MOSTRA-CANCELLATI-UTEN   VALUE "S".
+000730*
+000740** funzione richiesta (csv = esportazione, il resto va alla griglia)
+000750*
+000760 01 FUNZIONE-CSV-UTEN           PIC X(03).
+000770*
+000780** lista dei gruppi dell'utente (DESC1 nella griglia), ricomposta
+000790** da GRUPPO-UTEN piu' gli eventuali GRUPPO-EXTRA-UTEN valorizzati
+000800*
+000810 01 GRUPPI-VIEW-UTEN            PIC X(40).
+000820 01 PTR-GRUPPI-UTEN             PIC 9(04).
+000830*
+000840** ultimo accesso (LAST-LOGIN-UTEN) formattato per la griglia
+000850*
+000860 01 LOGIN-VIEW-UTEN             PIC X(19).
+000870 01 GRUPPO-MATCH-UTEN           PIC X.
+000880    88 GRUPPO-TROVATO-UTEN      VALUE "S".
+000890*
+000900 PROCEDURE  DIVISION.
+000910*
+000920          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
+000925          PERFORM OPEN-I-VSTO  THRU EX-OPEN-I-VSTO.
+000930
+000940          PERFORM OPEN-I-UTEN  THRU EX-OPEN-I-UTEN.
+000950
+000960***** MK-FUNZIONE VIENE RILETTO PER INTERO (FUNZIONE-WEB E' SOLO
+000970***** 2 CARATTERI E SERVE AGLI HREF, NON BASTEREBBE PER "csv")
+000980
+000990          MOVE "MK-FUNZIONE"   TO FIELD-WEB.
+001000          PERFORM READ-WEB     THRU EX-READ-WEB.
+001010          MOVE SPACES          TO FUNZIONE-CSV-UTEN.
+001020          MOVE VALUE-WEB(1:3)  TO FUNZIONE-CSV-UTEN.
+001030
+001040          IF FUNZIONE-CSV-UTEN = "csv"
+001050           PERFORM ESPORTA-CSV-UTEN THRU EX-ESPORTA-CSV-UTEN
+001060           GO TO FINE
+001070          END-IF.
+001080
+001090          MOVE "abil"          TO SIGLA-WEB.
+001100          MOVE "03"            TO TIPO-WEB.
+001110          PERFORM GENERA-TAB   THRU EX-GENERA-TAB.
+001120
+001130          PERFORM LOAD-VIEW    THRU EX-LOAD-VIEW.
+001140
+001150          STRING "UTENTI" ".HTM"
+001160           DELIMITED BY SIZE  INTO PAGE-WEB.
+001170
+001180          PERFORM MAKE-WEB     THRU EX-MAKE-WEB.
+001190
+001200
+001210 FINE.
+001220          PERFORM CLOSE-VIEW   THRU EX-CLOSE-VIEW.
+001230          PERFORM CLOSE-UTEN   THRU EX-CLOSE-UTEN.
+001235          PERFORM CLOSE-VSTO   THRU EX-CLOSE-VSTO.
+001240
+001250          PERFORM FINE-WEB     THRU EX-FINE-WEB.
+001260
+001270          GOBACK.
+001280
+001290          COPY "GENERATA.CBL".
+001300          COPY "PIOWEB1.CBL".
+001310          COPY "PIOESE.CBL".
+001320          COPY "PIOJOB.CBL".
+001330          COPY "PIOVIEW.CBL".
+001340          COPY "PIOVSTO.CBL".
+001350          COPY "PIOVIEWH.CBL".
+001360          COPY "PIOJSON.CBL".
+001370          COPY "PIOCSV.CBL".
+001380          COPY "PIOUTEN.CBL".
+001390          COPY "PIOTAB.CBL".
+001400 LOAD-VIEW.
+001410
+001420          INITIALIZE VIEW.
+001430
+001440          MOVE SPACES              TO STRINGA-VIEW.
+001450
+001460          STRING '<a href="openuten.exe?MK-KEY='
+001470           SECTION-WEB DELIMITED BY SIZE
+001480           "&MK-ENTITA=" ENTITA-WEB  DELIMITED BY SIZE
+001490           "&MK-FUNZIONE=" FUNZIONE-WEB  DELIMITED BY SIZE
+001500           '" class="easyui-linkbutton"' DELIMITED BY SIZE
+001510           ' data-options="iconCls:' DELIMITED BY SIZE
+001520           "'icon-back'" DELIMITED BY SIZE
+001530           '" style="padding:5px 0px;' DELIMITED BY SIZE
+001540           'width:25%; margin-left:20px">' DELIMITED BY SIZE
+001550           ' <span style="font-size:14px;">' DELIMITED BY SIZE
+001560           'Indietro</span></a>' DELIMITED BY SIZE
+001570           INTO STRINGA-VIEW.
+001580
+001590          MOVE "GOBACK"           TO NOME-VIEW.
+001600          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001610
+001620          MOVE SPACES             TO NOME-JSON.
+001630
+001640          STRING "UTENTI" FUNZIONE-WEB
+001650           DELIMITED BY SIZE INTO NOME-JSON.
+001660
+001670          MOVE "FILE-JSON"        TO NOME-VIEW.
+001680
+001690          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001700
+001710***** RECUPERA PAGE/ROWS DAL DATAGRID (STESSA TECNICA DI CARICA-DATO-WEB)
+001720
+001730          MOVE "page"             TO FIELD-WEB.
+001740          PERFORM READ-WEB        THRU EX-READ-WEB.
+001750          MOVE 1                  TO PAGINA-UTEN.
+001760          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) IS NUMERIC
+001770           MOVE VALUE-WEB(1:5)    TO PAGINA-UTEN
+001780          END-IF.
+001790          IF PAGINA-UTEN = ZEROS
+001800           MOVE 1                 TO PAGINA-UTEN
+001810          END-IF.
+001820
+001830          MOVE "rows"             TO FIELD-WEB.
+001840          PERFORM READ-WEB        THRU EX-READ-WEB.
+001850          MOVE 20                 TO RIGHE-UTEN.
+001860          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) IS NUMERIC
+001870           MOVE VALUE-WEB(1:5)    TO RIGHE-UTEN
+001880          END-IF.
+001890          IF RIGHE-UTEN = ZEROS
+001900           MOVE 20                TO RIGHE-UTEN
+001910          END-IF.
+001920
+001930          COMPUTE SALTA-UTEN = (PAGINA-UTEN - 1) * RIGHE-UTEN.
+001940
+001950***** FILTRO DI RICERCA SOPRA LA GRIGLIA: GRUPPO ESATTO,
+001960***** NOME PER PREFISSO (COME NOME-COBOL-DATO IN OPENTA02)
+001970
+001980          MOVE "gruppo"           TO FIELD-WEB.
+001990          PERFORM READ-WEB        THRU EX-READ-WEB.
+002000          MOVE ZEROS              TO FILTRO-GRUPPO-UTEN.
+002010          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:4) IS NUMERIC
+002020           MOVE VALUE-WEB(1:4)    TO FILTRO-GRUPPO-UTEN
+002030          END-IF.
+002040
+002050          MOVE "nome"             TO FIELD-WEB.
+002060          PERFORM READ-WEB        THRU EX-READ-WEB.
+002070          MOVE SPACES             TO FILTRO-NOME-UTEN.
+002080          MOVE ZEROS              TO LUNGH-FILTRO-NOME.
+002090          IF COBW3-SEARCH-FLAG-EXIST
+002100           MOVE VALUE-WEB(1:30)   TO FILTRO-NOME-UTEN
+002110           MOVE 30                TO LUNGH-FILTRO-NOME
+002120           PERFORM TROVA-LEN-FILTRO-NOME
+002130            THRU EX-TROVA-LEN-FILTRO-NOME
+002140          END-IF.
+002150
+002160***** DI DEFAULT GLI UTENTI CANCELLATI NON COMPAIONO IN GRIGLIA
+002170
+002180          MOVE "N"                TO MOSTRA-CANC-UTEN.
+002190          MOVE "tutti"            TO FIELD-WEB.
+002200          PERFORM READ-WEB        THRU EX-READ-WEB.
+002210          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:1) = "S"
+002220           MOVE "S"               TO MOSTRA-CANC-UTEN
+002230          END-IF.
+002240
+002250          MOVE ZEROS              TO CONTA.
+002260
+002270          PERFORM CONTA-RECORD    THRU EX-CONTA-RECORD.
+002280
+002290          PERFORM VARYING IND FROM 1 BY 1
+002300           UNTIL IND > LENGTH OF CONTA
+002310           OR CONTA(IND:1) > "0"
+002320           CONTINUE
+002330          END-PERFORM.
+002340
+002350          STRING '{"total":' CONTA(IND:) ',"rows":['
+002360           DELIMITED BY SIZE INTO DATI-JSON.
+002370          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002380
+002390          MOVE SPACES             TO DATI-JSON.
+002400
+002410          MOVE ZEROS              TO EMESSE-UTEN.
+002420
+002430***** SI POSIZIONA SULLA PAGINA RICHIESTA SALTANDO SALTA-UTEN RECORD,
+002440***** POI SCRIVE SOLO RIGHE-UTEN RECORD NEL JSON (NON L'INTERO FILE)
+002450
+002460          MOVE LOW-VALUE          TO CHIAVE-UTEN.
+002470          PERFORM STARTO-UTEN     THRU EX-STARTO-UTEN.
+002480
+002490          IF ESITO-NOK GO TO FINE-UTENTE.
+002500
+002510          PERFORM SALTA-RECORD-UTEN THRU EX-SALTA-RECORD-UTEN.
+002520
+002530 CICLO-UTENTE.
+002540
+002550          IF EMESSE-UTEN NOT LESS THAN RIGHE-UTEN
+002560           GO TO FINE-UTENTE.
+002570
+002580          PERFORM LEGGO-NEXT-UTEN THRU EX-LEGGO-NEXT-UTEN.
+002590
+002600          IF FINE-FILE = "S" GO TO FINE-UTENTE.
+002610
+002620          PERFORM MATCH-FILTRO-UTEN THRU EX-MATCH-FILTRO-UTEN.
+002630
+002640          IF ESITO-NOK GO TO CICLO-UTENTE.
+002650
+002660          IF DATI-JSON > SPACES
+002670           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002680
+002690***** OGNI CAMPO LIBERO PASSA DA ESCAPE-JSON PRIMA DI ANDARE
+002700***** NELLA STRING, NON PIU' SOLO UNA INSPECT SUL BACKSLASH
+002710
+002720          MOVE SPACES             TO STRINGA-JSON.
+002730          MOVE CHIAVE-UTEN        TO STRINGA-JSON.
+002740          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002750
+002760**** ITEM
+002770          STRING '   {"ELEMENTO":"'  DELIMITED BY SIZE
+002780           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002790           '",'             DELIMITED BY SIZE
+002800           INTO DATI-JSON.
+002810          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002820
+002830          MOVE SPACES             TO STRINGA-JSON.
+002840          MOVE NOME-UTEN          TO STRINGA-JSON.
+002850          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002860**** ITEM
+002870          STRING "        "
+002880           '"DESC":"'       DELIMITED BY SIZE
+002890           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002900           '",'             DELIMITED BY SIZE
+002910           INTO DATI-JSON.
+002920          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002930**** ITEM
+002940          PERFORM COMPONI-GRUPPI-UTEN THRU EX-COMPONI-GRUPPI-UTEN.
+002950          STRING "        "
+002960           '"DESC1":"'      DELIMITED BY SIZE
+002970           GRUPPI-VIEW-UTEN DELIMITED BY SPACE
+002980           '",'             DELIMITED BY SIZE
+002990           INTO DATI-JSON.
+003000          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003010**** ITEM
+003020          STRING "        "
+003030           '"GRUPPI":"'     DELIMITED BY SIZE
+003040           GRUPPI-VIEW-UTEN DELIMITED BY SPACE
+003050           '",'             DELIMITED BY SIZE
+003060           INTO DATI-JSON.
+003070          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003080**** ITEM: ULTIMO ACCESSO (VUOTO SE L'UTENTE NON HA MAI FATTO LOGIN)
+003090          PERFORM COMPONI-LOGIN-UTEN THRU EX-COMPONI-LOGIN-UTEN.
+003100          STRING "        "
+003110           '"ULTIMOACCESSO":"' DELIMITED BY SIZE
+003120           LOGIN-VIEW-UTEN  DELIMITED BY SPACE
+003130           '",'             DELIMITED BY SIZE
+003140           INTO DATI-JSON.
+003150          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003160          MOVE SPACES             TO STRINGA-JSON.
+003170          MOVE DESC-UTEN          TO STRINGA-JSON.
+003180          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+003190**** ITEM
+003200          STRING "        "
+003210           '"DESC2":"'      DELIMITED BY SIZE
+003220           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+003230           '",'             DELIMITED BY SIZE
+003240           INTO DATI-JSON.
+003250          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003260
+003270**** ITEM: STATO ATTIVO O CANCELLATO (lo usa la griglia per il grigio)
+003280          IF UTENTE-CANCELLATO
+003290           STRING '        "STATO":"CANCELLATO",'
+003300            DELIMITED BY SIZE INTO DATI-JSON
+003310          ELSE
+003320           STRING '        "STATO":"ATTIVO",'
+003330            DELIMITED BY SIZE INTO DATI-JSON
+003340          END-IF.
+003350          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003360**** ITEM: CANCELLA (attivo) oppure RIPRISTINA (cancellato)
+003370          IF UTENTE-CANCELLATO
+003380           STRING "        "
+003390            '"'
+003400            'CANCELLA":"'    DELIMITED BY SIZE
+003410            '<a href=opencanc.exe?MK-KEY=' DELIMITED BY SIZE
+003420            SECTION-WEB DELIMITED BY SIZE
+003430            "&MK-ITEM=" DELIMITED BY SIZE
+003440            CHIAVE-UTEN  DELIMITED BY SIZE
+003450            "&MK-FILE=UT&MK-AZIONE=R" DELIMITED BY SIZE
+003460            '>' DELIMITED BY SIZE
+003470            "<img src='/openpa/images/ripristina.png' BORDER='0'>"
+003480             DELIMITED BY SIZE
+003490            "</a>" DELIMITED BY SIZE
+003500            '",'             DELIMITED BY SIZE
+003510            INTO DATI-JSON
+003520          ELSE
+003530           STRING "        "
+003540            '"'
+003550            'CANCELLA":"'    DELIMITED BY SIZE
+003560            '<a href=opencanc.exe?MK-KEY=' DELIMITED BY SIZE
+003570            SECTION-WEB DELIMITED BY SIZE
+003580            "&MK-ITEM=" DELIMITED BY SIZE
+003590            CHIAVE-UTEN  DELIMITED BY SIZE
+003600            "&MK-FILE=UT&MK-AZIONE=C" DELIMITED BY SIZE
+003610            '>' DELIMITED BY SIZE
+003620            "<img src='/openpa/images/cancella.gif' BORDER='0'>"
+003630             DELIMITED BY SIZE
+003640            "</a>" DELIMITED BY SIZE
+003650            '",'             DELIMITED BY SIZE
+003660            INTO DATI-JSON
+003670          END-IF.
+003680          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003690**** ITEM: SBLOCCA (solo se l'utenza risulta bloccata)
+003700          IF UTENTE-BLOCCATO
+003710           STRING "        "
+003720            '"'
+003730            'SBLOCCA":"'     DELIMITED BY SIZE
+003740            '<a href=opencanc.exe?MK-KEY=' DELIMITED BY SIZE
+003750            SECTION-WEB DELIMITED BY SIZE
+003760            "&MK-ITEM=" DELIMITED BY SIZE
+003770            CHIAVE-UTEN  DELIMITED BY SIZE
+003780            "&MK-FILE=UT&MK-AZIONE=S" DELIMITED BY SIZE
+003790            '>' DELIMITED BY SIZE
+003800            "<img src='/openpa/images/sblocca.png' BORDER='0'>"
+003810             DELIMITED BY SIZE
+003820            "</a>" DELIMITED BY SIZE
+003830            '",'             DELIMITED BY SIZE
+003840            INTO DATI-JSON
+003850          ELSE
+003860           STRING "        "
+003870            '"SBLOCCA":"",'  DELIMITED BY SIZE
+003880            INTO DATI-JSON
+003890          END-IF.
+003900          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+003910**** ITEM
+003920          STRING "        "
+003930           '"'
+003940           'MODIFICA":"'    DELIMITED BY SIZE
+003950           '<a href=openmout.exe?MK-KEY=' DELIMITED BY SIZE
+003960           SECTION-WEB DELIMITED BY SIZE
+003970           "&MK-ITEM=" DELIMITED BY SIZE
+003980           CHIAVE-UTEN
+003990           '>' DELIMITED BY SIZE
+004000           "<img src='/openpa/images/ok.png' BORDER='0'></a>"
+004010            DELIMITED BY SIZE
+004020           '"},' DELIMITED BY SIZE
+004030           INTO DATI-JSON.
+004040
+004050          ADD 1                   TO EMESSE-UTEN.
+004060
+004070          GO TO CICLO-UTENTE.
+004080
+004090
+004100 FINE-UTENTE.
+004110
+004120          INSPECT DATI-JSON REPLACING ALL "}, " BY "}  ".
+004130
+004140          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004150
+004160          MOVE "]}"               TO DATI-JSON.
+004170          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004180
+004190          CLOSE ARKJSON.
+004200
+004210 EX-LOAD-VIEW.
+004220          EXIT.
+004230*
+004240***** ESPORTAZIONE CSV DELLA GRIGLIA UTENTI (MK-FUNZIONE=csv):
+004250***** UN FILE LINE SEQUENTIAL IN FILES/, UNA RIGA PER UTENTE,
+004260***** CON UN LINK DI DOWNLOAD MOSTRATO TRAMITE VIS-MESS
+004270*
+004280 ESPORTA-CSV-UTEN.
+004290
+004300          MOVE SPACES             TO NOME-CSV.
+004310          STRING "FILES/UTENTI" SECTION-WEB ".CSV"
+004320           DELIMITED BY SIZE INTO NOME-CSV.
+004330
+004340          PERFORM OPEN-O-CSV      THRU EX-OPEN-O-CSV.
+004350
+004360          MOVE LOW-VALUE          TO CHIAVE-UTEN.
+004370          PERFORM STARTO-UTEN     THRU EX-STARTO-UTEN.
+004380
+004390          IF ESITO-NOK GO TO EX-CICLO-CSV-UTEN.
+004400
+004410 CICLO-CSV-UTEN.
+004420
+004430          PERFORM LEGGO-NEXT-UTEN THRU EX-LEGGO-NEXT-UTEN.
+004440
+004450          IF FINE-FILE = "S" GO TO EX-CICLO-CSV-UTEN.
+004452
+004454          PERFORM MATCH-FILTRO-UTEN THRU EX-MATCH-FILTRO-UTEN.
+004456
+004458          IF ESITO-NOK GO TO CICLO-CSV-UTEN.
+004460
+004470          MOVE SPACES             TO DATI-CSV.
+004471          MOVE 1                  TO PUNTA-RIGA-CSV.
+
+004472          STRING CHIAVE-UTEN      DELIMITED BY SIZE
+004473           ","                    DELIMITED BY SIZE
+004474           INTO DATI-CSV WITH POINTER PUNTA-RIGA-CSV.
+
+004475          MOVE NOME-UTEN          TO STRINGA-CSV.
+004476          PERFORM QUOTA-CSV       THRU EX-QUOTA-CSV.
+004477          STRING STRINGA-CSV-ESC(1:LUNGH-CSV-ESC)
+004478                                  DELIMITED BY SIZE
+004479           ","                    DELIMITED BY SIZE
+004480           INTO DATI-CSV WITH POINTER PUNTA-RIGA-CSV.
+
+004481          STRING GRUPPO-UTEN      DELIMITED BY SIZE
+004482           ","                    DELIMITED BY SIZE
+004483           INTO DATI-CSV WITH POINTER PUNTA-RIGA-CSV.
+
+004484          MOVE DESC-UTEN          TO STRINGA-CSV.
+004485          PERFORM QUOTA-CSV       THRU EX-QUOTA-CSV.
+004486          STRING STRINGA-CSV-ESC(1:LUNGH-CSV-ESC)
+004487                                  DELIMITED BY SIZE
+004488           INTO DATI-CSV WITH POINTER PUNTA-RIGA-CSV.
+004560
+004570          PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV.
+004580
+004590          GO TO CICLO-CSV-UTEN.
+004600
+004610 EX-CICLO-CSV-UTEN.
+004620
+004630          PERFORM CLOSE-CSV       THRU EX-CLOSE-CSV.
+004640
+004650          STRING '<a href="'             DELIMITED BY SIZE
+004660           NOME-CSV                       DELIMITED BY SPACE
+004670           '">Scarica il file</a>'        DELIMITED BY SIZE
+004680           INTO MESSAGGIO.
+004690
+004700          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+004710
+004720 EX-ESPORTA-CSV-UTEN.
+004730          EXIT.
+004740*
+004750***** RICOMPONE GRUPPO-UTEN + GLI EVENTUALI GRUPPO-EXTRA-UTEN
+004760***** VALORIZZATI IN UNA LISTA SEPARATA DA VIRGOLE PER LA GRIGLIA
+004770*
+004780 COMPONI-GRUPPI-UTEN.
+004790
+004800          MOVE SPACES             TO GRUPPI-VIEW-UTEN.
+004810          MOVE 1                  TO PTR-GRUPPI-UTEN.
+004820
+004830          STRING GRUPPO-UTEN      DELIMITED BY SIZE
+004840           INTO GRUPPI-VIEW-UTEN WITH POINTER PTR-GRUPPI-UTEN.
+004850
+004860          IF NUM-GRUPPI-UTEN >= 1
+004870           STRING "," DELIMITED BY SIZE
+004880                  GRUPPO-EXTRA-UTEN(1) DELIMITED BY SIZE
+004890            INTO GRUPPI-VIEW-UTEN WITH POINTER PTR-GRUPPI-UTEN
+004900          END-IF.
+004910
+004920          IF NUM-GRUPPI-UTEN >= 2
+004930           STRING "," DELIMITED BY SIZE
+004940                  GRUPPO-EXTRA-UTEN(2) DELIMITED BY SIZE
+004950            INTO GRUPPI-VIEW-UTEN WITH POINTER PTR-GRUPPI-UTEN
+004960          END-IF.
+004970
+004980          IF NUM-GRUPPI-UTEN >= 3
+004990           STRING "," DELIMITED BY SIZE
+005000                  GRUPPO-EXTRA-UTEN(3) DELIMITED BY SIZE
+005010            INTO GRUPPI-VIEW-UTEN WITH POINTER PTR-GRUPPI-UTEN
+005020          END-IF.
+005030
+005040          IF NUM-GRUPPI-UTEN >= 4
+005050           STRING "," DELIMITED BY SIZE
+005060                  GRUPPO-EXTRA-UTEN(4) DELIMITED BY SIZE
+005070            INTO GRUPPI-VIEW-UTEN WITH POINTER PTR-GRUPPI-UTEN
+005080          END-IF.
+005090
+005100          IF NUM-GRUPPI-UTEN >= 5
+005110           STRING "," DELIMITED BY SIZE
+005120                  GRUPPO-EXTRA-UTEN(5) DELIMITED BY SIZE
+005130            INTO GRUPPI-VIEW-UTEN WITH POINTER PTR-GRUPPI-UTEN
+005140          END-IF.
+005150
+005160 EX-COMPONI-GRUPPI-UTEN.
+005170          EXIT.
+005180*
+005190***** FORMATTA LAST-LOGIN-UTEN IN GG/MM/AAAA HH:MM:SS, OPPURE
+005200***** LASCIA IL CAMPO VUOTO SE L'UTENTE NON HA MAI FATTO LOGIN
+005210*
+005220 COMPONI-LOGIN-UTEN.
+005230
+005240          MOVE SPACES             TO LOGIN-VIEW-UTEN.
+005250
+005260          IF DATA-LOGIN-UTEN NOT = ZEROS
+005270           STRING DATA-LOGIN-UTEN(7:2) DELIMITED BY SIZE
+005280            "/"                        DELIMITED BY SIZE
+005290            DATA-LOGIN-UTEN(5:2)       DELIMITED BY SIZE
+005300            "/"                        DELIMITED BY SIZE
+005310            DATA-LOGIN-UTEN(1:4)       DELIMITED BY SIZE
+005320            " "                        DELIMITED BY SIZE
+005330            ORA-LOGIN-UTEN(1:2)        DELIMITED BY SIZE
+005340            ":"                        DELIMITED BY SIZE
+005350            ORA-LOGIN-UTEN(3:2)        DELIMITED BY SIZE
+005360            ":"                        DELIMITED BY SIZE
+005370            ORA-LOGIN-UTEN(5:2)        DELIMITED BY SIZE
+005380            INTO LOGIN-VIEW-UTEN
+005390          END-IF.
+005400
+005410 EX-COMPONI-LOGIN-UTEN.
+005420          EXIT.
+005430*
+005440***** IL FILTRO "gruppo" DEVE TROVARE UN MATCH SIA SU GRUPPO-UTEN
+005450***** SIA SU UNO DEI GRUPPO-EXTRA-UTEN (APPARTENENZA MULTIPLA)
+005460*
+005470 MATCH-GRUPPO-UTEN.
+005480
+005490          MOVE "N"                TO GRUPPO-MATCH-UTEN.
+005500
+005510          IF GRUPPO-UTEN = FILTRO-GRUPPO-UTEN
+005520           MOVE "S"               TO GRUPPO-MATCH-UTEN
+005530           GO TO EX-MATCH-GRUPPO-UTEN
+005540          END-IF.
+005550
+005560          IF NUM-GRUPPI-UTEN >= 1
+005570           AND GRUPPO-EXTRA-UTEN(1) = FILTRO-GRUPPO-UTEN
+005580           MOVE "S"               TO GRUPPO-MATCH-UTEN
+005590           GO TO EX-MATCH-GRUPPO-UTEN
+005600          END-IF.
+005610
+005620          IF NUM-GRUPPI-UTEN >= 2
+005630           AND GRUPPO-EXTRA-UTEN(2) = FILTRO-GRUPPO-UTEN
+005640           MOVE "S"               TO GRUPPO-MATCH-UTEN
+005650           GO TO EX-MATCH-GRUPPO-UTEN
+005660          END-IF.
+005670
+005680          IF NUM-GRUPPI-UTEN >= 3
+005690           AND GRUPPO-EXTRA-UTEN(3) = FILTRO-GRUPPO-UTEN
+005700           MOVE "S"               TO GRUPPO-MATCH-UTEN
+005710           GO TO EX-MATCH-GRUPPO-UTEN
+005720          END-IF.
+005730
+005740          IF NUM-GRUPPI-UTEN >= 4
+005750           AND GRUPPO-EXTRA-UTEN(4) = FILTRO-GRUPPO-UTEN
+005760           MOVE "S"               TO GRUPPO-MATCH-UTEN
+005770           GO TO EX-MATCH-GRUPPO-UTEN
+005780          END-IF.
+005790
+005800          IF NUM-GRUPPI-UTEN >= 5
+005810           AND GRUPPO-EXTRA-UTEN(5) = FILTRO-GRUPPO-UTEN
+005820           MOVE "S"               TO GRUPPO-MATCH-UTEN
+005830          END-IF.
+005840
+005850 EX-MATCH-GRUPPO-UTEN.
+005860          EXIT.
+005870*
+005880 SALTA-RECORD-UTEN.
+005890
+005900          MOVE ZEROS              TO SALTATI-UTEN.
+005910
+005920          IF SALTA-UTEN = ZEROS GO TO EX-SALTA-RECORD-UTEN.
+005930
+005940 CICLO-SALTA-RECORD-UTEN.
+005950
+005960          PERFORM LEGGO-NEXT-UTEN THRU EX-LEGGO-NEXT-UTEN.
+005970
+005980          IF FINE-FILE = "S" GO TO EX-SALTA-RECORD-UTEN.
+005990
+006000          PERFORM MATCH-FILTRO-UTEN THRU EX-MATCH-FILTRO-UTEN.
+006010
+006020          IF ESITO-NOK GO TO CICLO-SALTA-RECORD-UTEN.
+006030
+006040          ADD 1                   TO SALTATI-UTEN.
+006050
+006060          IF SALTATI-UTEN < SALTA-UTEN
+006070           GO TO CICLO-SALTA-RECORD-UTEN.
+006080
+006090 EX-SALTA-RECORD-UTEN.
+006100          EXIT.
+006110
+006120 CONTA-RECORD.
+006130
+006140          MOVE LOW-VALUE          TO CHIAVE-UTEN.
+006150          PERFORM STARTO-UTEN     THRU EX-STARTO-UTEN.
+006160
+006170          IF ESITO-NOK GO TO EX-CONTA-RECORD.
+006180
+006190 CICLO-CONTA-RECORD.
+006200
+006210          PERFORM LEGGO-NEXT-UTEN THRU EX-LEGGO-NEXT-UTEN.
+006220
+006230          IF FINE-FILE = "S" GO TO EX-CONTA-RECORD.
+006240
+006250          PERFORM MATCH-FILTRO-UTEN THRU EX-MATCH-FILTRO-UTEN.
+006260
+006270          IF ESITO-NOK GO TO CICLO-CONTA-RECORD.
+006280
+006290          ADD 1                   TO CONTA.
+006300
+006310          GO TO CICLO-CONTA-RECORD.
+006320
+006330 EX-CONTA-RECORD.
+006340          EXIT.
+006350
+006360 MATCH-FILTRO-UTEN.
+006370
+006380          MOVE "OK"               TO ESITO-WEB.
+006390
+006400          IF NOT MOSTRA-CANCELLATI-UTEN AND UTENTE-CANCELLATO
+006410           MOVE "NO"              TO ESITO-WEB.
+006420
+006430          IF ESITO-OK AND FILTRO-GRUPPO-UTEN NOT = ZEROS
+006440           PERFORM MATCH-GRUPPO-UTEN THRU EX-MATCH-GRUPPO-UTEN
+006450           IF NOT GRUPPO-TROVATO-UTEN
+006460            MOVE "NO"             TO ESITO-WEB
+006470           END-IF
+006480          END-IF.
+006490
+006500          IF ESITO-OK AND LUNGH-FILTRO-NOME > ZEROS
+006510           AND NOME-UTEN(1:LUNGH-FILTRO-NOME)
+006520            NOT = FILTRO-NOME-UTEN(1:LUNGH-FILTRO-NOME)
+006530           MOVE "NO"              TO ESITO-WEB.
+006540
+006550 EX-MATCH-FILTRO-UTEN.
+006560          EXIT.
+006570
+006580 TROVA-LEN-FILTRO-NOME.
+006590
+006600          IF LUNGH-FILTRO-NOME = 0
+006610           GO TO EX-TROVA-LEN-FILTRO-NOME.
+006620
+006630          IF FILTRO-NOME-UTEN(LUNGH-FILTRO-NOME:1) NOT = SPACE
+006640           GO TO EX-TROVA-LEN-FILTRO-NOME.
+006650
+006660          SUBTRACT 1              FROM LUNGH-FILTRO-NOME.
+006670
+006680          GO TO TROVA-LEN-FILTRO-NOME.
+006690
+006700 EX-TROVA-LEN-FILTRO-NOME.
+006710          EXIT.
