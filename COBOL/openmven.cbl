@@ -0,0 +1,240 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* STORICO VERSIONI DI UNA VOCE DI MENU: SENZA funzione TORNA IN
+000200* JSON LE RIGHE DI ARKMVER ACCUMULATE PER MK-numero (LE IMMAGINI
+000210* SOSTITUITE DAGLI AGGIORNAMENTI VIA RISCRIVI-MENU-VER).
+000220* funzione=ripristina RIPORTA IL RECORD IN VIGORE AI VALORI DI
+000230* UNA VERSIONE SCELTA (MK-numero/MK-versione), STORICIZZANDO A
+000240* SUA VOLTA LA VERSIONE CHE VIENE SOSTITUITA
+000250*
+000260 IDENTIFICATION   DIVISION.
+000270 PROGRAM-ID.      OPENMVEN.
+000280 ENVIRONMENT      DIVISION.
+000290 CONFIGURATION    SECTION.
+000300          COPY "SPECIAL.CBL".
+000310 INPUT-OUTPUT     SECTION.
+000320 FILE-CONTROL.
+000330
+000340          COPY "SELWEB.CBL".
+000345          COPY "SELESE.CBL".
+000347          COPY "SELJOB.CBL".
+000350          COPY "SELVIEW.CBL".
+000355          COPY "SELVSTO.CBL".
+000360          COPY "SELMENU.CBL".
+000370          COPY "SELMVER.CBL".
+000380          COPY "SELJSON.CBL".
+000390
+000400 DATA             DIVISION.
+000410 FILE SECTION.
+000420
+000430          COPY "FDEWEB.CBL".
+000435          COPY "FDEESE.CBL".
+000437          COPY "FDEJOB.CBL".
+000440          COPY "FDEVIEW.CBL".
+000445          COPY "FDEVSTO.CBL".
+000450          COPY "FDEMENU.CBL".
+000460          COPY "FDEMVER.CBL".
+000470          COPY "FDEJSON.CBL".
+000480
+000490 WORKING-STORAGE  SECTION.
+000500
+000510          COPY "COBW3.CBL".
+000520          COPY "GLOBALS.CBL".
+000530*
+000540** VOCE DI MENU E VERSIONE RICHIESTE DALLA MASCHERA
+000550*
+000560 01 NUMERO-WEB-VEN            PIC 9(7).
+000570 01 VERSIONE-WEB-VEN          PIC X(6).
+000580*
+000590** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-VERSIONI-VEN,
+000600** PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000610*
+000620 01 PRIMA-RIGA-VEN            PIC X.
+000630*
+000640 PROCEDURE  DIVISION.
+000650*
+000660          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000670
+000680          PERFORM OPEN-I-MENU    THRU EX-OPEN-I-MENU.
+000690          PERFORM OPEN-I-MVER    THRU EX-OPEN-I-MVER.
+000700
+000710          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000720          PERFORM READ-WEB       THRU EX-READ-WEB.
+000730          MOVE SPACES            TO FUNZIONE-WEB.
+000740          IF COBW3-SEARCH-FLAG-EXIST
+000750           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000760          END-IF.
+000770
+000780          IF FUNZIONE-WEB = "ripristina"
+000790           PERFORM RIPRISTINA-VEN
+000800            THRU EX-RIPRISTINA-VEN
+000810           GO TO FINE-VEN
+000820          END-IF.
+000830
+000840          PERFORM ELENCO-VERSIONI-VEN
+000850           THRU EX-ELENCO-VERSIONI-VEN.
+000860
+000870 FINE-VEN.
+000880
+000890          PERFORM CLOSE-MVER     THRU EX-CLOSE-MVER.
+000900          PERFORM CLOSE-MENU     THRU EX-CLOSE-MENU.
+000910
+000920          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+000930
+000940          GOBACK.
+000950
+000960          COPY "PIOWEB1.CBL".
+000965          COPY "PIOESE.CBL".
+000967          COPY "PIOJOB.CBL".
+000970          COPY "PIOVIEW.CBL".
+000975          COPY "PIOVSTO.CBL".
+000977          COPY "PIOVIEWH.CBL".
+000980          COPY "PIOJSON.CBL".
+000990          COPY "PIOMENU.CBL".
+001000          COPY "PIOMVER.CBL".
+001010          COPY "PIOMENW.CBL".
+001020*
+001030** RILEGGE numero/versione DALLA MASCHERA E RIPORTA LA VOCE DI
+001040** MENU IN VIGORE AI VALORI DELLA VERSIONE SCELTA
+001050*
+001060 RIPRISTINA-VEN.
+001070
+001080          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+001090          PERFORM READ-WEB       THRU EX-READ-WEB.
+001100          MOVE SPACES            TO UTENTE-MENU-WEB.
+001110          IF COBW3-SEARCH-FLAG-EXIST
+001120           MOVE VALUE-WEB(1:8)   TO UTENTE-MENU-WEB
+001130          END-IF.
+001140
+001150          MOVE "MK-numero"       TO FIELD-WEB.
+001160          PERFORM READ-WEB       THRU EX-READ-WEB.
+001170          MOVE ZEROS             TO NUMERO-WEB-VEN.
+001180          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:7) NUMERIC
+001190           MOVE VALUE-WEB(1:7)   TO NUMERO-WEB-VEN
+001200          END-IF.
+001210
+001220          MOVE "MK-versione"     TO FIELD-WEB.
+001230          PERFORM READ-WEB       THRU EX-READ-WEB.
+001240          MOVE SPACES            TO VERSIONE-WEB-VEN.
+001250          IF COBW3-SEARCH-FLAG-EXIST
+001260           MOVE VALUE-WEB(1:6)   TO VERSIONE-WEB-VEN
+001270          END-IF.
+001280
+001290          MOVE NUMERO-WEB-VEN    TO NUM-MENU-MVER.
+001300          MOVE VERSIONE-WEB-VEN  TO VERS-MVER.
+001310
+001320          PERFORM RIPRISTINA-VERSIONE-MENU
+001330           THRU EX-RIPRISTINA-VERSIONE-MENU.
+001340
+001350          IF ESITO-NOK
+001360           MOVE "Errore in ripristino versione menu" TO MESSAGGIO
+001370          ELSE
+001380           MOVE "Versione ripristinata"    TO MESSAGGIO
+001390          END-IF.
+001400
+001410          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+001420
+001430 EX-RIPRISTINA-VEN.
+001440          EXIT.
+001450*
+001460** ELENCO DELLE VERSIONI STORICIZZATE PER MK-numero, DALLA PIU'
+001470** VECCHIA ALLA PIU' RECENTE (ORDINE NATURALE DELLA CHIAVE
+001480** NUM-MENU-MVER + VERS-MVER)
+001490*
+001500 ELENCO-VERSIONI-VEN.
+001510
+001520          MOVE "MK-numero"       TO FIELD-WEB.
+001530          PERFORM READ-WEB       THRU EX-READ-WEB.
+001540          MOVE ZEROS             TO NUMERO-WEB-VEN.
+001550          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:7) NUMERIC
+001560           MOVE VALUE-WEB(1:7)   TO NUMERO-WEB-VEN
+001570          END-IF.
+001580
+001590          MOVE SPACES             TO NOME-JSON.
+001600          MOVE "MENUVER"          TO NOME-JSON.
+001610
+001620          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001630
+001640          MOVE "{""rows"":["      TO DATI-JSON.
+001650          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001660
+001670          MOVE "S"                TO PRIMA-RIGA-VEN.
+001680
+001690          MOVE NUMERO-WEB-VEN     TO NUM-MENU-MVER.
+001700          MOVE LOW-VALUE          TO VERS-MVER.
+001710          PERFORM STARTO-MVER     THRU EX-STARTO-MVER.
+001720
+001730          IF ESITO-NOK GO TO FINE-ELENCO-VERSIONI-VEN.
+001740
+001750 CICLO-ELENCO-VERSIONI-VEN.
+001760
+001770          PERFORM LEGGO-NEXT-MVER THRU EX-LEGGO-NEXT-MVER.
+001780
+001790          IF FINE-FILE = "S" GO TO FINE-ELENCO-VERSIONI-VEN.
+001800
+001810          IF NUM-MENU-MVER NOT = NUMERO-WEB-VEN
+001820           GO TO FINE-ELENCO-VERSIONI-VEN
+001830          END-IF.
+001840
+001850          IF PRIMA-RIGA-VEN = "S"
+001860           MOVE "N"               TO PRIMA-RIGA-VEN
+001870          ELSE
+001880           MOVE ","               TO DATI-JSON
+001890           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001900          END-IF.
+001910
+001920          MOVE SPACES             TO STRINGA-JSON.
+001930          MOVE DESC-MVER          TO STRINGA-JSON.
+001940          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001950
+001960          STRING '{"NUMERO":"'    DELIMITED BY SIZE
+001970           NUM-MENU-MVER         DELIMITED BY SIZE
+001980           '","VERSIONE":"'       DELIMITED BY SIZE
+001990           VERS-MVER              DELIMITED BY SIZE
+002000           '","DESC":"'           DELIMITED BY SIZE
+002010           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002020           '","DATA":"'           DELIMITED BY SIZE
+002030           DATA-MVER              DELIMITED BY SIZE
+002040           '",'                   DELIMITED BY SIZE
+002045           INTO DATI-JSON.
+002046          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+002047          MOVE SPACES             TO STRINGA-JSON.
+002048          MOVE UTENTE-MVER        TO STRINGA-JSON.
+002049          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+
+002050          STRING '"UTENTE":"'     DELIMITED BY SIZE
+002060           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002070           '","SALVATA":"'        DELIMITED BY SIZE
+002080           DATA-SALVATAGGIO-MVER  DELIMITED BY SIZE
+002090           '"}'                   DELIMITED BY SIZE
+002100           INTO DATI-JSON.
+002101          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002110
+002120          GO TO CICLO-ELENCO-VERSIONI-VEN.
+002130
+002140 FINE-ELENCO-VERSIONI-VEN.
+002150
+002160          MOVE "]}"               TO DATI-JSON.
+002170          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002180
+002190          CLOSE ARKJSON.
+002200
+002210 EX-ELENCO-VERSIONI-VEN.
+002220          EXIT.
