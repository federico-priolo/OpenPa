@@ -0,0 +1,322 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* MANUTENZIONE DEL CATALOGO FILES.TXT (STESSO FILE CHE FAI-NOME
+000200* RISOLVE CON NOMIFILE): SENZA funzione TORNA IN JSON LE VOCI DI
+000210* ARKFILE (NOME/PATH) PER LA GRIGLIA. funzione=salva RICEVE
+000220* MK-nome/MK-path E AGGIUNGE LA VOCE O AGGIORNA QUELLA ESISTENTE
+000230* CON LO STESSO NOME. funzione=elimina RICEVE MK-nome E TOGLIE
+000240* LA VOCE DAL CATALOGO. ARKFILE E' LINE SEQUENTIAL SENZA CHIAVE,
+000250* QUINDI OGNI SALVA/ELIMINA RISCRIVE L'INTERO FILE PASSANDO PER
+000260* UNA COPIA DI SERVIZIO SU ARKCSV (STESSA TECNICA DI OPENALOG PER
+000270* ARKLOG/ARKLOGA)
+000280*
+000290 IDENTIFICATION   DIVISION.
+000300 PROGRAM-ID.      OPENFILE.
+000310 ENVIRONMENT      DIVISION.
+000320 CONFIGURATION    SECTION.
+000330          COPY "SPECIAL.CBL".
+000340 INPUT-OUTPUT     SECTION.
+000350 FILE-CONTROL.
+000360
+000370          COPY "SELWEB.CBL".
+000375          COPY "SELESE.CBL".
+000377          COPY "SELJOB.CBL".
+000380          COPY "SELVIEW.CBL".
+000385          COPY "SELVSTO.CBL".
+000390          COPY "SELFILE.CBL".
+000400          COPY "SELCSV.CBL".
+000410          COPY "SELJSON.CBL".
+000420
+000430 DATA             DIVISION.
+000440 FILE SECTION.
+000450
+000460          COPY "FDEWEB.CBL".
+000465          COPY "FDEESE.CBL".
+000467          COPY "FDEJOB.CBL".
+000470          COPY "FDEVIEW.CBL".
+000475          COPY "FDEVSTO.CBL".
+000480          COPY "FDEFILE.CBL".
+000490          COPY "FDECSV.CBL".
+000500          COPY "FDEJSON.CBL".
+000510
+000520 WORKING-STORAGE  SECTION.
+000530
+000540          COPY "COBW3.CBL".
+000550          COPY "GLOBALS.CBL".
+000560*
+000570** NOME/PATH IN ARRIVO DALLA MASCHERA (funzione=salva/elimina)
+000580*
+000590 01 NOME-WEB-FILE            PIC X(30).
+000600 01 PATH-WEB-FILE            PIC X(80).
+000610*
+000620** "S" APPENA LA VOCE CERCATA E' STATA TROVATA NELLA COPIA
+000630*
+000640 01 TROVATA-FILE             PIC X.
+000645*
+000646** "S" QUANDO RISCRIVI-CATALOGO-FILE DEVE TOGLIERE LA VOCE
+000647** (funzione=elimina) INVECE DI AGGIUNGERLA O AGGIORNARLA
+000648*
+000649 01 ELIMINA-VOCE-FILE        PIC X.
+000650*
+000660** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-FILE, PER
+000670** SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000680*
+000690 01 PRIMA-RIGA-FILE          PIC X.
+000695 01 PUNTA-CAT-FILE           PIC 9(04).
+000700*
+000710 PROCEDURE  DIVISION.
+000720*
+000730          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000740
+000750          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000760          PERFORM READ-WEB       THRU EX-READ-WEB.
+000770          MOVE SPACES            TO FUNZIONE-WEB.
+000780          IF COBW3-SEARCH-FLAG-EXIST
+000790           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000800          END-IF.
+000810
+000820          IF FUNZIONE-WEB = "salva"
+000830           PERFORM SALVA-FILE     THRU EX-SALVA-FILE
+000840           GO TO FINE-FILE-WEB
+000850          END-IF.
+000860
+000870          IF FUNZIONE-WEB = "elimina"
+000880           PERFORM ELIMINA-FILE   THRU EX-ELIMINA-FILE
+000890           GO TO FINE-FILE-WEB
+000900          END-IF.
+000910
+000920          PERFORM ELENCO-FILE    THRU EX-ELENCO-FILE.
+000930
+000940 FINE-FILE-WEB.
+000950
+000960          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+000970
+000980          GOBACK.
+000990
+001000          COPY "PIOWEB1.CBL".
+001010          COPY "PIOESE.CBL".
+001015          COPY "PIOJOB.CBL".
+001020          COPY "PIOVIEW.CBL".
+001025          COPY "PIOVSTO.CBL".
+001027          COPY "PIOVIEWH.CBL".
+001030          COPY "PIOJSON.CBL".
+001040          COPY "PIOCSV.CBL".
+001050          COPY "PIOFILE.CBL".
+001060*
+001070** LEGGE LE VOCI DI MK-nome/MK-path DALLA MASCHERA
+001080*
+001090 LEGGI-CAMPI-FILE.
+001100
+001110          MOVE "MK-nome"         TO FIELD-WEB.
+001120          PERFORM READ-WEB       THRU EX-READ-WEB.
+001130          MOVE SPACES            TO NOME-WEB-FILE.
+001140          IF COBW3-SEARCH-FLAG-EXIST
+001150           MOVE VALUE-WEB(1:30)  TO NOME-WEB-FILE
+001160          END-IF.
+001170
+001180          MOVE "MK-path"         TO FIELD-WEB.
+001190          PERFORM READ-WEB       THRU EX-READ-WEB.
+001200          MOVE SPACES            TO PATH-WEB-FILE.
+001210          IF COBW3-SEARCH-FLAG-EXIST
+001220           MOVE VALUE-WEB(1:80)  TO PATH-WEB-FILE
+001230          END-IF.
+001240
+001250 EX-LEGGI-CAMPI-FILE.
+001260          EXIT.
+001270*
+001280** ELENCO IN JSON DELLE VOCI DEL CATALOGO PER LA GRIGLIA
+001290*
+001300 ELENCO-FILE.
+001310
+001320          PERFORM CALCOLA-PATH-CATALOGO-WEB
+001330           THRU EX-CALCOLA-PATH-CATALOGO-WEB.
+001340          PERFORM OPEN-I-CAT     THRU EX-OPEN-I-CAT.
+001350
+001360          MOVE SPACES             TO NOME-JSON.
+001370          MOVE "CATFILE"          TO NOME-JSON.
+001380
+001390          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001400
+001410          MOVE "{""rows"":["      TO DATI-JSON.
+001420          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001430
+001440          MOVE "S"                TO PRIMA-RIGA-FILE.
+001450
+001460 CICLO-ELENCO-FILE.
+001470
+001480          PERFORM LEGGI-CAT      THRU EX-LEGGI-CAT.
+001490
+001500          IF FINE-FILE = "S" GO TO FINE-ELENCO-FILE.
+001510
+001520          IF PRIMA-RIGA-FILE = "S"
+001530           MOVE "N"               TO PRIMA-RIGA-FILE
+001540          ELSE
+001550           MOVE ","               TO DATI-JSON
+001560           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001570          END-IF.
+001580
+001590          MOVE SPACES             TO DATI-JSON.
+001592          MOVE 1                  TO PUNTA-CAT-FILE.
+001594
+001596          MOVE SPACES             TO STRINGA-JSON.
+001598          MOVE NOME-CAT-FILE      TO STRINGA-JSON.
+001600          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001605          STRING '{"NOME":"' STRINGA-JSON-ESC(1:LUNGH-JSON-ESC)
+001608                 '","PATH":"'    DELIMITED BY SIZE
+001610           INTO DATI-JSON WITH POINTER PUNTA-CAT-FILE.
+001612
+001615          MOVE SPACES             TO STRINGA-JSON.
+001618          MOVE PATH-CAT-FILE      TO STRINGA-JSON.
+001620          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001625          STRING STRINGA-JSON-ESC(1:LUNGH-JSON-ESC)
+001628                 '"}'             DELIMITED BY SIZE
+001630           INTO DATI-JSON WITH POINTER PUNTA-CAT-FILE.
+001640
+001650          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001660
+001670          GO TO CICLO-ELENCO-FILE.
+001680
+001690 FINE-ELENCO-FILE.
+001700
+001710          MOVE "]}"               TO DATI-JSON.
+001720          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001730
+001740          CLOSE ARKJSON.
+001750
+001760          PERFORM CLOSE-CAT      THRU EX-CLOSE-CAT.
+001770
+001780 EX-ELENCO-FILE.
+001790          EXIT.
+001800*
+001810** COPIA OGNI VOCE DI ARKFILE SU ARKCSV, SOSTITUENDO (O TOGLIENDO,
+001820** SE ELIMINA-VOCE-FILE E' "S") LA VOCE CON NOME NOME-WEB-FILE;
+001830** SE E' UN SALVA E LA VOCE NON C'ERA GIA', LA ACCODA IN FONDO
+001840*
+001870 RISCRIVI-CATALOGO-FILE.
+001880
+001890          PERFORM CALCOLA-PATH-CATALOGO-WEB
+001900           THRU EX-CALCOLA-PATH-CATALOGO-WEB.
+001910          PERFORM OPEN-I-CAT     THRU EX-OPEN-I-CAT.
+001920
+001930          MOVE SPACES             TO NOME-CSV.
+001940          STRING "FILES/CATALOGO" SECTION-WEB ".TMP"
+001950           DELIMITED BY SIZE INTO NOME-CSV.
+001960
+001970          PERFORM OPEN-O-CSV      THRU EX-OPEN-O-CSV.
+001980
+001990          MOVE "N"                TO TROVATA-FILE.
+002000
+002010 CICLO-COPIA-FILE.
+002020
+002030          PERFORM LEGGI-CAT      THRU EX-LEGGI-CAT.
+002040
+002050          IF FINE-FILE = "S" GO TO FINE-COPIA-FILE.
+002060
+002070          IF NOME-CAT-FILE = NOME-WEB-FILE
+002080           MOVE "S"               TO TROVATA-FILE
+002090           IF ELIMINA-VOCE-FILE = "S"
+002100            GO TO CICLO-COPIA-FILE
+002110           END-IF
+002120           MOVE PATH-WEB-FILE     TO PATH-CAT-FILE
+002130          END-IF.
+002140
+002150          MOVE SPACES             TO DATI-CSV.
+002160          MOVE NOME-CAT-FILE      TO DATI-CSV(1:30).
+002170          MOVE PATH-CAT-FILE      TO DATI-CSV(31:80).
+002180          PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV.
+002190
+002200          GO TO CICLO-COPIA-FILE.
+002210
+002220 FINE-COPIA-FILE.
+002230
+002240          IF TROVATA-FILE = "N" AND ELIMINA-VOCE-FILE = "N"
+002250           MOVE SPACES            TO DATI-CSV
+002260           MOVE NOME-WEB-FILE     TO DATI-CSV(1:30)
+002270           MOVE PATH-WEB-FILE     TO DATI-CSV(31:80)
+002280           PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV
+002290          END-IF.
+002300
+002310          PERFORM CLOSE-CAT      THRU EX-CLOSE-CAT.
+002320          PERFORM CLOSE-CSV      THRU EX-CLOSE-CSV.
+002330
+002340          PERFORM OPEN-O-CAT     THRU EX-OPEN-O-CAT.
+002350          PERFORM OPEN-I-CSV     THRU EX-OPEN-I-CSV.
+002360
+002370 CICLO-RISCRIVI-FILE.
+002380
+002390          PERFORM LEGGI-CSV      THRU EX-LEGGI-CSV.
+002400
+002410          IF FINE-FILE = "S" GO TO EX-RISCRIVI-CATALOGO-FILE.
+002420
+002430          MOVE DATI-CSV(1:30)     TO NOME-CAT-FILE.
+002440          MOVE DATI-CSV(31:80)    TO PATH-CAT-FILE.
+002450          PERFORM SCRIVI-RIGA-CAT THRU EX-SCRIVI-RIGA-CAT.
+002460
+002470          GO TO CICLO-RISCRIVI-FILE.
+002480
+002490 EX-RISCRIVI-CATALOGO-FILE.
+002500
+002510          PERFORM CLOSE-CAT      THRU EX-CLOSE-CAT.
+002520          PERFORM CLOSE-CSV      THRU EX-CLOSE-CSV.
+002530
+002540          EXIT.
+002550*
+002560** funzione=salva: AGGIUNGE O AGGIORNA UNA VOCE DEL CATALOGO
+002570*
+002580 SALVA-FILE.
+002590
+002600          PERFORM LEGGI-CAMPI-FILE THRU EX-LEGGI-CAMPI-FILE.
+002610
+002620          IF NOME-WEB-FILE = SPACES
+002630           MOVE "Indicare il nome logico del file" TO MESSAGGIO
+002640           PERFORM VIS-MESS       THRU EX-VIS-MESS
+002650           GO TO EX-SALVA-FILE
+002660          END-IF.
+002670
+002680          MOVE "N"                TO ELIMINA-VOCE-FILE.
+002690          PERFORM RISCRIVI-CATALOGO-FILE
+002700           THRU EX-RISCRIVI-CATALOGO-FILE.
+002710
+002720          MOVE "Catalogo aggiornato" TO MESSAGGIO.
+002730          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+002740
+002750 EX-SALVA-FILE.
+002760          EXIT.
+002770*
+002780** funzione=elimina: TOGLIE UNA VOCE DAL CATALOGO
+002790*
+002800 ELIMINA-FILE.
+002810
+002820          PERFORM LEGGI-CAMPI-FILE THRU EX-LEGGI-CAMPI-FILE.
+002830
+002840          IF NOME-WEB-FILE = SPACES
+002850           MOVE "Indicare il nome logico del file" TO MESSAGGIO
+002860           PERFORM VIS-MESS       THRU EX-VIS-MESS
+002870           GO TO EX-ELIMINA-FILE
+002880          END-IF.
+002890
+002900          MOVE "S"                TO ELIMINA-VOCE-FILE.
+002910          PERFORM RISCRIVI-CATALOGO-FILE
+002920           THRU EX-RISCRIVI-CATALOGO-FILE.
+002930
+002940          MOVE "Voce eliminata dal catalogo" TO MESSAGGIO.
+002950          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+002960
+002970 EX-ELIMINA-FILE.
+002980          EXIT.
