@@ -0,0 +1,400 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* CONSULTAZIONE DI ARKLOG A GRIGLIA (STESSO SCHEMA DI OPENUTEN):
+000200* FILTRA PER NOME-COBOL-LOG (PREFISSO), INTERVALLO DI DATA-LOG E
+000210* NUMERO-LOG ESATTO, RISOLVE LA PAGINA RICHIESTA E TORNA I RECORD
+000220* IN JSON. ARKLOG E' LINE SEQUENTIAL E VIENE APERTO IN EXTEND DA
+000230* INIZIALI.CBL COME OGNI ALTRA PAGINA, MA QUESTA E' UNA PAGINA DI
+000240* SOLA CONSULTAZIONE: L'EXTEND VIENE PERCIO' CHIUSO SUBITO DOPO
+000250* INIZIO-WEB E RIAPERTO IN INPUT SOLO PER LA SCANSIONE, POI
+000260* RICHIUSO PRIMA CHE FINE-WEB LO RITROVI GIA' CHIUSO (CLOSE SU
+000261* FILE NON APERTO NON E' UN ERRORE BLOCCANTE).
+000270*
+000280 IDENTIFICATION   DIVISION.
+000290 PROGRAM-ID.      OPENMLOG.
+000300 ENVIRONMENT      DIVISION.
+000310 CONFIGURATION    SECTION.
+000320          COPY "SPECIAL.CBL".
+000330 INPUT-OUTPUT     SECTION.
+000340 FILE-CONTROL.
+000350
+000360          COPY "SELWEB.CBL".
+000365          COPY "SELESE.CBL".
+000367          COPY "SELJOB.CBL".
+000370          COPY "SELVIEW.CBL".
+000375          COPY "SELVSTO.CBL".
+000380          COPY "SELJSON.CBL".
+000390
+000400 DATA             DIVISION.
+000410 FILE SECTION.
+000420
+000430          COPY "FDEWEB.CBL".
+000435          COPY "FDEESE.CBL".
+000437          COPY "FDEJOB.CBL".
+000440          COPY "FDEVIEW.CBL".
+000445          COPY "FDEVSTO.CBL".
+000450          COPY "FDEJSON.CBL".
+000460
+000470 WORKING-STORAGE  SECTION.
+000480
+000490          COPY "COBW3.CBL".
+000500          COPY "GLOBALS.CBL".
+000510*
+000520** paginazione griglia easyui (MK-page / MK-rows)
+000530*
+000540 01 PAGINA-LOG                 PIC 9(5).
+000550 01 RIGHE-LOG                  PIC 9(5).
+000560 01 SALTA-LOG                  PIC 9(9).
+000570 01 EMESSE-LOG                 PIC 9(9).
+000580 01 SALTATI-LOG                PIC 9(9).
+000590*
+000600** filtro di ricerca sopra la griglia (MK-nome / MK-dal / MK-al /
+000610** MK-numero)
+000620*
+000630 01 FILTRO-NOME-LOG            PIC X(30).
+000640 01 LUNGH-FILTRO-NOME-LOG      PIC 9(3) COMP.
+000650 01 FILTRO-DAL-LOG             PIC X(06).
+000660 01 FILTRO-AL-LOG              PIC X(06).
+000670 01 FILTRO-NUMERO-LOG          PIC X(20).
+000680*
+000690 PROCEDURE  DIVISION.
+000700*
+000710          PERFORM INIZIO-WEB      THRU EX-INIZIO-WEB.
+000712          PERFORM CLOSE-LOG       THRU EX-CLOSE-LOG.
+000715          PERFORM OPEN-I-VSTO     THRU EX-OPEN-I-VSTO.
+000720
+000730          PERFORM LOAD-VIEW-LOG   THRU EX-LOAD-VIEW-LOG.
+000740
+000750          PERFORM ELENCO-LOG      THRU EX-ELENCO-LOG.
+000760
+000770          STRING "LOG" ".HTM"     DELIMITED BY SIZE
+000780           INTO PAGE-WEB.
+000790
+000800          PERFORM MAKE-WEB        THRU EX-MAKE-WEB.
+000810
+000820 FINE.
+000825          PERFORM CLOSE-VSTO      THRU EX-CLOSE-VSTO.
+000830          PERFORM FINE-WEB        THRU EX-FINE-WEB.
+000840
+000850          GOBACK.
+000860
+000870          COPY "PIOWEB1.CBL".
+000875          COPY "PIOESE.CBL".
+000877          COPY "PIOJOB.CBL".
+000880          COPY "PIOVIEW.CBL".
+000885          COPY "PIOVSTO.CBL".
+000887          COPY "PIOVIEWH.CBL".
+000890          COPY "PIOJSON.CBL".
+000900          COPY "PIOLOG.CBL".
+000910*
+000920** LINK "TORNA INDIETRO" DA MOSTRARE IN CIMA ALLA GRIGLIA, STESSA
+000930** TECNICA DI LOAD-VIEW IN OPENUTEN
+000940*
+000950 LOAD-VIEW-LOG.
+000960
+000970          INITIALIZE VIEW.
+000980
+000990          MOVE SPACES              TO STRINGA-VIEW.
+001000
+001010          STRING '<a href="openmlog.exe?MK-KEY='
+001020           SECTION-WEB DELIMITED BY SIZE
+001030           "&MK-ENTITA=" ENTITA-WEB  DELIMITED BY SIZE
+001040           "&MK-FUNZIONE=" FUNZIONE-WEB  DELIMITED BY SIZE
+001050           '" class="easyui-linkbutton"' DELIMITED BY SIZE
+001060           ' data-options="iconCls:' DELIMITED BY SIZE
+001070           "'icon-back'" DELIMITED BY SIZE
+001080           '" style="padding:5px 0px;' DELIMITED BY SIZE
+001090           'width:25%; margin-left:20px">' DELIMITED BY SIZE
+001100           ' <span style="font-size:14px;">' DELIMITED BY SIZE
+001110           'Indietro</span></a>' DELIMITED BY SIZE
+001120           INTO STRINGA-VIEW.
+001130
+001140          MOVE "GOBACK"            TO NOME-VIEW.
+001150          PERFORM SCRITTURA-VIEW   THRU EX-SCRITTURA-VIEW.
+001160
+001170 EX-LOAD-VIEW-LOG.
+001180          EXIT.
+001190*
+001200** RILEGGE I FILTRI E LA PAGINAZIONE DALLA MASCHERA, CONTA I
+001210** RECORD DI ARKLOG CHE RISPETTANO IL FILTRO E SCRIVE IN JSON
+001220** SOLO LE RIGHE-LOG RIGHE DELLA PAGINA RICHIESTA
+001230*
+001240 ELENCO-LOG.
+001250
+001260          PERFORM LEGGI-FILTRO-LOG THRU EX-LEGGI-FILTRO-LOG.
+001270
+001280          MOVE SPACES              TO NOME-JSON.
+001290          MOVE "LOGVIEW"           TO NOME-JSON.
+001300
+001310          PERFORM OPEN-O-JSON      THRU EX-OPEN-O-JSON.
+001320
+001330          MOVE ZEROS               TO CONTA.
+001340
+001350          PERFORM CONTA-RECORD-LOG THRU EX-CONTA-RECORD-LOG.
+001360
+001370          PERFORM VARYING IND FROM 1 BY 1
+001380           UNTIL IND > LENGTH OF CONTA
+001390           OR CONTA(IND:1) > "0"
+001400           CONTINUE
+001410          END-PERFORM.
+001420
+001430          STRING '{"total":' CONTA(IND:) ',"rows":['
+001440           DELIMITED BY SIZE INTO DATI-JSON.
+001450          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+001460
+001470          MOVE SPACES              TO DATI-JSON.
+001480
+001490          MOVE ZEROS               TO EMESSE-LOG.
+001500
+001510          PERFORM OPEN-I-LOG       THRU EX-OPEN-I-LOG.
+001520
+001530          PERFORM SALTA-RECORD-LOG THRU EX-SALTA-RECORD-LOG.
+001540
+001550 CICLO-ELENCO-LOG.
+001560
+001570          IF EMESSE-LOG NOT LESS THAN RIGHE-LOG
+001580           GO TO FINE-ELENCO-LOG.
+001590
+001600          PERFORM LEGGO-NEXT-LOG   THRU EX-LEGGO-NEXT-LOG.
+001610
+001620          IF FINE-FILE = "S" GO TO FINE-ELENCO-LOG.
+001630
+001640          PERFORM MATCH-FILTRO-LOG THRU EX-MATCH-FILTRO-LOG.
+001650
+001660          IF ESITO-NOK GO TO CICLO-ELENCO-LOG.
+001670
+001680          IF DATI-JSON > SPACES
+001690           MOVE ","                TO DATI-JSON
+001700           PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON
+001710          END-IF.
+001720
+001730          STRING '{"DATA":"'       DELIMITED BY SIZE
+001740           DATA-LOG               DELIMITED BY SIZE
+001750           '","ORARIO":"'          DELIMITED BY SIZE
+001760           ORARIO-LOG             DELIMITED BY SIZE
+001770           '",'                    DELIMITED BY SIZE
+001780           INTO DATI-JSON.
+001790          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+001800
+001810          MOVE SPACES              TO STRINGA-JSON.
+001820          MOVE NOME-COBOL-LOG      TO STRINGA-JSON.
+001830          PERFORM ESCAPE-JSON      THRU EX-ESCAPE-JSON.
+001840
+001850          STRING '"NOME":"'         DELIMITED BY SIZE
+001860           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001870           '","NUMERO":"'          DELIMITED BY SIZE
+001880           NUMERO-LOG             DELIMITED BY SIZE
+001890           '",'                    DELIMITED BY SIZE
+001900           INTO DATI-JSON.
+001910          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+001920
+001930          MOVE SPACES              TO STRINGA-JSON.
+001940          MOVE VALORE-LOG          TO STRINGA-JSON.
+001950          PERFORM ESCAPE-JSON      THRU EX-ESCAPE-JSON.
+001960
+001970          STRING '"VALORE":"'       DELIMITED BY SIZE
+001980           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001990           '","MODULO":"'          DELIMITED BY SIZE
+002000           MODULO-LOG             DELIMITED BY SIZE
+002010           '","ENTITA":"'          DELIMITED BY SIZE
+002020           ENTITA-LOG             DELIMITED BY SIZE
+002030           '","FUNZIONE":"'        DELIMITED BY SIZE
+002040           FUNZIONE-LOG           DELIMITED BY SIZE
+002050           '"}'                    DELIMITED BY SIZE
+002060           INTO DATI-JSON.
+002070          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+002080
+002090          ADD 1                    TO EMESSE-LOG.
+002100
+002110          GO TO CICLO-ELENCO-LOG.
+002120
+002130 FINE-ELENCO-LOG.
+002140
+002150          PERFORM CLOSE-LOG        THRU EX-CLOSE-LOG.
+002160
+002170          MOVE "]}"                TO DATI-JSON.
+002180          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+002190
+002200          CLOSE ARKJSON.
+002210
+002220 EX-ELENCO-LOG.
+002230          EXIT.
+002240*
+002250** LEGGE MK-nome/MK-dal/MK-al/MK-numero/MK-page/MK-rows DALLA
+002260** MASCHERA E LI RISOLVE IN FILTRO-*-LOG/PAGINA-LOG/RIGHE-LOG
+002270*
+002280 LEGGI-FILTRO-LOG.
+002290
+002300          MOVE "MK-nome"           TO FIELD-WEB.
+002310          PERFORM READ-WEB         THRU EX-READ-WEB.
+002320          MOVE SPACES              TO FILTRO-NOME-LOG.
+002330          MOVE ZEROS               TO LUNGH-FILTRO-NOME-LOG.
+002340          IF COBW3-SEARCH-FLAG-EXIST
+002350           MOVE VALUE-WEB(1:30)    TO FILTRO-NOME-LOG
+002360           MOVE 30                 TO LUNGH-FILTRO-NOME-LOG
+002370           PERFORM TROVA-LEN-FILTRO-NOME-LOG
+002380            THRU EX-TROVA-LEN-FILTRO-NOME-LOG
+002390          END-IF.
+002400
+002410          MOVE "MK-dal"            TO FIELD-WEB.
+002420          PERFORM READ-WEB         THRU EX-READ-WEB.
+002430          MOVE SPACES              TO FILTRO-DAL-LOG.
+002440          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:6) IS NUMERIC
+002450           MOVE VALUE-WEB(1:6)     TO FILTRO-DAL-LOG
+002460          END-IF.
+002470
+002480          MOVE "MK-al"             TO FIELD-WEB.
+002490          PERFORM READ-WEB         THRU EX-READ-WEB.
+002500          MOVE SPACES              TO FILTRO-AL-LOG.
+002510          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:6) IS NUMERIC
+002520           MOVE VALUE-WEB(1:6)     TO FILTRO-AL-LOG
+002530          END-IF.
+002540
+002550          MOVE "MK-numero"         TO FIELD-WEB.
+002560          PERFORM READ-WEB         THRU EX-READ-WEB.
+002570          MOVE SPACES              TO FILTRO-NUMERO-LOG.
+002580          IF COBW3-SEARCH-FLAG-EXIST
+002590           MOVE VALUE-WEB(1:20)    TO FILTRO-NUMERO-LOG
+002600          END-IF.
+002610
+002620          MOVE "page"              TO FIELD-WEB.
+002630          PERFORM READ-WEB         THRU EX-READ-WEB.
+002640          MOVE 1                   TO PAGINA-LOG.
+002650          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) IS NUMERIC
+002660           MOVE VALUE-WEB(1:5)     TO PAGINA-LOG
+002670          END-IF.
+002680          IF PAGINA-LOG = ZEROS
+002690           MOVE 1                  TO PAGINA-LOG
+002700          END-IF.
+002710
+002720          MOVE "rows"              TO FIELD-WEB.
+002730          PERFORM READ-WEB         THRU EX-READ-WEB.
+002740          MOVE 20                  TO RIGHE-LOG.
+002750          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) IS NUMERIC
+002760           MOVE VALUE-WEB(1:5)     TO RIGHE-LOG
+002770          END-IF.
+002780          IF RIGHE-LOG = ZEROS
+002790           MOVE 20                 TO RIGHE-LOG
+002800          END-IF.
+002810
+002820          COMPUTE SALTA-LOG = (PAGINA-LOG - 1) * RIGHE-LOG.
+002830
+002840 EX-LEGGI-FILTRO-LOG.
+002850          EXIT.
+002860*
+002870** SALTA I RECORD GIA' MOSTRATI NELLE PAGINE PRECEDENTI, CONTANDO
+002880** SOLO QUELLI CHE RISPETTANO IL FILTRO CORRENTE
+002890*
+002900 SALTA-RECORD-LOG.
+002910
+002920          MOVE ZEROS               TO SALTATI-LOG.
+002930
+002940          IF SALTA-LOG = ZEROS GO TO EX-SALTA-RECORD-LOG.
+002950
+002960 CICLO-SALTA-RECORD-LOG.
+002970
+002980          PERFORM LEGGO-NEXT-LOG   THRU EX-LEGGO-NEXT-LOG.
+002990
+003000          IF FINE-FILE = "S" GO TO EX-SALTA-RECORD-LOG.
+003010
+003020          PERFORM MATCH-FILTRO-LOG THRU EX-MATCH-FILTRO-LOG.
+003030
+003040          IF ESITO-NOK GO TO CICLO-SALTA-RECORD-LOG.
+003050
+003060          ADD 1                    TO SALTATI-LOG.
+003070
+003080          IF SALTATI-LOG < SALTA-LOG
+003090           GO TO CICLO-SALTA-RECORD-LOG.
+003100
+003110 EX-SALTA-RECORD-LOG.
+003120          EXIT.
+003130*
+003140** SCANDISCE PER INTERO ARKLOG (RIAPRENDOLO IN INPUT) SOLO PER
+003150** CONTARE QUANTI RECORD RISPETTANO IL FILTRO, PER IL "total"
+003160** RICHIESTO DALLA GRIGLIA
+003170*
+003180 CONTA-RECORD-LOG.
+003190
+003200          PERFORM OPEN-I-LOG       THRU EX-OPEN-I-LOG.
+003210
+003220 CICLO-CONTA-RECORD-LOG.
+003230
+003240          PERFORM LEGGO-NEXT-LOG   THRU EX-LEGGO-NEXT-LOG.
+003250
+003260          IF FINE-FILE = "S" GO TO FINE-CONTA-RECORD-LOG.
+003270
+003280          PERFORM MATCH-FILTRO-LOG THRU EX-MATCH-FILTRO-LOG.
+003290
+003300          IF ESITO-NOK GO TO CICLO-CONTA-RECORD-LOG.
+003310
+003320          ADD 1                    TO CONTA.
+003330
+003340          GO TO CICLO-CONTA-RECORD-LOG.
+003350
+003360 FINE-CONTA-RECORD-LOG.
+003370
+003380          PERFORM CLOSE-LOG        THRU EX-CLOSE-LOG.
+003390
+003400 EX-CONTA-RECORD-LOG.
+003410          EXIT.
+003420*
+003430** VERIFICA SE IL RECORD DI ARKLOG APPENA LETTO RISPETTA IL
+003440** FILTRO NOME/DATA/NUMERO RICHIESTO DALLA MASCHERA
+003450*
+003460 MATCH-FILTRO-LOG.
+003470
+003480          MOVE "OK"                TO ESITO-WEB.
+003490
+003500          IF LUNGH-FILTRO-NOME-LOG > ZEROS
+003510           AND NOME-COBOL-LOG(1:LUNGH-FILTRO-NOME-LOG)
+003520            NOT = FILTRO-NOME-LOG(1:LUNGH-FILTRO-NOME-LOG)
+003530           MOVE "NO"               TO ESITO-WEB.
+003540
+003550          IF ESITO-OK AND FILTRO-DAL-LOG NOT = SPACES
+003560           AND DATA-LOG < FILTRO-DAL-LOG
+003570           MOVE "NO"               TO ESITO-WEB.
+003580
+003590          IF ESITO-OK AND FILTRO-AL-LOG NOT = SPACES
+003600           AND DATA-LOG > FILTRO-AL-LOG
+003610           MOVE "NO"               TO ESITO-WEB.
+003620
+003630          IF ESITO-OK AND FILTRO-NUMERO-LOG NOT = SPACES
+003640           AND NUMERO-LOG NOT = FILTRO-NUMERO-LOG
+003650           MOVE "NO"               TO ESITO-WEB.
+003660
+003670 EX-MATCH-FILTRO-LOG.
+003680          EXIT.
+003690*
+003700** TRONCA LUNGH-FILTRO-NOME-LOG AGLI SPAZI FINALI DEL FILTRO,
+003710** STESSA TECNICA DI TROVA-LEN-FILTRO-NOME IN OPENUTEN
+003720*
+003730 TROVA-LEN-FILTRO-NOME-LOG.
+003740
+003750          IF LUNGH-FILTRO-NOME-LOG = 0
+003760           GO TO EX-TROVA-LEN-FILTRO-NOME-LOG.
+003770
+003780          IF FILTRO-NOME-LOG(LUNGH-FILTRO-NOME-LOG:1) NOT = SPACE
+003790           GO TO EX-TROVA-LEN-FILTRO-NOME-LOG.
+003800
+003810          SUBTRACT 1               FROM LUNGH-FILTRO-NOME-LOG.
+003820
+003830          GO TO TROVA-LEN-FILTRO-NOME-LOG.
+003840
+003850 EX-TROVA-LEN-FILTRO-NOME-LOG.
+003860          EXIT.
