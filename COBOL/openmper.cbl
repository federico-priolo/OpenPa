@@ -0,0 +1,251 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* PERSONALIZZAZIONE DEL MENU PER OPERATORE: SENZA funzione TORNA IN
+000200* JSON LE SOLE VOCI DI ARKMENU MARCATE PERS-MENU="S", CON L'ORDINE E
+000210* LA VISIBILITA' GIA' RISOLTI PER MK-OPERATORE (RISOLVI-PERS-MENU),
+000220* PER LA GRIGLIA DI PERSONALIZZAZIONE (TRASCINAMENTO E OCCULTAMENTO
+000230* LATO CLIENT). funzione=salva RICEVE UNA SINGOLA VOCE (MK-numero/
+000240* MK-ordine/MK-visibile) RISISTEMATA DALL'OPERATORE E LA ACCODA O
+000250* AGGIORNA SU ARKPERS
+000260*
+000270 IDENTIFICATION   DIVISION.
+000280 PROGRAM-ID.      OPENMPER.
+000290 ENVIRONMENT      DIVISION.
+000300 CONFIGURATION    SECTION.
+000310          COPY "SPECIAL.CBL".
+000320 INPUT-OUTPUT     SECTION.
+000330 FILE-CONTROL.
+000340
+000350          COPY "SELWEB.CBL".
+000355          COPY "SELESE.CBL".
+000357          COPY "SELJOB.CBL".
+000360          COPY "SELVIEW.CBL".
+000365          COPY "SELVSTO.CBL".
+000370          COPY "SELMENU.CBL".
+000380          COPY "SELPERS.CBL".
+000390          COPY "SELJSON.CBL".
+000400
+000410 DATA             DIVISION.
+000420 FILE SECTION.
+000430
+000440          COPY "FDEWEB.CBL".
+000445          COPY "FDEESE.CBL".
+000447          COPY "FDEJOB.CBL".
+000450          COPY "FDEVIEW.CBL".
+000455          COPY "FDEVSTO.CBL".
+000460          COPY "FDEMENU.CBL".
+000470          COPY "FDEPERS.CBL".
+000480          COPY "FDEJSON.CBL".
+000490
+000500 WORKING-STORAGE  SECTION.
+000510
+000520          COPY "COBW3.CBL".
+000530          COPY "GLOBALS.CBL".
+000540*
+000550** OPERATORE CORRENTE (MK-OPERATORE), STESSO ESPEDIENTE DI
+000560** OPENTA02.CBL IN ATTESA DI UN VERO MECCANISMO DI LOGIN/SESSIONE
+000570*
+000580 01 OPERATORE-WEB-PERS        PIC X(8).
+000590*
+000600** VOCE IN ARRIVO DALLA MASCHERA (funzione=salva)
+000610*
+000620 01 NUMERO-WEB-PERS           PIC 9(7).
+000630 01 ORDINE-WEB-PERS           PIC 9(4).
+000640 01 VISIBILE-WEB-PERS         PIC X.
+000650*
+000660** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-PERS-MENU,
+000670** PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000680*
+000690 01 PRIMA-RIGA-PERS           PIC X.
+000700*
+000710 PROCEDURE  DIVISION.
+000720*
+000730          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000740
+000750          PERFORM OPEN-I-MENU    THRU EX-OPEN-I-MENU.
+000760          PERFORM OPEN-I-PERS    THRU EX-OPEN-I-PERS.
+000770
+000780          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000790          PERFORM READ-WEB       THRU EX-READ-WEB.
+000800          MOVE SPACES            TO FUNZIONE-WEB.
+000810          IF COBW3-SEARCH-FLAG-EXIST
+000820           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000830          END-IF.
+000840
+000850          IF FUNZIONE-WEB = "salva"
+000860           PERFORM SALVA-PERS-MENU
+000870            THRU EX-SALVA-PERS-MENU
+000880           GO TO FINE-PERS
+000890          END-IF.
+000900
+000910          PERFORM ELENCO-PERS-MENU
+000920           THRU EX-ELENCO-PERS-MENU.
+000930
+000940 FINE-PERS.
+000950
+000960          PERFORM CLOSE-PERS     THRU EX-CLOSE-PERS.
+000970          PERFORM CLOSE-MENU     THRU EX-CLOSE-MENU.
+000980
+000990          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+001000
+001010          GOBACK.
+001020
+001030          COPY "PIOWEB1.CBL".
+001035          COPY "PIOESE.CBL".
+001037          COPY "PIOJOB.CBL".
+001040          COPY "PIOVIEW.CBL".
+001045          COPY "PIOVSTO.CBL".
+001047          COPY "PIOVIEWH.CBL".
+001050          COPY "PIOJSON.CBL".
+001060          COPY "PIOMENU.CBL".
+001070          COPY "PIOPERS.CBL".
+001080*
+001090** RILEGGE numero/ordine/visibile DALLA MASCHERA, RICAVA L'OPERATORE
+001100** DA MK-OPERATORE E SCRIVE (O AGGIORNA SE GIA' PRESENTE) LA RIGA DI
+001110** PERSONALIZZAZIONE SU ARKPERS
+001120*
+001130 SALVA-PERS-MENU.
+001140
+001150          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+001160          PERFORM READ-WEB       THRU EX-READ-WEB.
+001170          MOVE SPACES            TO OPERATORE-WEB-PERS.
+001180          IF COBW3-SEARCH-FLAG-EXIST
+001190           MOVE VALUE-WEB(1:8)   TO OPERATORE-WEB-PERS
+001200          END-IF.
+001210
+001220          MOVE "MK-numero"       TO FIELD-WEB.
+001230          PERFORM READ-WEB       THRU EX-READ-WEB.
+001240          MOVE ZEROS             TO NUMERO-WEB-PERS.
+001250          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:7) NUMERIC
+001260           MOVE VALUE-WEB(1:7)   TO NUMERO-WEB-PERS
+001270          END-IF.
+001280
+001290          MOVE "MK-ordine"       TO FIELD-WEB.
+001300          PERFORM READ-WEB       THRU EX-READ-WEB.
+001310          MOVE ZEROS             TO ORDINE-WEB-PERS.
+001320          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:4) NUMERIC
+001330           MOVE VALUE-WEB(1:4)   TO ORDINE-WEB-PERS
+001340          END-IF.
+001350
+001360          MOVE "MK-visibile"     TO FIELD-WEB.
+001370          PERFORM READ-WEB       THRU EX-READ-WEB.
+001380          MOVE "S"               TO VISIBILE-WEB-PERS.
+001390          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:1) = "N"
+001400           MOVE "N"              TO VISIBILE-WEB-PERS
+001410          END-IF.
+001420
+001430          MOVE OPERATORE-WEB-PERS TO CHIAVE-UTEN-PERS.
+001440          MOVE NUMERO-WEB-PERS    TO NUM-MENU-PERS.
+001450
+001460          PERFORM LEGGO-PERS     THRU EX-LEGGO-PERS.
+001470
+001480          MOVE ORDINE-WEB-PERS    TO ORDINE-PERS.
+001490          MOVE VISIBILE-WEB-PERS  TO VISIBILE-PERS.
+001500
+001510          IF ESITO-OK
+001520           PERFORM RISCRIVI-PERS  THRU EX-RISCRIVI-PERS
+001530          ELSE
+001540           PERFORM SCRIVI-PERS    THRU EX-SCRIVI-PERS
+001550          END-IF.
+001560
+001570          IF ESITO-NOK
+001580           MOVE "Errore in scrittura personalizzaz." TO MESSAGGIO
+001590          ELSE
+001600           MOVE "Personalizzazione salvata" TO MESSAGGIO
+001610          END-IF.
+001620
+001630          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+001640
+001650 EX-SALVA-PERS-MENU.
+001660          EXIT.
+001670*
+001680** ELENCO DELLE SOLE VOCI PERSONALIZZABILI (PERS-MENU="S"), CON
+001690** L'ORDINE/VISIBILITA' GIA' RISOLTI PER L'OPERATORE CORRENTE
+001700*
+001710 ELENCO-PERS-MENU.
+001720
+001730          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+001740          PERFORM READ-WEB       THRU EX-READ-WEB.
+001750          MOVE SPACES            TO OPERATORE-WEB-PERS.
+001760          IF COBW3-SEARCH-FLAG-EXIST
+001770           MOVE VALUE-WEB(1:8)   TO OPERATORE-WEB-PERS
+001780          END-IF.
+001790
+001800          MOVE SPACES             TO NOME-JSON.
+001810          MOVE "PERSMENU"         TO NOME-JSON.
+001820
+001830          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001840
+001850          MOVE "{""rows"":["      TO DATI-JSON.
+001860          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001870
+001880          MOVE "S"                TO PRIMA-RIGA-PERS.
+001890
+001900          MOVE LOW-VALUE          TO CHIAVE-MENU.
+001910          PERFORM STARTO-MENU     THRU EX-STARTO-MENU.
+001920
+001930          IF ESITO-NOK GO TO FINE-ELENCO-PERS-MENU.
+001940
+001950 CICLO-ELENCO-PERS-MENU.
+001960
+001970          PERFORM LEGGO-NEXT-MENU THRU EX-LEGGO-NEXT-MENU.
+001980
+001990          IF FINE-FILE = "S" GO TO FINE-ELENCO-PERS-MENU.
+002000
+002010          IF NOT MENU-PERSONALIZZABILE
+002020           GO TO CICLO-ELENCO-PERS-MENU
+002030          END-IF.
+002040
+002050          MOVE OPERATORE-WEB-PERS TO CHIAVE-UTEN-PERS.
+002060          PERFORM RISOLVI-PERS-MENU THRU EX-RISOLVI-PERS-MENU.
+002070
+002080          IF PRIMA-RIGA-PERS = "S"
+002090           MOVE "N"               TO PRIMA-RIGA-PERS
+002100          ELSE
+002110           MOVE ","               TO DATI-JSON
+002120           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+002130          END-IF.
+002140
+002150          MOVE SPACES             TO STRINGA-JSON.
+002160          MOVE DESC-MENU          TO STRINGA-JSON.
+002170          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002180
+002190          STRING '{"NUMERO":"'    DELIMITED BY SIZE
+002200           NUM-MENU              DELIMITED BY SIZE
+002210           '","DESC":"'           DELIMITED BY SIZE
+002220           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002230           '","ORDINE":"'         DELIMITED BY SIZE
+002240           ORDINE-MENU-RISOLTO    DELIMITED BY SIZE
+002250           '","VISIBILE":"'       DELIMITED BY SIZE
+002260           VISIBILE-MENU-RISOLTO  DELIMITED BY SIZE
+002270           '"}'                   DELIMITED BY SIZE
+002280           INTO DATI-JSON.
+002290          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002300
+002310          GO TO CICLO-ELENCO-PERS-MENU.
+002320
+002330 FINE-ELENCO-PERS-MENU.
+002340
+002350          MOVE "]}"               TO DATI-JSON.
+002360          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002370
+002380          CLOSE ARKJSON.
+002390
+002400 EX-ELENCO-PERS-MENU.
+002410          EXIT.
