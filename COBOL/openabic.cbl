@@ -0,0 +1,231 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* CLONAZIONE DI UN RUOLO: LEGGE UNA RIGA DI CONTROLLO (STESSO
+000200* TRACCIATO CSV DEGLI ALTRI CARICAMENTI BATCH) CON GRUPPO-ABI DI
+000210* PARTENZA, ENTE-ABI E GRUPPO-ABI DI ARRIVO, E RISCRIVE SU ARKABI
+000220* OGNI CHIAMATA-ABI TROVATA SUL GRUPPO DI PARTENZA (QUALUNQUE SIA
+000230* IL SUO ENTE-ABI) SOTTO LA NUOVA COPPIA ENTE-ABI/GRUPPO-ABI, CON
+000240* LA STESSA DESC-ABI/SCADENZA-ABI/NEGATA-ABI DI ORIGINE. LE RIGHE
+000250* GIA' PRESENTI SUL GRUPPO DI ARRIVO NON VENGONO TOCCATE.
+000260*
+000270* LA SCANSIONE DI ARKABI E LA SCRITTURA DELLE RIGHE CLONATE NON
+000280* POSSONO CONVIVERE NELLO STESSO PASSAGGIO: SCRIVERE SU ARKABI
+000290* MENTRE LO SI STA LEGGENDO IN SEQUENZA (LEGGO-NEXT-ABI) PUO' FAR
+000300* RICOMPARIRE IL RECORD APPENA INSERITO PIU' AVANTI NELLA STESSA
+000310* SCANSIONE SE LA SUA CHIAVE ORDINA DOPO IL CURSORE CORRENTE. SI
+000320* USA PERCIO' LA STESSA TECNICA A DOPPIO PASSAGGIO DI OPENFILE PER
+000330* ARKFILE (RISCRIVI-CATALOGO-FILE): LE RIGHE DA CLONARE VENGONO
+000340* PRIMA RACCOLTE SU ARKCSV (STESSO FILE DI SCRATCH, RIUSATO A
+000350* SCANSIONE DI ARKABI GIA' CONCLUSA), POI RISCRITTE SU ARKABI IN
+000360* UN SECONDO PASSAGGIO CHE NON LEGGE PIU' ARKABI IN SEQUENZA.
+000370*
+000380 IDENTIFICATION   DIVISION.
+000390 PROGRAM-ID.      OPENABIC.
+000400 ENVIRONMENT      DIVISION.
+000410 CONFIGURATION    SECTION.
+000420          COPY "SPECIAL.CBL".
+000430 INPUT-OUTPUT     SECTION.
+000440 FILE-CONTROL.
+000450
+000460          COPY "SELCSV.CBL".
+000470          COPY "SELABI.CBL".
+000480          COPY "SELABIS.CBL".
+000490
+000500 DATA             DIVISION.
+000510 FILE SECTION.
+000520
+000530          COPY "FDECSV.CBL".
+000540          COPY "FDEABI.CBL".
+000550          COPY "FDEABIS.CBL".
+000560
+000570 WORKING-STORAGE  SECTION.
+000580
+000590          COPY "GLOBALS.CBL".
+000600*
+000610** riga di controllo in ingresso: gruppo di partenza, ente e
+000620** gruppo di arrivo
+000630*
+000640 01 GRUPPO-ORIGINE-ABIC       PIC 9(04).
+000650 01 ENTE-DEST-ABIC            PIC 9(02).
+000660 01 GRUPPO-DEST-ABIC          PIC 9(04).
+000670*
+000760** contatori del riepilogo finale
+000770*
+000780 01 LETTE-ABIC                PIC 9(7).
+000790 01 COPIATE-ABIC              PIC 9(7).
+000800 01 SALTATE-ABIC              PIC 9(7).
+000810*
+000820 PROCEDURE  DIVISION.
+000830*
+000840          PERFORM APRI-FILE-ABIC      THRU EX-APRI-FILE-ABIC.
+000850
+000860          PERFORM LEGGI-CSV           THRU EX-LEGGI-CSV.
+000870          PERFORM SCOMPONI-RIGA-ABIC  THRU EX-SCOMPONI-RIGA-ABIC.
+000880
+000890          CLOSE ARKCSV.
+000900
+000910          MOVE ZEROS                  TO LETTE-ABIC.
+000920          MOVE ZEROS                  TO COPIATE-ABIC.
+000930          MOVE ZEROS                  TO SALTATE-ABIC.
+000940
+000950          MOVE "BATCH"                TO UTENTE-ABI-WEB.
+000960
+000970          PERFORM RACCOGLI-RIGHE-ABIC THRU EX-RACCOGLI-RIGHE-ABIC.
+000980          PERFORM CLONA-RIGHE-ABIC    THRU EX-CLONA-RIGHE-ABIC.
+000990
+001000 FINE-ABIC.
+001010
+001020          DISPLAY "CLONAZIONE RUOLO ABILITAZIONE COMPLETATA".
+001030          DISPLAY "RECORD LETTI    : " LETTE-ABIC.
+001040          DISPLAY "RECORD COPIATI  : " COPIATE-ABIC.
+001050          DISPLAY "RECORD SALTATI  : " SALTATE-ABIC.
+001060
+001070          PERFORM CHIUDI-FILE-ABIC   THRU EX-CHIUDI-FILE-ABIC.
+001080
+001090          GOBACK.
+001100
+001110          COPY "PIOCSV.CBL".
+001120          COPY "PIOABI.CBL".
+001130          COPY "PIOABIW.CBL".
+001140          COPY "PIOABIS.CBL".
+001150*
+001160** APRE IL CSV DI CONTROLLO IN LETTURA E ARKABI/ARKABIS IN I-O:
+001170** SI SCRIVE SU ARKABI (NUOVI RECORD CLONATI) E SI APPENDE LO
+001180** STORICO SU ARKABIS
+001190*
+001200 APRI-FILE-ABIC.
+001210
+001220          PERFORM OPEN-I-CSV        THRU EX-OPEN-I-CSV.
+001230          PERFORM OPEN-I-ABI        THRU EX-OPEN-I-ABI.
+001240          PERFORM OPEN-I-ABIS       THRU EX-OPEN-I-ABIS.
+001250
+001260 EX-APRI-FILE-ABIC.
+001270          EXIT.
+001280
+001290 CHIUDI-FILE-ABIC.
+001300
+001310          PERFORM CLOSE-ABI         THRU EX-CLOSE-ABI.
+001320          PERFORM CLOSE-ABIS        THRU EX-CLOSE-ABIS.
+001330
+001340 EX-CHIUDI-FILE-ABIC.
+001350          EXIT.
+001360*
+001370** SPACCA LA RIGA DI CONTROLLO NEI 3 CAMPI DEL TRACCIATO:
+001380** GRUPPO DI PARTENZA, ENTE E GRUPPO DI ARRIVO
+001390*
+001400 SCOMPONI-RIGA-ABIC.
+001410
+001420          MOVE ZEROS               TO GRUPPO-ORIGINE-ABIC
+001430                                      ENTE-DEST-ABIC
+001440                                      GRUPPO-DEST-ABIC.
+001450
+001460          UNSTRING DATI-CSV DELIMITED BY ","
+001470           INTO GRUPPO-ORIGINE-ABIC
+001480                ENTE-DEST-ABIC
+001490                GRUPPO-DEST-ABIC.
+001500
+001510 EX-SCOMPONI-RIGA-ABIC.
+001520          EXIT.
+001530*
+001540** PRIMO PASSAGGIO: SCANDISCE ARKABI PER INTERO E RIVERSA SU
+001550** ARKCSV (RIAPERTO IN SCRITTURA, LA LETTURA DEL CONTROLLO E'
+001560** GIA' FINITA) OGNI CHIAMATA-ABI TROVATA SUL GRUPPO DI PARTENZA.
+001570** NESSUNA SCRITTURA SU ARKABI AVVIENE IN QUESTO PASSAGGIO.
+001580*
+001590 RACCOGLI-RIGHE-ABIC.
+001600
+001610          MOVE SPACES              TO NOME-CSV.
+001620          MOVE "FILES/CLONA.TMP"   TO NOME-CSV.
+001640
+001650          PERFORM OPEN-O-CSV       THRU EX-OPEN-O-CSV.
+001660
+001670          MOVE LOW-VALUE           TO CHIAVE-ABI.
+001680          PERFORM STARTO-ABI       THRU EX-STARTO-ABI.
+001690
+001700          IF ESITO-NOK GO TO FINE-RACCOGLI-RIGHE-ABIC.
+001710
+001720          PERFORM LEGGO-NEXT-ABI   THRU EX-LEGGO-NEXT-ABI.
+001730
+001740 CICLO-RACCOGLI-RIGHE-ABIC.
+001750
+001760          IF FINE-FILE = "S" GO TO FINE-RACCOGLI-RIGHE-ABIC.
+001770
+001780          ADD 1                    TO LETTE-ABIC.
+001790
+001800          IF GRUPPO-ABI = GRUPPO-ORIGINE-ABIC
+001810           MOVE SPACES             TO DATI-CSV
+001820           MOVE CHIAMATA-ABI       TO DATI-CSV(1:6)
+001830           MOVE DESC-ABI           TO DATI-CSV(7:20)
+001840           MOVE SCADENZA-ABI       TO DATI-CSV(27:8)
+001850           MOVE NEGATA-ABI         TO DATI-CSV(35:1)
+001860           PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV
+001870          END-IF.
+001880
+001890          PERFORM LEGGO-NEXT-ABI   THRU EX-LEGGO-NEXT-ABI.
+001900
+001910          GO TO CICLO-RACCOGLI-RIGHE-ABIC.
+001920
+001930 FINE-RACCOGLI-RIGHE-ABIC.
+001940
+001950          PERFORM CLOSE-CSV        THRU EX-CLOSE-CSV.
+001960
+001970 EX-RACCOGLI-RIGHE-ABIC.
+001980          EXIT.
+001990*
+002000** SECONDO PASSAGGIO: RILEGGE LE RIGHE RACCOLTE DA ARKCSV, ORMAI
+002010** SGANCIATO DALLA SCANSIONE DI ARKABI (CHE E' FERMA A FINE-FILE),
+002020** E LE RISCRIVE SU ARKABI SOTTO LA NUOVA COPPIA ENTE-ABI/
+002030** GRUPPO-ABI: SE LA COMBINAZIONE ESISTE GIA' SUL GRUPPO DI
+002040** ARRIVO LA SCRIVI-ABI RESPINGE IL DUPLICATO E LA RIGA VIENE
+002050** SOLO CONTEGGIATA COME SALTATA
+002060*
+002070 CLONA-RIGHE-ABIC.
+
+002080          PERFORM OPEN-I-CSV       THRU EX-OPEN-I-CSV.
+002090          PERFORM LEGGI-CSV        THRU EX-LEGGI-CSV.
+
+002100 CICLO-CLONA-RIGHE-ABIC.
+
+002110          IF FINE-FILE = "S" GO TO FINE-CLONA-RIGHE-ABIC.
+
+002120          MOVE ENTE-DEST-ABIC      TO ENTE-ABI.
+002130          MOVE GRUPPO-DEST-ABIC    TO GRUPPO-ABI.
+002140          MOVE DATI-CSV(1:6)       TO CHIAMATA-ABI.
+002150          MOVE DATI-CSV(7:20)      TO DESC-ABI.
+002160          MOVE DATI-CSV(27:8)      TO SCADENZA-ABI.
+002170          MOVE DATI-CSV(35:1)      TO NEGATA-ABI.
+
+002180          PERFORM SCRIVI-ABI       THRU EX-SCRIVI-ABI.
+
+002190          IF ESITO-OK
+002200           ADD 1                  TO COPIATE-ABIC
+002210          ELSE
+002220           ADD 1                  TO SALTATE-ABIC
+002230          END-IF.
+
+002240          PERFORM LEGGI-CSV        THRU EX-LEGGI-CSV.
+
+002250          GO TO CICLO-CLONA-RIGHE-ABIC.
+
+002260 FINE-CLONA-RIGHE-ABIC.
+
+002270          PERFORM CLOSE-CSV        THRU EX-CLOSE-CSV.
+
+002280 EX-CLONA-RIGHE-ABIC.
+002290          EXIT.
