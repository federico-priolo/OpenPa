@@ -0,0 +1,511 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* MANUTENZIONE DI ARKLIB CON STORICO DELLE VERSIONI: SENZA
+000200* funzione TORNA IN JSON LE RIGHE DI ARKLIB (NUMERATE PER
+000210* POSIZIONE, NON AVENDO ARKLIB UNA CHIAVE PROPRIA) PER LA
+000220* GRIGLIA. funzione=salva RICEVE MK-numero/MK-dati/MK-operatore,
+000230* STORICIZZA SU ARKLIBH IL CONTENUTO ANCORA IN VIGORE DELLA RIGA
+000240* E LA SOVRASCRIVE. funzione=storico RICEVE MK-numero E TORNA IN
+000250* JSON LE VERSIONI STORICIZZATE DI QUELLA RIGA. funzione=ripristina
+000260* RICEVE MK-numero/MK-operatore E RIPORTA LA RIGA ALL'ULTIMA
+000270* VERSIONE STORICIZZATA, STORICIZZANDO A SUA VOLTA QUELLA
+000280* SOSTITUITA. ARKLIB E' LINE SEQUENTIAL SENZA CHIAVE, QUINDI OGNI
+000290* SALVA/RIPRISTINA RISCRIVE L'INTERO FILE PASSANDO PER UNA COPIA
+000300* DI SERVIZIO SU ARKLIBT (STESSA TECNICA DI OPENFILE PER ARKFILE)
+000310*
+000320 IDENTIFICATION   DIVISION.
+000330 PROGRAM-ID.      OPENLIBV.
+000340 ENVIRONMENT      DIVISION.
+000350 CONFIGURATION    SECTION.
+000360          COPY "SPECIAL.CBL".
+000370 INPUT-OUTPUT     SECTION.
+000380 FILE-CONTROL.
+000390
+000400          COPY "SELWEB.CBL".
+000405          COPY "SELESE.CBL".
+000407          COPY "SELJOB.CBL".
+000410          COPY "SELVIEW.CBL".
+000415          COPY "SELVSTO.CBL".
+000420          COPY "SELLIBH.CBL".
+000425          COPY "SELLIBT.CBL".
+000430          COPY "SELJSON.CBL".
+000440
+000450 DATA             DIVISION.
+000460 FILE SECTION.
+000470
+000480          COPY "FDEWEB.CBL".
+000485          COPY "FDEESE.CBL".
+000487          COPY "FDEJOB.CBL".
+000490          COPY "FDEVIEW.CBL".
+000495          COPY "FDEVSTO.CBL".
+000500          COPY "FDELIBH.CBL".
+000505          COPY "FDELIBT.CBL".
+000510          COPY "FDEJSON.CBL".
+000520
+000530 WORKING-STORAGE  SECTION.
+000540
+000550          COPY "COBW3.CBL".
+000560          COPY "GLOBALS.CBL".
+000570*
+000580** NUMERO DI RIGA DI ARKLIB (POSIZIONE ORDINALE, 1a RIGA = 1)
+000590** RICHIESTO DALLA MASCHERA
+000600*
+000610 01 NUMERO-WEB-LIBV          PIC 9(05).
+000620*
+000630** NUOVO CONTENUTO DI UNA RIGA IN ARRIVO DALLA MASCHERA
+000640** (funzione=salva)
+000650*
+000660 01 DATI-WEB-LIBV            PIC X(1024).
+000670*
+000680** CONTATORE DI SCANSIONE DI ARKLIB DURANTE LA RISCRITTURA, PER
+000690** RICONOSCERE LA RIGA NUMERO-WEB-LIBV
+000700*
+000710 01 CONTA-RIGHE-LIBV         PIC 9(05).
+000720*
+000730** "S" APPENA LA RIGA NUMERO-WEB-LIBV E' STATA INCONTRATA DURANTE
+000740** LA RISCRITTURA
+000750*
+000760 01 TROVATA-LIBV             PIC X.
+000770*
+000780** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN UNA GRIGLIA JSON,
+000790** PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000800*
+000810 01 PRIMA-RIGA-LIBV          PIC X.
+000820*
+000830 PROCEDURE  DIVISION.
+000840*
+000850          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+
+000860          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000870          PERFORM READ-WEB       THRU EX-READ-WEB.
+000880          MOVE SPACES            TO FUNZIONE-WEB.
+000890          IF COBW3-SEARCH-FLAG-EXIST
+000900           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000910          END-IF.
+
+000920          IF FUNZIONE-WEB = "salva"
+000930           PERFORM SALVA-LIBV     THRU EX-SALVA-LIBV
+000940           GO TO FINE-LIBV
+000950          END-IF.
+
+000960          IF FUNZIONE-WEB = "storico"
+000970           PERFORM STORICO-LIBV   THRU EX-STORICO-LIBV
+000980           GO TO FINE-LIBV
+000990          END-IF.
+
+001000          IF FUNZIONE-WEB = "ripristina"
+001010           PERFORM RIPRISTINA-LIBV THRU EX-RIPRISTINA-LIBV
+001020           GO TO FINE-LIBV
+001030          END-IF.
+
+001040          PERFORM ELENCO-LIBV    THRU EX-ELENCO-LIBV.
+
+001050  FINE-LIBV.
+
+001060          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+
+001070          GOBACK.
+
+001080          COPY "PIOWEB1.CBL".
+001085          COPY "PIOESE.CBL".
+001087          COPY "PIOJOB.CBL".
+001090          COPY "PIOVIEW.CBL".
+001095          COPY "PIOVSTO.CBL".
+001097          COPY "PIOVIEWH.CBL".
+001100          COPY "PIOJSON.CBL".
+001110          COPY "PIOLIB.CBL".
+001120          COPY "PIOLIBH.CBL".
+001125          COPY "PIOLIBS.CBL".
+001130          COPY "PIOLIBT.CBL".
+001140*
+001150** RILEGGE MK-numero DALLA MASCHERA IN NUMERO-WEB-LIBV (0 SE
+001160** ASSENTE O NON NUMERICO)
+001170*
+001180  LEGGI-NUMERO-LIBV.
+
+001190          MOVE "MK-numero"       TO FIELD-WEB.
+001200          PERFORM READ-WEB       THRU EX-READ-WEB.
+001210          MOVE ZEROS             TO NUMERO-WEB-LIBV.
+001220          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) NUMERIC
+001230           MOVE VALUE-WEB(1:5)   TO NUMERO-WEB-LIBV
+001240          END-IF.
+
+001250  EX-LEGGI-NUMERO-LIBV.
+001260          EXIT.
+001270*
+001280** ELENCO IN JSON DELLE RIGHE DI ARKLIB, NUMERATE PER POSIZIONE,
+001290** CON IL CONTENUTO TRONCATO A 200 CARATTERI PER LA GRIGLIA
+001300*
+001310  ELENCO-LIBV.
+
+001320          PERFORM OPEN-I-LIB     THRU EX-OPEN-I-LIB.
+
+001330          MOVE SPACES             TO NOME-JSON.
+001340          MOVE "LIBRERIA"         TO NOME-JSON.
+
+001350          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+
+001360          MOVE "{""rows"":["      TO DATI-JSON.
+001370          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+001380          MOVE "S"                TO PRIMA-RIGA-LIBV.
+001390          MOVE ZEROS              TO NUMERO-WEB-LIBV.
+
+001400  CICLO-ELENCO-LIBV.
+
+001410          PERFORM LEGGI-LIB      THRU EX-LEGGI-LIB.
+
+001420          IF FINE-FILE = "S" GO TO FINE-ELENCO-LIBV.
+
+001430          ADD 1                   TO NUMERO-WEB-LIBV.
+
+001440          IF PRIMA-RIGA-LIBV = "S"
+001450           MOVE "N"               TO PRIMA-RIGA-LIBV
+001460          ELSE
+001470           MOVE ","               TO DATI-JSON
+001480           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001490          END-IF.
+
+001500          MOVE SPACES             TO STRINGA-JSON.
+001510          MOVE DATI-LIB(1:200)    TO STRINGA-JSON.
+001520          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+
+001530          STRING '{"NUM":"'       DELIMITED BY SIZE
+001540           NUMERO-WEB-LIBV        DELIMITED BY SIZE
+001550           '","DATI":"'           DELIMITED BY SIZE
+001560           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001570           '"}'                   DELIMITED BY SIZE
+001580           INTO DATI-JSON.
+001590          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+001600          GO TO CICLO-ELENCO-LIBV.
+
+001610  FINE-ELENCO-LIBV.
+
+001620          MOVE "]}"               TO DATI-JSON.
+001630          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+001640          CLOSE ARKJSON.
+
+001650          PERFORM CLOSE-LIB      THRU EX-CLOSE-LIB.
+
+001660  EX-ELENCO-LIBV.
+001670          EXIT.
+001680*
+001690** ELENCO IN JSON DELLE VERSIONI STORICIZZATE DI MK-numero, DALLA
+001700** PIU' VECCHIA ALLA PIU' RECENTE (ORDINE NATURALE DELLA CHIAVE
+001710** NUM-RIGA-LIBH + SEQ-LIBH)
+001720*
+001730  STORICO-LIBV.
+
+001740          PERFORM LEGGI-NUMERO-LIBV THRU EX-LEGGI-NUMERO-LIBV.
+
+001750          MOVE SPACES             TO NOME-JSON.
+001760          MOVE "LIBRERIAH"        TO NOME-JSON.
+
+001770          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+
+001780          MOVE "{""rows"":["      TO DATI-JSON.
+001790          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+001800          MOVE "S"                TO PRIMA-RIGA-LIBV.
+
+001810          PERFORM OPEN-I-LIBH    THRU EX-OPEN-I-LIBH.
+
+001820          MOVE NUMERO-WEB-LIBV    TO NUM-RIGA-LIBH.
+001830          MOVE LOW-VALUE          TO SEQ-LIBH.
+001840          PERFORM STARTO-LIBH    THRU EX-STARTO-LIBH.
+
+001850          IF ESITO-NOK GO TO FINE-STORICO-LIBV.
+
+001860  CICLO-STORICO-LIBV.
+
+001870          PERFORM LEGGO-NEXT-LIBH THRU EX-LEGGO-NEXT-LIBH.
+
+001880          IF FINE-FILE = "S" GO TO FINE-STORICO-LIBV.
+
+001890          IF NUM-RIGA-LIBH NOT = NUMERO-WEB-LIBV
+001900           GO TO FINE-STORICO-LIBV
+001910          END-IF.
+
+001920          IF PRIMA-RIGA-LIBV = "S"
+001930           MOVE "N"               TO PRIMA-RIGA-LIBV
+001940          ELSE
+001950           MOVE ","               TO DATI-JSON
+001960           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001970          END-IF.
+
+001980          MOVE SPACES             TO STRINGA-JSON.
+001990          MOVE UTENTE-VERS-LIBH   TO STRINGA-JSON.
+002000          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+
+002010          STRING '{"SEQ":"'       DELIMITED BY SIZE
+002020           SEQ-LIBH               DELIMITED BY SIZE
+002030           '","DATA":"'           DELIMITED BY SIZE
+002040           DATA-VERS-LIBH         DELIMITED BY SIZE
+002050           '","UTENTE":"'         DELIMITED BY SIZE
+002060           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002070           '",'                   DELIMITED BY SIZE
+002080           INTO DATI-JSON.
+002090          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+002091          MOVE SPACES             TO STRINGA-JSON.
+002092          MOVE DATI-VERS-LIBH(1:200) TO STRINGA-JSON.
+002093          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+
+002094          STRING '"DATI":"'       DELIMITED BY SIZE
+002095           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002096           '"}'                   DELIMITED BY SIZE
+002097           INTO DATI-JSON.
+002100          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+002120          GO TO CICLO-STORICO-LIBV.
+
+002130  FINE-STORICO-LIBV.
+
+002140          MOVE "]}"               TO DATI-JSON.
+002150          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+
+002160          CLOSE ARKJSON.
+
+002170          PERFORM CLOSE-LIBH     THRU EX-CLOSE-LIBH.
+
+002180  EX-STORICO-LIBV.
+002190          EXIT.
+002200*
+002210** COPIA OGNI RIGA DI ARKLIB SU ARKLIBT, STORICIZZANDO SU ARKLIBH
+002220** IL CONTENUTO ANCORA IN VIGORE DELLA RIGA NUMERO-WEB-LIBV E
+002230** SOSTITUENDOLO CON DATI-WEB-LIBV
+002240*
+002250  RISCRIVI-LIBRERIA-LIBV.
+
+002251          MOVE "OK"               TO ESITO-WEB.
+
+002260          PERFORM OPEN-I-LIB     THRU EX-OPEN-I-LIB.
+
+002270          MOVE SPACES             TO NOME-LIBT.
+002280          STRING "FILES/LIBRERIA" SECTION-WEB ".TMP"
+002290           DELIMITED BY SIZE INTO NOME-LIBT.
+
+002300          PERFORM OPEN-O-LIBT    THRU EX-OPEN-O-LIBT.
+
+002310          MOVE ZEROS              TO CONTA-RIGHE-LIBV.
+002320          MOVE "N"                TO TROVATA-LIBV.
+
+002330  CICLO-COPIA-LIBV.
+
+002340          PERFORM LEGGI-LIB      THRU EX-LEGGI-LIB.
+
+002350          IF FINE-FILE = "S" GO TO FINE-COPIA-LIBV.
+
+002360          ADD 1                   TO CONTA-RIGHE-LIBV.
+
+002370          IF CONTA-RIGHE-LIBV = NUMERO-WEB-LIBV
+002380           MOVE "S"               TO TROVATA-LIBV
+002390           MOVE CONTA-RIGHE-LIBV  TO NUM-RIGA-CERCA-LIBH
+002400           PERFORM SALVA-PRECEDENTE-LIB
+002410            THRU EX-SALVA-PRECEDENTE-LIB
+002420           PERFORM SCRIVI-STORICO-LIBH
+002430            THRU EX-SCRIVI-STORICO-LIBH
+002440           IF ESITO-OK
+002442            MOVE DATI-WEB-LIBV    TO DATI-LIB
+002444           END-IF
+002450          END-IF.
+
+002460          MOVE DATI-LIB           TO DATI-LIBT.
+002470          PERFORM SCRIVI-RIGA-LIBT THRU EX-SCRIVI-RIGA-LIBT.
+
+002480          GO TO CICLO-COPIA-LIBV.
+
+002490  FINE-COPIA-LIBV.
+
+002500          PERFORM CLOSE-LIB      THRU EX-CLOSE-LIB.
+002510          PERFORM CLOSE-LIBT    THRU EX-CLOSE-LIBT.
+
+002520          PERFORM OPEN-O-LIB     THRU EX-OPEN-O-LIB.
+002530          PERFORM OPEN-I-LIBT   THRU EX-OPEN-I-LIBT.
+
+002540  CICLO-RISCRIVI-LIBV.
+
+002550          PERFORM LEGGI-LIBT     THRU EX-LEGGI-LIBT.
+
+002560          IF FINE-FILE = "S" GO TO EX-RISCRIVI-LIBRERIA-LIBV.
+
+002570          MOVE DATI-LIBT          TO DATI-LIB.
+002580          PERFORM SCRIVI-RIGA-LIB THRU EX-SCRIVI-RIGA-LIB.
+
+002590          GO TO CICLO-RISCRIVI-LIBV.
+
+002600  EX-RISCRIVI-LIBRERIA-LIBV.
+
+002610          PERFORM CLOSE-LIB      THRU EX-CLOSE-LIB.
+002620          PERFORM CLOSE-LIBT    THRU EX-CLOSE-LIBT.
+
+002630          EXIT.
+002640*
+002650** funzione=salva: STORICIZZA E AGGIORNA IL CONTENUTO DI UNA
+002660** RIGA DI ARKLIB
+002670*
+002680  SALVA-LIBV.
+
+002690          PERFORM LEGGI-NUMERO-LIBV THRU EX-LEGGI-NUMERO-LIBV.
+
+002700          IF NUMERO-WEB-LIBV = ZEROS
+002710           MOVE "Indicare il numero della riga da aggiornare"
+002720            TO MESSAGGIO
+002730           PERFORM VIS-MESS       THRU EX-VIS-MESS
+002740           GO TO EX-SALVA-LIBV
+002750          END-IF.
+
+002760          MOVE "MK-dati"         TO FIELD-WEB.
+002770          PERFORM READ-WEB       THRU EX-READ-WEB.
+002780          MOVE SPACES             TO DATI-WEB-LIBV.
+002790          IF COBW3-SEARCH-FLAG-EXIST
+002800           MOVE VALUE-WEB(1:1024) TO DATI-WEB-LIBV
+002810          END-IF.
+
+002820          MOVE "MK-operatore"    TO FIELD-WEB.
+002830          PERFORM READ-WEB       THRU EX-READ-WEB.
+002840          MOVE SPACES             TO UTENTE-LIB-WEB.
+002850          IF COBW3-SEARCH-FLAG-EXIST
+002860           MOVE VALUE-WEB(1:8)   TO UTENTE-LIB-WEB
+002870          END-IF.
+
+002880          PERFORM RISCRIVI-LIBRERIA-LIBV
+002890           THRU EX-RISCRIVI-LIBRERIA-LIBV.
+
+002900          IF TROVATA-LIBV = "N"
+002910           MOVE "Riga inesistente" TO MESSAGGIO
+002915          ELSE
+002916           IF ESITO-NOK
+002917            MOVE "Errore in scrittura storico" TO MESSAGGIO
+002918           ELSE
+002930            MOVE "Riga aggiornata" TO MESSAGGIO
+002935           END-IF
+002940          END-IF.
+
+002950          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+
+002960  EX-SALVA-LIBV.
+002970          EXIT.
+002980*
+002990** COPIA OGNI RIGA DI ARKLIB SU ARKLIBT, RIPORTANDO LA RIGA
+003000** NUMERO-WEB-LIBV ALL'ULTIMA VERSIONE STORICIZZATA SU ARKLIBH
+003010** (RIPRISTINA-LIB STORICIZZA A SUA VOLTA LA VERSIONE SOSTITUITA)
+003020*
+003030  RISCRIVI-LIBRERIA-RIPRISTINA-LIBV.
+
+003040          PERFORM OPEN-I-LIB     THRU EX-OPEN-I-LIB.
+
+003050          MOVE SPACES             TO NOME-LIBT.
+003060          STRING "FILES/LIBRERIA" SECTION-WEB ".TMP"
+003070           DELIMITED BY SIZE INTO NOME-LIBT.
+
+003080          PERFORM OPEN-O-LIBT    THRU EX-OPEN-O-LIBT.
+
+003090          MOVE ZEROS              TO CONTA-RIGHE-LIBV.
+003100          MOVE "N"                TO TROVATA-LIBV.
+
+003110  CICLO-COPIA-RIPRISTINA-LIBV.
+
+003120          PERFORM LEGGI-LIB      THRU EX-LEGGI-LIB.
+
+003130          IF FINE-FILE = "S" GO TO FINE-COPIA-RIPRISTINA-LIBV.
+
+003140          ADD 1                   TO CONTA-RIGHE-LIBV.
+
+003150          IF CONTA-RIGHE-LIBV = NUMERO-WEB-LIBV
+003160           MOVE "S"               TO TROVATA-LIBV
+003170           MOVE CONTA-RIGHE-LIBV  TO NUM-RIGA-CERCA-LIBH
+003180           PERFORM RIPRISTINA-LIB THRU EX-RIPRISTINA-LIB
+003190          END-IF.
+
+003200          MOVE DATI-LIB           TO DATI-LIBT.
+003210          PERFORM SCRIVI-RIGA-LIBT THRU EX-SCRIVI-RIGA-LIBT.
+
+003220          GO TO CICLO-COPIA-RIPRISTINA-LIBV.
+
+003230  FINE-COPIA-RIPRISTINA-LIBV.
+
+003240          PERFORM CLOSE-LIB      THRU EX-CLOSE-LIB.
+003250          PERFORM CLOSE-LIBT    THRU EX-CLOSE-LIBT.
+
+003260          PERFORM OPEN-O-LIB     THRU EX-OPEN-O-LIB.
+003270          PERFORM OPEN-I-LIBT   THRU EX-OPEN-I-LIBT.
+
+003280  CICLO-RISCRIVI-RIPRISTINA-LIBV.
+
+003290          PERFORM LEGGI-LIBT     THRU EX-LEGGI-LIBT.
+
+003300          IF FINE-FILE = "S"
+003310           GO TO EX-RISCRIVI-LIBRERIA-RIPRISTINA-LIBV
+003320          END-IF.
+
+003330          MOVE DATI-LIBT          TO DATI-LIB.
+003340          PERFORM SCRIVI-RIGA-LIB THRU EX-SCRIVI-RIGA-LIB.
+
+003350          GO TO CICLO-RISCRIVI-RIPRISTINA-LIBV.
+
+003360  EX-RISCRIVI-LIBRERIA-RIPRISTINA-LIBV.
+
+003370          PERFORM CLOSE-LIB      THRU EX-CLOSE-LIB.
+003380          PERFORM CLOSE-LIBT    THRU EX-CLOSE-LIBT.
+
+003390          EXIT.
+003400*
+003410** funzione=ripristina: RIPORTA UNA RIGA DI ARKLIB ALL'ULTIMA
+003420** VERSIONE STORICIZZATA SU ARKLIBH
+003430*
+003440  RIPRISTINA-LIBV.
+
+003450          PERFORM LEGGI-NUMERO-LIBV THRU EX-LEGGI-NUMERO-LIBV.
+
+003460          IF NUMERO-WEB-LIBV = ZEROS
+003470           MOVE "Indicare il numero della riga da ripristinare"
+003480            TO MESSAGGIO
+003490           PERFORM VIS-MESS       THRU EX-VIS-MESS
+003500           GO TO EX-RIPRISTINA-LIBV
+003510          END-IF.
+
+003520          MOVE "MK-operatore"    TO FIELD-WEB.
+003530          PERFORM READ-WEB       THRU EX-READ-WEB.
+003540          MOVE SPACES             TO UTENTE-LIB-WEB.
+003550          IF COBW3-SEARCH-FLAG-EXIST
+003560           MOVE VALUE-WEB(1:8)   TO UTENTE-LIB-WEB
+003570          END-IF.
+
+003580          PERFORM RISCRIVI-LIBRERIA-RIPRISTINA-LIBV
+003590           THRU EX-RISCRIVI-LIBRERIA-RIPRISTINA-LIBV.
+
+003600          IF TROVATA-LIBV = "N"
+003610           MOVE "Riga inesistente" TO MESSAGGIO
+003620          ELSE
+003630           IF ESITO-NOK
+003640            MOVE "Nessuna versione precedente da ripristinare"
+003650             TO MESSAGGIO
+003660           ELSE
+003670            MOVE "Riga ripristinata alla versione precedente"
+003680             TO MESSAGGIO
+003690           END-IF
+003700          END-IF.
+
+003710          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+
+003720  EX-RIPRISTINA-LIBV.
+003730          EXIT.
