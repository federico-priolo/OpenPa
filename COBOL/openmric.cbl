@@ -0,0 +1,232 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* CESTINO DELLE VOCI DI MENU RIMOSSE: SENZA funzione TORNA IN JSON
+000200* LE VOCI CON RICICLO-USER-MENU VALORIZZATO; funzione=ripristina
+000210* AZZERA IL FLAG E RIMETTE LA VOCE COSI' COM'ERA (MOD/ENT/FUNZ NON
+000220* SONO MAI STATI TOCCATI DALLA RIMOZIONE, QUINDI LA VOCE TORNA DA
+000230* SOLA AL SUO POSTO NELL'ALBERO). IL RIPRISTINO PASSA DA
+000240* RISCRIVI-MENU-VER, COME QUALSIASI ALTRO AGGIORNAMENTO DELLA
+000250* VOCE, COSI' RESTA UNA TRACCIA STORICA ANCHE DI QUESTA OPERAZIONE
+000260*
+000270 IDENTIFICATION   DIVISION.
+000280 PROGRAM-ID.      OPENMRIC.
+000290 ENVIRONMENT      DIVISION.
+000300 CONFIGURATION    SECTION.
+000310          COPY "SPECIAL.CBL".
+000320 INPUT-OUTPUT     SECTION.
+000330 FILE-CONTROL.
+000340
+000350          COPY "SELWEB.CBL".
+000355          COPY "SELESE.CBL".
+000357          COPY "SELJOB.CBL".
+000360          COPY "SELVIEW.CBL".
+000365          COPY "SELVSTO.CBL".
+000370          COPY "SELMENU.CBL".
+000380          COPY "SELMVER.CBL".
+000390          COPY "SELJSON.CBL".
+000400
+000410 DATA             DIVISION.
+000420 FILE SECTION.
+000430
+000440          COPY "FDEWEB.CBL".
+000445          COPY "FDEESE.CBL".
+000447          COPY "FDEJOB.CBL".
+000450          COPY "FDEVIEW.CBL".
+000455          COPY "FDEVSTO.CBL".
+000460          COPY "FDEMENU.CBL".
+000470          COPY "FDEMVER.CBL".
+000480          COPY "FDEJSON.CBL".
+000490
+000500 WORKING-STORAGE  SECTION.
+000510
+000520          COPY "COBW3.CBL".
+000530          COPY "GLOBALS.CBL".
+000540*
+000550** NUMERO DI VOCE RICHIESTO DALLA MASCHERA PER IL RIPRISTINO
+000560*
+000570 01 NUMERO-WEB-RIC            PIC 9(7).
+000580*
+000590** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-CESTINO-RIC,
+000600** PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000610*
+000620 01 PRIMA-RIGA-RIC            PIC X.
+000630*
+000640 PROCEDURE  DIVISION.
+000650*
+000660          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000670
+000680          PERFORM OPEN-I-MENU    THRU EX-OPEN-I-MENU.
+000690          PERFORM OPEN-I-MVER    THRU EX-OPEN-I-MVER.
+000700
+000710          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000720          PERFORM READ-WEB       THRU EX-READ-WEB.
+000730          MOVE SPACES            TO FUNZIONE-WEB.
+000740          IF COBW3-SEARCH-FLAG-EXIST
+000750           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000760          END-IF.
+000770
+000780          IF FUNZIONE-WEB = "ripristina"
+000790           PERFORM RIPRISTINA-RIC
+000800            THRU EX-RIPRISTINA-RIC
+000810           GO TO FINE-RIC
+000820          END-IF.
+000830
+000840          PERFORM ELENCO-CESTINO-RIC
+000850           THRU EX-ELENCO-CESTINO-RIC.
+000860
+000870 FINE-RIC.
+000880
+000890          PERFORM CLOSE-MVER     THRU EX-CLOSE-MVER.
+000900          PERFORM CLOSE-MENU     THRU EX-CLOSE-MENU.
+000910
+000920          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+000930
+000940          GOBACK.
+000950
+000960          COPY "PIOWEB1.CBL".
+000965          COPY "PIOESE.CBL".
+000967          COPY "PIOJOB.CBL".
+000970          COPY "PIOVIEW.CBL".
+000975          COPY "PIOVSTO.CBL".
+000977          COPY "PIOVIEWH.CBL".
+000980          COPY "PIOJSON.CBL".
+000990          COPY "PIOMENU.CBL".
+001000          COPY "PIOMVER.CBL".
+001010          COPY "PIOMENW.CBL".
+001020*
+001030** RILEGGE numero E operatore DALLA MASCHERA E RIMETTE LA VOCE
+001040** SCELTA FUORI DAL CESTINO
+001050*
+001060 RIPRISTINA-RIC.
+001070
+001080          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+001090          PERFORM READ-WEB       THRU EX-READ-WEB.
+001100          MOVE SPACES            TO UTENTE-MENU-WEB.
+001110          IF COBW3-SEARCH-FLAG-EXIST
+001120           MOVE VALUE-WEB(1:8)   TO UTENTE-MENU-WEB
+001130          END-IF.
+001140
+001150          MOVE "MK-numero"       TO FIELD-WEB.
+001160          PERFORM READ-WEB       THRU EX-READ-WEB.
+001170          MOVE ZEROS             TO NUMERO-WEB-RIC.
+001180          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:7) NUMERIC
+001190           MOVE VALUE-WEB(1:7)   TO NUMERO-WEB-RIC
+001200          END-IF.
+001210
+001220          MOVE NUMERO-WEB-RIC    TO NUM-MENU.
+001230          PERFORM LEGGO-MENU     THRU EX-LEGGO-MENU.
+001240
+001250          IF ESITO-NOK OR NOT MENU-RICICLATO
+001260           MOVE "Voce non presente nel cestino" TO MESSAGGIO
+001270           PERFORM VIS-MESS      THRU EX-VIS-MESS
+001280           GO TO EX-RIPRISTINA-RIC
+001290          END-IF.
+001300
+001310          PERFORM SALVA-PRECEDENTE-MENU
+001320           THRU EX-SALVA-PRECEDENTE-MENU.
+001330
+001340          MOVE "N"               TO RICICLO-USER-MENU.
+001350
+001360          PERFORM RISCRIVI-MENU-VER
+001370           THRU EX-RISCRIVI-MENU-VER.
+001380
+001390          IF ESITO-NOK
+001400           MOVE "Errore in ripristino dal cestino" TO MESSAGGIO
+001410          ELSE
+001420           MOVE "Voce ripristinata"        TO MESSAGGIO
+001430          END-IF.
+001440
+001450          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+001460
+001470 EX-RIPRISTINA-RIC.
+001480          EXIT.
+001490*
+001500** ELENCO DELLE VOCI ATTUALMENTE NEL CESTINO, IN ORDINE DI NUM-MENU
+001510*
+001520 ELENCO-CESTINO-RIC.
+001530
+001540          MOVE "MENURIC"          TO NOME-JSON.
+001550
+001560          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001570
+001580          MOVE "{""rows"":["      TO DATI-JSON.
+001590          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001600
+001610          MOVE "S"                TO PRIMA-RIGA-RIC.
+001620
+001630          MOVE LOW-VALUE          TO CHIAVE-MENU.
+001640          PERFORM STARTO-MENU     THRU EX-STARTO-MENU.
+001650
+001660          IF ESITO-NOK GO TO FINE-ELENCO-CESTINO-RIC.
+001670
+001680 CICLO-ELENCO-CESTINO-RIC.
+001690
+001700          PERFORM LEGGO-NEXT-MENU THRU EX-LEGGO-NEXT-MENU.
+001710
+001720          IF FINE-FILE = "S" GO TO FINE-ELENCO-CESTINO-RIC.
+001730
+001740          IF MENU-RICICLATO
+001750           PERFORM SCRIVI-RIGA-RIC THRU EX-SCRIVI-RIGA-RIC
+001760          END-IF.
+001770
+001780          GO TO CICLO-ELENCO-CESTINO-RIC.
+001790
+001800 FINE-ELENCO-CESTINO-RIC.
+001810
+001820          MOVE "]}"               TO DATI-JSON.
+001830          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001840
+001850          CLOSE ARKJSON.
+001860
+001870 EX-ELENCO-CESTINO-RIC.
+001880          EXIT.
+001890*
+001900** COMPONE E SCRIVE LA RIGA JSON DI UNA VOCE NEL CESTINO
+001910*
+001920 SCRIVI-RIGA-RIC.
+001930
+001940          IF PRIMA-RIGA-RIC = "S"
+001950           MOVE "N"               TO PRIMA-RIGA-RIC
+001960          ELSE
+001970           MOVE ","               TO DATI-JSON
+001980           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001990          END-IF.
+002000
+002010          MOVE SPACES             TO STRINGA-JSON.
+002020          MOVE DESC-MENU          TO STRINGA-JSON.
+002030          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002040
+002050          STRING '{"NUMERO":"'    DELIMITED BY SIZE
+002060           NUM-MENU              DELIMITED BY SIZE
+002070           '","DESC":"'           DELIMITED BY SIZE
+002080           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002090           '","MOD":"'            DELIMITED BY SIZE
+002100           MOD-MENU               DELIMITED BY SIZE
+002110           '","ENT":"'            DELIMITED BY SIZE
+002120           ENT-MENU               DELIMITED BY SIZE
+002130           '","FUNZ":"'           DELIMITED BY SIZE
+002140           FUNZ-MENU              DELIMITED BY SIZE
+002150           '","DATA":"'           DELIMITED BY SIZE
+002160           DATA-MENU              DELIMITED BY SIZE
+002170           '"}'                   DELIMITED BY SIZE
+002180           INTO DATI-JSON.
+002190          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002200
+002210 EX-SCRIVI-RIGA-RIC.
+002220          EXIT.
