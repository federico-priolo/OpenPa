@@ -0,0 +1,380 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190 IDENTIFICATION   DIVISION.
+000200 PROGRAM-ID.      OPENMOUT.
+000210 ENVIRONMENT      DIVISION.
+000220 CONFIGURATION    SECTION.
+000230          COPY "SPECIAL.CBL".
+000240 INPUT-OUTPUT     SECTION.
+000250 FILE-CONTROL.
+000260
+000270          COPY "SELWEB.CBL".
+000280          COPY "SELESE.CBL".
+000290          COPY "SELJOB.CBL".
+000300          COPY "SELVIEW.CBL".
+000310          COPY "SELVSTO.CBL".
+000320          COPY "SELUTEN.CBL".
+000330
+000340
+000350 DATA             DIVISION.
+000360 FILE SECTION.
+000370
+000380          COPY "FDEWEB.CBL".
+000390          COPY "FDEESE.CBL".
+000400          COPY "FDEJOB.CBL".
+000410          COPY "FDEVIEW.CBL".
+000420          COPY "FDEVSTO.CBL".
+000430          COPY "FDEUTEN.CBL".
+000440
+000450
+000460 WORKING-STORAGE  SECTION.
+000470
+000480          COPY "COBW3.CBL".
+000490          COPY "GLOBALS.CBL".
+000500          COPY "IMAGES.CBL".
+000510*
+000520** parametri della maschera di inserimento/variazione utente
+000530*
+000540 01 ITEM-MOUT                  PIC X(08).
+000550 01 ORIGINALE-MOUT             PIC X(08).
+000560 01 SALVA-MOUT                 PIC X.
+000570    88 SALVA-RICHIESTO         VALUE "S".
+000580*
+000590** "gruppi" e' l'elenco, separato da virgole, dei gruppi
+000600** aggiuntivi dell'utente (oltre a GRUPPO-UTEN); GRUPPI-VIEW-MOUT
+000610** e' la stessa lista ricomposta per rivalorizzare la maschera
+000620*
+000630 01 GRUPPI-MOUT.
+000640    02 GRUPPI-CAMPO-MOUT       PIC X(04) OCCURS 5 TIMES.
+000650 01 GRUPPI-VIEW-MOUT           PIC X(40).
+000660 01 PTR-GRUPPI-MOUT            PIC 9(04).
+000670*
+000680 PROCEDURE  DIVISION.
+000690*
+000700          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
+000705          PERFORM OPEN-I-VSTO  THRU EX-OPEN-I-VSTO.
+000710
+000720          PERFORM OPEN-I-UTEN  THRU EX-OPEN-I-UTEN.
+000730
+000740          PERFORM LOAD-VIEW    THRU EX-LOAD-VIEW.
+000750
+000760          GO TO FINE.
+000770
+000780          COPY "PIOWEB1.CBL".
+000790          COPY "PIOESE.CBL".
+000800          COPY "PIOJOB.CBL".
+000810          COPY "PIOVIEW.CBL".
+000820          COPY "PIOVSTO.CBL".
+000830          COPY "PIOVIEWH.CBL".
+000840          COPY "PIOUTEN.CBL".
+000850 LOAD-VIEW.
+000860
+000870          MOVE "MK-ITEM"          TO FIELD-WEB.
+000880          PERFORM READ-WEB        THRU EX-READ-WEB.
+000890          MOVE VALUE-WEB(1:8)     TO ITEM-MOUT.
+000900
+000910          MOVE "salva"            TO FIELD-WEB.
+000920          PERFORM READ-WEB        THRU EX-READ-WEB.
+000930          MOVE "N"                TO SALVA-MOUT.
+000940          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:1) = "S"
+000950           MOVE "S"               TO SALVA-MOUT
+000960          END-IF.
+000970
+000980          IF SALVA-RICHIESTO
+000990           PERFORM SALVA-UTEN-MOUT   THRU EX-SALVA-UTEN-MOUT
+001000          ELSE
+001010           PERFORM MOSTRA-UTEN-MOUT  THRU EX-MOSTRA-UTEN-MOUT
+001020          END-IF.
+001030
+001040 EX-LOAD-VIEW.
+001050          EXIT.
+001060*
+001070***** VISUALIZZA LA MASCHERA (VUOTA IN INSERIMENTO, VALORIZZATA
+001080***** CON I DATI DELL'UTENTE IN VARIAZIONE)
+001090*
+001100 MOSTRA-UTEN-MOUT.
+001110
+001120          INITIALIZE UTENTE.
+001130          MOVE SPACES             TO ORIGINALE-MOUT.
+001140
+001150          IF ITEM-MOUT NOT = SPACES
+001160           MOVE ITEM-MOUT         TO CHIAVE-UTEN
+001170           PERFORM LEGGO-UTEN     THRU EX-LEGGO-UTEN
+001180           IF ESITO-OK
+001190            MOVE CHIAVE-UTEN      TO ORIGINALE-MOUT
+001200           ELSE
+001210            INITIALIZE UTENTE
+001220           END-IF
+001230          END-IF.
+001240
+001250          MOVE CHIAVE-UTEN        TO STRINGA-VIEW.
+001260          MOVE "CHIAVE-UTEN"      TO NOME-VIEW.
+001270          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001280
+001290          MOVE NOME-UTEN          TO STRINGA-VIEW.
+001300          MOVE "NOME-UTEN"        TO NOME-VIEW.
+001310          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001320
+001330          MOVE GRUPPO-UTEN        TO STRINGA-VIEW.
+001340          MOVE "GRUPPO-UTEN"      TO NOME-VIEW.
+001350          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001360
+001370          MOVE DESC-UTEN          TO STRINGA-VIEW.
+001380          MOVE "DESC-UTEN"        TO NOME-VIEW.
+001390          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001400
+001410          MOVE LINGUA-UTEN        TO STRINGA-VIEW.
+001420          MOVE "LINGUA-UTEN"      TO NOME-VIEW.
+001430          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001440
+001450          PERFORM COMPONI-GRUPPI-MOUT
+001460           THRU EX-COMPONI-GRUPPI-MOUT.
+001470
+001480          MOVE GRUPPI-VIEW-MOUT   TO STRINGA-VIEW.
+001490          MOVE "GRUPPI"           TO NOME-VIEW.
+001500          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001510
+001520          MOVE ORIGINALE-MOUT     TO STRINGA-VIEW.
+001530          MOVE "ORIGINALE"        TO NOME-VIEW.
+001540          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001550
+001560          MOVE "TEMPLATE/UTMOUT.HTM"  TO PAGE-WEB.
+001570          PERFORM MAKE-WEB        THRU EX-MAKE-WEB.
+001580
+001590 EX-MOSTRA-UTEN-MOUT.
+001600          EXIT.
+001610*
+001620***** SALVA LA MASCHERA: L'UTENTE NUOVO VIENE RIFIUTATO SE LA
+001630***** CHIAVE E' GIA' PRESENTE (STARTO-UTEN/LEGGO-UTEN DI PROVA
+001640***** PRIMA DELLA SCRIVI-UTEN, MAI UNA WRITE ALLA CIECA)
+001650*
+001660 SALVA-UTEN-MOUT.
+001670
+001680          MOVE "originale"        TO FIELD-WEB.
+001690          PERFORM READ-WEB        THRU EX-READ-WEB.
+001700          MOVE VALUE-WEB(1:8)     TO ORIGINALE-MOUT.
+001710
+001720          IF ORIGINALE-MOUT = SPACES
+001730           PERFORM CREA-UTEN-MOUT   THRU EX-CREA-UTEN-MOUT
+001740          ELSE
+001750           PERFORM VARIA-UTEN-MOUT  THRU EX-VARIA-UTEN-MOUT
+001760          END-IF.
+001770
+001780 EX-SALVA-UTEN-MOUT.
+001790          EXIT.
+001800
+001810 CREA-UTEN-MOUT.
+001820
+001830          MOVE "chiave"           TO FIELD-WEB.
+001840          PERFORM READ-WEB        THRU EX-READ-WEB.
+001850          MOVE VALUE-WEB(1:8)     TO CHIAVE-UTEN.
+001860
+001870          PERFORM LEGGO-UTEN      THRU EX-LEGGO-UTEN.
+001880
+001890          IF ESITO-OK
+001900           MOVE "Utente gia' esistente" TO MESSAGGIO
+001910           PERFORM VIS-MESS       THRU EX-VIS-MESS
+001920           GO TO EX-CREA-UTEN-MOUT
+001930          END-IF.
+001940
+001950          INITIALIZE UTENTE.
+001960          MOVE VALUE-WEB(1:8)     TO CHIAVE-UTEN.
+001970          PERFORM CARICA-CAMPI-MOUT THRU EX-CARICA-CAMPI-MOUT.
+001980          SET UTENTE-ATTIVO       TO TRUE.
+001990
+002000          PERFORM SCRIVI-UTEN     THRU EX-SCRIVI-UTEN.
+002010
+002020          IF ESITO-NOK
+002030           MOVE "Errore in scrittura utente" TO MESSAGGIO
+002040          ELSE
+002050           MOVE "Utente creato"   TO MESSAGGIO
+002060          END-IF.
+002070
+002080          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+002090
+002100 EX-CREA-UTEN-MOUT.
+002110          EXIT.
+002120
+002130 VARIA-UTEN-MOUT.
+002140
+002150          MOVE ORIGINALE-MOUT     TO CHIAVE-UTEN.
+002160          PERFORM LEGGO-UTEN      THRU EX-LEGGO-UTEN.
+002170
+002180          IF ESITO-NOK
+002190           MOVE "Utente non trovato" TO MESSAGGIO
+002200           PERFORM VIS-MESS       THRU EX-VIS-MESS
+002210           GO TO EX-VARIA-UTEN-MOUT
+002220          END-IF.
+002230
+002240          PERFORM CARICA-CAMPI-MOUT THRU EX-CARICA-CAMPI-MOUT.
+002250
+002260          PERFORM RISCRIVI-UTEN   THRU EX-RISCRIVI-UTEN.
+002270
+002280          IF ESITO-NOK
+002290           MOVE "Errore in scrittura utente" TO MESSAGGIO
+002300          ELSE
+002310           MOVE "Utente aggiornato" TO MESSAGGIO
+002320          END-IF.
+002330
+002340          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+002350
+002360 EX-VARIA-UTEN-MOUT.
+002370          EXIT.
+002380*
+002390***** CAMPI COMUNI A CREAZIONE E VARIAZIONE (CHIAVE-UTEN GIA'
+002400***** VALORIZZATA DAL CHIAMANTE, NON VIENE MAI TOCCATA QUI)
+002410*
+002420 CARICA-CAMPI-MOUT.
+002430
+002440          MOVE "nome"             TO FIELD-WEB.
+002450          PERFORM READ-WEB        THRU EX-READ-WEB.
+002460          MOVE VALUE-WEB(1:30)    TO NOME-UTEN.
+002470
+002480          MOVE "gruppo"           TO FIELD-WEB.
+002490          PERFORM READ-WEB        THRU EX-READ-WEB.
+002500          MOVE ZEROS              TO GRUPPO-UTEN.
+002510          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:4) IS NUMERIC
+002520           MOVE VALUE-WEB(1:4)    TO GRUPPO-UTEN
+002530          END-IF.
+002540
+002550          MOVE "desc"             TO FIELD-WEB.
+002560          PERFORM READ-WEB        THRU EX-READ-WEB.
+002570          MOVE VALUE-WEB(1:40)    TO DESC-UTEN.
+002580
+002590          MOVE "lingua"           TO FIELD-WEB.
+002600          PERFORM READ-WEB        THRU EX-READ-WEB.
+002610          MOVE "IT"               TO LINGUA-UTEN.
+002620          IF COBW3-SEARCH-FLAG-EXIST
+002630           AND VALUE-WEB(1:2) NOT = SPACES
+002640           MOVE VALUE-WEB(1:2)    TO LINGUA-UTEN
+002650          END-IF.
+002660
+002670          MOVE "gruppi"           TO FIELD-WEB.
+002680          PERFORM READ-WEB        THRU EX-READ-WEB.
+002690          MOVE SPACES             TO GRUPPI-MOUT.
+002700          IF COBW3-SEARCH-FLAG-EXIST
+002710           UNSTRING VALUE-WEB DELIMITED BY ","
+002720            INTO GRUPPI-CAMPO-MOUT(1) GRUPPI-CAMPO-MOUT(2)
+002730                 GRUPPI-CAMPO-MOUT(3) GRUPPI-CAMPO-MOUT(4)
+002740                 GRUPPI-CAMPO-MOUT(5)
+002750          END-IF.
+002760
+002770          PERFORM CARICA-GRUPPI-MOUT THRU EX-CARICA-GRUPPI-MOUT.
+002780
+002790 EX-CARICA-CAMPI-MOUT.
+002800          EXIT.
+002810*
+002820***** TRASFERISCE I GRUPPI ADDIZIONALI SCOMPOSTI DA "gruppi" IN
+002830***** GRUPPO-EXTRA-UTEN, SCARTANDO LE VOCI VUOTE O NON NUMERICHE
+002840*
+002850 CARICA-GRUPPI-MOUT.
+002860
+002870          MOVE ZEROS              TO NUM-GRUPPI-UTEN.
+002880          MOVE ZEROS              TO GRUPPO-EXTRA-UTEN(1)
+002890                                     GRUPPO-EXTRA-UTEN(2)
+002900                                     GRUPPO-EXTRA-UTEN(3)
+002910                                     GRUPPO-EXTRA-UTEN(4)
+002920                                     GRUPPO-EXTRA-UTEN(5).
+002930
+002940          IF GRUPPI-CAMPO-MOUT(1) IS NUMERIC
+002950           AND GRUPPI-CAMPO-MOUT(1) NOT = ZEROS
+002960           ADD 1                  TO NUM-GRUPPI-UTEN
+002970           MOVE GRUPPI-CAMPO-MOUT(1)
+002980            TO GRUPPO-EXTRA-UTEN(NUM-GRUPPI-UTEN)
+002990          END-IF.
+003000
+003010          IF GRUPPI-CAMPO-MOUT(2) IS NUMERIC
+003020           AND GRUPPI-CAMPO-MOUT(2) NOT = ZEROS
+003030           ADD 1                  TO NUM-GRUPPI-UTEN
+003040           MOVE GRUPPI-CAMPO-MOUT(2)
+003050            TO GRUPPO-EXTRA-UTEN(NUM-GRUPPI-UTEN)
+003060          END-IF.
+003070
+003080          IF GRUPPI-CAMPO-MOUT(3) IS NUMERIC
+003090           AND GRUPPI-CAMPO-MOUT(3) NOT = ZEROS
+003100           ADD 1                  TO NUM-GRUPPI-UTEN
+003110           MOVE GRUPPI-CAMPO-MOUT(3)
+003120            TO GRUPPO-EXTRA-UTEN(NUM-GRUPPI-UTEN)
+003130          END-IF.
+003140
+003150          IF GRUPPI-CAMPO-MOUT(4) IS NUMERIC
+003160           AND GRUPPI-CAMPO-MOUT(4) NOT = ZEROS
+003170           ADD 1                  TO NUM-GRUPPI-UTEN
+003180           MOVE GRUPPI-CAMPO-MOUT(4)
+003190            TO GRUPPO-EXTRA-UTEN(NUM-GRUPPI-UTEN)
+003200          END-IF.
+003210
+003220          IF GRUPPI-CAMPO-MOUT(5) IS NUMERIC
+003230           AND GRUPPI-CAMPO-MOUT(5) NOT = ZEROS
+003240           ADD 1                  TO NUM-GRUPPI-UTEN
+003250           MOVE GRUPPI-CAMPO-MOUT(5)
+003260            TO GRUPPO-EXTRA-UTEN(NUM-GRUPPI-UTEN)
+003270          END-IF.
+003280
+003290 EX-CARICA-GRUPPI-MOUT.
+003300          EXIT.
+003310*
+003320***** RICOMPONE GRUPPO-EXTRA-UTEN IN UNA LISTA SEPARATA DA VIRGOLE
+003330***** PER RIVALORIZZARE IL CAMPO "gruppi" DELLA MASCHERA
+003340*
+003350 COMPONI-GRUPPI-MOUT.
+003360
+003370          MOVE SPACES             TO GRUPPI-VIEW-MOUT.
+003380          MOVE 1                  TO PTR-GRUPPI-MOUT.
+003390
+003400          IF NUM-GRUPPI-UTEN >= 1
+003410           STRING GRUPPO-EXTRA-UTEN(1) DELIMITED BY SIZE
+003420            INTO GRUPPI-VIEW-MOUT WITH POINTER PTR-GRUPPI-MOUT
+003430          END-IF.
+003440
+003450          IF NUM-GRUPPI-UTEN >= 2
+003460           STRING "," DELIMITED BY SIZE
+003470                  GRUPPO-EXTRA-UTEN(2) DELIMITED BY SIZE
+003480            INTO GRUPPI-VIEW-MOUT WITH POINTER PTR-GRUPPI-MOUT
+003490          END-IF.
+003500
+003510          IF NUM-GRUPPI-UTEN >= 3
+003520           STRING "," DELIMITED BY SIZE
+003530                  GRUPPO-EXTRA-UTEN(3) DELIMITED BY SIZE
+003540            INTO GRUPPI-VIEW-MOUT WITH POINTER PTR-GRUPPI-MOUT
+003550          END-IF.
+003560
+003570          IF NUM-GRUPPI-UTEN >= 4
+003580           STRING "," DELIMITED BY SIZE
+003590                  GRUPPO-EXTRA-UTEN(4) DELIMITED BY SIZE
+003600            INTO GRUPPI-VIEW-MOUT WITH POINTER PTR-GRUPPI-MOUT
+003610          END-IF.
+003620
+003630          IF NUM-GRUPPI-UTEN >= 5
+003640           STRING "," DELIMITED BY SIZE
+003650                  GRUPPO-EXTRA-UTEN(5) DELIMITED BY SIZE
+003660            INTO GRUPPI-VIEW-MOUT WITH POINTER PTR-GRUPPI-MOUT
+003670          END-IF.
+003680
+003690 EX-COMPONI-GRUPPI-MOUT.
+003700          EXIT.
+003710
+003720 FINE.
+003730          PERFORM CLOSE-VIEW   THRU EX-CLOSE-VIEW.
+003740          PERFORM CLOSE-UTEN   THRU EX-CLOSE-UTEN.
+003745          PERFORM CLOSE-VSTO   THRU EX-CLOSE-VSTO.
+003750
+003760          PERFORM FINE-WEB     THRU EX-FINE-WEB.
+003770
+003780          GOBACK.
