@@ -0,0 +1,154 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190 IDENTIFICATION   DIVISION.
+000200 PROGRAM-ID.      OPENCANC.
+000210 ENVIRONMENT      DIVISION.
+000220 CONFIGURATION    SECTION.
+000230          COPY "SPECIAL.CBL".
+000240 INPUT-OUTPUT     SECTION.
+000250 FILE-CONTROL.
+000260
+000270          COPY "SELWEB.CBL".
+000275          COPY "SELESE.CBL".
+000277          COPY "SELJOB.CBL".
+000280          COPY "SELVIEW.CBL".
+000285          COPY "SELVSTO.CBL".
+000290          COPY "SELUTEN.CBL".
+000300
+000310
+000320 DATA             DIVISION.
+000330 FILE SECTION.
+000340
+000350          COPY "FDEWEB.CBL".
+000355          COPY "FDEESE.CBL".
+000357          COPY "FDEJOB.CBL".
+000360          COPY "FDEVIEW.CBL".
+000365          COPY "FDEVSTO.CBL".
+000370          COPY "FDEUTEN.CBL".
+000380
+000390
+000400 WORKING-STORAGE  SECTION.
+000410
+000420          COPY "COBW3.CBL".
+000430          COPY "GLOBALS.CBL".
+000440          COPY "IMAGES.CBL".
+000450*
+000460** parametri specifici della cancellazione/ripristino utente
+000470*
+000480 01 FILE-CANC                  PIC XX.
+000490 01 ITEM-CANC                  PIC X(08).
+000500 01 AZIONE-CANC                PIC X.
+000510    88 AZIONE-CANCELLA         VALUE "C".
+000520    88 AZIONE-RIPRISTINA       VALUE "R".
+000525    88 AZIONE-SBLOCCA          VALUE "S".
+000530*
+000540 PROCEDURE  DIVISION.
+000550*
+000560          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
+000570
+000580          PERFORM OPEN-I-UTEN  THRU EX-OPEN-I-UTEN.
+000590
+000600          PERFORM LOAD-VIEW    THRU EX-LOAD-VIEW.
+000610
+000620          GO TO FINE.
+000630
+000650          COPY "PIOWEB1.CBL".
+000655          COPY "PIOESE.CBL".
+000657          COPY "PIOJOB.CBL".
+000660          COPY "PIOVIEW.CBL".
+000665          COPY "PIOVSTO.CBL".
+000667          COPY "PIOVIEWH.CBL".
+000670          COPY "PIOUTEN.CBL".
+000690 LOAD-VIEW.
+000700
+000710***** RECUPERA IL FILE/CHIAVE DA CANCELLARE O RIPRISTINARE
+000720
+000730          MOVE "MK-FILE"          TO FIELD-WEB.
+000740          PERFORM READ-WEB        THRU EX-READ-WEB.
+000750          MOVE VALUE-WEB(1:2)     TO FILE-CANC.
+000760
+000770          MOVE "MK-ITEM"          TO FIELD-WEB.
+000780          PERFORM READ-WEB        THRU EX-READ-WEB.
+000790          MOVE VALUE-WEB(1:8)     TO ITEM-CANC.
+000800
+000810          MOVE "C"                TO AZIONE-CANC.
+000820          MOVE "MK-AZIONE"        TO FIELD-WEB.
+000830          PERFORM READ-WEB        THRU EX-READ-WEB.
+000840          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:1) = "R"
+000850           MOVE "R"               TO AZIONE-CANC
+000860          END-IF.
+000862          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:1) = "S"
+000864           MOVE "S"               TO AZIONE-CANC
+000866          END-IF.
+000870
+000880          IF FILE-CANC NOT = "UT"
+000890           MOVE "Tipo di archivio non gestito" TO MESSAGGIO
+000900           PERFORM VIS-MESS       THRU EX-VIS-MESS
+000910           GO TO EX-LOAD-VIEW
+000920          END-IF.
+000930
+000940          MOVE ITEM-CANC          TO CHIAVE-UTEN.
+000950          PERFORM LEGGO-UTEN      THRU EX-LEGGO-UTEN.
+000960
+000970          IF ESITO-NOK
+000980           MOVE "Utente non trovato" TO MESSAGGIO
+000990           PERFORM VIS-MESS       THRU EX-VIS-MESS
+001000           GO TO EX-LOAD-VIEW
+001010          END-IF.
+001020
+001025          IF AZIONE-SBLOCCA
+001026           PERFORM SBLOCCA-UTEN   THRU EX-SBLOCCA-UTEN
+001030           IF ESITO-NOK
+001035            MOVE "Errore in scrittura utente" TO MESSAGGIO
+001040           ELSE
+001045            MOVE "Utente sbloccato" TO MESSAGGIO
+001050           END-IF
+001053           PERFORM VIS-MESS       THRU EX-VIS-MESS
+001056           GO TO EX-LOAD-VIEW
+001059          END-IF.
+001065          IF AZIONE-RIPRISTINA
+001070           SET UTENTE-ATTIVO      TO TRUE
+001080          ELSE
+001090           SET UTENTE-CANCELLATO  TO TRUE
+001100          END-IF.
+001110
+001120          PERFORM RISCRIVI-UTEN   THRU EX-RISCRIVI-UTEN.
+001130
+001140          IF ESITO-NOK
+001150           MOVE "Errore in scrittura utente" TO MESSAGGIO
+001160          ELSE
+001170           IF AZIONE-RIPRISTINA
+001180            MOVE "Utente ripristinato"   TO MESSAGGIO
+001190           ELSE
+001200            MOVE "Utente disattivato"    TO MESSAGGIO
+001210           END-IF
+001220          END-IF.
+001230
+001240          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+001250
+001260 EX-LOAD-VIEW.
+001270          EXIT.
+001280
+001290 FINE.
+001300          PERFORM CLOSE-VIEW   THRU EX-CLOSE-VIEW.
+001310          PERFORM CLOSE-UTEN   THRU EX-CLOSE-UTEN.
+001320
+001330          PERFORM FINE-WEB     THRU EX-FINE-WEB.
+001340
+001350          GOBACK.
