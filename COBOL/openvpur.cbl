@@ -0,0 +1,156 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* PULIZIA NOTTURNA DI ARKVIEW: SCANDISCE IL FILE PER
+000200* CHIAVE-DATO-VIEW E RIMUOVE LE RIGHE PIU' VECCHIE DELLA
+000210* FINESTRA DI RITENZIONE, LETTA A CONSOLE (CARTELLINO DA JCL) IN
+000220* MODO DA POTERLA CAMBIARE SENZA RICOMPILARE; SE NON VIENE
+000230* FORNITA SI USANO 90 GIORNI
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENVPUR.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELVIEW.CBL".
+000340
+000350 DATA             DIVISION.
+000360 FILE SECTION.
+000370
+000380          COPY "FDEVIEW.CBL".
+000390
+000400 WORKING-STORAGE  SECTION.
+000410
+000420          COPY "GLOBALS.CBL".
+000430*
+000440** FINESTRA DI RITENZIONE IN GIORNI E DATA DI SOGLIA CALCOLATA
+000450*
+000460 01 GIORNI-RITENZIONE-PUR    PIC 9(3).
+000470 01 DATA-OGGI-PUR            PIC 9(8).
+000480 01 OGGI-INTEGER-PUR         PIC S9(9) COMP.
+000490 01 SOGLIA-INTEGER-PUR       PIC S9(9) COMP.
+000500 01 SOGLIA-DATA-PUR          PIC 9(8).
+000510*
+000520** CONTATORI DI RIEPILOGO
+000530*
+000540 01 RIGHE-LETTE-PUR          PIC 9(9).
+000550 01 RIGHE-CANCELLATE-PUR     PIC 9(9).
+000560*
+000570 PROCEDURE  DIVISION.
+000580*
+000590          PERFORM APRI-FILE-PUR      THRU EX-APRI-FILE-PUR.
+
+000595          IF STATUS-VIEW NOT = "00"
+000596           DISPLAY "OPENVPUR: APERTURA ARKVIEW FALLITA, STATUS = "
+000597            STATUS-VIEW
+000598           MOVE 1                    TO RETURN-CODE
+000599           GOBACK
+000600          END-IF.
+
+000610          PERFORM CALCOLA-SOGLIA-PUR THRU EX-CALCOLA-SOGLIA-PUR.
+000620
+000630          MOVE ZEROS                 TO RIGHE-LETTE-PUR.
+000640          MOVE ZEROS                 TO RIGHE-CANCELLATE-PUR.
+000650
+000660          PERFORM PURGA-VIEW         THRU EX-PURGA-VIEW.
+000670
+000680          PERFORM CHIUDI-FILE-PUR    THRU EX-CHIUDI-FILE-PUR.
+000690
+000700          DISPLAY "RIGHE LETTE ARKVIEW  : " RIGHE-LETTE-PUR.
+000710          DISPLAY "RIGHE CANCELLATE     : " RIGHE-CANCELLATE-PUR.
+000715          MOVE ZERO                  TO RETURN-CODE.
+000720
+000730          GOBACK.
+000740*
+000750 APRI-FILE-PUR.
+000760
+000770          PERFORM OPEN-I-VIEW        THRU EX-OPEN-I-VIEW.
+000780
+000790 EX-APRI-FILE-PUR.
+000800          EXIT.
+000810*
+000820 CHIUDI-FILE-PUR.
+000830
+000840          PERFORM CLOSE-VIEW         THRU EX-CLOSE-VIEW.
+000850
+000860 EX-CHIUDI-FILE-PUR.
+000870          EXIT.
+000880*
+000890** LEGGE DA CONSOLE IL NUMERO DI GIORNI DI RITENZIONE (0 = USA IL
+000900** DEFAULT DI 90 GIORNI) E CALCOLA LA DATA DI SOGLIA
+000910*
+000920 CALCOLA-SOGLIA-PUR.
+000930
+000940          MOVE ZEROS                 TO GIORNI-RITENZIONE-PUR.
+000950          ACCEPT GIORNI-RITENZIONE-PUR FROM CONSOLE.
+000960
+000970          IF GIORNI-RITENZIONE-PUR = ZEROS
+000980           MOVE 90                   TO GIORNI-RITENZIONE-PUR
+000990          END-IF.
+001000
+001010          ACCEPT DATA-OGGI-PUR       FROM DATE YYYYMMDD.
+001020
+001030          COMPUTE OGGI-INTEGER-PUR =
+001040           FUNCTION INTEGER-OF-DATE(DATA-OGGI-PUR).
+001050
+001060          COMPUTE SOGLIA-INTEGER-PUR =
+001070           OGGI-INTEGER-PUR - GIORNI-RITENZIONE-PUR.
+001080
+001090          COMPUTE SOGLIA-DATA-PUR =
+001100           FUNCTION DATE-OF-INTEGER(SOGLIA-INTEGER-PUR).
+001110
+001120 EX-CALCOLA-SOGLIA-PUR.
+001130          EXIT.
+001140*
+001150** SCANDISCE ARKVIEW PER CHIAVE-DATO-VIEW E CANCELLA LE RIGHE CON
+001160** DATA-SCRITTURA-VIEW PRECEDENTE ALLA SOGLIA. LE RIGHE SCRITTE
+001170** PRIMA DI QUESTA MODIFICA NON HANNO DATA-SCRITTURA-VIEW
+001180** VALORIZZATA (RESTA A ZERO) E VENGONO LASCIATE STARE
+001190*
+001200 PURGA-VIEW.
+001210
+001220          MOVE LOW-VALUE             TO CHIAVE-DATO-VIEW.
+001230          PERFORM STARTO-DATO-VIEW   THRU EX-STARTO-DATO-VIEW.
+001240
+001250          IF ESITO-NOK GO TO EX-PURGA-VIEW.
+001260
+001270 CICLO-PURGA-VIEW.
+001280
+001290          PERFORM LEGGO-NEXT-VIEW    THRU EX-LEGGO-NEXT-VIEW.
+001300
+001310          IF FINE-FILE = "S" GO TO EX-PURGA-VIEW.
+001320
+001330          ADD 1                      TO RIGHE-LETTE-PUR.
+001340
+001350          IF DATA-SCRITTURA-VIEW > ZEROS
+001360           AND DATA-SCRITTURA-VIEW < SOGLIA-DATA-PUR
+001370           PERFORM CANCELLA-VIEW     THRU EX-CANCELLA-VIEW
+001380           IF ESITO-OK
+001390            ADD 1                    TO RIGHE-CANCELLATE-PUR
+001400           END-IF
+001410          END-IF.
+001420
+001430          GO TO CICLO-PURGA-VIEW.
+001440
+001450 EX-PURGA-VIEW.
+001460          EXIT.
+001470
+001480          COPY "PIOVIEW.CBL".
