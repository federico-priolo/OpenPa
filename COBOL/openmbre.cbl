@@ -0,0 +1,205 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* PANNELLO BREADCRUMB: TORNA IN JSON LE ULTIME PAGINE MOSTRATE
+000200* NELLA SECTION-WEB CORRENTE (STORICIZZATE DA SCRIVI-BREADCRUMB-WEB
+000210* SU ARKVSTO CON NOME-VSTO="BREADCRUMB-WEB"+KEY-VSTO=SECTION-WEB),
+000220* DALLA PIU' VECCHIA ALLA PIU' RECENTE, SEGUITE DALLA PAGINA
+000230* CORRENTE ANCORA IN VIGORE SU ARKVIEW.
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENMBRE.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELWEB.CBL".
+000335          COPY "SELESE.CBL".
+000340          COPY "SELJOB.CBL".
+000345          COPY "SELVIEW.CBL".
+000347          COPY "SELVSTO.CBL".
+000350          COPY "SELJSON.CBL".
+000360
+000370 DATA             DIVISION.
+000380 FILE SECTION.
+000390
+000400          COPY "FDEWEB.CBL".
+000405          COPY "FDEESE.CBL".
+000410          COPY "FDEJOB.CBL".
+000415          COPY "FDEVIEW.CBL".
+000417          COPY "FDEVSTO.CBL".
+000420          COPY "FDEJSON.CBL".
+000430
+000440 WORKING-STORAGE  SECTION.
+000450
+000460          COPY "COBW3.CBL".
+000470          COPY "GLOBALS.CBL".
+000480*
+000490 01 PRIMA-RIGA-BRE              PIC X.
+000500 01 ETICHETTA-BRE               PIC X(40).
+000510 01 LINK-BRE                    PIC X(1024).
+000520*
+000530 PROCEDURE  DIVISION.
+000540*
+000550          PERFORM INIZIO-WEB      THRU EX-INIZIO-WEB.
+000555          PERFORM OPEN-I-VSTO     THRU EX-OPEN-I-VSTO.
+
+000560          PERFORM ELENCO-BREADCRUMB THRU EX-ELENCO-BREADCRUMB.
+
+000570          STRING "BRE" ".HTM"     DELIMITED BY SIZE
+000580           INTO PAGE-WEB.
+
+000590          PERFORM MAKE-WEB        THRU EX-MAKE-WEB.
+
+000600 FINE.
+000605          PERFORM CLOSE-VSTO      THRU EX-CLOSE-VSTO.
+000610          PERFORM FINE-WEB        THRU EX-FINE-WEB.
+
+000620          GOBACK.
+
+000630          COPY "PIOWEB1.CBL".
+000635          COPY "PIOESE.CBL".
+000640          COPY "PIOJOB.CBL".
+000645          COPY "PIOVIEW.CBL".
+000647          COPY "PIOVSTO.CBL".
+000648          COPY "PIOVIEWH.CBL".
+000650          COPY "PIOJSON.CBL".
+000660*
+000670** SPACCA "ETICHETTA|LINK" (COSI' COME SCRITTA DA
+000680** SCRIVI-BREADCRUMB-WEB) IN ETICHETTA-BRE/LINK-BRE
+000690*
+000700 SPACCA-BREADCRUMB.
+
+000710          MOVE SPACES              TO ETICHETTA-BRE LINK-BRE.
+
+000720          UNSTRING STRINGA-VIEW    DELIMITED BY "|"
+000730           INTO ETICHETTA-BRE LINK-BRE.
+
+000740 EX-SPACCA-BREADCRUMB.
+000750          EXIT.
+000760*
+000770 SPACCA-BREADCRUMB-VSTO.
+
+000780          MOVE SPACES              TO ETICHETTA-BRE LINK-BRE.
+
+000790          UNSTRING STRINGA-VSTO    DELIMITED BY "|"
+000800           INTO ETICHETTA-BRE LINK-BRE.
+
+000810 EX-SPACCA-BREADCRUMB-VSTO.
+000820          EXIT.
+000830*
+000840** SCRIVE UNA RIGA JSON DI BREADCRUMB CON L'ETICHETTA/LINK GIA'
+000850** SPACCATI IN ETICHETTA-BRE/LINK-BRE
+000860*
+000870 SCRIVI-RIGA-BREADCRUMB.
+
+000880          IF PRIMA-RIGA-BRE = "S"
+000890           MOVE "N"               TO PRIMA-RIGA-BRE
+000900          ELSE
+000910           MOVE ","               TO DATI-JSON
+000920           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+000930          END-IF.
+
+000940          MOVE SPACES              TO STRINGA-JSON.
+000950          MOVE ETICHETTA-BRE       TO STRINGA-JSON.
+000960          PERFORM ESCAPE-JSON      THRU EX-ESCAPE-JSON.
+
+000970          STRING '{"ETICHETTA":"'  DELIMITED BY SIZE
+000980           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+000990           '",'                    DELIMITED BY SIZE
+001000           INTO DATI-JSON.
+001010          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001020          MOVE SPACES              TO STRINGA-JSON.
+001030          MOVE LINK-BRE            TO STRINGA-JSON.
+001040          PERFORM ESCAPE-JSON      THRU EX-ESCAPE-JSON.
+
+001050          STRING '"LINK":"'        DELIMITED BY SIZE
+001060           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001070           '"}'                    DELIMITED BY SIZE
+001080           INTO DATI-JSON.
+001090          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001100 EX-SCRIVI-RIGA-BREADCRUMB.
+001110          EXIT.
+001120*
+001130** ELENCA LO STORICO ARKVSTO DI BREADCRUMB-WEB+SECTION-WEB (DAL PIU'
+001140** VECCHIO AL PIU' RECENTE) E INFINE LA PAGINA ANCORA IN VIGORE SU
+001150** ARKVIEW, CHE E' LA PAGINA CORRENTE
+001160*
+001170 ELENCO-BREADCRUMB.
+
+001180          MOVE SPACES              TO NOME-JSON.
+001190          MOVE "MENUBRE"           TO NOME-JSON.
+
+001200          PERFORM OPEN-O-JSON      THRU EX-OPEN-O-JSON.
+
+001210          MOVE "{""rows"":["       TO DATI-JSON.
+001220          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001230          MOVE SPACES              TO DATI-JSON.
+001240          MOVE "S"                 TO PRIMA-RIGA-BRE.
+
+001250          MOVE "BREADCRUMB-WEB"    TO NOME-VIEW.
+001260          MOVE SECTION-WEB         TO KEY-VIEW.
+001270          PERFORM LEGGO-VIEW       THRU EX-LEGGO-VIEW.
+
+001280          IF ESITO-NOK GO TO FINE-ELENCO-BREADCRUMB.
+
+001290          MOVE NOME-VIEW           TO NOME-VSTO.
+001300          MOVE KEY-VIEW            TO KEY-VSTO.
+001310          MOVE LOW-VALUE           TO SEQ-VSTO.
+
+001320          PERFORM STARTO-VSTO      THRU EX-STARTO-VSTO.
+
+001330          IF ESITO-NOK GO TO FINE-STORICO-BREADCRUMB.
+
+001340 CICLO-ELENCO-BREADCRUMB.
+
+001350          PERFORM LEGGO-NEXT-VSTO  THRU EX-LEGGO-NEXT-VSTO.
+
+001360          IF FINE-FILE = "S" GO TO FINE-STORICO-BREADCRUMB.
+
+001370          IF NOME-VSTO NOT = NOME-VIEW OR KEY-VSTO NOT = KEY-VIEW
+001380           GO TO FINE-STORICO-BREADCRUMB
+001390          END-IF.
+
+001400          PERFORM SPACCA-BREADCRUMB-VSTO
+001410           THRU EX-SPACCA-BREADCRUMB-VSTO.
+001420          PERFORM SCRIVI-RIGA-BREADCRUMB
+001430           THRU EX-SCRIVI-RIGA-BREADCRUMB.
+
+001440          GO TO CICLO-ELENCO-BREADCRUMB.
+
+001450 FINE-STORICO-BREADCRUMB.
+
+001460          PERFORM SPACCA-BREADCRUMB THRU EX-SPACCA-BREADCRUMB.
+001470          PERFORM SCRIVI-RIGA-BREADCRUMB
+001480           THRU EX-SCRIVI-RIGA-BREADCRUMB.
+
+001490 FINE-ELENCO-BREADCRUMB.
+
+001500          MOVE "]}"                TO DATI-JSON.
+001510          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001520          CLOSE ARKJSON.
+
+001530 EX-ELENCO-BREADCRUMB.
+001540          EXIT.
