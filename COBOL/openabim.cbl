@@ -0,0 +1,147 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* REPORT DI CONTROLLO PER LE REVISIONI DI SICUREZZA: LEGGE TUTTA
+000200* ABILITAZIONE NELL'ORDINE NATURALE DELLA CHIAVE (ENTE-ABI,
+000210* GRUPPO-ABI, CHIAMATA-ABI) E STAMPA UNA TESTATA AD OGNI CAMBIO DI
+000220* ENTE-ABI/GRUPPO-ABI SEGUITA DA UNA RIGA PER OGNI MOD-ABI/ENT-ABI/
+000230* FUNZ-ABI CHE IL GRUPPO POSSIEDE, CON LA SUA DESC-ABI: LA STESSA
+000240* MATRICE GRUPPO X CHIAMATA CHE OGGI SI VEDREBBE SOLO SFOGLIANDO
+000250* ARKABI UNA CHIAVE ALLA VOLTA.
+000260*
+000270 IDENTIFICATION   DIVISION.
+000280 PROGRAM-ID.      OPENABIM.
+000290 ENVIRONMENT      DIVISION.
+000300 CONFIGURATION    SECTION.
+000310          COPY "SPECIAL.CBL".
+000320 INPUT-OUTPUT     SECTION.
+000330 FILE-CONTROL.
+000340
+000350          COPY "SELABI.CBL".
+000360
+000370 DATA             DIVISION.
+000380 FILE SECTION.
+000390
+000400          COPY "FDEABI.CBL".
+000410
+000420 WORKING-STORAGE  SECTION.
+000430
+000440          COPY "GLOBALS.CBL".
+000450*
+000460** ROTTURA DI CONTROLLO SU ENTE-ABI/GRUPPO-ABI
+000470*
+000480 01 SAVE-ENTE-ABIM             PIC 99.
+000490 01 SAVE-GRUPPO-ABIM           PIC 9999.
+000500 01 PRIMA-TESTATA-ABIM         PIC X.
+000510    88 PRIMA-TESTATA-ABIM-SI   VALUE "S".
+000520*
+000530** contatori del riepilogo finale
+000540*
+000550 01 GRUPPI-ABIM                PIC 9(5).
+000560 01 RIGHE-ABIM                 PIC 9(7).
+000570*
+000580 PROCEDURE  DIVISION.
+000590*
+000600          PERFORM APRI-FILE-ABIM     THRU EX-APRI-FILE-ABIM.
+000610
+000620          MOVE ZEROS                 TO GRUPPI-ABIM.
+000630          MOVE ZEROS                 TO RIGHE-ABIM.
+000640          MOVE "S"                   TO PRIMA-TESTATA-ABIM.
+000650
+000660          DISPLAY "MATRICE PERMESSI GRUPPO-ABI X CHIAMATA-ABI".
+000670          DISPLAY " ".
+000680
+000690          MOVE LOW-VALUE             TO CHIAVE-ABI.
+000700          PERFORM STARTO-ABI         THRU EX-STARTO-ABI.
+000710
+000720          IF ESITO-NOK GO TO FINE-ABIM.
+000730
+000740          PERFORM LEGGO-NEXT-ABI     THRU EX-LEGGO-NEXT-ABI.
+000750
+000760 CICLO-ABIM.
+000770
+000780          IF FINE-FILE = "S" GO TO FINE-ABIM.
+000790
+000800          IF PRIMA-TESTATA-ABIM-SI
+000810           OR ENTE-ABI NOT = SAVE-ENTE-ABIM
+000820           OR GRUPPO-ABI NOT = SAVE-GRUPPO-ABIM
+000830           PERFORM STAMPA-TESTATA-ABIM THRU EX-STAMPA-TESTATA-ABIM
+000840          END-IF.
+000850
+000860          PERFORM STAMPA-RIGA-ABIM  THRU EX-STAMPA-RIGA-ABIM.
+000870
+000880          PERFORM LEGGO-NEXT-ABI    THRU EX-LEGGO-NEXT-ABI.
+000890
+000900          GO TO CICLO-ABIM.
+000910
+000920 FINE-ABIM.
+000930
+000940          DISPLAY " ".
+000950          DISPLAY "GRUPPI CENSITI  : " GRUPPI-ABIM.
+000960          DISPLAY "PERMESSI LETTI  : " RIGHE-ABIM.
+000970
+000980          PERFORM CHIUDI-FILE-ABIM  THRU EX-CHIUDI-FILE-ABIM.
+000990
+001000          GOBACK.
+001010
+001020          COPY "PIOABI.CBL".
+001030*
+001040** APRE ARKABI IN SOLA CONSULTAZIONE (OPEN-I-ABI APRE COMUNQUE
+001050** I-O, MA QUESTO REPORT NON SCRIVE MAI SUL FILE)
+001060*
+001070 APRI-FILE-ABIM.
+001080
+001090          PERFORM OPEN-I-ABI        THRU EX-OPEN-I-ABI.
+001100
+001110 EX-APRI-FILE-ABIM.
+001120          EXIT.
+001130
+001140 CHIUDI-FILE-ABIM.
+001150
+001160          PERFORM CLOSE-ABI         THRU EX-CLOSE-ABI.
+001170
+001180 EX-CHIUDI-FILE-ABIM.
+001190          EXIT.
+001200*
+001210** TESTATA DI GRUPPO: UNA RIGA PER OGNI NUOVA COPPIA ENTE-ABI/
+001220** GRUPPO-ABI INCONTRATA SCORRENDO LA CHIAVE IN ORDINE NATURALE
+001230*
+001240 STAMPA-TESTATA-ABIM.
+001250
+001260          MOVE "N"                  TO PRIMA-TESTATA-ABIM.
+001270          MOVE ENTE-ABI             TO SAVE-ENTE-ABIM.
+001280          MOVE GRUPPO-ABI           TO SAVE-GRUPPO-ABIM.
+001290          ADD 1                     TO GRUPPI-ABIM.
+001300
+001310          DISPLAY "ENTE " ENTE-ABI " GRUPPO " GRUPPO-ABI.
+001320
+001330 EX-STAMPA-TESTATA-ABIM.
+001340          EXIT.
+001350*
+001360** RIGA DI DETTAGLIO: LA TERNA MOD-ABI/ENT-ABI/FUNZ-ABI CHE
+001370** IDENTIFICA LA CHIAMATA ABILITATA, CON LA SUA DESC-ABI
+001380*
+001390 STAMPA-RIGA-ABIM.
+001400
+001410          ADD 1                     TO RIGHE-ABIM.
+001420
+001430          DISPLAY "    " MOD-ABI "/" ENT-ABI "/" FUNZ-ABI
+001440           "  " DESC-ABI.
+001450
+001460 EX-STAMPA-RIGA-ABIM.
+001470          EXIT.
