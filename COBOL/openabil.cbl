@@ -0,0 +1,200 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* GRIGLIA JSON PAGINATA SU ARKABI (MK-page/MK-rows come in
+000200* OPENUTEN), COSTRUITA CON CALL "GRIDJSON" INVECE DEL SOLITO
+000210* STRING/SCRITTURA-JSON A MANO: PRIMO CONSUMATORE DEL SUBPROGRAM
+000220* CONDIVISO, PROPRIO SU UNO DEI DUE FILE (ARKMENU/ARKABI) CHE NE
+000230* ERANO PRIVI
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENABIL.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELWEB.CBL".
+000335          COPY "SELESE.CBL".
+000337          COPY "SELJOB.CBL".
+000340          COPY "SELVIEW.CBL".
+000345          COPY "SELVSTO.CBL".
+000350          COPY "SELABI.CBL".
+000360
+000370 DATA             DIVISION.
+000380 FILE SECTION.
+000390
+000400          COPY "FDEWEB.CBL".
+000405          COPY "FDEESE.CBL".
+000407          COPY "FDEJOB.CBL".
+000410          COPY "FDEVIEW.CBL".
+000415          COPY "FDEVSTO.CBL".
+000420          COPY "FDEABI.CBL".
+000430
+000440 WORKING-STORAGE  SECTION.
+000450
+000460          COPY "COBW3.CBL".
+000470          COPY "GLOBALS.CBL".
+000480          COPY "LKGRID.CBL".
+000490*
+000500** PAGINAZIONE GRIGLIA EASYUI (MK-page / MK-rows), COME OPENUTEN
+000510*
+000520 01 PAGINA-ABIL                 PIC 9(5).
+000530 01 RIGHE-ABIL                  PIC 9(5).
+000540 01 SALTA-ABIL                  PIC 9(9).
+000550 01 EMESSE-ABIL                 PIC 9(9).
+000560 01 SALTATI-ABIL                PIC 9(9).
+000570 01 TOTALE-ABIL                 PIC 9(7).
+000580*
+000590 PROCEDURE  DIVISION.
+000600*
+000610          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000620
+000630          PERFORM LEGGI-PAGINA-ABIL THRU EX-LEGGI-PAGINA-ABIL.
+000640
+000650          PERFORM OPEN-I-ABI     THRU EX-OPEN-I-ABI.
+000660
+000670          PERFORM CONTA-ABIL     THRU EX-CONTA-ABIL.
+000680          PERFORM LOAD-ABIL      THRU EX-LOAD-ABIL.
+000690
+000700          PERFORM CLOSE-ABI      THRU EX-CLOSE-ABI.
+000710
+000720          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+000730
+000740          GOBACK.
+000750
+000760          COPY "PIOWEB1.CBL".
+000765          COPY "PIOESE.CBL".
+000767          COPY "PIOJOB.CBL".
+000770          COPY "PIOVIEW.CBL".
+000775          COPY "PIOVSTO.CBL".
+000777          COPY "PIOVIEWH.CBL".
+000780          COPY "PIOABI.CBL".
+000790*
+000800** LEGGE MK-page/MK-rows E CALCOLA QUANTI RECORD SALTARE
+000810*
+000820 LEGGI-PAGINA-ABIL.
+000830
+000840          MOVE 1                  TO PAGINA-ABIL.
+000850          MOVE "MK-page"          TO FIELD-WEB.
+000860          PERFORM READ-WEB        THRU EX-READ-WEB.
+000870          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) NUMERIC
+000880           MOVE VALUE-WEB(1:5)    TO PAGINA-ABIL
+000890          END-IF.
+000900          IF PAGINA-ABIL = ZEROS
+000910           MOVE 1                 TO PAGINA-ABIL
+000920          END-IF.
+000930
+000940          MOVE 20                 TO RIGHE-ABIL.
+000950          MOVE "MK-rows"          TO FIELD-WEB.
+000960          PERFORM READ-WEB        THRU EX-READ-WEB.
+000970          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) NUMERIC
+000980           MOVE VALUE-WEB(1:5)    TO RIGHE-ABIL
+000990          END-IF.
+001000          IF RIGHE-ABIL = ZEROS
+001010           MOVE 20                TO RIGHE-ABIL
+001020          END-IF.
+001030
+001040          COMPUTE SALTA-ABIL = (PAGINA-ABIL - 1) * RIGHE-ABIL.
+001050
+001060 EX-LEGGI-PAGINA-ABIL.
+001070          EXIT.
+001080*
+001090** CONTA-ABIL: NUMERO TOTALE DI RECORD DI ARKABI, PER IL "total"
+001100** RICHIESTO DA GRIDJSON PRIMA DI SCRIVERE LA PRIMA RIGA
+001110*
+001120 CONTA-ABIL.
+001130
+001140          MOVE ZEROS              TO TOTALE-ABIL.
+001150
+001160          MOVE LOW-VALUE          TO CHIAVE-ABI.
+001170          PERFORM STARTO-ABI      THRU EX-STARTO-ABI.
+001180
+001190          IF ESITO-NOK GO TO EX-CONTA-ABIL.
+001200
+001210 CICLO-CONTA-ABIL.
+001220
+001230          PERFORM LEGGO-NEXT-ABI  THRU EX-LEGGO-NEXT-ABI.
+001240
+001250          IF FINE-FILE = "S" GO TO EX-CONTA-ABIL.
+001260
+001270          ADD 1                   TO TOTALE-ABIL.
+001280
+001290          GO TO CICLO-CONTA-ABIL.
+001300
+001310 EX-CONTA-ABIL.
+001320          EXIT.
+001330*
+001340** LOAD-ABIL: SALTA I RECORD DELLE PAGINE PRECEDENTI E PASSA A
+001350** GRIDJSON I SOLI CAMPI DA RENDERE PER RIGHE-ABIL RECORD
+001360*
+001370 LOAD-ABIL.
+001380
+001390          MOVE LOW-VALUE          TO CHIAVE-ABI.
+001400          PERFORM STARTO-ABI      THRU EX-STARTO-ABI.
+001410
+001440          MOVE "APRI"             TO GRIDJSON-AZIONE.
+001450          MOVE "ABI"              TO GRIDJSON-NOME-JSON.
+001460          MOVE TOTALE-ABIL        TO GRIDJSON-TOTALE.
+001470          CALL "GRIDJSON" USING GRIDJSON-LK.
+001480
+001490          MOVE ZEROS              TO SALTATI-ABIL.
+001500          MOVE ZEROS              TO EMESSE-ABIL.
+001510
+001515          IF ESITO-NOK GO TO FINE-LOAD-ABIL.
+001510
+001520 CICLO-LOAD-ABIL.
+001530
+001540          PERFORM LEGGO-NEXT-ABI  THRU EX-LEGGO-NEXT-ABI.
+001550
+001560          IF FINE-FILE = "S" GO TO FINE-LOAD-ABIL.
+001570
+001580          IF SALTATI-ABIL < SALTA-ABIL
+001590           ADD 1                  TO SALTATI-ABIL
+001600           GO TO CICLO-LOAD-ABIL
+001610          END-IF.
+001620
+001630          IF EMESSE-ABIL NOT LESS THAN RIGHE-ABIL
+001640           GO TO FINE-LOAD-ABIL
+001650          END-IF.
+001660
+001670          MOVE 4                  TO GRIDJSON-NUM-CAMPI.
+001680          MOVE "ENTE"             TO GRIDJSON-CAMPO-NOME(1).
+001690          MOVE ENTE-ABI           TO GRIDJSON-CAMPO-VAL(1).
+001700          MOVE "GRUPPO"           TO GRIDJSON-CAMPO-NOME(2).
+001710          MOVE GRUPPO-ABI         TO GRIDJSON-CAMPO-VAL(2).
+001720          MOVE "CHIAMATA"         TO GRIDJSON-CAMPO-NOME(3).
+001730          MOVE CHIAMATA-ABI       TO GRIDJSON-CAMPO-VAL(3).
+001740          MOVE "DESC"             TO GRIDJSON-CAMPO-NOME(4).
+001750          MOVE DESC-ABI           TO GRIDJSON-CAMPO-VAL(4).
+001760
+001770          MOVE "RIGA"             TO GRIDJSON-AZIONE.
+001780          CALL "GRIDJSON" USING GRIDJSON-LK.
+001790
+001800          ADD 1                   TO EMESSE-ABIL.
+001810
+001820          GO TO CICLO-LOAD-ABIL.
+001830
+001840 FINE-LOAD-ABIL.
+001850
+001860          MOVE "CHIUDI"           TO GRIDJSON-AZIONE.
+001870          CALL "GRIDJSON" USING GRIDJSON-LK.
+001880
+001890 EX-LOAD-ABIL.
+001900          EXIT.
