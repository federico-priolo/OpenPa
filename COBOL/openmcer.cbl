@@ -0,0 +1,263 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* RICERCA LIBERA SU DESC-MENU: RIPORTA IN JSON LE VOCI DI MENU LA
+000200* CUI DESCRIZIONE CONTIENE (SENZA DISTINZIONE MAIUSCOLE/MINUSCOLE)
+000210* IL TESTO CERCATO, SCANDENDO ARKMENU IN ORDINE DI DESC-MENU
+000220* (CHIAVE ALTERNATA GIA' ESISTENTE). OGNI RIGA PORTA CON SE'
+000230* MOD-MENU/ENT-MENU/FUNZ-MENU, LA STESSA TERNA CHE CHIAVI-WEB
+000240* (MODULO-WEB/ENTITA-WEB/FUNZIONE-WEB) USA PER INSTRADARE VERSO
+000250* UNA FUNZIONE, IN MODO DA POTER COSTRUIRE UN LINK DIRETTO ALLA
+000260* VOCE TROVATA
+000270*
+000280 IDENTIFICATION   DIVISION.
+000290 PROGRAM-ID.      OPENMCER.
+000300 ENVIRONMENT      DIVISION.
+000310 CONFIGURATION    SECTION.
+000320          COPY "SPECIAL.CBL".
+000330 INPUT-OUTPUT     SECTION.
+000340 FILE-CONTROL.
+000350
+000360          COPY "SELWEB.CBL".
+000370          COPY "SELESE.CBL".
+000380          COPY "SELJOB.CBL".
+000390          COPY "SELVIEW.CBL".
+000400          COPY "SELVSTO.CBL".
+000410          COPY "SELMENU.CBL".
+000420          COPY "SELJSON.CBL".
+000430
+000440 DATA             DIVISION.
+000450 FILE SECTION.
+000460
+000470          COPY "FDEWEB.CBL".
+000480          COPY "FDEESE.CBL".
+000490          COPY "FDEJOB.CBL".
+000500          COPY "FDEVIEW.CBL".
+000510          COPY "FDEVSTO.CBL".
+000520          COPY "FDEMENU.CBL".
+000530          COPY "FDEJSON.CBL".
+000540
+000550 WORKING-STORAGE  SECTION.
+000560
+000570          COPY "COBW3.CBL".
+000580          COPY "GLOBALS.CBL".
+000590*
+000600** TESTO CERCATO (GIA' PORTATO IN MAIUSCOLO) E SUA LUNGHEZZA UTILE
+000610*
+000620 01 TESTO-CERCA-CER           PIC X(40).
+000630 01 TESTO-LUNGH-CER           PIC 9(2) COMP.
+000640*
+000650** DESCRIZIONE DELLA VOCE IN ESAME, PORTATA IN MAIUSCOLO PER IL
+000660** CONFRONTO SENZA DISTINZIONE MAIUSCOLE/MINUSCOLE
+000670*
+000680 01 DESC-CERCA-CER            PIC X(40).
+000690*
+000700** ESITO E CURSORE DELLA RICERCA DI SOTTOSTRINGA
+000710*
+000720 01 TROVATO-CER               PIC X.
+000730    88 TROVATO-SI-CER         VALUE "S".
+000740 01 POSIZIONE-CER             PIC 9(2) COMP.
+000750 01 LIMITE-CER                PIC 9(2) COMP.
+000760*
+000770** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-RICERCA-CER,
+000780** PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000790*
+000800 01 PRIMA-RIGA-CER            PIC X.
+000810*
+000820 PROCEDURE  DIVISION.
+000830*
+000840          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000850
+000860          PERFORM OPEN-I-MENU    THRU EX-OPEN-I-MENU.
+000870
+000880          PERFORM ELENCO-RICERCA-CER
+000890           THRU EX-ELENCO-RICERCA-CER.
+000900
+000910          PERFORM CLOSE-MENU     THRU EX-CLOSE-MENU.
+000920
+000930          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+000940
+000950          GOBACK.
+000960
+000970          COPY "PIOWEB1.CBL".
+000980          COPY "PIOESE.CBL".
+000990          COPY "PIOJOB.CBL".
+001000          COPY "PIOVIEW.CBL".
+001010          COPY "PIOVSTO.CBL".
+001020          COPY "PIOVIEWH.CBL".
+001030          COPY "PIOJSON.CBL".
+001040          COPY "PIOMENU.CBL".
+001050*
+001060** RILEGGE IL TESTO CERCATO DALLA MASCHERA, LO PORTA IN MAIUSCOLO E
+001070** CALCOLA LA LUNGHEZZA UTILE DA CONFRONTARE
+001080*
+001090 LEGGI-TESTO-CER.
+001100
+001110          MOVE "MK-testo"        TO FIELD-WEB.
+001120          PERFORM READ-WEB       THRU EX-READ-WEB.
+001130
+001140          MOVE SPACES            TO TESTO-CERCA-CER.
+001150          MOVE ZEROS             TO TESTO-LUNGH-CER.
+001160
+001170          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB > SPACES
+001180           MOVE FUNCTION UPPER-CASE(VALUE-WEB(1:40))
+001190                                  TO TESTO-CERCA-CER
+001200           MOVE 40                TO TESTO-LUNGH-CER
+001210           PERFORM TROVA-LEN-CER  THRU EX-TROVA-LEN-CER
+001220          END-IF.
+001230
+001240 EX-LEGGI-TESTO-CER.
+001250          EXIT.
+001260*
+001270** ACCORCIA TESTO-LUNGH-CER TOGLIENDO GLI SPAZI FINALI DI
+001280** TESTO-CERCA-CER, COME TROVA-LEN-JSON-SRC FA PER STRINGA-JSON
+001290*
+001300 TROVA-LEN-CER.
+001310
+001320          IF TESTO-LUNGH-CER = ZEROS
+001330           GO TO EX-TROVA-LEN-CER
+001340          END-IF.
+001350
+001360          IF TESTO-CERCA-CER(TESTO-LUNGH-CER:1) NOT = SPACE
+001370           GO TO EX-TROVA-LEN-CER
+001380          END-IF.
+001390
+001400          SUBTRACT 1              FROM TESTO-LUNGH-CER.
+001410
+001420          GO TO TROVA-LEN-CER.
+001430
+001440 EX-TROVA-LEN-CER.
+001450          EXIT.
+001460*
+001470** SCANDISCE ARKMENU IN ORDINE DI DESC-MENU E RIPORTA IN JSON LE
+001480** VOCI LA CUI DESCRIZIONE CONTIENE IL TESTO CERCATO
+001490*
+001500 ELENCO-RICERCA-CER.
+001510
+001520          PERFORM LEGGI-TESTO-CER THRU EX-LEGGI-TESTO-CER.
+001530
+001540          MOVE "MENUCER"          TO NOME-JSON.
+001550
+001560          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001570
+001580          MOVE "{""rows"":["      TO DATI-JSON.
+001590          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001600
+001610          MOVE "S"                TO PRIMA-RIGA-CER.
+001620
+001630          IF TESTO-LUNGH-CER = ZEROS
+001640           GO TO FINE-ELENCO-RICERCA-CER
+001650          END-IF.
+001660
+001670          MOVE LOW-VALUE          TO DESC-MENU.
+001680          PERFORM STARTO-DESC-MENU
+001690           THRU EX-STARTO-DESC-MENU.
+001700
+001710          IF ESITO-NOK GO TO FINE-ELENCO-RICERCA-CER.
+001720
+001730 CICLO-ELENCO-RICERCA-CER.
+001740
+001750          PERFORM LEGGO-NEXT-MENU THRU EX-LEGGO-NEXT-MENU.
+001760
+001770          IF FINE-FILE = "S" GO TO FINE-ELENCO-RICERCA-CER.
+001780
+001790          MOVE FUNCTION UPPER-CASE(DESC-MENU) TO DESC-CERCA-CER.
+001800
+001810          PERFORM CERCA-SOTTOSTRINGA-CER
+001820           THRU EX-CERCA-SOTTOSTRINGA-CER.
+001830
+001840          IF TROVATO-SI-CER
+001850           PERFORM SCRIVI-RIGA-CER THRU EX-SCRIVI-RIGA-CER
+001860          END-IF.
+001870
+001880          GO TO CICLO-ELENCO-RICERCA-CER.
+001890
+001900 FINE-ELENCO-RICERCA-CER.
+001910
+001920          MOVE "]}"               TO DATI-JSON.
+001930          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001940
+001950          CLOSE ARKJSON.
+001960
+001970 EX-ELENCO-RICERCA-CER.
+001980          EXIT.
+001990*
+002000** VERIFICA SE TESTO-CERCA-CER COMPARE IN QUALUNQUE POSIZIONE DI
+002010** DESC-CERCA-CER, PROVANDO OGNI POSIZIONE DI PARTENZA POSSIBILE
+002020*
+002030 CERCA-SOTTOSTRINGA-CER.
+002040
+002050          MOVE "N"                TO TROVATO-CER.
+002060          MOVE 1                  TO POSIZIONE-CER.
+002070          COMPUTE LIMITE-CER = 41 - TESTO-LUNGH-CER.
+002080
+002090          IF LIMITE-CER < 1
+002100           GO TO EX-CERCA-SOTTOSTRINGA-CER
+002110          END-IF.
+002120
+002130 CICLO-CERCA-SOTTOSTRINGA-CER.
+002140
+002150          IF DESC-CERCA-CER(POSIZIONE-CER:TESTO-LUNGH-CER)
+002160             = TESTO-CERCA-CER(1:TESTO-LUNGH-CER)
+002170           MOVE "S"               TO TROVATO-CER
+002180           GO TO EX-CERCA-SOTTOSTRINGA-CER
+002190          END-IF.
+002200
+002210          ADD 1                   TO POSIZIONE-CER.
+002220
+002230          IF POSIZIONE-CER > LIMITE-CER
+002240           GO TO EX-CERCA-SOTTOSTRINGA-CER
+002250          END-IF.
+002260
+002270          GO TO CICLO-CERCA-SOTTOSTRINGA-CER.
+002280
+002290 EX-CERCA-SOTTOSTRINGA-CER.
+002300          EXIT.
+002310*
+002320** COMPONE E SCRIVE LA RIGA JSON DI UNA VOCE TROVATA, CON LA TERNA
+002330** MOD-MENU/ENT-MENU/FUNZ-MENU CHE SERVE A COSTRUIRE IL LINK
+002340*
+002350 SCRIVI-RIGA-CER.
+002360
+002370          IF PRIMA-RIGA-CER = "S"
+002380           MOVE "N"               TO PRIMA-RIGA-CER
+002390          ELSE
+002400           MOVE ","               TO DATI-JSON
+002410           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+002420          END-IF.
+002430
+002440          MOVE SPACES             TO STRINGA-JSON.
+002450          MOVE DESC-MENU          TO STRINGA-JSON.
+002460          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002470
+002480          STRING '{"NUMERO":"'    DELIMITED BY SIZE
+002490           NUM-MENU              DELIMITED BY SIZE
+002500           '","DESC":"'           DELIMITED BY SIZE
+002510           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002520           '","MOD":"'            DELIMITED BY SIZE
+002530           MOD-MENU               DELIMITED BY SIZE
+002540           '","ENT":"'            DELIMITED BY SIZE
+002550           ENT-MENU               DELIMITED BY SIZE
+002560           '","FUNZ":"'           DELIMITED BY SIZE
+002570           FUNZ-MENU              DELIMITED BY SIZE
+002580           '"}'                   DELIMITED BY SIZE
+002590           INTO DATI-JSON.
+002600          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002610
+002620 EX-SCRIVI-RIGA-CER.
+002630          EXIT.
