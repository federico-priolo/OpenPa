@@ -0,0 +1,199 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* CARICAMENTO BATCH DI TABELLA-0xx DA UN FILE FLAT (STESSO TRACCIATO
+000200* PRODOTTO DA openta02.exe CON MK-FUNZIONE=csv): TIPO-TAB(2),
+000210* ENTE-TAB(2), PROG-TAB(5), TABELLA(200) IN COLONNE FISSE, NON A
+000220* VIRGOLE, PERCHE' TABELLA E' UN BLOB CHE PUO' CONTENERE VIRGOLE.
+000230* OGNI RIGA RISCRIVE LA CHIAVE SE GIA' PRESENTE IN ARKTAB, ALTRIMENTI
+000240* LA INSERISCE; ALLA FINE VIENE STAMPATO IL RIEPILOGO DI RIGHE
+000250* CARICATE/RIFIUTATE, COSI' DA POTER RIPRISTINARE UNA TABELLA DA UNO
+000260* SNAPSHOT SENZA RIBATTERE A MANO OGNI RECORD.
+000270*
+000280 IDENTIFICATION   DIVISION.
+000290 PROGRAM-ID.      OPENTCAR.
+000300 ENVIRONMENT      DIVISION.
+000310 CONFIGURATION    SECTION.
+000320          COPY "SPECIAL.CBL".
+000330 INPUT-OUTPUT     SECTION.
+000340 FILE-CONTROL.
+000350
+000360          COPY "SELCSV.CBL".
+000370          COPY "SELTAB.CBL".
+000380
+000390 DATA             DIVISION.
+000400 FILE SECTION.
+000410
+000420          COPY "FDECSV.CBL".
+000430          COPY "FDETAB.CBL".
+000440
+000450 WORKING-STORAGE  SECTION.
+000460
+000470          COPY "GLOBALS.CBL".
+000480*
+000490** riga IN INGRESSO, SCOMPOSTA NEI 4 CAMPI DEL TRACCIATO
+000500*
+000510 01 TIPO-TAB-CARICA           PIC XX.
+000520 01 ENTE-TAB-CARICA           PIC 99.
+000530 01 PROG-TAB-CARICA           PIC 9(05).
+000540 01 TABELLA-CARICA            PIC X(200).
+000550 01 RIGA-VALIDA-CARICA        PIC X.
+000560    88 RIGA-OK-CARICA         VALUE "S".
+000570 01 TROVATA-CARICA            PIC X.
+000580    88 TROVATA-CARICA-SI      VALUE "S".
+000590*
+000600** contatori del riepilogo finale
+000610*
+000620 01 CARICATE-CARICA           PIC 9(9).
+000630 01 RISCRITTE-CARICA          PIC 9(9).
+000640 01 RIFIUTATE-CARICA          PIC 9(9).
+000650*
+000660 PROCEDURE  DIVISION.
+000670*
+000680          PERFORM APRI-FILE-CARICA   THRU EX-APRI-FILE-CARICA.
+000690
+000700          MOVE ZEROS                 TO CARICATE-CARICA.
+000710          MOVE ZEROS                 TO RISCRITTE-CARICA.
+000720          MOVE ZEROS                 TO RIFIUTATE-CARICA.
+000730
+000740          PERFORM LEGGI-CSV          THRU EX-LEGGI-CSV.
+000750
+000760 CICLO-CARICA-TAB.
+000770
+000780          IF FINE-FILE = "S" GO TO FINE-CARICA-TAB.
+000790
+000800          IF DATI-CSV = SPACES
+000810           PERFORM LEGGI-CSV         THRU EX-LEGGI-CSV
+000820           GO TO CICLO-CARICA-TAB
+000830          END-IF.
+000840
+000850          PERFORM SCOMPONI-RIGA-CARICA
+000855           THRU EX-SCOMPONI-RIGA-CARICA.
+000860
+000870          PERFORM VALIDA-RIGA-CARICA THRU EX-VALIDA-RIGA-CARICA.
+000880
+000890          IF RIGA-OK-CARICA
+000900           PERFORM CARICA-TABELLA    THRU EX-CARICA-TABELLA
+000910          ELSE
+000920           ADD 1                     TO RIFIUTATE-CARICA
+000930          END-IF.
+000940
+000950          PERFORM LEGGI-CSV          THRU EX-LEGGI-CSV.
+000960
+000970          GO TO CICLO-CARICA-TAB.
+000980
+000990 FINE-CARICA-TAB.
+001000
+001010          DISPLAY "CARICAMENTO TABELLE COMPLETATO".
+001020          DISPLAY "RIGHE INSERITE   : " CARICATE-CARICA.
+001030          DISPLAY "RIGHE RISCRITTE  : " RISCRITTE-CARICA.
+001040          DISPLAY "RIGHE RIFIUTATE  : " RIFIUTATE-CARICA.
+001050
+001060          PERFORM CHIUDI-FILE-CARICA THRU EX-CHIUDI-FILE-CARICA.
+001070
+001080          GOBACK.
+001090
+001100          COPY "PIOCSV.CBL".
+001110          COPY "PIOTAB.CBL".
+001120*
+001130** APRE I FILE: IL FLAT IN LETTURA, ARKTAB IN I-O
+001140*
+001150 APRI-FILE-CARICA.
+001160
+001170          PERFORM OPEN-I-CSV         THRU EX-OPEN-I-CSV.
+001180          PERFORM OPEN-I-TAB         THRU EX-OPEN-I-TAB.
+001190
+001200 EX-APRI-FILE-CARICA.
+001210          EXIT.
+001220
+001230 CHIUDI-FILE-CARICA.
+001240
+001250          PERFORM CLOSE-CSV          THRU EX-CLOSE-CSV.
+001260          PERFORM CLOSE-TAB          THRU EX-CLOSE-TAB.
+001270
+001280 EX-CHIUDI-FILE-CARICA.
+001290          EXIT.
+001300*
+001310** SPACCA LA RIGA IN COLONNE FISSE: TIPO-TAB(2) ENTE-TAB(2)
+001320** PROG-TAB(5) TABELLA(200), STESSO TRACCIATO SCRITTO DA
+001330** ESPORTA-CSV-TAB IN openta02.exe
+001340*
+001350 SCOMPONI-RIGA-CARICA.
+001360
+001370          MOVE DATI-CSV(1:2)      TO TIPO-TAB-CARICA.
+001380          MOVE DATI-CSV(3:2)      TO ENTE-TAB-CARICA.
+001390          MOVE DATI-CSV(5:5)      TO PROG-TAB-CARICA.
+001400          MOVE DATI-CSV(10:200)   TO TABELLA-CARICA.
+001410
+001420 EX-SCOMPONI-RIGA-CARICA.
+001430          EXIT.
+001440*
+001450** UNA RIGA E' VALIDA SE TIPO-TAB NON E' VUOTO ED ENTE-TAB/PROG-TAB
+001460** SONO NUMERICI
+001470*
+001480 VALIDA-RIGA-CARICA.
+001490
+001500          MOVE "S"                TO RIGA-VALIDA-CARICA.
+001510
+001520          IF TIPO-TAB-CARICA = SPACES
+001530           OR ENTE-TAB-CARICA NOT NUMERIC
+001540           OR PROG-TAB-CARICA NOT NUMERIC
+001550           MOVE "N"                TO RIGA-VALIDA-CARICA
+001560          END-IF.
+001570
+001580 EX-VALIDA-RIGA-CARICA.
+001590          EXIT.
+001600*
+001610** SCRIVE O RISCRIVE IL RECORD ARKTAB PER UNA RIGA VALIDATA: SE LA
+001620** CHIAVE ESISTE GIA' LA REWRITE, ALTRIMENTI LA INSERISCE
+001630*
+001640 CARICA-TABELLA.
+001650
+001660          MOVE TIPO-TAB-CARICA    TO TIPO-TAB.
+001670          MOVE ENTE-TAB-CARICA    TO ENTE-TAB.
+001680          MOVE PROG-TAB-CARICA    TO PROG-TAB.
+001690
+001700          PERFORM LEGGO-TAB       THRU EX-LEGGO-TAB.
+001710
+001720          MOVE "N"                TO TROVATA-CARICA.
+001730          IF ESITO-OK
+001740           MOVE "S"                TO TROVATA-CARICA
+001750          END-IF.
+001760
+001770          MOVE TABELLA-CARICA     TO TABELLA.
+001775          ACCEPT DATA-MODIFICA-TAB FROM DATE YYYYMMDD.
+001776          ACCEPT ORA-MODIFICA-TAB  FROM TIME.
+001780
+001790          IF TROVATA-CARICA-SI
+001800           PERFORM RISCRIVI-TAB   THRU EX-RISCRIVI-TAB
+001810          ELSE
+001820           PERFORM SCRIVI-TAB     THRU EX-SCRIVI-TAB
+001830          END-IF.
+001840
+001850          IF ESITO-OK AND TROVATA-CARICA-SI
+001860           ADD 1                  TO RISCRITTE-CARICA
+001870          ELSE
+001880           IF ESITO-OK
+001890            ADD 1                 TO CARICATE-CARICA
+001900           ELSE
+001910            ADD 1                 TO RIFIUTATE-CARICA
+001920           END-IF
+001930          END-IF.
+001940
+001950 EX-CARICA-TABELLA.
+001960          EXIT.
