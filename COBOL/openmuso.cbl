@@ -0,0 +1,279 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* STATISTICHE MENSILI DI UTILIZZO DELLE VOCI DI MENU: RILEGGE
+000200* ARKLOG (VALORIZZATO DA CARICA-DATO-WEB CON MODULO-LOG,
+000210* ENTITA-LOG E FUNZIONE-LOG) E ACCUMULA I CONTEGGI DEL MESE
+000220* CORRENTE IN ARKUSO PER MODULO/ENTITA/FUNZIONE, QUINDI STAMPA
+000230* LA CLASSIFICA DELLE VOCI PIU' USATE RISOLVENDO LA DESCRIZIONE
+000240* SU ARKMENU TRAMITE CHIAVE-SEC-MENU.
+000250*
+000260 IDENTIFICATION   DIVISION.
+000270 PROGRAM-ID.      OPENMUSO.
+000280 ENVIRONMENT      DIVISION.
+000290 CONFIGURATION    SECTION.
+000300          COPY "SPECIAL.CBL".
+000310 INPUT-OUTPUT     SECTION.
+000320 FILE-CONTROL.
+000330
+000340          COPY "SELWEB.CBL".
+000350          COPY "SELMENU.CBL".
+000360          COPY "SELUSO.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDEWEB.CBL".
+000420          COPY "FDEMENU.CBL".
+000430          COPY "FDEUSO.CBL".
+000440
+000450 WORKING-STORAGE  SECTION.
+000460
+000470          COPY "GLOBALS.CBL".
+000480*
+000490** mese da elaborare (default: mese corrente)
+000500*
+000510 01 DATA-OGGI-USO             PIC 9(06).
+000520 01 ANNO-MESE-CORRENTE-USO    PIC 9(04).
+000530 01 RIGHE-LETTE-USO           PIC 9(9).
+000540*
+000550** ultima voce gia' stampata in classifica (per proseguire la
+000560** scansione dal punto giusto ad ogni passata)
+000570*
+000580 01 CHIAVE-USO-STAMPATA.
+000590    02 STAMPATA-CONTA-USO     PIC 9(09).
+000600    02 STAMPATA-CHIAVE-USO.
+000610       03 STAMPATA-ANNO-MESE-USO PIC 9(04).
+000620       03 STAMPATA-MOD-USO       PIC XX.
+000630       03 STAMPATA-ENT-USO       PIC XX.
+000640       03 STAMPATA-FUNZ-USO      PIC XX.
+000650*
+000660** migliore candidata trovata nella passata di scansione corrente
+000670*
+000680 01 CHIAVE-USO-MIGLIORE.
+000690    02 MIGLIORE-TROVATO-USO   PIC X.
+000700       88 MIGLIORE-TROVATO-SI VALUE "S".
+000710    02 MIGLIORE-CONTA-USO     PIC 9(09).
+000720    02 MIGLIORE-CHIAVE-USO.
+000730       03 MIGLIORE-ANNO-MESE-USO PIC 9(04).
+000740       03 MIGLIORE-MOD-USO       PIC XX.
+000750       03 MIGLIORE-ENT-USO       PIC XX.
+000760       03 MIGLIORE-FUNZ-USO      PIC XX.
+000770*
+000780 01 DESC-USO-STAMPA           PIC X(40).
+000790*
+000800 PROCEDURE  DIVISION.
+000810*
+000820          PERFORM APRI-FILE-USO      THRU EX-APRI-FILE-USO.
+000830
+000840          ACCEPT DATA-OGGI-USO       FROM DATE.
+000850          MOVE DATA-OGGI-USO(1:4)    TO ANNO-MESE-CORRENTE-USO.
+000860
+000870          PERFORM AZZERA-MESE-USO    THRU EX-AZZERA-MESE-USO.
+000880
+000890          MOVE ZEROS                 TO RIGHE-LETTE-USO.
+000900
+000910          PERFORM OPEN-I-LOG         THRU EX-OPEN-I-LOG.
+000920          PERFORM LEGGO-NEXT-LOG     THRU EX-LEGGO-NEXT-LOG.
+000930
+000940 CICLO-AGGREGA-USO.
+000950
+000960          IF FINE-FILE = "S" GO TO FINE-AGGREGA-USO.
+000970
+000980          IF DATA-LOG(1:4) = ANNO-MESE-CORRENTE-USO
+000990           AND MODULO-LOG NOT = SPACES
+001000           PERFORM CONTEGGIA-VOCE-USO THRU EX-CONTEGGIA-VOCE-USO
+001010           ADD 1                  TO RIGHE-LETTE-USO
+001020          END-IF.
+001030
+001040          PERFORM LEGGO-NEXT-LOG     THRU EX-LEGGO-NEXT-LOG.
+001050
+001060          GO TO CICLO-AGGREGA-USO.
+001070
+001080 FINE-AGGREGA-USO.
+001090
+001100          PERFORM CLOSE-LOG          THRU EX-CLOSE-LOG.
+001110
+001120          DISPLAY "STATISTICHE DI UTILIZZO MENU AGGIORNATE".
+001130          DISPLAY "MESE ELABORATO     : " ANNO-MESE-CORRENTE-USO.
+001140          DISPLAY "RIGHE DI LOG LETTE : " RIGHE-LETTE-USO.
+001150
+001160          PERFORM STAMPA-RANKING-USO THRU EX-STAMPA-RANKING-USO.
+001170
+001180          PERFORM CHIUDI-FILE-USO    THRU EX-CHIUDI-FILE-USO.
+001190
+001200          GOBACK.
+001210
+001220          COPY "PIOLOG.CBL".
+001230          COPY "PIOMENU.CBL".
+001240          COPY "PIOUSO.CBL".
+001250*
+001260** APRE ARKMENU E ARKUSO (ARKLOG VIENE APERTO/CHIUSO A PARTE,
+001270** SOLO PER LA DURATA DELLA SCANSIONE)
+001280*
+001290 APRI-FILE-USO.
+001300
+001310          PERFORM OPEN-I-MENU       THRU EX-OPEN-I-MENU.
+001320          PERFORM OPEN-I-USO        THRU EX-OPEN-I-USO.
+001330
+001340 EX-APRI-FILE-USO.
+001350          EXIT.
+001360
+001370 CHIUDI-FILE-USO.
+001380
+001390          PERFORM CLOSE-MENU        THRU EX-CLOSE-MENU.
+001400          PERFORM CLOSE-USO         THRU EX-CLOSE-USO.
+001410
+001420 EX-CHIUDI-FILE-USO.
+001430          EXIT.
+001440*
+001450** ELIMINA DA ARKUSO I CONTEGGI GIA' PRESENTI PER IL MESE DA
+001460** RIELABORARE, IN MODO CHE IL PROGRAMMA SIA RIPETIBILE
+001470*
+001480 AZZERA-MESE-USO.
+001490
+001500          MOVE LOW-VALUES           TO CHIAVE-USO.
+001510          PERFORM STARTO-USO        THRU EX-STARTO-USO.
+001520
+001530          IF ESITO-NOK GO TO EX-AZZERA-MESE-USO.
+001540
+001550 CICLO-AZZERA-MESE-USO.
+001560
+001570          PERFORM LEGGO-NEXT-USO    THRU EX-LEGGO-NEXT-USO.
+001580
+001590          IF FINE-FILE = "S" GO TO EX-AZZERA-MESE-USO.
+001600
+001610          IF ANNO-MESE-USO = ANNO-MESE-CORRENTE-USO
+001620           PERFORM CANCELLA-USO     THRU EX-CANCELLA-USO
+001630          END-IF.
+001640
+001650          GO TO CICLO-AZZERA-MESE-USO.
+001660
+001670 EX-AZZERA-MESE-USO.
+001680          EXIT.
+001690*
+001700** INCREMENTA IL CONTATORE DI ARKUSO PER LA VOCE DI MENU LETTA
+001710** DALLA RIGA DI LOG CORRENTE
+001720*
+001730 CONTEGGIA-VOCE-USO.
+001740
+001750          MOVE ANNO-MESE-CORRENTE-USO TO ANNO-MESE-USO.
+001760          MOVE MODULO-LOG          TO MOD-USO.
+001770          MOVE ENTITA-LOG          TO ENT-USO.
+001780          MOVE FUNZIONE-LOG        TO FUNZ-USO.
+001790
+001800          PERFORM INCREMENTA-USO   THRU EX-INCREMENTA-USO.
+001810
+001820 EX-CONTEGGIA-VOCE-USO.
+001830          EXIT.
+001840*
+001850** STAMPA LA CLASSIFICA DEL MESE, DALLA VOCE PIU' USATA ALLA
+001860** MENO USATA, RIPETENDO UNA SCANSIONE COMPLETA DI ARKUSO PER
+001870** OGNI POSIZIONE (NON ESISTE UN ORDINAMENTO PER CONTATORE)
+001880*
+001890 STAMPA-RANKING-USO.
+001900
+001910          MOVE 999999999            TO STAMPATA-CONTA-USO.
+001920          MOVE LOW-VALUES           TO STAMPATA-CHIAVE-USO.
+001930
+001940          DISPLAY "CLASSIFICA MENSILE DELLE VOCI PIU' USATE".
+001950
+001960 CICLO-STAMPA-RANKING-USO.
+001970
+001980          PERFORM TROVA-PROSSIMA-USO THRU EX-TROVA-PROSSIMA-USO.
+001990
+002000          IF MIGLIORE-TROVATO-USO NOT = "S"
+002010           GO TO EX-STAMPA-RANKING-USO
+002020          END-IF.
+002030
+002040          MOVE MIGLIORE-MOD-USO     TO MOD-MENU.
+002050          MOVE MIGLIORE-ENT-USO     TO ENT-MENU.
+002060          MOVE MIGLIORE-FUNZ-USO    TO FUNZ-MENU.
+002070
+002080          PERFORM LEGGO-SEC-MENU    THRU EX-LEGGO-SEC-MENU.
+002090
+002100          IF ESITO-OK
+002110           MOVE DESC-MENU           TO DESC-USO-STAMPA
+002120          ELSE
+002130           MOVE "(voce non piu' a menu)" TO DESC-USO-STAMPA
+002140          END-IF.
+002150
+002160          DISPLAY MIGLIORE-MOD-USO " " MIGLIORE-ENT-USO " "
+002170           MIGLIORE-FUNZ-USO " " MIGLIORE-CONTA-USO " "
+002180           DESC-USO-STAMPA.
+002190
+002200          MOVE MIGLIORE-CONTA-USO   TO STAMPATA-CONTA-USO.
+002210          MOVE MIGLIORE-CHIAVE-USO  TO STAMPATA-CHIAVE-USO.
+002220
+002230          GO TO CICLO-STAMPA-RANKING-USO.
+002240
+002250 EX-STAMPA-RANKING-USO.
+002260          EXIT.
+002270*
+002280** CERCA, CON UNA SCANSIONE COMPLETA DI ARKUSO, LA PROSSIMA VOCE
+002290** DA STAMPARE IN CLASSIFICA DOPO L'ULTIMA GIA' STAMPATA (PRIMA
+002300** PER CONTATORE DECRESCENTE, POI PER CHIAVE CRESCENTE A PARITA'
+002310** DI CONTATORE)
+002320*
+002330 TROVA-PROSSIMA-USO.
+002340
+002350          MOVE "N"                  TO MIGLIORE-TROVATO-USO.
+002360
+002370          MOVE LOW-VALUES           TO CHIAVE-USO.
+002380          PERFORM STARTO-USO        THRU EX-STARTO-USO.
+002390
+002400          IF ESITO-NOK GO TO EX-TROVA-PROSSIMA-USO.
+002410
+002420 CICLO-TROVA-PROSSIMA-USO.
+002430
+002440          PERFORM LEGGO-NEXT-USO    THRU EX-LEGGO-NEXT-USO.
+002450
+002460          IF FINE-FILE = "S" GO TO EX-TROVA-PROSSIMA-USO.
+002470
+002480          IF ANNO-MESE-USO NOT = ANNO-MESE-CORRENTE-USO
+002490           GO TO CICLO-TROVA-PROSSIMA-USO
+002500          END-IF.
+002510
+002520          IF CONTA-USO > STAMPATA-CONTA-USO
+002530           GO TO CICLO-TROVA-PROSSIMA-USO
+002540          END-IF.
+002550
+002560          IF CONTA-USO = STAMPATA-CONTA-USO
+002570           AND CHIAVE-USO NOT > STAMPATA-CHIAVE-USO
+002580           GO TO CICLO-TROVA-PROSSIMA-USO
+002590          END-IF.
+002600
+002610          IF MIGLIORE-TROVATO-USO = "S"
+002620           AND CONTA-USO < MIGLIORE-CONTA-USO
+002630           GO TO CICLO-TROVA-PROSSIMA-USO
+002640          END-IF.
+002650
+002660          IF MIGLIORE-TROVATO-USO = "S"
+002670           AND CONTA-USO = MIGLIORE-CONTA-USO
+002680           AND CHIAVE-USO NOT < MIGLIORE-CHIAVE-USO
+002690           GO TO CICLO-TROVA-PROSSIMA-USO
+002700          END-IF.
+002710
+002720          MOVE "S"                  TO MIGLIORE-TROVATO-USO.
+002730          MOVE CHIAVE-USO           TO MIGLIORE-CHIAVE-USO.
+002740          MOVE CONTA-USO            TO MIGLIORE-CONTA-USO.
+002750
+002760          GO TO CICLO-TROVA-PROSSIMA-USO.
+002770
+002780 EX-TROVA-PROSSIMA-USO.
+002790          EXIT.
