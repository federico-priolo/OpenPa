@@ -0,0 +1,233 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* CARICAMENTO BATCH DI UTENTI DA UN FILE CSV (STESSO TRACCIATO
+000200* PRODOTTO DA openuten.exe CON MK-FUNZIONE=csv): CHIAVE-UTEN,
+000210* NOME-UTEN, GRUPPO-UTEN, DESC-UTEN. OGNI RIGA VIENE ACCETTATA
+000220* SOLO SE IL GRUPPO E' CENSITO IN ABILITAZIONE E LA CHIAVE NON
+000230* ESISTE GIA' IN ARKUTEN; ALLA FINE VIENE STAMPATO IL RIEPILOGO
+000240* DI RIGHE ACCETTATE/RIFIUTATE.
+000250*
+000260 IDENTIFICATION   DIVISION.
+000270 PROGRAM-ID.      OPENUCAR.
+000280 ENVIRONMENT      DIVISION.
+000290 CONFIGURATION    SECTION.
+000300          COPY "SPECIAL.CBL".
+000310 INPUT-OUTPUT     SECTION.
+000320 FILE-CONTROL.
+000330
+000340          COPY "SELCSV.CBL".
+000350          COPY "SELUTEN.CBL".
+000360          COPY "SELABI.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDECSV.CBL".
+000420          COPY "FDEUTEN.CBL".
+000430          COPY "FDEABI.CBL".
+000440
+000450 WORKING-STORAGE  SECTION.
+000460
+000470          COPY "GLOBALS.CBL".
+000480*
+000490** riga CSV in ingresso, scomposta nei 4 campi del tracciato
+000500*
+000510 01 CHIAVE-CARICA-UTEN         PIC X(08).
+000520 01 NOME-CARICA-UTEN           PIC X(30).
+000530 01 GRUPPO-CARICA-UTEN         PIC 9(04).
+000540 01 DESC-CARICA-UTEN           PIC X(40).
+000550 01 RIGA-VALIDA-CARICA         PIC X.
+000560    88 RIGA-OK-CARICA          VALUE "S".
+000570*
+000580** contatori del riepilogo finale
+000590*
+000600 01 ACCETTATE-CARICA           PIC 9(9).
+000610 01 RIFIUTATE-CARICA           PIC 9(9).
+000620*
+000630 PROCEDURE  DIVISION.
+000640*
+000650          PERFORM APRI-FILE-CARICA   THRU EX-APRI-FILE-CARICA.
+000660
+000670          MOVE ZEROS                 TO ACCETTATE-CARICA.
+000680          MOVE ZEROS                 TO RIFIUTATE-CARICA.
+000690
+000700          PERFORM LEGGI-CSV          THRU EX-LEGGI-CSV.
+000710
+000720 CICLO-CARICA-UTEN.
+000730
+000740          IF FINE-FILE = "S" GO TO FINE-CARICA-UTEN.
+000750
+000760          IF DATI-CSV = SPACES
+000770           PERFORM LEGGI-CSV         THRU EX-LEGGI-CSV
+000780           GO TO CICLO-CARICA-UTEN
+000790          END-IF.
+000800
+000810          PERFORM SCOMPONI-RIGA-CARICA
+000815           THRU EX-SCOMPONI-RIGA-CARICA.
+000820
+000830          PERFORM VALIDA-RIGA-CARICA THRU EX-VALIDA-RIGA-CARICA.
+000840
+000850          IF RIGA-OK-CARICA
+000860           PERFORM CARICA-UTENTE     THRU EX-CARICA-UTENTE
+000870          ELSE
+000880           ADD 1                     TO RIFIUTATE-CARICA
+000890          END-IF.
+000900
+000910          PERFORM LEGGI-CSV          THRU EX-LEGGI-CSV.
+000920
+000930          GO TO CICLO-CARICA-UTEN.
+000940
+000950 FINE-CARICA-UTEN.
+000960
+000970          DISPLAY "CARICAMENTO UTENTI COMPLETATO".
+000980          DISPLAY "RIGHE ACCETTATE : " ACCETTATE-CARICA.
+000990          DISPLAY "RIGHE RIFIUTATE : " RIFIUTATE-CARICA.
+001000
+001010          PERFORM CHIUDI-FILE-CARICA THRU EX-CHIUDI-FILE-CARICA.
+001020
+001030          GOBACK.
+001040
+001050          COPY "PIOCSV.CBL".
+001060          COPY "PIOUTEN.CBL".
+001070          COPY "PIOABI.CBL".
+001080*
+001090** APRE I FILE: IL CSV IN LETTURA, ARKUTEN E ARKABI IN I-O/LETTURA
+001100*
+001110 APRI-FILE-CARICA.
+001120
+001130          PERFORM OPEN-I-CSV         THRU EX-OPEN-I-CSV.
+001140          PERFORM OPEN-I-UTEN        THRU EX-OPEN-I-UTEN.
+001150          PERFORM OPEN-I-ABI         THRU EX-OPEN-I-ABI.
+001160
+001170 EX-APRI-FILE-CARICA.
+001180          EXIT.
+001190
+001200 CHIUDI-FILE-CARICA.
+001210
+001220          PERFORM CLOSE-CSV          THRU EX-CLOSE-CSV.
+001230          PERFORM CLOSE-UTEN         THRU EX-CLOSE-UTEN.
+001240          PERFORM CLOSE-ABI          THRU EX-CLOSE-ABI.
+001250
+001260 EX-CHIUDI-FILE-CARICA.
+001270          EXIT.
+001280*
+001290** SPACCA LA RIGA CSV NEI 4 CAMPI DEL TRACCIATO DI ESPORTAZIONE
+001300*
+001310 SCOMPONI-RIGA-CARICA.
+001320
+001330          MOVE SPACES             TO CHIAVE-CARICA-UTEN
+001340                                     NOME-CARICA-UTEN
+001350                                     DESC-CARICA-UTEN.
+001360          MOVE ZEROS              TO GRUPPO-CARICA-UTEN.
+001370          MOVE 1                  TO PUNTA-RIGA-CSV.
+
+001371          PERFORM PROSSIMO-CAMPO-CSV THRU EX-PROSSIMO-CAMPO-CSV.
+001372          MOVE STRINGA-CSV(1:8)   TO CHIAVE-CARICA-UTEN.
+
+001373          PERFORM PROSSIMO-CAMPO-CSV THRU EX-PROSSIMO-CAMPO-CSV.
+001374          MOVE STRINGA-CSV(1:30)  TO NOME-CARICA-UTEN.
+
+001375          PERFORM PROSSIMO-CAMPO-CSV THRU EX-PROSSIMO-CAMPO-CSV.
+001376          MOVE STRINGA-CSV(1:4)   TO GRUPPO-CARICA-UTEN.
+
+001377          PERFORM PROSSIMO-CAMPO-CSV THRU EX-PROSSIMO-CAMPO-CSV.
+001378          MOVE STRINGA-CSV(1:40)  TO DESC-CARICA-UTEN.
+
+001440 EX-SCOMPONI-RIGA-CARICA.
+001450          EXIT.
+001460*
+001470** UNA RIGA E' VALIDA SE HA UNA CHIAVE, NON E' GIA' PRESENTE IN
+001480** ARKUTEN E IL SUO GRUPPO E' CENSITO IN ABILITAZIONE
+001490*
+001500 VALIDA-RIGA-CARICA.
+001510
+001520          MOVE "S"                TO RIGA-VALIDA-CARICA.
+001530
+001540          IF CHIAVE-CARICA-UTEN = SPACES
+001550           MOVE "N"                TO RIGA-VALIDA-CARICA
+001560           GO TO EX-VALIDA-RIGA-CARICA
+001570          END-IF.
+001580
+001590          MOVE CHIAVE-CARICA-UTEN TO CHIAVE-UTEN.
+001600          PERFORM LEGGO-UTEN      THRU EX-LEGGO-UTEN.
+001610
+001620          IF ESITO-OK
+001630           MOVE "N"                TO RIGA-VALIDA-CARICA
+001640           GO TO EX-VALIDA-RIGA-CARICA
+001650          END-IF.
+001660
+001670          PERFORM VALIDA-GRUPPO-CARICA
+001675           THRU EX-VALIDA-GRUPPO-CARICA.
+001680
+001690          IF ESITO-NOK
+001700           MOVE "N"                TO RIGA-VALIDA-CARICA
+001710          END-IF.
+001720
+001730 EX-VALIDA-RIGA-CARICA.
+001740          EXIT.
+001750*
+001760** CERCA GRUPPO-CARICA-UTEN TRA I GRUPPI CENSITI IN ABILITAZIONE
+001770** (SCANSIONE COMPLETA: LA CHIAVE-ABI NON E' ORDINATA PER GRUPPO)
+001780*
+001790 VALIDA-GRUPPO-CARICA.
+001800
+001810          MOVE "NO"               TO ESITO-WEB.
+001820
+001830          MOVE LOW-VALUE          TO CHIAVE-ABI.
+001840          PERFORM STARTO-ABI      THRU EX-STARTO-ABI.
+001850
+001860          IF ESITO-NOK GO TO EX-VALIDA-GRUPPO-CARICA.
+001870
+001880 CICLO-VALIDA-GRUPPO-CARICA.
+001890
+001900          PERFORM LEGGO-NEXT-ABI  THRU EX-LEGGO-NEXT-ABI.
+001910
+001920          IF FINE-FILE = "S" GO TO EX-VALIDA-GRUPPO-CARICA.
+001930
+001940          IF GRUPPO-ABI = GRUPPO-CARICA-UTEN
+001950           MOVE "OK"              TO ESITO-WEB
+001960           GO TO EX-VALIDA-GRUPPO-CARICA
+001970          END-IF.
+001980
+001990          GO TO CICLO-VALIDA-GRUPPO-CARICA.
+002000
+002010 EX-VALIDA-GRUPPO-CARICA.
+002020          EXIT.
+002030*
+002040** SCRIVE IL NUOVO RECORD ARKUTEN PER UNA RIGA VALIDATA
+002050*
+002060 CARICA-UTENTE.
+002070
+002080          INITIALIZE UTENTE.
+002090          MOVE CHIAVE-CARICA-UTEN TO CHIAVE-UTEN.
+002100          MOVE NOME-CARICA-UTEN   TO NOME-UTEN.
+002110          MOVE GRUPPO-CARICA-UTEN TO GRUPPO-UTEN.
+002120          MOVE DESC-CARICA-UTEN   TO DESC-UTEN.
+002130          SET UTENTE-ATTIVO       TO TRUE.
+002140
+002150          PERFORM SCRIVI-UTEN     THRU EX-SCRIVI-UTEN.
+002160
+002170          IF ESITO-OK
+002180           ADD 1                  TO ACCETTATE-CARICA
+002190          ELSE
+002200           ADD 1                  TO RIFIUTATE-CARICA
+002210          END-IF.
+002220
+002230 EX-CARICA-UTENTE.
+002240          EXIT.
