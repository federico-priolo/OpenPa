@@ -0,0 +1,198 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* GRIDJSON: MOTORE COMUNE PER LE GRIGLIE JSON IN STILE {"total":N,
+000200* "rows":[...]} CHE OPENUTEN COSTRUISCE A MANO CON STRING/
+000210* SCRITTURA-JSON. IL CHIAMANTE RESTA RESPONSABILE DI APRIRE IL SUO
+000220* FILE INDICIZZATO E FARE START/READ-NEXT (OGNI FILE HA I SUOI
+000230* VERBI), MA DELEGA A QUESTO SUBPROGRAM L'APERTURA DI ARKJSON, LA
+000240* SEPARAZIONE CON VIRGOLA TRA UNA RIGA E LA SUCCESSIVA, L'ESCAPE
+000250* JSON DI OGNI CAMPO E LA CHIUSURA DEL FILE - LO STESSO ONERE CHE
+000260* OGGI OGNUNO DEI PROGRAMMI DI GRIGLIA RISCRIVE PER CONTO PROPRIO.
+000270*
+000280* CHIAMATA (COPY "LKGRID.CBL" NELLA LINKAGE DEL CHIAMANTE):
+000290*   MOVE "APRI"   TO GRIDJSON-AZIONE
+000300*   MOVE nome-arkjson (stesso logico usato oggi in NOME-JSON,
+000310*                 es. "UTENTI"+FUNZIONE-WEB) TO GRIDJSON-NOME-JSON
+000320*   MOVE totale-righe-gia-contate TO GRIDJSON-TOTALE
+000330*   CALL "GRIDJSON" USING GRIDJSON-LK
+000340*
+000350*   (per ogni riga della pagina corrente, un campo per volta)
+000360*   MOVE numero-campi        TO GRIDJSON-NUM-CAMPI
+000370*   MOVE "CHIAVE"            TO GRIDJSON-CAMPO-NOME(1)
+000380*   MOVE valore              TO GRIDJSON-CAMPO-VAL(1)
+000390*   MOVE "RIGA"              TO GRIDJSON-AZIONE
+000400*   CALL "GRIDJSON" USING GRIDJSON-LK
+000410*
+000420*   MOVE "CHIUDI"            TO GRIDJSON-AZIONE
+000430*   CALL "GRIDJSON" USING GRIDJSON-LK
+000440*
+000450 IDENTIFICATION   DIVISION.
+000460 PROGRAM-ID.      GRIDJSON.
+000470 ENVIRONMENT      DIVISION.
+000480 CONFIGURATION    SECTION.
+000490          COPY "SPECIAL.CBL".
+000500 INPUT-OUTPUT     SECTION.
+000510 FILE-CONTROL.
+000520
+000530          COPY "SELJSON.CBL".
+000540
+000550 DATA             DIVISION.
+000560 FILE SECTION.
+000570
+000580          COPY "FDEJSON.CBL".
+000590
+000600 WORKING-STORAGE  SECTION.
+000610
+000620          COPY "GLOBALS.CBL".
+000630*
+000640** "S" DOPO LA PRIMA RIGA SCRITTA IN QUESTA APERTURA, PER SAPERE
+000650** SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE ALLA RIGA SUCCESSIVA;
+000660** RESTA VALORIZZATA TRA UNA CALL E L'ALTRA FINCHE' IL PROGRAMMA
+000670** RESTA CARICATO, COME OGNI WORKING-STORAGE DI UN SUBPROGRAM
+000680*
+000690 01 PRIMA-RIGA-GRIDJSON      PIC X VALUE "S".
+000700 01 IND-CAMPO-GRIDJSON       PIC 9(2) COMP.
+000710*
+000720 LINKAGE          SECTION.
+000730*
+000740          COPY "LKGRID.CBL".
+000750*
+000760 PROCEDURE  DIVISION USING GRIDJSON-LK.
+000770*
+000780          EVALUATE GRIDJSON-AZIONE
+000790           WHEN "APRI"
+000800            PERFORM APRI-GRIDJSON   THRU EX-APRI-GRIDJSON
+000810           WHEN "RIGA"
+000820            PERFORM RIGA-GRIDJSON   THRU EX-RIGA-GRIDJSON
+000830           WHEN "CHIUDI"
+000840            PERFORM CHIUDI-GRIDJSON THRU EX-CHIUDI-GRIDJSON
+000850          END-EVALUATE.
+000860
+000870          GOBACK.
+000880
+000890          COPY "PIOJSON.CBL".
+000900*
+000910** APRI: APRE ARKJSON SUL NOME RICEVUTO E SCRIVE L'INTESTAZIONE
+000920** CON IL TOTALE GIA' CONTATO DAL CHIAMANTE
+000930*
+000940 APRI-GRIDJSON.
+000950
+000960          MOVE GRIDJSON-NOME-JSON TO NOME-JSON.
+000970
+000980          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+000990
+001000          MOVE SPACES             TO DATI-JSON.
+001010          STRING '{"total":'      DELIMITED BY SIZE
+001020           GRIDJSON-TOTALE        DELIMITED BY SIZE
+001030           ',"rows":['            DELIMITED BY SIZE
+001040           INTO DATI-JSON.
+001050          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001060
+001070          MOVE "S"                TO PRIMA-RIGA-GRIDJSON.
+001080
+001090 EX-APRI-GRIDJSON.
+001100          EXIT.
+001110*
+001120** RIGA: SCRIVE UN OGGETTO JSON CON I GRIDJSON-NUM-CAMPI COPPIE
+001130** NOME/VALORE RICEVUTE, PASSANDO OGNI VALORE DA ESCAPE-JSON
+001140*
+001150 RIGA-GRIDJSON.
+001160
+001170          MOVE SPACES             TO DATI-JSON.
+001180
+001190          IF PRIMA-RIGA-GRIDJSON = "S"
+001200           MOVE "N"               TO PRIMA-RIGA-GRIDJSON
+001210          ELSE
+001220           MOVE ","               TO DATI-JSON
+001230           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001240           MOVE SPACES            TO DATI-JSON
+001250          END-IF.
+001260
+001270          STRING "{"              DELIMITED BY SIZE
+001280           INTO DATI-JSON.
+001290          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001300
+001310          IF GRIDJSON-NUM-CAMPI > 10
+001315           MOVE 10                TO GRIDJSON-NUM-CAMPI
+001320          END-IF.
+001330
+001340          MOVE 1                  TO IND-CAMPO-GRIDJSON.
+001350
+001360          PERFORM SCRIVI-CAMPO-GRIDJSON
+001365           THRU EX-SCRIVI-CAMPO-GRIDJSON
+001370           UNTIL IND-CAMPO-GRIDJSON > GRIDJSON-NUM-CAMPI.
+001380
+001390          MOVE SPACES             TO DATI-JSON.
+001400          STRING "}"              DELIMITED BY SIZE
+001410           INTO DATI-JSON.
+001420          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001430
+001440 EX-RIGA-GRIDJSON.
+001450          EXIT.
+001460*
+001470** SCRIVE UNA COPPIA "NOME":"VALORE-ESCAPATO", CON LA VIRGOLA DI
+001480** SEPARAZIONE ANTEPOSTA A PARTIRE DAL SECONDO CAMPO
+001490*
+001500 SCRIVI-CAMPO-GRIDJSON.
+001510
+001520          MOVE SPACES             TO STRINGA-JSON.
+001525          MOVE GRIDJSON-CAMPO-VAL(IND-CAMPO-GRIDJSON)
+001527           TO STRINGA-JSON.
+001540          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001550
+001560          MOVE SPACES             TO DATI-JSON.
+001570
+001580          IF IND-CAMPO-GRIDJSON = 1
+001590           STRING '"'             DELIMITED BY SIZE
+001600            GRIDJSON-CAMPO-NOME(IND-CAMPO-GRIDJSON)
+             DELIMITED BY SPACE
+001610            '":"'                 DELIMITED BY SIZE
+001620            STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001630            '"'                   DELIMITED BY SIZE
+001640            INTO DATI-JSON
+001650          ELSE
+001660           STRING ',"'            DELIMITED BY SIZE
+001670            GRIDJSON-CAMPO-NOME(IND-CAMPO-GRIDJSON)
+             DELIMITED BY SPACE
+001680            '":"'                 DELIMITED BY SIZE
+001690            STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001700            '"'                   DELIMITED BY SIZE
+001710            INTO DATI-JSON
+001720          END-IF.
+001730
+001740          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001750
+001760          ADD 1                   TO IND-CAMPO-GRIDJSON.
+001770
+001780 EX-SCRIVI-CAMPO-GRIDJSON.
+001790          EXIT.
+001800*
+001810** CHIUDI: SCRIVE LA CHIUSURA DELL'ARRAY/OGGETTO E CHIUDE ARKJSON
+001820*
+001830 CHIUDI-GRIDJSON.
+001840
+001850          MOVE SPACES             TO DATI-JSON.
+001860          STRING "]}"             DELIMITED BY SIZE
+001870           INTO DATI-JSON.
+001880          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001890
+001900          PERFORM CLOSE-JSON      THRU EX-CLOSE-JSON.
+001910
+001920 EX-CHIUDI-GRIDJSON.
+001930          EXIT.
