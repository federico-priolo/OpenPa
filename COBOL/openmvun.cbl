@@ -0,0 +1,221 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* STORICO VALORI DI UNA RIGA VIEW: SENZA funzione TORNA IN JSON LE
+000200* RIGHE DI ARKVSTO ACCUMULATE PER MK-nome+LA KEY-VIEW ANCORA IN
+000210* VIGORE SU QUEL NOME (I VALORI SOSTITUITI DAGLI AGGIORNAMENTI VIA
+000220* SCRITTURA-VIEW-STORICO). funzione=annulla RIPORTA LA RIGA
+000230* ATTUALE ALL'ULTIMO VALORE STORICIZZATO
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENMVUN.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELWEB.CBL".
+000335          COPY "SELESE.CBL".
+000337          COPY "SELJOB.CBL".
+000340          COPY "SELVIEW.CBL".
+000350          COPY "SELVSTO.CBL".
+000360          COPY "SELJSON.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDEWEB.CBL".
+000415          COPY "FDEESE.CBL".
+000417          COPY "FDEJOB.CBL".
+000420          COPY "FDEVIEW.CBL".
+000430          COPY "FDEVSTO.CBL".
+000440          COPY "FDEJSON.CBL".
+000450
+000460 WORKING-STORAGE  SECTION.
+000470
+000480          COPY "COBW3.CBL".
+000490          COPY "GLOBALS.CBL".
+000500*
+000510** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-STORICO-VUN,
+000520** PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000530*
+000540 01 PRIMA-RIGA-VUN            PIC X.
+000550*
+000560 PROCEDURE  DIVISION.
+000570*
+000580          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000590
+000600          PERFORM OPEN-I-VSTO    THRU EX-OPEN-I-VSTO.
+000610
+000620          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000630          PERFORM READ-WEB       THRU EX-READ-WEB.
+000640          MOVE SPACES            TO FUNZIONE-WEB.
+000650          IF COBW3-SEARCH-FLAG-EXIST
+000660           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000670          END-IF.
+000680
+000690          IF FUNZIONE-WEB = "annulla"
+000700           PERFORM ANNULLA-VUN
+000710            THRU EX-ANNULLA-VUN
+000720           GO TO FINE-VUN
+000730          END-IF.
+000740
+000750          PERFORM ELENCO-STORICO-VUN
+000760           THRU EX-ELENCO-STORICO-VUN.
+000770
+000780 FINE-VUN.
+000790
+000800          PERFORM CLOSE-VSTO     THRU EX-CLOSE-VSTO.
+000810
+000820          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+000830
+000840          GOBACK.
+000850
+000860          COPY "PIOWEB1.CBL".
+000865          COPY "PIOESE.CBL".
+000867          COPY "PIOJOB.CBL".
+000870          COPY "PIOVIEW.CBL".
+000880          COPY "PIOVSTO.CBL".
+000890          COPY "PIOVIEWH.CBL".
+000900          COPY "PIOJSON.CBL".
+000910*
+000920** RILEGGE operatore/nome DALLA MASCHERA E ANNULLA L'ULTIMA
+000930** MODIFICA DELLA RIGA VIEW IN VIGORE SU QUEL NOME
+000940*
+000950 ANNULLA-VUN.
+000960
+000970          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+000980          PERFORM READ-WEB       THRU EX-READ-WEB.
+000990          MOVE SPACES            TO UTENTE-VIEW-WEB.
+001000          IF COBW3-SEARCH-FLAG-EXIST
+001010           MOVE VALUE-WEB(1:8)   TO UTENTE-VIEW-WEB
+001020          END-IF.
+001030
+001040          MOVE "MK-nome"         TO FIELD-WEB.
+001050          PERFORM READ-WEB       THRU EX-READ-WEB.
+001060          MOVE SPACES            TO NOME-VIEW.
+001070          IF COBW3-SEARCH-FLAG-EXIST
+001080           MOVE VALUE-WEB(1:64)  TO NOME-VIEW
+001090          END-IF.
+001100
+001110          PERFORM LEGGO-VIEW     THRU EX-LEGGO-VIEW.
+001120
+001130          IF ESITO-NOK
+001140           MOVE "Nome VIEW non presente" TO MESSAGGIO
+001150           PERFORM VIS-MESS      THRU EX-VIS-MESS
+001160           GO TO EX-ANNULLA-VUN
+001170          END-IF.
+001180
+001190          PERFORM ANNULLA-ULTIMA-MODIFICA-VIEW
+001200           THRU EX-ANNULLA-ULTIMA-MODIFICA-VIEW.
+001210
+001220          IF ESITO-NOK
+001230           MOVE "Nessuna modifica da annullare" TO MESSAGGIO
+001240          ELSE
+001250           MOVE "Modifica annullata"    TO MESSAGGIO
+001260          END-IF.
+001270
+001280          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+001290
+001300 EX-ANNULLA-VUN.
+001310          EXIT.
+001320*
+001330** ELENCO DEI VALORI STORICIZZATI PER MK-nome+LA KEY-VIEW ANCORA IN
+001340** VIGORE SU QUEL NOME, DAL PIU' VECCHIO AL PIU' RECENTE (ORDINE
+001350** NATURALE DELLA CHIAVE NOME-VSTO+KEY-VSTO+SEQ-VSTO)
+001360*
+001370 ELENCO-STORICO-VUN.
+001380
+001390          MOVE "MK-nome"          TO FIELD-WEB.
+001400          PERFORM READ-WEB        THRU EX-READ-WEB.
+001410          MOVE SPACES             TO NOME-VIEW.
+001420          IF COBW3-SEARCH-FLAG-EXIST
+001430           MOVE VALUE-WEB(1:64)   TO NOME-VIEW
+001440          END-IF.
+001450
+001460          MOVE "MENUVUN"          TO NOME-JSON.
+001470
+001480          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001490
+001500          MOVE "{""rows"":["      TO DATI-JSON.
+001510          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001520
+001530          MOVE "S"                TO PRIMA-RIGA-VUN.
+001540
+001550          PERFORM LEGGO-VIEW      THRU EX-LEGGO-VIEW.
+001560
+001570          IF ESITO-NOK GO TO FINE-ELENCO-STORICO-VUN.
+001580
+001590          MOVE NOME-VIEW          TO NOME-VSTO.
+001600          MOVE KEY-VIEW           TO KEY-VSTO.
+001610          MOVE LOW-VALUE          TO SEQ-VSTO.
+001620          PERFORM STARTO-VSTO     THRU EX-STARTO-VSTO.
+001630
+001640          IF ESITO-NOK GO TO FINE-ELENCO-STORICO-VUN.
+001650
+001660 CICLO-ELENCO-STORICO-VUN.
+001670
+001680          PERFORM LEGGO-NEXT-VSTO THRU EX-LEGGO-NEXT-VSTO.
+001690
+001700          IF FINE-FILE = "S" GO TO FINE-ELENCO-STORICO-VUN.
+001710
+001720          IF NOME-VSTO NOT = NOME-VIEW OR KEY-VSTO NOT = KEY-VIEW
+001730           GO TO FINE-ELENCO-STORICO-VUN
+001740          END-IF.
+001750
+001760          IF PRIMA-RIGA-VUN = "S"
+001770           MOVE "N"               TO PRIMA-RIGA-VUN
+001780          ELSE
+001790           MOVE ","               TO DATI-JSON
+001800           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+001810          END-IF.
+001820
+001830          MOVE SPACES             TO STRINGA-JSON.
+001840          MOVE STRINGA-VSTO       TO STRINGA-JSON.
+001850          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001860
+001870          MOVE IMPORTO-VSTO       TO VIS-VIEW.
+001880
+001890          STRING '{"SEQ":"'       DELIMITED BY SIZE
+001900           SEQ-VSTO              DELIMITED BY SIZE
+001910           '","STRINGA":"'        DELIMITED BY SIZE
+001920           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+001930           '","IMPORTO":"'        DELIMITED BY SIZE
+001940           VIS-VIEW               DELIMITED BY SIZE
+001941           '","CURRENCY":"'       DELIMITED BY SIZE
+001942           CURRENCY-VSTO          DELIMITED BY SIZE
+001950           '","DATA":"'           DELIMITED BY SIZE
+001960           DATA-VSTO              DELIMITED BY SIZE
+001970           '","UTENTE":"'         DELIMITED BY SIZE
+001980           UTENTE-VSTO            DELIMITED BY SIZE
+001990           '"}'                   DELIMITED BY SIZE
+002000           INTO DATI-JSON.
+002010          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002020
+002030          GO TO CICLO-ELENCO-STORICO-VUN.
+002040
+002050 FINE-ELENCO-STORICO-VUN.
+002060
+002070          MOVE "]}"               TO DATI-JSON.
+002080          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002090
+002100          CLOSE ARKJSON.
+002110
+002120 EX-ELENCO-STORICO-VUN.
+002130          EXIT.
