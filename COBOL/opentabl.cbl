@@ -0,0 +1,390 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* GRIGLIA PAGINATA (STESSA TECNICA DI openuten.exe) SULLE RIGHE DI
+000200* TABELLA-0xx PER UN TIPO-TAB SCELTO (MK-TIPO, DEFAULT "02"), CON
+000210* FILTRO OPZIONALE PER ENTE-TAB ESATTO E PER PREFISSO DEL CONTENUTO;
+000220* OGNI RIGA PORTA UN LINK "SELEZIONA" CHE RIENTRA DIRETTAMENTE IN
+000230* openta02.exe SULLA CHIAVE SCELTA, SENZA DOVERLA GIA' CONOSCERE.
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENTABL.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELWEB.CBL".
+000335          COPY "SELESE.CBL".
+000337          COPY "SELJOB.CBL".
+000340          COPY "SELVIEW.CBL".
+000345          COPY "SELVSTO.CBL".
+000350          COPY "SELTAB.CBL".
+000360          COPY "SELJSON.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDEWEB.CBL".
+000415          COPY "FDEESE.CBL".
+000417          COPY "FDEJOB.CBL".
+000420          COPY "FDEVIEW.CBL".
+000425          COPY "FDEVSTO.CBL".
+000430          COPY "FDETAB.CBL".
+000440          COPY "FDEJSON.CBL".
+000450
+000460 WORKING-STORAGE  SECTION.
+000470
+000480          COPY "COBW3.CBL".
+000490          COPY "GLOBALS.CBL".
+000500*
+000510** TIPO-TAB SFOGLIATO (MK-TIPO, STESSO DEFAULT DI OPENTA02)
+000520*
+000530 01 TIPO-TABL                  PIC XX.
+000540*
+000550** paginazione griglia easyui (MK-page / MK-rows)
+000560*
+000570 01 PAGINA-TABL                PIC 9(5).
+000580 01 RIGHE-TABL                 PIC 9(5).
+000590 01 SALTA-TABL                 PIC 9(9).
+000600 01 EMESSE-TABL                PIC 9(9).
+000610 01 SALTATI-TABL               PIC 9(9).
+000620*
+000630** filtro di ricerca sopra la griglia (MK-ente / MK-testo)
+000640*
+000650 01 FILTRO-ENTE-TABL           PIC 99.
+000660 01 FILTRO-TESTO-TABL          PIC X(60).
+000670 01 LUNGH-FILTRO-TESTO         PIC 9(3) COMP.
+000680*
+000690 PROCEDURE  DIVISION.
+000700*
+000710          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
+000715          PERFORM OPEN-I-VSTO  THRU EX-OPEN-I-VSTO.
+000720
+000730          PERFORM OPEN-I-TAB   THRU EX-OPEN-I-TAB.
+000740
+000750          PERFORM LOAD-VIEW    THRU EX-LOAD-VIEW.
+000760
+000770          MOVE "TABELLE.HTM"      TO PAGE-WEB.
+000780
+000790          PERFORM MAKE-WEB     THRU EX-MAKE-WEB.
+000800
+000810 FINE.
+000820          PERFORM CLOSE-TAB    THRU EX-CLOSE-TAB.
+000825          PERFORM CLOSE-VSTO   THRU EX-CLOSE-VSTO.
+000830
+000840          PERFORM FINE-WEB     THRU EX-FINE-WEB.
+000850
+000860          GOBACK.
+000870
+000880          COPY "PIOWEB1.CBL".
+000882          COPY "PIOESE.CBL".
+000883          COPY "PIOJOB.CBL".
+000885          COPY "PIOVIEW.CBL".
+000887          COPY "PIOVSTO.CBL".
+000888          COPY "PIOVIEWH.CBL".
+000890          COPY "PIOJSON.CBL".
+000900          COPY "PIOTAB.CBL".
+000910*
+000920***** RECUPERA MK-TIPO/PAGE/ROWS/FILTRI, CONTA I RECORD CHE
+000930***** RISPETTANO IL FILTRO E SCRIVE SOLO LA PAGINA RICHIESTA
+000940*
+000950 LOAD-VIEW.
+000960
+000970          MOVE "02"               TO TIPO-TABL.
+000980          MOVE "MK-TIPO"          TO FIELD-WEB.
+000990          PERFORM READ-WEB        THRU EX-READ-WEB.
+001000          IF COBW3-SEARCH-FLAG-EXIST
+001010           AND VALUE-WEB(1:2) NOT = SPACES
+001020           MOVE VALUE-WEB(1:2)    TO TIPO-TABL
+001030          END-IF.
+001040
+001050          MOVE "page"             TO FIELD-WEB.
+001060          PERFORM READ-WEB        THRU EX-READ-WEB.
+001070          MOVE 1                  TO PAGINA-TABL.
+001080          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) IS NUMERIC
+001090           MOVE VALUE-WEB(1:5)    TO PAGINA-TABL
+001100          END-IF.
+001110          IF PAGINA-TABL = ZEROS
+001120           MOVE 1                 TO PAGINA-TABL
+001130          END-IF.
+001140
+001150          MOVE "rows"             TO FIELD-WEB.
+001160          PERFORM READ-WEB        THRU EX-READ-WEB.
+001170          MOVE 20                 TO RIGHE-TABL.
+001180          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) IS NUMERIC
+001190           MOVE VALUE-WEB(1:5)    TO RIGHE-TABL
+001200          END-IF.
+001210          IF RIGHE-TABL = ZEROS
+001220           MOVE 20                TO RIGHE-TABL
+001230          END-IF.
+001240
+001250          COMPUTE SALTA-TABL = (PAGINA-TABL - 1) * RIGHE-TABL.
+001260
+001270***** FILTRO DI RICERCA SOPRA LA GRIGLIA: ENTE-TAB ESATTO,
+001280***** TESTO PER PREFISSO SUL CONTENUTO DI TABELLA
+001290
+001300          MOVE "ente"             TO FIELD-WEB.
+001310          PERFORM READ-WEB        THRU EX-READ-WEB.
+001320          MOVE ZEROS              TO FILTRO-ENTE-TABL.
+001330          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:2) IS NUMERIC
+001340           MOVE VALUE-WEB(1:2)    TO FILTRO-ENTE-TABL
+001350          END-IF.
+001360
+001370          MOVE "testo"            TO FIELD-WEB.
+001380          PERFORM READ-WEB        THRU EX-READ-WEB.
+001390          MOVE SPACES             TO FILTRO-TESTO-TABL.
+001400          MOVE ZEROS              TO LUNGH-FILTRO-TESTO.
+001410          IF COBW3-SEARCH-FLAG-EXIST
+001420           MOVE VALUE-WEB(1:60)   TO FILTRO-TESTO-TABL
+001430           MOVE 60                TO LUNGH-FILTRO-TESTO
+001440           PERFORM TROVA-LEN-FILTRO-TESTO
+001450            THRU EX-TROVA-LEN-FILTRO-TESTO
+001460          END-IF.
+001470
+001480          MOVE ZEROS              TO CONTA.
+001490
+001500          PERFORM CONTA-RECORD-TABL THRU EX-CONTA-RECORD-TABL.
+001510
+001520          PERFORM VARYING IND FROM 1 BY 1
+001530           UNTIL IND > LENGTH OF CONTA
+001540           OR CONTA(IND:1) > "0"
+001550           CONTINUE
+001560          END-PERFORM.
+001570
+001580          MOVE SPACES             TO NOME-JSON.
+001590          MOVE "TABELLE"          TO NOME-JSON.
+001600
+001610          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+001620
+001630          STRING '{"total":' CONTA(IND:) ',"rows":['
+001640           DELIMITED BY SIZE INTO DATI-JSON.
+001650          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+001660
+001670          MOVE SPACES             TO DATI-JSON.
+001680
+001690          MOVE ZEROS              TO EMESSE-TABL.
+001700
+001710***** SI POSIZIONA SULL'INIZIO DEL TIPO-TAB SCELTO, SALTA
+001720***** SALTA-TABL RECORD CHE RISPETTANO IL FILTRO, POI SCRIVE
+001730***** SOLO RIGHE-TABL RECORD NEL JSON
+001740
+001750          MOVE TIPO-TABL          TO TIPO-TAB.
+001760          MOVE ZERO               TO ENTE-TAB.
+001770          MOVE ZERO               TO PROG-TAB.
+001780          PERFORM STARTO-TAB      THRU EX-STARTO-TAB.
+001790
+001800          IF ESITO-NOK GO TO FINE-TABL.
+001810
+001820          PERFORM SALTA-RECORD-TABL THRU EX-SALTA-RECORD-TABL.
+001830
+001840 CICLO-TABL.
+001850
+001860          IF EMESSE-TABL NOT LESS THAN RIGHE-TABL
+001870           GO TO FINE-TABL.
+001880
+001890          PERFORM LEGGO-NEXT-TAB  THRU EX-LEGGO-NEXT-TAB.
+001900
+001910          IF FINE-FILE = "S" GO TO FINE-TABL.
+001920
+001930          IF TIPO-TAB NOT = TIPO-TABL GO TO FINE-TABL.
+001940
+001950          PERFORM MATCH-FILTRO-TABL THRU EX-MATCH-FILTRO-TABL.
+001960
+001970          IF ESITO-NOK GO TO CICLO-TABL.
+001980
+001990          IF DATI-JSON > SPACES
+002000           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002010
+002020          MOVE SPACES             TO STRINGA-JSON.
+002030          MOVE CHIAVE-TAB         TO STRINGA-JSON.
+002040          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002050
+002060**** ITEM
+002070          STRING '   {"ELEMENTO":"'  DELIMITED BY SIZE
+002080           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002090           '",'             DELIMITED BY SIZE
+002100           INTO DATI-JSON.
+002110          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002120
+002130**** ITEM
+002140          STRING "        "
+002150           '"ENTE":"'       DELIMITED BY SIZE
+002160           ENTE-TAB         DELIMITED BY SIZE
+002170           '",'             DELIMITED BY SIZE
+002180           INTO DATI-JSON.
+002190          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002200
+002210**** ITEM
+002220          STRING "        "
+002230           '"PROG":"'       DELIMITED BY SIZE
+002240           PROG-TAB         DELIMITED BY SIZE
+002250           '",'             DELIMITED BY SIZE
+002260           INTO DATI-JSON.
+002270          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002280
+002290**** ITEM: ANTEPRIMA DEL CONTENUTO (PRIMI 60 BYTE DI TABELLA)
+002300          MOVE SPACES             TO STRINGA-JSON.
+002310          MOVE TABELLA(1:60)      TO STRINGA-JSON.
+002320          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+002330
+002340          STRING "        "
+002350           '"ANTEPRIMA":"'  DELIMITED BY SIZE
+002360           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+002370           '",'             DELIMITED BY SIZE
+002380           INTO DATI-JSON.
+002390          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002400
+002410**** ITEM: SALTA DIRETTAMENTE SU OPENTA02 CON LA CHIAVE SCELTA
+002420          STRING "        "
+002430           '"'
+002440           'SELEZIONA":"'   DELIMITED BY SIZE
+002450           '<a href=openta02.exe?MK-KEY=' DELIMITED BY SIZE
+002460           SECTION-WEB      DELIMITED BY SIZE
+002470           "&MK-TIPO="      DELIMITED BY SIZE
+002480           TIPO-TAB         DELIMITED BY SIZE
+002490           "&MK-PROG="      DELIMITED BY SIZE
+002500           PROG-TAB         DELIMITED BY SIZE
+002510           '>'              DELIMITED BY SIZE
+002520           "<img src='/openpa/images/ok.png' BORDER='0'></a>"
+002530            DELIMITED BY SIZE
+002540           '"},'            DELIMITED BY SIZE
+002550           INTO DATI-JSON.
+002560          PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON.
+002570
+002580          ADD 1                   TO EMESSE-TABL.
+002590
+002600          GO TO CICLO-TABL.
+002610
+002620 FINE-TABL.
+002630
+002640          INSPECT DATI-JSON REPLACING ALL "}, " BY "}  ".
+002650
+002660          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002670
+002680          MOVE "]}"               TO DATI-JSON.
+002690          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+002700
+002710          CLOSE ARKJSON.
+002720
+002730 EX-LOAD-VIEW.
+002740          EXIT.
+002750*
+002760***** SALTA I PRIMI SALTA-TABL RECORD CHE RISPETTANO IL FILTRO,
+002770***** RIMANENDO DENTRO AL TIPO-TAB SCELTO (STESSA TECNICA DI
+002780***** SALTA-RECORD-UTEN IN openuten.exe)
+002790*
+002800 SALTA-RECORD-TABL.
+002810
+002820          MOVE ZEROS              TO SALTATI-TABL.
+002830
+002840          IF SALTA-TABL = ZEROS GO TO EX-SALTA-RECORD-TABL.
+002850
+002860 CICLO-SALTA-RECORD-TABL.
+002870
+002880          PERFORM LEGGO-NEXT-TAB  THRU EX-LEGGO-NEXT-TAB.
+002890
+002900          IF FINE-FILE = "S" GO TO EX-SALTA-RECORD-TABL.
+002910
+002920          IF TIPO-TAB NOT = TIPO-TABL
+002930           MOVE "S"               TO FINE-FILE
+002940           GO TO EX-SALTA-RECORD-TABL
+002950          END-IF.
+002960
+002970          PERFORM MATCH-FILTRO-TABL THRU EX-MATCH-FILTRO-TABL.
+002980
+002990          IF ESITO-NOK GO TO CICLO-SALTA-RECORD-TABL.
+003000
+003010          ADD 1                   TO SALTATI-TABL.
+003020
+003030          IF SALTATI-TABL < SALTA-TABL
+003040           GO TO CICLO-SALTA-RECORD-TABL.
+003050
+003060 EX-SALTA-RECORD-TABL.
+003070          EXIT.
+003080*
+003090***** CONTA I RECORD DEL TIPO-TAB SCELTO CHE RISPETTANO IL FILTRO,
+003100***** PER IL "total" RICHIESTO DAL DATAGRID EASYUI
+003110*
+003120 CONTA-RECORD-TABL.
+003130
+003140          MOVE TIPO-TABL          TO TIPO-TAB.
+003150          MOVE ZERO               TO ENTE-TAB.
+003160          MOVE ZERO               TO PROG-TAB.
+003170          PERFORM STARTO-TAB      THRU EX-STARTO-TAB.
+003180
+003190          IF ESITO-NOK GO TO EX-CONTA-RECORD-TABL.
+003200
+003210 CICLO-CONTA-RECORD-TABL.
+003220
+003230          PERFORM LEGGO-NEXT-TAB  THRU EX-LEGGO-NEXT-TAB.
+003240
+003250          IF FINE-FILE = "S" GO TO EX-CONTA-RECORD-TABL.
+003260
+003270          IF TIPO-TAB NOT = TIPO-TABL GO TO EX-CONTA-RECORD-TABL.
+003280
+003290          PERFORM MATCH-FILTRO-TABL THRU EX-MATCH-FILTRO-TABL.
+003300
+003310          IF ESITO-NOK GO TO CICLO-CONTA-RECORD-TABL.
+003320
+003330          ADD 1                   TO CONTA.
+003340
+003350          GO TO CICLO-CONTA-RECORD-TABL.
+003360
+003370 EX-CONTA-RECORD-TABL.
+003380          EXIT.
+003390*
+003400***** UN RECORD RISPETTA IL FILTRO SE ENTE-TAB COMBACIA (QUANDO
+003410***** RICHIESTO) E SE TABELLA INIZIA COL TESTO CERCATO
+003420*
+003430 MATCH-FILTRO-TABL.
+003440
+003450          MOVE "OK"               TO ESITO-WEB.
+003460
+003470          IF FILTRO-ENTE-TABL NOT = ZEROS
+003480           AND ENTE-TAB NOT = FILTRO-ENTE-TABL
+003490           MOVE "NO"              TO ESITO-WEB
+003500          END-IF.
+003510
+003520          IF ESITO-OK AND LUNGH-FILTRO-TESTO > ZEROS
+003530           AND TABELLA(1:LUNGH-FILTRO-TESTO)
+003540            NOT = FILTRO-TESTO-TABL(1:LUNGH-FILTRO-TESTO)
+003550           MOVE "NO"              TO ESITO-WEB
+003560          END-IF.
+003570
+003580 EX-MATCH-FILTRO-TABL.
+003590          EXIT.
+003600*
+003610***** TROVA LA LUNGHEZZA REALE DEL TESTO CERCATO (SENZA GLI
+003620***** SPAZI FINALI), STESSA TECNICA DI TROVA-LEN-FILTRO-NOME
+003630*
+003640 TROVA-LEN-FILTRO-TESTO.
+003650
+003660          IF LUNGH-FILTRO-TESTO = 0
+003670           GO TO EX-TROVA-LEN-FILTRO-TESTO.
+003680
+003690          IF FILTRO-TESTO-TABL(LUNGH-FILTRO-TESTO:1) NOT = SPACE
+003700           GO TO EX-TROVA-LEN-FILTRO-TESTO.
+003710
+003720          SUBTRACT 1              FROM LUNGH-FILTRO-TESTO.
+003730
+003740          GO TO TROVA-LEN-FILTRO-TESTO.
+003750
+003760 EX-TROVA-LEN-FILTRO-TESTO.
+003770          EXIT.
