@@ -0,0 +1,109 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* RITIRO DELLE RICHIESTE DI REPORT ACCODATE DA CALL-WEB SU ARKJOB:
+000200* PER OGNI RICHIESTA ANCORA IN ATTESA (STATO-JOB = "A") LANCIA
+000210* POWEROPENSHEET FUORI DALLA REQUEST WEB CHE L'HA GENERATA E
+000220* AGGIORNA LO STATO/L'ESITO SUL RECORD STESSO, CHE OPENMJOB
+000230* MOSTRA ALL'OPERATORE IN UNA GRIGLIA DI POLLING.
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENJOB.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELJOB.CBL".
+000340
+000350 DATA             DIVISION.
+000360 FILE SECTION.
+000370
+000380          COPY "FDEJOB.CBL".
+000390
+000400 WORKING-STORAGE  SECTION.
+000410
+000420          COPY "GLOBALS.CBL".
+000430*
+000440 01 JOB-ELABORATI              PIC 9(9).
+000450 01 JOB-FALLITI                PIC 9(9).
+000460*
+000470 PROCEDURE  DIVISION.
+000480*
+000490          MOVE ZEROS                 TO JOB-ELABORATI JOB-FALLITI.
+
+000500          PERFORM OPEN-I-JOB         THRU EX-OPEN-I-JOB.
+
+000510          MOVE LOW-VALUES            TO CHIAVE-JOB.
+000520          PERFORM STARTO-JOB         THRU EX-STARTO-JOB.
+
+000530          IF ESITO-NOK GO TO FINE-ELABORA-JOB.
+
+000540 CICLO-ELABORA-JOB.
+
+000550          PERFORM LEGGO-NEXT-JOB     THRU EX-LEGGO-NEXT-JOB.
+
+000560          IF FINE-FILE = "S" GO TO FINE-ELABORA-JOB.
+
+000570          IF JOB-IN-ATTESA
+000580           PERFORM ESEGUI-JOB        THRU EX-ESEGUI-JOB
+000590          END-IF.
+
+000600          GO TO CICLO-ELABORA-JOB.
+
+000610 FINE-ELABORA-JOB.
+
+000620          PERFORM CLOSE-JOB          THRU EX-CLOSE-JOB.
+
+000630          DISPLAY "ELABORAZIONE CODA REPORT COMPLETATA".
+000640          DISPLAY "RICHIESTE ESEGUITE : " JOB-ELABORATI.
+000650          DISPLAY "RICHIESTE FALLITE  : " JOB-FALLITI.
+
+000660          GOBACK.
+000670*
+000680          COPY "PIOJOB.CBL".
+000690*
+000700** ESEGUE UNA SINGOLA RICHIESTA ACCODATA: LA MARCA IN ESECUZIONE
+000710** PRIMA DI LANCIARLA (COSI' UN RIAVVIO A META' NON LA CONFONDE
+000720** CON UNA RICHIESTA MAI RITIRATA) E NE REGISTRA L'ESITO
+000730*
+000740 ESEGUI-JOB.
+
+000750          MOVE "E"                   TO STATO-JOB.
+000760          PERFORM RISCRIVI-JOB       THRU EX-RISCRIVI-JOB.
+
+000770          CALL "POWEROPENSHEET" USING PROGRAMMA-JOB
+000780                                      LIBRERIA-JOB
+000790                          RETURNING RITORNO-JOB.
+
+000800          IF RITORNO-JOB = SPACES OR RITORNO-JOB = "0000"
+000810           MOVE "C"                  TO STATO-JOB
+000820           ADD 1                     TO JOB-ELABORATI
+000830          ELSE
+000840           MOVE "F"                  TO STATO-JOB
+000850           ADD 1                     TO JOB-FALLITI
+000860          END-IF.
+
+000870          ACCEPT DATA-FINE-JOB       FROM DATE YYYYMMDD.
+000880          ACCEPT ORARIO-FINE-JOB     FROM TIME.
+
+000890          PERFORM RISCRIVI-JOB       THRU EX-RISCRIVI-JOB.
+
+000900  EX-ESEGUI-JOB.
+000910          EXIT.
