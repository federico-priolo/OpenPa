@@ -0,0 +1,164 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* GRIGLIA DI POLLING DELLE RICHIESTE DI REPORT ACCODATE DA
+000200* CALL-WEB SU ARKJOB PER LA SECTION-WEB CORRENTE: LA PAGINA CHE
+000210* HA INVOCATO CALL-WEB CI RIMANE SOPRA (STESSA TECNICA EASYUI DI
+000220* OPENMLOG) FINCHE' OPENJOB NON MARCA LA RICHIESTA COMPLETATA O
+000230* FALLITA.
+000240*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENMJOB.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELWEB.CBL".
+000335          COPY "SELESE.CBL".
+000340          COPY "SELJOB.CBL".
+000345          COPY "SELVIEW.CBL".
+000347          COPY "SELVSTO.CBL".
+000350          COPY "SELJSON.CBL".
+000360
+000370 DATA             DIVISION.
+000380 FILE SECTION.
+000390
+000400          COPY "FDEWEB.CBL".
+000405          COPY "FDEESE.CBL".
+000410          COPY "FDEJOB.CBL".
+000415          COPY "FDEVIEW.CBL".
+000417          COPY "FDEVSTO.CBL".
+000420          COPY "FDEJSON.CBL".
+000430
+000440 WORKING-STORAGE  SECTION.
+000450
+000460          COPY "COBW3.CBL".
+000470          COPY "GLOBALS.CBL".
+000480*
+000490 01 PRIMA-RIGA-JOB              PIC X.
+000500*
+000510 PROCEDURE  DIVISION.
+000520*
+000530          PERFORM INIZIO-WEB      THRU EX-INIZIO-WEB.
+000535          PERFORM OPEN-I-VSTO     THRU EX-OPEN-I-VSTO.
+
+000540          PERFORM ELENCO-JOB      THRU EX-ELENCO-JOB.
+
+000550          STRING "JOB" ".HTM"     DELIMITED BY SIZE
+000560           INTO PAGE-WEB.
+
+000570          PERFORM MAKE-WEB        THRU EX-MAKE-WEB.
+
+000580 FINE.
+000585          PERFORM CLOSE-VSTO      THRU EX-CLOSE-VSTO.
+000590          PERFORM FINE-WEB        THRU EX-FINE-WEB.
+
+000600          GOBACK.
+
+000610          COPY "PIOWEB1.CBL".
+000615          COPY "PIOESE.CBL".
+000620          COPY "PIOJOB.CBL".
+000625          COPY "PIOVIEW.CBL".
+000627          COPY "PIOVSTO.CBL".
+000628          COPY "PIOVIEWH.CBL".
+000630          COPY "PIOJSON.CBL".
+000640*
+000650** SCANDISCE LE RICHIESTE DI ARKJOB CON CHIAVE CHE COMINCIA PER
+000660** SECTION-WEB (LA SESSIONE CORRENTE) E LE RISCRIVE IN JSON PER
+000670** LA GRIGLIA DI POLLING
+000680*
+000690 ELENCO-JOB.
+
+000700          MOVE SPACES              TO NOME-JSON.
+000710          MOVE "MENUJOB"           TO NOME-JSON.
+
+000720          PERFORM OPEN-O-JSON      THRU EX-OPEN-O-JSON.
+
+000730          MOVE "{""rows"":["       TO DATI-JSON.
+000740          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+000750          MOVE SPACES              TO DATI-JSON.
+000760          MOVE "S"                 TO PRIMA-RIGA-JOB.
+
+000770          PERFORM OPEN-I-JOB       THRU EX-OPEN-I-JOB.
+
+000780          MOVE SECTION-WEB         TO SECTION-JOB.
+000790          MOVE LOW-VALUES          TO DATA-JOB ORARIO-JOB.
+
+000800          PERFORM STARTO-JOB       THRU EX-STARTO-JOB.
+
+000810          IF ESITO-NOK GO TO FINE-ELENCO-JOB.
+
+000820 CICLO-ELENCO-JOB.
+
+000830          PERFORM LEGGO-NEXT-JOB   THRU EX-LEGGO-NEXT-JOB.
+
+000840          IF FINE-FILE = "S" GO TO FINE-ELENCO-JOB.
+
+000850          IF SECTION-JOB NOT = SECTION-WEB
+000860           GO TO FINE-ELENCO-JOB
+000870          END-IF.
+
+000880          IF PRIMA-RIGA-JOB = "S"
+000890           MOVE "N"               TO PRIMA-RIGA-JOB
+000900          ELSE
+000910           MOVE ","               TO DATI-JSON
+000920           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+000930          END-IF.
+
+000940          MOVE SPACES              TO STRINGA-JSON.
+000950          MOVE PROGRAMMA-JOB       TO STRINGA-JSON.
+000960          PERFORM ESCAPE-JSON      THRU EX-ESCAPE-JSON.
+
+000970          STRING '{"PROGRAMMA":"'  DELIMITED BY SIZE
+000980           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+000990           '","DATA":"'            DELIMITED BY SIZE
+001000           DATA-JOB               DELIMITED BY SIZE
+001010           '","ORARIO":"'          DELIMITED BY SIZE
+001020           ORARIO-JOB             DELIMITED BY SIZE
+001030           '",'                    DELIMITED BY SIZE
+001040           INTO DATI-JSON.
+001050          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001060          STRING '"STATO":"'       DELIMITED BY SIZE
+001070           STATO-JOB              DELIMITED BY SIZE
+001080           '","RITORNO":"'         DELIMITED BY SIZE
+001090           RITORNO-JOB            DELIMITED BY SIZE
+001100           '","DATAFINE":"'        DELIMITED BY SIZE
+001110           DATA-FINE-JOB          DELIMITED BY SIZE
+001120           '","ORARIOFINE":"'      DELIMITED BY SIZE
+001130           ORARIO-FINE-JOB        DELIMITED BY SIZE
+001140           '"}'                    DELIMITED BY SIZE
+001150           INTO DATI-JSON.
+001160          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001170          GO TO CICLO-ELENCO-JOB.
+
+001180 FINE-ELENCO-JOB.
+
+001190          PERFORM CLOSE-JOB        THRU EX-CLOSE-JOB.
+
+001200          MOVE "]}"                TO DATI-JSON.
+001210          PERFORM SCRITTURA-JSON   THRU EX-SCRITTURA-JSON.
+
+001220          CLOSE ARKJSON.
+
+001230 EX-ELENCO-JOB.
+001240          EXIT.
