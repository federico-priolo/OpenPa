@@ -0,0 +1,180 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* ARCHIVIAZIONE PERIODICA DI ARKLOG: RICOPIA OGNI RIGA DI ARKLOG
+000200* SULL'ARCHIVIO ARKLOGA (IL CUI NOME FISICO, DATATO, VIENE
+000210* ASSEGNATO DALL'ESTERNO ALLO STESSO MODO DI ARKWEB/ARKLIB/ARKLOG
+000220* TRAMITE FILE-LOGA) E RIAPRE ARKLOG IN OUTPUT PER RIPARTIRE CON
+000230* UN FILE VUOTO AL PERIODO SUCCESSIVO.
+000240*
+000241* NELLA STESSA PASSATA, OGNI RIGA VIENE ANCHE RISCRITTA IN FORMATO
+000242* JSON SU ARKSIEM (UNA RIGA JSON PER VOCE), DA CUI IL SISTEMA DI
+000243* MONITORAGGIO ESTERNO PUO' ATTINGERE PER TENERE SOTTO CONTROLLO,
+000244* QUASI IN TEMPO REALE (ALLA CADENZA CON CUI QUESTO JOB VIENE
+000245* MANDATO IN ESECUZIONE), CHI HA MODIFICATO COSA.
+000246*
+000250 IDENTIFICATION   DIVISION.
+000260 PROGRAM-ID.      OPENALOG.
+000270 ENVIRONMENT      DIVISION.
+000280 CONFIGURATION    SECTION.
+000290          COPY "SPECIAL.CBL".
+000300 INPUT-OUTPUT     SECTION.
+000310 FILE-CONTROL.
+000320
+000330          COPY "SELWEB.CBL".
+000340          COPY "SELLOGA.CBL".
+000350          COPY "SELSIEM.CBL".
+000360          COPY "SELJSON.CBL".
+000370
+000380 DATA             DIVISION.
+000390 FILE SECTION.
+000400
+000410          COPY "FDEWEB.CBL".
+000420          COPY "FDELOGA.CBL".
+000430          COPY "FDESIEM.CBL".
+000440          COPY "FDEJSON.CBL".
+000450
+000460 WORKING-STORAGE  SECTION.
+000470
+000480          COPY "GLOBALS.CBL".
+000490*
+000500 01 RIGHE-ARCHIVIATE-LOGA     PIC 9(9).
+000510 01 PUNTA-SIEM                PIC 9(04).
+000520*
+000530 PROCEDURE  DIVISION.
+000540*
+000550          MOVE ZEROS                 TO RIGHE-ARCHIVIATE-LOGA.
+
+000560          PERFORM OPEN-I-LOG         THRU EX-OPEN-I-LOG.
+000562
+000563          IF STATUS-LOG = "35"
+000564           DISPLAY "OPENALOG: ARKLOG INESISTENTE, NULLA DA"
+000565           " ARCHIVIARE"
+000566           MOVE ZERO                 TO RETURN-CODE
+000567           GOBACK
+000568          END-IF.
+
+000569          IF STATUS-LOG NOT = "00"
+000570           DISPLAY "OPENALOG: APERTURA ARKLOG FALLITA, STATUS = "
+000571            STATUS-LOG
+000572           MOVE 1                    TO RETURN-CODE
+000573           GOBACK
+000574          END-IF.
+
+000575          PERFORM OPEN-O-LOGA        THRU EX-OPEN-O-LOGA.
+000577
+000578          IF STATUS-LOGA NOT = "00"
+000579           DISPLAY "OPENALOG: APERTURA ARKLOGA FALLITA, STATUS = "
+000580            STATUS-LOGA
+000581           PERFORM CLOSE-LOG         THRU EX-CLOSE-LOG
+000582           MOVE 1                    TO RETURN-CODE
+000583           GOBACK
+000584          END-IF.
+
+000585          PERFORM OPEN-E-SIEM        THRU EX-OPEN-E-SIEM.
+
+000590          PERFORM LEGGO-NEXT-LOG     THRU EX-LEGGO-NEXT-LOG.
+
+000600 CICLO-ARCHIVIA-LOG.
+
+000610          IF FINE-FILE = "S" GO TO FINE-ARCHIVIA-LOG.
+
+000620          MOVE DATI-LOG              TO DATI-LOG-ARCHIVIO.
+000630          PERFORM SCRIVI-LOGA        THRU EX-SCRIVI-LOGA.
+
+000640          PERFORM SCRIVI-RIGA-SIEM   THRU EX-SCRIVI-RIGA-SIEM.
+
+000650          ADD 1                      TO RIGHE-ARCHIVIATE-LOGA.
+
+000660          PERFORM LEGGO-NEXT-LOG     THRU EX-LEGGO-NEXT-LOG.
+
+000670          GO TO CICLO-ARCHIVIA-LOG.
+
+000680 FINE-ARCHIVIA-LOG.
+
+000690          PERFORM CLOSE-LOG          THRU EX-CLOSE-LOG.
+000700          PERFORM CLOSE-LOGA         THRU EX-CLOSE-LOGA.
+000710          PERFORM CLOSE-SIEM         THRU EX-CLOSE-SIEM.
+
+000720          PERFORM OPEN-O-LOG         THRU EX-OPEN-O-LOG.
+000730          PERFORM CLOSE-LOG          THRU EX-CLOSE-LOG.
+
+000740          DISPLAY "ARCHIVIAZIONE LOG COMPLETATA".
+000750          DISPLAY "RIGHE ARCHIVIATE   : " RIGHE-ARCHIVIATE-LOGA.
+000760          DISPLAY "ARKLOG RIPARTE VUOTO PER IL PROSSIMO PERIODO".
+
+000765          MOVE ZERO                  TO RETURN-CODE.
+
+000770          GOBACK.
+000780*
+000790** COSTRUISCE E SCRIVE SU ARKSIEM LA RIGA JSON CORRISPONDENTE ALLA
+000800** VOCE DI ARKLOG APPENA LETTA
+000810*
+000820 SCRIVI-RIGA-SIEM.
+
+000830          MOVE SPACES             TO DATI-SIEM.
+000840          MOVE 1                  TO PUNTA-SIEM.
+
+000850          STRING '{"data":"'      DATA-LOG
+000860                 '","orario":"'   ORARIO-LOG
+000870                 '","tipo":"'     TIPO-LOG
+000880                 '","size":"'    SIZE-LOG
+000890                 '","modulo":"'  MODULO-LOG
+000900                 '","entita":"'   ENTITA-LOG
+000910                 '","funzione":"' FUNZIONE-LOG
+000920                 '",'             DELIMITED BY SIZE
+000930           INTO DATI-SIEM WITH POINTER PUNTA-SIEM.
+
+000940          MOVE SPACES             TO STRINGA-JSON.
+000950          MOVE NOME-COBOL-LOG     TO STRINGA-JSON.
+000960          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+000970          STRING '"nome":"' STRINGA-JSON-ESC(1:LUNGH-JSON-ESC)
+000980                 '",'             DELIMITED BY SIZE
+000990           INTO DATI-SIEM WITH POINTER PUNTA-SIEM.
+
+001000          MOVE SPACES             TO STRINGA-JSON.
+001010          MOVE NUMERO-LOG         TO STRINGA-JSON.
+001020          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001030          STRING '"numero":"' STRINGA-JSON-ESC(1:LUNGH-JSON-ESC)
+001040                 '",'             DELIMITED BY SIZE
+001050           INTO DATI-SIEM WITH POINTER PUNTA-SIEM.
+
+001060          MOVE SPACES             TO STRINGA-JSON.
+001070          MOVE VALORE-LOG         TO STRINGA-JSON.
+001080          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001090          STRING '"valore":"' STRINGA-JSON-ESC(1:LUNGH-JSON-ESC)
+001100                 '",'             DELIMITED BY SIZE
+001110           INTO DATI-SIEM WITH POINTER PUNTA-SIEM.
+
+001120          MOVE SPACES             TO STRINGA-JSON.
+001130          MOVE OLD-VALORE-LOG     TO STRINGA-JSON.
+001140          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+001150          STRING '"oldvalore":"'
+001155                 STRINGA-JSON-ESC(1:LUNGH-JSON-ESC)
+001160                 '"}'             DELIMITED BY SIZE
+001170           INTO DATI-SIEM WITH POINTER PUNTA-SIEM.
+
+001180          PERFORM SCRIVI-SIEM     THRU EX-SCRIVI-SIEM.
+
+001190 EX-SCRIVI-RIGA-SIEM.
+001200          EXIT.
+001210*
+001220          COPY "PIOLOG.CBL".
+001230          COPY "PIOLOGA.CBL".
+001240          COPY "PIOSIEM.CBL".
+001250          COPY "PIOJSON.CBL".
