@@ -0,0 +1,466 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* CODA DELLE RICHIESTE DI ABILITAZIONE: UN OPERATORE CHIEDE UNA
+000200* CHIAMATA-ABI (funzione=richiedi), UN AMMINISTRATORE LA APPROVA
+000210* (funzione=approva, LA RICHIESTA VIENE PROMOSSA IN UN VERO
+000220* PERMESSO SU ARKABI TRAMITE SCRIVI-ABI, GIA' STORICIZZATO SU
+000230* ARKABIS) OPPURE LA RESPINGE (funzione=respingi, NIENTE TOCCA
+000240* ARKABI). SENZA funzione TORNA L'ELENCO DELLE RICHIESTE ANCORA
+000250* IN ATTESA, IN JSON, PER LA GRIGLIA DI APPROVAZIONE
+000260*
+000270 IDENTIFICATION   DIVISION.
+000280 PROGRAM-ID.      OPENABIQ.
+000290 ENVIRONMENT      DIVISION.
+000300 CONFIGURATION    SECTION.
+000310          COPY "SPECIAL.CBL".
+000320 INPUT-OUTPUT     SECTION.
+000330 FILE-CONTROL.
+000340
+000350          COPY "SELWEB.CBL".
+000355          COPY "SELESE.CBL".
+000357          COPY "SELJOB.CBL".
+000360          COPY "SELVIEW.CBL".
+000365          COPY "SELVSTO.CBL".
+000370          COPY "SELABIQ.CBL".
+000380          COPY "SELABI.CBL".
+000390          COPY "SELABIS.CBL".
+000400          COPY "SELUTEN.CBL".
+000410          COPY "SELJSON.CBL".
+000420
+000430 DATA             DIVISION.
+000440 FILE SECTION.
+000450
+000460          COPY "FDEWEB.CBL".
+000465          COPY "FDEESE.CBL".
+000467          COPY "FDEJOB.CBL".
+000470          COPY "FDEVIEW.CBL".
+000475          COPY "FDEVSTO.CBL".
+000480          COPY "FDEABIQ.CBL".
+000490          COPY "FDEABI.CBL".
+000500          COPY "FDEABIS.CBL".
+000510          COPY "FDEUTEN.CBL".
+000520          COPY "FDEJSON.CBL".
+000530
+000540 WORKING-STORAGE  SECTION.
+000550
+000560          COPY "COBW3.CBL".
+000570          COPY "GLOBALS.CBL".
+000580*
+000590** RICHIESTA IN ARRIVO DALLA MASCHERA (funzione=richiedi)
+000600*
+000610 01 ENTE-RICH-WEB-ABIQ         PIC 99.
+000620 01 GRUPPO-RICH-WEB-ABIQ       PIC 9999.
+000630 01 MOD-RICH-WEB-ABIQ          PIC XX.
+000640 01 ENT-RICH-WEB-ABIQ          PIC XX.
+000650 01 FUNZ-RICH-WEB-ABIQ         PIC XX.
+000660 01 DESC-RICH-WEB-ABIQ         PIC X(20).
+000670*
+000680** NUMERO DI RICHIESTA IN ARRIVO DALLA MASCHERA (funzione=approva
+000690** O funzione=respingi)
+000700*
+000710 01 NUMERO-WEB-ABIQ           PIC 9(8).
+000720*
+000730** OPERATORE CORRENTE (MK-OPERATORE), USATO SIA COME RICHIEDENTE
+000740** CHE COME APPROVATORE A SECONDA DELLA FUNZIONE INVOCATA
+000750*
+000760 01 OPERATORE-WEB-ABIQ        PIC X(8).
+000770*
+000780** USATO DA TROVA-NUMERO-LIBERO-ABIQ PER TROVARE IL PRIMO
+000790** NUMERO-ABIQ LIBERO SCANDENDO ARKABIQ DALL'INIZIO
+000800*
+000810 01 NUOVO-NUMERO-ABIQ         PIC 9(8).
+000815*
+000816** COMMUTA A "N" DOPO LA PRIMA RIGA SCRITTA IN ELENCO-RICHIESTE-
+000817** ABIQ, PER SAPERE SE ANTEPORRE LA VIRGOLA DI SEPARAZIONE
+000818*
+000819 01 PRIMA-RIGA-ABIQ           PIC X.
+000820*
+000830 PROCEDURE  DIVISION.
+000840*
+000850          PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+000860
+000870          PERFORM OPEN-I-ABIQ    THRU EX-OPEN-I-ABIQ.
+000880          PERFORM OPEN-I-UTEN    THRU EX-OPEN-I-UTEN.
+000890
+000900          MOVE "MK-FUNZIONE"     TO FIELD-WEB.
+000910          PERFORM READ-WEB       THRU EX-READ-WEB.
+000920          MOVE SPACES            TO FUNZIONE-WEB.
+000930          IF COBW3-SEARCH-FLAG-EXIST
+000940           MOVE VALUE-WEB(1:8)   TO FUNZIONE-WEB
+000950          END-IF.
+000960
+000970          IF FUNZIONE-WEB = "richiedi"
+000980           PERFORM INVIA-RICHIESTA-ABIQ
+000990            THRU EX-INVIA-RICHIESTA-ABIQ
+001000           GO TO FINE-ABIQ
+001010          END-IF.
+001020
+001030          IF FUNZIONE-WEB = "approva"
+001040           PERFORM OPEN-I-ABI    THRU EX-OPEN-I-ABI
+001050           PERFORM OPEN-I-ABIS   THRU EX-OPEN-I-ABIS
+001060           PERFORM APPROVA-RICHIESTA-ABIQ
+001070            THRU EX-APPROVA-RICHIESTA-ABIQ
+001080           PERFORM CLOSE-ABIS    THRU EX-CLOSE-ABIS
+001090           PERFORM CLOSE-ABI     THRU EX-CLOSE-ABI
+001100           GO TO FINE-ABIQ
+001110          END-IF.
+001120
+001130          IF FUNZIONE-WEB = "respingi"
+001140           PERFORM RESPINGI-RICHIESTA-ABIQ
+001150            THRU EX-RESPINGI-RICHIESTA-ABIQ
+001160           GO TO FINE-ABIQ
+001170          END-IF.
+001180
+001190          PERFORM ELENCO-RICHIESTE-ABIQ
+001200           THRU EX-ELENCO-RICHIESTE-ABIQ.
+001210
+001220 FINE-ABIQ.
+001230
+001240          PERFORM CLOSE-UTEN     THRU EX-CLOSE-UTEN.
+001250          PERFORM CLOSE-ABIQ     THRU EX-CLOSE-ABIQ.
+001260
+001270          PERFORM FINE-WEB       THRU EX-FINE-WEB.
+001280
+001290          GOBACK.
+001300
+001310          COPY "PIOWEB1.CBL".
+001315          COPY "PIOESE.CBL".
+001317          COPY "PIOJOB.CBL".
+001320          COPY "PIOVIEW.CBL".
+001325          COPY "PIOVSTO.CBL".
+001327          COPY "PIOVIEWH.CBL".
+001330          COPY "PIOJSON.CBL".
+001340          COPY "PIOABIQ.CBL".
+001350          COPY "PIOABI.CBL".
+001360          COPY "PIOABIW.CBL".
+001370          COPY "PIOABIS.CBL".
+001380          COPY "PIOUTEN.CBL".
+001390*
+001400** RILEGGE TUTTI I CAMPI DELLA MASCHERA DI RICHIESTA (MOD/ENT/FUNZ/
+001410** ENTE/GRUPPO/DESC), RICAVA IL RICHIEDENTE DA MK-OPERATORE (STESSO
+001420** ESPEDIENTE DI OPENTA02.CBL, IN ATTESA DI UN VERO MECCANISMO DI
+001430** LOGIN/SESSIONE) E ACCODA UNA RIGA "IN ATTESA" SU ARKABIQ
+001440*
+001450 INVIA-RICHIESTA-ABIQ.
+001460
+001470          MOVE "MK-ente"         TO FIELD-WEB.
+001480          PERFORM READ-WEB       THRU EX-READ-WEB.
+001490          MOVE ZEROS             TO ENTE-RICH-WEB-ABIQ.
+001500          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:2) NUMERIC
+001510           MOVE VALUE-WEB(1:2)   TO ENTE-RICH-WEB-ABIQ
+001520          END-IF.
+001530
+001540          MOVE "MK-gruppo"       TO FIELD-WEB.
+001550          PERFORM READ-WEB       THRU EX-READ-WEB.
+001560          MOVE ZEROS             TO GRUPPO-RICH-WEB-ABIQ.
+001570          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:4) NUMERIC
+001580           MOVE VALUE-WEB(1:4)   TO GRUPPO-RICH-WEB-ABIQ
+001590          END-IF.
+001600
+001610          MOVE "MK-mod"          TO FIELD-WEB.
+001620          PERFORM READ-WEB       THRU EX-READ-WEB.
+001630          MOVE SPACES            TO MOD-RICH-WEB-ABIQ.
+001640          IF COBW3-SEARCH-FLAG-EXIST
+001650           MOVE VALUE-WEB(1:2)   TO MOD-RICH-WEB-ABIQ
+001660          END-IF.
+001670
+001680          MOVE "MK-ent"          TO FIELD-WEB.
+001690          PERFORM READ-WEB       THRU EX-READ-WEB.
+001700          MOVE SPACES            TO ENT-RICH-WEB-ABIQ.
+001710          IF COBW3-SEARCH-FLAG-EXIST
+001720           MOVE VALUE-WEB(1:2)   TO ENT-RICH-WEB-ABIQ
+001730          END-IF.
+001740
+001750          MOVE "MK-funz"         TO FIELD-WEB.
+001760          PERFORM READ-WEB       THRU EX-READ-WEB.
+001770          MOVE SPACES            TO FUNZ-RICH-WEB-ABIQ.
+001780          IF COBW3-SEARCH-FLAG-EXIST
+001790           MOVE VALUE-WEB(1:2)   TO FUNZ-RICH-WEB-ABIQ
+001800          END-IF.
+001810
+001820          MOVE "MK-desc"         TO FIELD-WEB.
+001830          PERFORM READ-WEB       THRU EX-READ-WEB.
+001840          MOVE SPACES            TO DESC-RICH-WEB-ABIQ.
+001850          IF COBW3-SEARCH-FLAG-EXIST
+001860           MOVE VALUE-WEB(1:20)  TO DESC-RICH-WEB-ABIQ
+001870          END-IF.
+001880
+001890          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+001900          PERFORM READ-WEB       THRU EX-READ-WEB.
+001910          MOVE SPACES            TO OPERATORE-WEB-ABIQ.
+001920          IF COBW3-SEARCH-FLAG-EXIST
+001930           MOVE VALUE-WEB(1:8)   TO OPERATORE-WEB-ABIQ
+001940          END-IF.
+001950
+001960          PERFORM TROVA-NUMERO-LIBERO-ABIQ
+001970           THRU EX-TROVA-NUMERO-LIBERO-ABIQ.
+001980
+001990          INITIALIZE RICHIESTA-ABI.
+002000          MOVE NUOVO-NUMERO-ABIQ TO NUMERO-ABIQ.
+002010          MOVE ENTE-RICH-WEB-ABIQ TO ENTE-RICH-ABIQ.
+002020          MOVE GRUPPO-RICH-WEB-ABIQ TO GRUPPO-RICH-ABIQ.
+002030          MOVE MOD-RICH-WEB-ABIQ TO MOD-RICH-ABIQ.
+002040          MOVE ENT-RICH-WEB-ABIQ TO ENT-RICH-ABIQ.
+002050          MOVE FUNZ-RICH-WEB-ABIQ TO FUNZ-RICH-ABIQ.
+002060          MOVE DESC-RICH-WEB-ABIQ TO DESC-RICH-ABIQ.
+002070          MOVE OPERATORE-WEB-ABIQ TO RICHIEDENTE-ABIQ.
+002080          ACCEPT DATA-RICH-ABIQ  FROM DATE YYYYMMDD.
+002090          ACCEPT ORA-RICH-ABIQ   FROM TIME.
+002100          SET RICHIESTA-PENDENTE TO TRUE.
+002110
+002120          PERFORM SCRIVI-ABIQ    THRU EX-SCRIVI-ABIQ.
+002130
+002140          IF ESITO-OK
+002150           MOVE "Richiesta inviata, in attesa di approvazione"
+002160            TO MESSAGGIO
+002170          ELSE
+002180           MOVE "Errore in scrittura richiesta" TO MESSAGGIO
+002190          END-IF.
+002200
+002210          PERFORM VIS-MESS       THRU EX-VIS-MESS.
+002220
+002230 EX-INVIA-RICHIESTA-ABIQ.
+002240          EXIT.
+002250*
+002260** TROVA-NUMERO-LIBERO-ABIQ: SCANDISCE ARKABIQ DALL'INIZIO TENENDO
+002270** IL MASSIMO NUMERO-ABIQ INCONTRATO, SULLO STESSO SCHEMA DI
+002280** TROVA-PROG-LIBERO-TAB IN OPENTA02.CBL
+002290*
+002300 TROVA-NUMERO-LIBERO-ABIQ.
+002310
+002320          MOVE ZEROS              TO NUOVO-NUMERO-ABIQ.
+002330          MOVE LOW-VALUE          TO CHIAVE-ABIQ.
+002340
+002350          PERFORM STARTO-ABIQ     THRU EX-STARTO-ABIQ.
+002360
+002370          IF ESITO-NOK GO TO EX-TROVA-NUMERO-LIBERO-ABIQ.
+002380
+002390 CICLO-TROVA-NUMERO-LIBERO-ABIQ.
+002400
+002410          PERFORM LEGGO-NEXT-ABIQ THRU EX-LEGGO-NEXT-ABIQ.
+002420
+002430          IF FINE-FILE = "S" GO TO EX-TROVA-NUMERO-LIBERO-ABIQ.
+002440
+002450          IF NUMERO-ABIQ > NUOVO-NUMERO-ABIQ
+002460           MOVE NUMERO-ABIQ       TO NUOVO-NUMERO-ABIQ
+002470          END-IF.
+002480
+002490          GO TO CICLO-TROVA-NUMERO-LIBERO-ABIQ.
+002500
+002510 EX-TROVA-NUMERO-LIBERO-ABIQ.
+002520          ADD 1                   TO NUOVO-NUMERO-ABIQ.
+002530          EXIT.
+002540*
+002550** APPROVA-RICHIESTA-ABIQ: PROMUOVE UNA RICHIESTA "IN ATTESA" IN UN
+002560** VERO PERMESSO SU ARKABI. LA SCRITTURA PASSA DA SCRIVI-ABI (COPY
+002570** PIOABIW.CBL), QUINDI VIENE STORICIZZATA SU ARKABIS COME UN
+002580** PERMESSO INSERITO A MANO; SE LA COMBINAZIONE ESISTE GIA' SU
+002590** ARKABI LA RICHIESTA VIENE COMUNQUE CHIUSA COME APPROVATA (IL
+002600** PERMESSO C'E' GIA')
+002610*
+002620 APPROVA-RICHIESTA-ABIQ.
+002630
+002640          PERFORM LEGGI-NUMERO-OPERATORE-ABIQ
+002650           THRU EX-LEGGI-NUMERO-OPERATORE-ABIQ.
+002660
+002670          MOVE NUMERO-WEB-ABIQ    TO NUMERO-ABIQ.
+002680          PERFORM LEGGO-ABIQ      THRU EX-LEGGO-ABIQ.
+002690
+002700          IF ESITO-NOK
+002710           MOVE "Richiesta non trovata" TO MESSAGGIO
+002720           PERFORM VIS-MESS       THRU EX-VIS-MESS
+002730           GO TO EX-APPROVA-RICHIESTA-ABIQ
+002740          END-IF.
+002750
+002760          IF NOT RICHIESTA-PENDENTE
+002770           MOVE "Richiesta gia' decisa" TO MESSAGGIO
+002780           PERFORM VIS-MESS       THRU EX-VIS-MESS
+002790           GO TO EX-APPROVA-RICHIESTA-ABIQ
+002800          END-IF.
+002810
+002820          MOVE ENTE-RICH-ABIQ     TO ENTE-ABI.
+002830          MOVE GRUPPO-RICH-ABIQ   TO GRUPPO-ABI.
+002840          MOVE CHIAMATA-RICH-ABIQ TO CHIAMATA-ABI.
+002850          MOVE DESC-RICH-ABIQ     TO DESC-ABI.
+002860          MOVE ZEROS              TO SCADENZA-ABI.
+002870          MOVE "N"                TO NEGATA-ABI.
+002880          MOVE OPERATORE-WEB-ABIQ TO UTENTE-ABI-WEB.
+002890
+002900          PERFORM SCRIVI-ABI      THRU EX-SCRIVI-ABI.
+002910
+002920          SET RICHIESTA-APPROVATA TO TRUE.
+002930          MOVE OPERATORE-WEB-ABIQ TO APPROVATORE-ABIQ.
+002940          ACCEPT DATA-DECISIONE-ABIQ FROM DATE YYYYMMDD.
+002950          ACCEPT ORA-DECISIONE-ABIQ  FROM TIME.
+002960
+002970          PERFORM RISCRIVI-ABIQ   THRU EX-RISCRIVI-ABIQ.
+002980
+002990          MOVE "Richiesta approvata" TO MESSAGGIO.
+003000          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+003010
+003020 EX-APPROVA-RICHIESTA-ABIQ.
+003030          EXIT.
+003040*
+003050** RESPINGI-RICHIESTA-ABIQ: CHIUDE LA RICHIESTA COME RESPINTA SENZA
+003060** TOCCARE ARKABI/ARKABIS
+003070*
+003080 RESPINGI-RICHIESTA-ABIQ.
+003090
+003100          PERFORM LEGGI-NUMERO-OPERATORE-ABIQ
+003110           THRU EX-LEGGI-NUMERO-OPERATORE-ABIQ.
+003120
+003130          MOVE NUMERO-WEB-ABIQ    TO NUMERO-ABIQ.
+003140          PERFORM LEGGO-ABIQ      THRU EX-LEGGO-ABIQ.
+003150
+003160          IF ESITO-NOK
+003170           MOVE "Richiesta non trovata" TO MESSAGGIO
+003180           PERFORM VIS-MESS       THRU EX-VIS-MESS
+003190           GO TO EX-RESPINGI-RICHIESTA-ABIQ
+003200          END-IF.
+003210
+003220          IF NOT RICHIESTA-PENDENTE
+003230           MOVE "Richiesta gia' decisa" TO MESSAGGIO
+003240           PERFORM VIS-MESS       THRU EX-VIS-MESS
+003250           GO TO EX-RESPINGI-RICHIESTA-ABIQ
+003260          END-IF.
+003270
+003280          SET RICHIESTA-RESPINTA  TO TRUE.
+003290          MOVE OPERATORE-WEB-ABIQ TO APPROVATORE-ABIQ.
+003300          ACCEPT DATA-DECISIONE-ABIQ FROM DATE YYYYMMDD.
+003310          ACCEPT ORA-DECISIONE-ABIQ  FROM TIME.
+003320
+003330          PERFORM RISCRIVI-ABIQ   THRU EX-RISCRIVI-ABIQ.
+003340
+003350          MOVE "Richiesta respinta" TO MESSAGGIO.
+003360          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+003370
+003380 EX-RESPINGI-RICHIESTA-ABIQ.
+003390          EXIT.
+003400*
+003410** RILEGGE MK-numero E MK-OPERATORE, COMUNI A APPROVA E RESPINGI
+003420*
+003430 LEGGI-NUMERO-OPERATORE-ABIQ.
+003440
+003450          MOVE "MK-numero"        TO FIELD-WEB.
+003460          PERFORM READ-WEB        THRU EX-READ-WEB.
+003470          MOVE ZEROS              TO NUMERO-WEB-ABIQ.
+003480          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:8) NUMERIC
+003490           MOVE VALUE-WEB(1:8)    TO NUMERO-WEB-ABIQ
+003500          END-IF.
+003510
+003520          MOVE "MK-OPERATORE"     TO FIELD-WEB.
+003530          PERFORM READ-WEB        THRU EX-READ-WEB.
+003540          MOVE SPACES             TO OPERATORE-WEB-ABIQ.
+003550          IF COBW3-SEARCH-FLAG-EXIST
+003560           MOVE VALUE-WEB(1:8)    TO OPERATORE-WEB-ABIQ
+003570          END-IF.
+003580
+003590 EX-LEGGI-NUMERO-OPERATORE-ABIQ.
+003600          EXIT.
+003610*
+003620** ELENCO-RICHIESTE-ABIQ: RISPOSTA JSON DIRETTA (NIENTE PAGINA DI
+003630** CONTORNO, NIENTE PAGINAZIONE: E' UNA CODA DI AMMINISTRAZIONE,
+003640** NON UNA GRIGLIA DI CONSULTAZIONE GENERALE) CON LE SOLE RICHIESTE
+003650** ANCORA "IN ATTESA"
+003660*
+003670 ELENCO-RICHIESTE-ABIQ.
+003680
+003690          MOVE SPACES             TO NOME-JSON.
+003700          MOVE "RICHIESTEABI"     TO NOME-JSON.
+003710
+003720          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+003730
+003740          MOVE "{""rows"":["      TO DATI-JSON.
+003750          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+003760
+003770          MOVE "S"                TO PRIMA-RIGA-ABIQ.
+003780
+003790          MOVE LOW-VALUE          TO CHIAVE-ABIQ.
+003800          PERFORM STARTO-ABIQ     THRU EX-STARTO-ABIQ.
+003810
+003820          IF ESITO-NOK GO TO FINE-ELENCO-RICHIESTE-ABIQ.
+003830
+003840 CICLO-ELENCO-RICHIESTE-ABIQ.
+003850
+003860          PERFORM LEGGO-NEXT-ABIQ THRU EX-LEGGO-NEXT-ABIQ.
+003870
+003880          IF FINE-FILE = "S" GO TO FINE-ELENCO-RICHIESTE-ABIQ.
+003890
+003900          IF NOT RICHIESTA-PENDENTE
+003910           GO TO CICLO-ELENCO-RICHIESTE-ABIQ
+003920          END-IF.
+003930
+003940          IF PRIMA-RIGA-ABIQ = "S"
+003950           MOVE "N"               TO PRIMA-RIGA-ABIQ
+003960          ELSE
+003970           MOVE ","               TO DATI-JSON
+003980           PERFORM SCRITTURA-JSON THRU EX-SCRITTURA-JSON
+003990          END-IF.
+004000
+004010          STRING '{"NUMERO":"'    DELIMITED BY SIZE
+004020           NUMERO-ABIQ            DELIMITED BY SIZE
+004030           '","ENTE":"'           DELIMITED BY SIZE
+004040           ENTE-RICH-ABIQ         DELIMITED BY SIZE
+004050           '","GRUPPO":"'         DELIMITED BY SIZE
+004060           GRUPPO-RICH-ABIQ       DELIMITED BY SIZE
+004070           '",'                   DELIMITED BY SIZE
+004080           INTO DATI-JSON.
+004090          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004100
+004110          MOVE SPACES             TO STRINGA-JSON.
+004120          MOVE CHIAMATA-RICH-ABIQ TO STRINGA-JSON.
+004130          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+004140
+004150          STRING '"CHIAMATA":"'   DELIMITED BY SIZE
+004160           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+004170           '",'                   DELIMITED BY SIZE
+004180           INTO DATI-JSON.
+004190          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004200
+004210          MOVE SPACES             TO STRINGA-JSON.
+004220          MOVE DESC-RICH-ABIQ     TO STRINGA-JSON.
+004230          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+004240
+004250          STRING '"DESC":"'       DELIMITED BY SIZE
+004260           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+004270           '",'                   DELIMITED BY SIZE
+004280           INTO DATI-JSON.
+004290          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004300
+004310          MOVE SPACES             TO STRINGA-JSON.
+004320          MOVE RICHIEDENTE-ABIQ   TO STRINGA-JSON.
+004330          PERFORM ESCAPE-JSON     THRU EX-ESCAPE-JSON.
+004340
+004350          STRING '"RICHIEDENTE":"' DELIMITED BY SIZE
+004360           STRINGA-JSON-ESC(1:LUNGH-JSON-ESC) DELIMITED BY SIZE
+004370           '"}'                   DELIMITED BY SIZE
+004380           INTO DATI-JSON.
+004390          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004400
+004410          GO TO CICLO-ELENCO-RICHIESTE-ABIQ.
+004420
+004430 FINE-ELENCO-RICHIESTE-ABIQ.
+004440
+004450          MOVE "]}"               TO DATI-JSON.
+004460          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+004470
+004480          CLOSE ARKJSON.
+004490
+004500 EX-ELENCO-RICHIESTE-ABIQ.
+004510          EXIT.
