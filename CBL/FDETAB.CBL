@@ -0,0 +1,34 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKTAB LABEL RECORD  IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 223 CHARACTERS
+000030             RECORD CONTAINS 223 CHARACTERS.
+000040*
+000050  01 TABELLA-002.
+000060   02 CHIAVE-TAB.
+000070    05 TIPO-TAB                 PIC XX.
+000080    05 ENTE-TAB                 PIC 99.
+000090    05 PROG-TAB                 PIC 9(5).
+000100   02 TABELLA                   PIC X(200).
+000101*     DATA/ORA DELL'ULTIMA SCRITTURA, CONFRONTATA IN OPENTA02
+000102*     CONTRO IL VALORE LETTO ALL'APERTURA DELLA MASCHERA PER
+000103*     SEGNALARE UNA MODIFICA CONCORRENTE PRIMA DI RISCRIVERE
+000104   02 ULTIMA-MODIFICA-TAB.
+000105    05 DATA-MODIFICA-TAB        PIC 9(8).
+000106    05 ORA-MODIFICA-TAB         PIC 9(6).
