@@ -0,0 +1,124 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-PERS.
+000029
+000030          OPEN I-O ARKPERS.
+000031
+000032          IF STATUS-PERS = "35"
+000033           OPEN OUTPUT ARKPERS
+000034           CLOSE ARKPERS
+000035           OPEN I-O ARKPERS
+000036          END-IF.
+000037
+000038  EX-OPEN-I-PERS.
+000039          EXIT.
+000040
+000041  CLOSE-PERS.
+000042
+000043          CLOSE ARKPERS.
+000044
+000045  EX-CLOSE-PERS.
+000046          EXIT.
+000047
+000048  STARTO-PERS.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          START ARKPERS KEY IS NOT LESS THAN CHIAVE-PERS
+000053           INVALID KEY GO TO EX-STARTO-PERS.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-STARTO-PERS.
+000058          EXIT.
+000059
+000060  LEGGO-NEXT-PERS.
+000061
+000062          MOVE "N"             TO FINE-FILE.
+000063
+000064          READ ARKPERS NEXT RECORD
+000065           AT END MOVE "S"     TO FINE-FILE.
+000066
+000067  EX-LEGGO-NEXT-PERS.
+000068          EXIT.
+000069
+000070  LEGGO-PERS.
+000071
+000072          MOVE "NO"            TO ESITO-WEB.
+000073
+000074          READ ARKPERS
+000075           INVALID KEY GO TO EX-LEGGO-PERS.
+000076
+000077          MOVE "OK"            TO ESITO-WEB.
+000078
+000079  EX-LEGGO-PERS.
+000080          EXIT.
+000081*
+000090  SCRIVI-PERS.
+000091
+000092          MOVE "NO"            TO ESITO-WEB.
+000093
+000094          WRITE PERSONALIZZAZIONE-MENU
+000095           INVALID KEY GO TO EX-SCRIVI-PERS.
+000096
+000097          MOVE "OK"            TO ESITO-WEB.
+000098
+000099  EX-SCRIVI-PERS.
+000100          EXIT.
+000101*
+000110  RISCRIVI-PERS.
+000120
+000130          MOVE "NO"            TO ESITO-WEB.
+000140
+000150          REWRITE PERSONALIZZAZIONE-MENU
+000160           INVALID KEY GO TO EX-RISCRIVI-PERS.
+000170
+000180          MOVE "OK"            TO ESITO-WEB.
+000190
+000200  EX-RISCRIVI-PERS.
+000210          EXIT.
+000211*
+000212** RISOLVI-PERS-MENU: IL CHIAMANTE HA GIA' IN MEMORIA UN RECORD DI
+000213** ARKMENU (NUM-MENU) E VALORIZZA CHIAVE-UTEN-PERS CON L'OPERATORE
+000214** LOGGATO PRIMA DI CHIAMARE QUESTO PARAGRAFO. SE L'OPERATORE NON HA
+000215** MAI PERSONALIZZATO QUELLA VOCE TORNANO I VALORI DI RIPIEGO (VOCE
+000216** VISIBILE, IN CODA ALL'ORDINE, ESATTAMENTE COME SI VEDEVA PRIMA
+000217** DELL'INTRODUZIONE DI ARKPERS); NUM-MENU-PERS VIENE SEMPRE
+000218** RICAVATA DA NUM-MENU, IL CHIAMANTE NON DEVE VALORIZZARLA A MANO
+000219*
+000220  RISOLVI-PERS-MENU.
+000221
+000222          MOVE 9999            TO ORDINE-MENU-RISOLTO.
+000223          MOVE "S"             TO VISIBILE-MENU-RISOLTO.
+000224
+000225          IF CHIAVE-UTEN-PERS = SPACES
+000226           GO TO EX-RISOLVI-PERS-MENU
+000227          END-IF.
+000228
+000229          MOVE NUM-MENU        TO NUM-MENU-PERS.
+000230
+000231          PERFORM LEGGO-PERS   THRU EX-LEGGO-PERS.
+000232
+000233          IF ESITO-OK
+000234           MOVE ORDINE-PERS    TO ORDINE-MENU-RISOLTO
+000235           MOVE VISIBILE-PERS  TO VISIBILE-MENU-RISOLTO
+000236          END-IF.
+000237
+000238  EX-RISOLVI-PERS-MENU.
+000239          EXIT.
