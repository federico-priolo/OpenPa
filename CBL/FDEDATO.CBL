@@ -0,0 +1,34 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKDATO LABEL RECORD  IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 90 CHARACTERS
+000030             RECORD CONTAINS 90 CHARACTERS.
+000040*
+000050  01 DATO.
+000060   02 CHIAVE-DATO.
+000070    05 GRUPPO-DATO              PIC XX.
+000080    05 PROG-DATO                PIC 9(4).
+000090   02 NOME-COBOL-DATO           PIC X(30).
+000100   02 POS-DATO                  PIC 9(5).
+000110   02 SIZE-DATO                 PIC 9(5).
+000120   02 TIPO-DATO                 PIC X.
+000130   02 DESC-DATO                 PIC X(40).
+000140   02 SENSIBILE-DATO            PIC X.
+000150      88 CAMPO-SENSIBILE        VALUE "S".
+000155   02 FILLER                    PIC X(2).
