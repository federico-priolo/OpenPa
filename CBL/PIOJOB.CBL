@@ -0,0 +1,95 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-JOB.
+
+000029          OPEN I-O ARKJOB.
+
+000030          IF STATUS-JOB = "35"
+000031           OPEN OUTPUT ARKJOB
+000032           CLOSE ARKJOB
+000033           OPEN I-O ARKJOB
+000034          END-IF.
+
+000035  EX-OPEN-I-JOB.
+000036          EXIT.
+000037
+000038  CLOSE-JOB.
+
+000039          CLOSE ARKJOB.
+
+000040  EX-CLOSE-JOB.
+000041          EXIT.
+000042
+000043  STARTO-JOB.
+
+000044          MOVE "NO"            TO ESITO-WEB.
+
+000045          START ARKJOB KEY IS NOT LESS THAN CHIAVE-JOB
+000046           INVALID KEY GO TO EX-STARTO-JOB.
+
+000047          MOVE "OK"            TO ESITO-WEB.
+
+000048  EX-STARTO-JOB.
+000049          EXIT.
+000050
+000051  LEGGO-NEXT-JOB.
+
+000052          MOVE "N"             TO FINE-FILE.
+
+000053          READ ARKJOB NEXT RECORD
+000054           AT END MOVE "S"     TO FINE-FILE.
+
+000055  EX-LEGGO-NEXT-JOB.
+000056          EXIT.
+000057
+000058  LEGGO-JOB.
+
+000059          MOVE "NO"            TO ESITO-WEB.
+
+000060          READ ARKJOB
+000061           INVALID KEY GO TO EX-LEGGO-JOB.
+
+000062          MOVE "OK"            TO ESITO-WEB.
+
+000063  EX-LEGGO-JOB.
+000064          EXIT.
+000065
+000066  SCRIVI-JOB.
+
+000067          MOVE "NO"            TO ESITO-WEB.
+
+000068          WRITE JOB
+000069           INVALID KEY GO TO EX-SCRIVI-JOB.
+
+000070          MOVE "OK"            TO ESITO-WEB.
+
+000071  EX-SCRIVI-JOB.
+000072          EXIT.
+000073
+000074  RISCRIVI-JOB.
+
+000075          MOVE "NO"            TO ESITO-WEB.
+
+000076          REWRITE JOB
+000077           INVALID KEY GO TO EX-RISCRIVI-JOB.
+
+000078          MOVE "OK"            TO ESITO-WEB.
+
+000079  EX-RISCRIVI-JOB.
+000080          EXIT.
