@@ -0,0 +1,32 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190*
+000200  FD  ARKLIBH LABEL RECORD  IS STANDARD GLOBAL
+000205              BLOCK  CONTAINS 2073 CHARACTERS
+000210              RECORD CONTAINS 2073 CHARACTERS.
+000220*
+000230  01  STORICO-LIB.
+000240      02  CHIAVE-LIBH.
+000250          05  NUM-RIGA-LIBH   PIC 9(05).
+000260          05  SEQ-LIBH        PIC 9(04).
+000270      02  DATI-LIBH.
+000280          05  DATI-VERS-LIBH  PIC X(2048).
+000290          05  DATA-VERS-LIBH  PIC 9(08).
+000300          05  UTENTE-VERS-LIBH PIC X(08).
+000310*
