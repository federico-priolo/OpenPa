@@ -0,0 +1,83 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-LIBH.
+
+000029          OPEN I-O ARKLIBH.
+
+000030          IF STATUS-LIBH = "35"
+000031           OPEN OUTPUT ARKLIBH
+000032           CLOSE ARKLIBH
+000033           OPEN I-O ARKLIBH
+000034          END-IF.
+
+000035  EX-OPEN-I-LIBH.
+000036          EXIT.
+
+000037  CLOSE-LIBH.
+
+000038          CLOSE ARKLIBH.
+
+000039  EX-CLOSE-LIBH.
+000040          EXIT.
+
+000041  STARTO-LIBH.
+
+000042          MOVE "NO"            TO ESITO-WEB.
+
+000043          START ARKLIBH KEY IS NOT LESS THAN CHIAVE-LIBH
+000044           INVALID KEY GO TO EX-STARTO-LIBH.
+
+000045          MOVE "OK"            TO ESITO-WEB.
+
+000046  EX-STARTO-LIBH.
+000047          EXIT.
+
+000048  LEGGO-NEXT-LIBH.
+
+000049          MOVE "N"             TO FINE-FILE.
+
+000050          READ ARKLIBH NEXT RECORD
+000051           AT END MOVE "S"     TO FINE-FILE.
+
+000052  EX-LEGGO-NEXT-LIBH.
+000053          EXIT.
+
+000054  SCRIVI-LIBH.
+
+000055          MOVE "NO"            TO ESITO-WEB.
+
+000056          WRITE STORICO-LIB
+000057           INVALID KEY GO TO EX-SCRIVI-LIBH.
+
+000058          MOVE "OK"            TO ESITO-WEB.
+
+000059  EX-SCRIVI-LIBH.
+000060          EXIT.
+000061*
+000062  CANCELLA-LIBH.
+
+000063          MOVE "NO"            TO ESITO-WEB.
+
+000064          DELETE ARKLIBH RECORD
+000065           INVALID KEY GO TO EX-CANCELLA-LIBH.
+
+000066          MOVE "OK"            TO ESITO-WEB.
+
+000067  EX-CANCELLA-LIBH.
+000068          EXIT.
