@@ -0,0 +1,151 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028* PARAGRAFI DI RISCRITTURA SU ARKMENU CON STORICIZZAZIONE: SEPARATI
+000029* DA PIOMENU.CBL PERCHE' RICHIEDONO ANCHE ARKMVER (SELMVER.CBL/
+000030* FDEMVER.CBL) PER LO STORICO, CHE UN SEMPLICE LETTORE DI MENU NON
+000031* DEVE PER FORZA APRIRE
+000032*
+000040** SALVA IN PRECEDENTE-MENU-WEB L'IMMAGINE ANCORA SUL FILE DI UNA
+000050** VOCE DI MENU: IL CHIAMANTE DEVE INVOCARLA SUBITO DOPO UNA
+000060** LEGGO-MENU E PRIMA DI SOVRASCRIVERE I CAMPI DEL RECORD IN
+000070** MEMORIA CON I NUOVI VALORI
+000080*
+000090  SALVA-PRECEDENTE-MENU.
+000100
+000110          MOVE NUM-MENU              TO NUM-MENU-PRECEDENTE-WEB.
+000120          MOVE VERS-MENU             TO VERS-PRECEDENTE-WEB.
+000130          MOVE MOD-MENU              TO MOD-PRECEDENTE-WEB.
+000140          MOVE ENT-MENU              TO ENT-PRECEDENTE-WEB.
+000150          MOVE FUNZ-MENU             TO FUNZ-PRECEDENTE-WEB.
+000160          MOVE ENT-PROG-MENU         TO ENT-PROG-PRECEDENTE-WEB.
+000170          MOVE FUNZ-PROG-MENU        TO FUNZ-PROG-PRECEDENTE-WEB.
+000180          MOVE DESC-MENU             TO DESC-PRECEDENTE-WEB.
+000190          MOVE PROG-MENU             TO PROG-PRECEDENTE-WEB.
+000200          MOVE DLL-MENU              TO DLL-PRECEDENTE-WEB.
+000210          MOVE IMAGE-MENU            TO IMAGE-PRECEDENTE-WEB.
+000220          MOVE SUBLIV-MENU           TO SUBLIV-PRECEDENTE-WEB.
+000230          MOVE MULTI-USER-MENU       TO MULTI-USER-PRECEDENTE-WEB.
+000240          MOVE RICICLO-USER-MENU
+000245           TO RICICLO-USER-PRECEDENTE-WEB.
+000250          MOVE PASSO-MENU            TO PASSO-PRECEDENTE-WEB.
+000260          MOVE BARRA-MENU            TO BARRA-PRECEDENTE-WEB.
+000270          MOVE PERS-MENU             TO PERS-PRECEDENTE-WEB.
+000280          MOVE DATA-MENU             TO DATA-PRECEDENTE-WEB.
+000285          MOVE IMG-MENU              TO IMG-PRECEDENTE-WEB.
+000290
+000300  EX-SALVA-PRECEDENTE-MENU.
+000310          EXIT.
+000320*
+000330** RISCRIVE LA VOCE DI MENU (I CUI CAMPI SONO GIA' STATI
+000340** AGGIORNATI IN MEMORIA DAL CHIAMANTE) E APPENDE AD ARKMVER
+000350** L'IMMAGINE PRECEDENTE SALVATA DA SALVA-PRECEDENTE-MENU
+000360*
+000370  RISCRIVI-MENU-VER.
+000380
+000390          MOVE "NO"                  TO ESITO-WEB.
+000400
+000410          REWRITE VOCE-MENU
+000420           INVALID KEY GO TO EX-RISCRIVI-MENU-VER.
+
+000440          PERFORM SCRIVI-STORICO-MENU
+000450           THRU EX-SCRIVI-STORICO-MENU.
+
+000455          IF ESITO-NOK GO TO EX-RISCRIVI-MENU-VER.
+000460
+000470          MOVE "OK"                  TO ESITO-WEB.
+000480
+000490  EX-RISCRIVI-MENU-VER.
+000500          EXIT.
+000510*
+000520** COMPONE E SCRIVE LA RIGA DI STORICO PER L'IMMAGINE SALVATA IN
+000530** PRECEDENTE-MENU-WEB (CHIAVE NUM-MENU + VERS-MENU DELLA VERSIONE
+000540** APPENA SOSTITUITA); UTENTE-MENU-WEB VA VALORIZZATO DAL
+000550** CHIAMANTE PRIMA DI RISCRIVI-MENU-VER
+000560*
+000570  SCRIVI-STORICO-MENU.
+000580
+000590          MOVE NUM-MENU-PRECEDENTE-WEB     TO NUM-MENU-MVER.
+000600          MOVE VERS-PRECEDENTE-WEB         TO VERS-MVER.
+000610          MOVE MOD-PRECEDENTE-WEB          TO MOD-MVER.
+000620          MOVE ENT-PRECEDENTE-WEB          TO ENT-MVER.
+000630          MOVE FUNZ-PRECEDENTE-WEB         TO FUNZ-MVER.
+000640          MOVE ENT-PROG-PRECEDENTE-WEB     TO ENT-PROG-MVER.
+000650          MOVE FUNZ-PROG-PRECEDENTE-WEB    TO FUNZ-PROG-MVER.
+000660          MOVE DESC-PRECEDENTE-WEB         TO DESC-MVER.
+000670          MOVE PROG-PRECEDENTE-WEB         TO PROG-MVER.
+000680          MOVE DLL-PRECEDENTE-WEB          TO DLL-MVER.
+000690          MOVE IMAGE-PRECEDENTE-WEB        TO IMAGE-MVER.
+000700          MOVE SUBLIV-PRECEDENTE-WEB       TO SUBLIV-MVER.
+000710          MOVE MULTI-USER-PRECEDENTE-WEB   TO MULTI-USER-MVER.
+000720          MOVE RICICLO-USER-PRECEDENTE-WEB TO RICICLO-USER-MVER.
+000730          MOVE PASSO-PRECEDENTE-WEB        TO PASSO-MVER.
+000740          MOVE BARRA-PRECEDENTE-WEB        TO BARRA-MVER.
+000750          MOVE PERS-PRECEDENTE-WEB         TO PERS-MVER.
+000760          MOVE DATA-PRECEDENTE-WEB         TO DATA-MVER.
+000765          MOVE IMG-PRECEDENTE-WEB          TO IMG-MVER.
+000770          MOVE UTENTE-MENU-WEB             TO UTENTE-MVER.
+000780          ACCEPT DATA-SALVATAGGIO-MVER     FROM DATE YYYYMMDD.
+000790
+000800          PERFORM SCRIVI-MVER  THRU EX-SCRIVI-MVER.
+000810
+000820  EX-SCRIVI-STORICO-MENU.
+000830          EXIT.
+000840*
+000850** RIPRISTINA LA VOCE DI MENU NUM-MENU AI VALORI DI UNA VERSIONE
+000860** STORICA: IL CHIAMANTE DEVE VALORIZZARE NUM-MENU-MVER E VERS-MVER
+000870** CON LA VERSIONE SCELTA E UTENTE-MENU-WEB CON L'OPERATORE; LA
+000880** VERSIONE ANCORA IN VIGORE VIENE A SUA VOLTA STORICIZZATA, COME
+000890** PER QUALSIASI ALTRO AGGIORNAMENTO
+000900*
+000910  RIPRISTINA-VERSIONE-MENU.
+000920
+000930          MOVE "NO"                  TO ESITO-WEB.
+000940
+000950          PERFORM LEGGO-MVER         THRU EX-LEGGO-MVER.
+000960
+000970          IF ESITO-NOK GO TO EX-RIPRISTINA-VERSIONE-MENU.
+000980
+000990          MOVE NUM-MENU-MVER         TO NUM-MENU.
+001000          PERFORM LEGGO-MENU         THRU EX-LEGGO-MENU.
+001010
+001020          IF ESITO-NOK GO TO EX-RIPRISTINA-VERSIONE-MENU.
+001030
+001040          PERFORM SALVA-PRECEDENTE-MENU
+001050           THRU EX-SALVA-PRECEDENTE-MENU.
+001060
+001070          MOVE DESC-MVER             TO DESC-MENU.
+001075          MOVE ENT-PROG-MVER         TO ENT-PROG-MENU.
+001076          MOVE FUNZ-PROG-MVER        TO FUNZ-PROG-MENU.
+001080          MOVE PROG-MVER             TO PROG-MENU.
+001090          MOVE DLL-MVER              TO DLL-MENU.
+001100          MOVE IMAGE-MVER            TO IMAGE-MENU.
+001110          MOVE SUBLIV-MVER           TO SUBLIV-MENU.
+001120          MOVE MULTI-USER-MVER       TO MULTI-USER-MENU.
+001130          MOVE RICICLO-USER-MVER     TO RICICLO-USER-MENU.
+001140          MOVE PASSO-MVER            TO PASSO-MENU.
+001150          MOVE BARRA-MVER            TO BARRA-MENU.
+001160          MOVE PERS-MVER             TO PERS-MENU.
+001170          ACCEPT VERS-MENU           FROM TIME.
+001180          MOVE DATA-MVER             TO DATA-MENU.
+001185          MOVE IMG-MVER              TO IMG-MENU.
+001190
+001200          PERFORM RISCRIVI-MENU-VER  THRU EX-RISCRIVI-MENU-VER.
+001210
+001220  EX-RIPRISTINA-VERSIONE-MENU.
+001230          EXIT.
