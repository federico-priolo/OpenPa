@@ -0,0 +1,83 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-STAB.
+000029
+000030          OPEN I-O ARKSTAB.
+000031
+000032          IF STATUS-STAB = "35"
+000033           OPEN OUTPUT ARKSTAB
+000034           CLOSE ARKSTAB
+000035           OPEN I-O ARKSTAB
+000036          END-IF.
+000037
+000038  EX-OPEN-I-STAB.
+000039          EXIT.
+000040
+000041  CLOSE-STAB.
+000042
+000043          CLOSE ARKSTAB.
+000044
+000045  EX-CLOSE-STAB.
+000046          EXIT.
+000047
+000048  LEGGO-STAB.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          READ ARKSTAB
+000053           INVALID KEY GO TO EX-LEGGO-STAB.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-LEGGO-STAB.
+000058          EXIT.
+000059
+000060  STARTO-STAB.
+000061
+000062          MOVE "NO"            TO ESITO-WEB.
+000063
+000064          START ARKSTAB KEY IS NOT LESS THAN CHIAVE-STAB
+000065           INVALID KEY GO TO EX-STARTO-STAB.
+000066
+000067          MOVE "OK"            TO ESITO-WEB.
+000068
+000069  EX-STARTO-STAB.
+000070          EXIT.
+000071
+000072  LEGGO-NEXT-STAB.
+000073
+000074          MOVE "N"             TO FINE-FILE.
+000075
+000076          READ ARKSTAB NEXT RECORD
+000077           AT END MOVE "S"     TO FINE-FILE.
+000078
+000079  EX-LEGGO-NEXT-STAB.
+000080          EXIT.
+000081
+000082  SCRIVI-STAB.
+000083
+000084          MOVE "NO"            TO ESITO-WEB.
+000085
+000086          WRITE STORICO-TAB
+000087           INVALID KEY GO TO EX-SCRIVI-STAB.
+000088
+000089          MOVE "OK"            TO ESITO-WEB.
+000090
+000091  EX-SCRIVI-STAB.
+000092          EXIT.
