@@ -0,0 +1,68 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028** genera il flusso JSON di una TABELLA-0XX (TIPO-WEB) da usare
+000029** come combobox easyui identificata da SIGLA-WEB (es. "abil")
+000030*
+000040  GENERA-TAB.
+000050
+000060          PERFORM OPEN-I-TAB      THRU EX-OPEN-I-TAB.
+000070
+000080          MOVE SPACES             TO NOME-JSON.
+000090          STRING SIGLA-WEB DELIMITED BY SPACE
+000100           ".json" DELIMITED BY SIZE INTO NOME-JSON.
+000110
+000120          PERFORM OPEN-O-JSON     THRU EX-OPEN-O-JSON.
+000130
+000140          MOVE '[' TO DATI-JSON.
+000150          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+000160
+000170          MOVE LOW-VALUE          TO CHIAVE-TAB.
+000180          MOVE TIPO-WEB           TO TIPO-TAB.
+000190          PERFORM STARTO-TAB      THRU EX-STARTO-TAB.
+000200
+000210          IF ESITO-NOK GO TO EX-GENERA-TAB-CHIUDI.
+000220
+000230  CICLO-GENERA-TAB.
+000240
+000250          PERFORM LEGGO-NEXT-TAB  THRU EX-LEGGO-NEXT-TAB.
+000260
+000270          IF FINE-FILE = "S" GO TO EX-GENERA-TAB-CHIUDI.
+000280
+000290          IF TIPO-TAB NOT = TIPO-WEB GO TO EX-GENERA-TAB-CHIUDI.
+000300
+000310          STRING '{"id":"' PROG-TAB DELIMITED BY SIZE
+000320           '","text":"' TABELLA(1:40) DELIMITED BY "  "
+000330           '"},' DELIMITED BY SIZE INTO DATI-JSON.
+000340          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+000350
+000360          GO TO CICLO-GENERA-TAB.
+000370
+000380  EX-GENERA-TAB-CHIUDI.
+000390
+000400          INSPECT DATI-JSON REPLACING ALL "}, " BY "}  ".
+000410
+000420          MOVE ']'                TO DATI-JSON.
+000430          PERFORM SCRITTURA-JSON  THRU EX-SCRITTURA-JSON.
+000440
+000450          CLOSE ARKJSON.
+000460          PERFORM CLOSE-TAB       THRU EX-CLOSE-TAB.
+000470
+000480  EX-GENERA-TAB.
+000490          EXIT.
+000500
