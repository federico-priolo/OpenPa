@@ -0,0 +1,41 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-ESE.
+
+000029          OPEN INPUT ARKESE.
+
+000030  EX-OPEN-I-ESE.
+000031          EXIT.
+000032
+000033  CLOSE-ESE.
+
+000034          CLOSE ARKESE.
+
+000035  EX-CLOSE-ESE.
+000036          EXIT.
+000037
+000038  LEGGO-NEXT-ESE.
+
+000039          MOVE "N"             TO FINE-FILE.
+
+000040          READ ARKESE NEXT RECORD
+000041           AT END MOVE "S"     TO FINE-FILE.
+
+000042  EX-LEGGO-NEXT-ESE.
+000043          EXIT.
