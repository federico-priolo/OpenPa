@@ -0,0 +1,96 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-TAB.
+000029
+000030          OPEN I-O ARKTAB.
+000031
+000032          IF STATUS-TAB = "35"
+000033           OPEN OUTPUT ARKTAB
+000034           CLOSE ARKTAB
+000035           OPEN I-O ARKTAB
+000036          END-IF.
+000037
+000038  EX-OPEN-I-TAB.
+000039          EXIT.
+000040
+000041  CLOSE-TAB.
+000042
+000043          CLOSE ARKTAB.
+000044
+000045  EX-CLOSE-TAB.
+000046          EXIT.
+000047
+000048  LEGGO-TAB.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          READ ARKTAB
+000053           INVALID KEY GO TO EX-LEGGO-TAB.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-LEGGO-TAB.
+000058          EXIT.
+000059
+000060  STARTO-TAB.
+000061
+000062          MOVE "NO"            TO ESITO-WEB.
+000063
+000064          START ARKTAB KEY IS NOT LESS THAN CHIAVE-TAB
+000065           INVALID KEY GO TO EX-STARTO-TAB.
+000066
+000067          MOVE "OK"            TO ESITO-WEB.
+000068
+000069  EX-STARTO-TAB.
+000070          EXIT.
+000071
+000072  LEGGO-NEXT-TAB.
+000073
+000074          MOVE "N"             TO FINE-FILE.
+000075
+000076          READ ARKTAB NEXT RECORD
+000077           AT END MOVE "S"     TO FINE-FILE.
+000078
+000079  EX-LEGGO-NEXT-TAB.
+000080          EXIT.
+000081
+000082  SCRIVI-TAB.
+000083
+000084          MOVE "NO"            TO ESITO-WEB.
+000085
+000086          WRITE TABELLA-002
+000087           INVALID KEY GO TO EX-SCRIVI-TAB.
+000088
+000089          MOVE "OK"            TO ESITO-WEB.
+000090
+000091  EX-SCRIVI-TAB.
+000092          EXIT.
+000093
+000094  RISCRIVI-TAB.
+000095
+000096          MOVE "NO"            TO ESITO-WEB.
+000097
+000098          REWRITE TABELLA-002
+000099           INVALID KEY GO TO EX-RISCRIVI-TAB.
+000100
+000101          MOVE "OK"            TO ESITO-WEB.
+000102
+000103  EX-RISCRIVI-TAB.
+000104          EXIT.
+000105
