@@ -0,0 +1,40 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028** interfaccia verso la libreria CGI COBW3
+000029*
+000030 01 COBW3                    GLOBAL.
+000040    02 COBW3-CONTENT-TYPE    PIC X.
+000050       88 COBW3-CONTENT-TYPE-HTML  VALUE "H".
+000060    02 COBW3-DMODE           PIC X.
+000070    02 COBW3-NUMBER          PIC 9(4) COMP.
+000080    02 COBW3-SEARCH-DATA     PIC X(30).
+000090    02 COBW3-SEARCH-FLAG     PIC X.
+000100       88 COBW3-SEARCH-FLAG-EXIST  VALUE "S".
+000110    02 COBW3-GET-DATA        PIC X(1024).
+000120    02 COBW3-GET-LENGTH      PIC 9(4) COMP.
+000130    02 COBW3-CNV-NAME        PIC X(30).
+000140    02 COBW3-CNV-NAME-LENGTH  PIC 9(4) COMP.
+000150    02 COBW3-CNV-VALUE       PIC X(1024).
+000160    02 COBW3-CNV-VALUE-LENGTH PIC 9(4) COMP.
+000170    02 COBW3-HTML-FILENAME   PIC X(80).
+000180    02 COBW3-PUT-STRING      PIC X(2048).
+000190    02 COBW3-PUT-STRING-LENGTH PIC 9(4) COMP.
+000200    02 COBW3-SYSTEMINFO      PIC X(256).
+000210    02 COBW3-STATUS          PIC 9.
+000220    02 FILLER                PIC X(512).
