@@ -0,0 +1,168 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-ABI.
+000029
+000030          OPEN I-O ARKABI.
+000031
+000032          IF STATUS-ABI = "35"
+000033           OPEN OUTPUT ARKABI
+000034           CLOSE ARKABI
+000035           OPEN I-O ARKABI
+000036          END-IF.
+000037
+000038  EX-OPEN-I-ABI.
+000039          EXIT.
+000040
+000041  CLOSE-ABI.
+000042
+000043          CLOSE ARKABI.
+000044
+000045  EX-CLOSE-ABI.
+000046          EXIT.
+000047
+000048  STARTO-ABI.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          START ARKABI KEY IS NOT LESS THAN CHIAVE-ABI
+000053           INVALID KEY GO TO EX-STARTO-ABI.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-STARTO-ABI.
+000058          EXIT.
+000059
+000060  LEGGO-NEXT-ABI.
+000061
+000062          MOVE "N"             TO FINE-FILE.
+000063
+000064          READ ARKABI NEXT RECORD
+000065           AT END MOVE "S"     TO FINE-FILE.
+000066
+000067  EX-LEGGO-NEXT-ABI.
+000068          EXIT.
+000069
+000070  LEGGO-ABI.
+000071
+000072          MOVE "NO"            TO ESITO-WEB.
+000073
+000074          READ ARKABI
+000075           INVALID KEY GO TO EX-LEGGO-ABI.
+000076
+000077          IF ABI-NEGATA GO TO EX-LEGGO-ABI.
+000078
+000079          PERFORM VERIFICA-SCADENZA-ABI
+000080           THRU EX-VERIFICA-SCADENZA-ABI.
+000081
+000082          IF ABI-SCADUTA GO TO EX-LEGGO-ABI.
+000083
+000084          MOVE "OK"            TO ESITO-WEB.
+000085
+000086  EX-LEGGO-ABI.
+000087          EXIT.
+000088*
+000089** UN PERMESSO CON SCADENZA-ABI VALORIZZATA E GIA' SUPERATA DALLA
+000090** DATA ODIERNA VALE COME SE IL RECORD NON ESISTESSE: LEGGO-ABI LO
+000091** RESPINGE PRIMA DI TORNARE "OK" A CHI CHIEDE L'ABILITAZIONE
+000092*
+000093  VERIFICA-SCADENZA-ABI.
+000094
+000095          MOVE "N"                TO ABI-SCADUTA-WEB.
+000096
+000097          IF SCADENZA-ABI = ZEROS
+000098           GO TO EX-VERIFICA-SCADENZA-ABI
+000099          END-IF.
+000100
+000101          ACCEPT DATA-OGGI-ABI-WEB FROM DATE YYYYMMDD.
+000102
+000103          IF SCADENZA-ABI < DATA-OGGI-ABI-WEB
+000104           MOVE "S"               TO ABI-SCADUTA-WEB
+000105          END-IF.
+000106
+000107  EX-VERIFICA-SCADENZA-ABI.
+000108          EXIT.
+000109*
+000110** AUTORIZZA-ABI: IL CHIAMANTE POSIZIONA CHIAVE-ABI COMPLETA
+000111** (COMPRESO FUNZ-ABI) E CHIEDE SE L'OPERAZIONE E' CONSENTITA.
+000112** SI PROVA PRIMA LA CHIAVE ESATTA: SE ESISTE ED E' UN DIVIETO
+000113** (NEGATA-ABI = "S") VINCE SEMPRE, ANCHE SE UNA RIGA PIU'
+000114** GENERICA JOLLY CONCEDEREBBE L'ACCESSO. SOLO SE LA CHIAVE
+000115** ESATTA NON ESISTE SI TENTA LA RIGA JOLLY DI ENTE (STESSO
+000116** ENTE/GRUPPO/MOD/ENT, FUNZ-ABI = SPAZI) E, SE ANCH'ESSA NON
+000117** ESISTE, LA RIGA JOLLY DI MODULO (STESSO ENTE/GRUPPO/MOD,
+000118** ENT-ABI E FUNZ-ABI = SPAZI). ENT-ABI E FUNZ-ABI VENGONO
+000119** SEMPRE RIPRISTINATI AL VALORE ORIGINALE PRIMA DI USCIRE, PER
+000120** NON SORPRENDERE IL CHIAMANTE.
+000121*
+000122  AUTORIZZA-ABI.
+000123
+000124          MOVE ENT-ABI             TO ENT-ABI-WEB.
+000125          MOVE FUNZ-ABI            TO FUNZ-ABI-WEB.
+000126          MOVE "NO"                TO ESITO-WEB.
+000127
+000128          READ ARKABI
+000129           INVALID KEY GO TO TENTA-JOLLY-ABI.
+000130
+000131          IF ABI-NEGATA GO TO EX-AUTORIZZA-ABI.
+000132
+000133          PERFORM VERIFICA-SCADENZA-ABI
+000134           THRU EX-VERIFICA-SCADENZA-ABI.
+000135
+000136          IF ABI-SCADUTA GO TO TENTA-JOLLY-ABI.
+000137
+000138          MOVE "OK"                TO ESITO-WEB.
+000139          GO TO EX-AUTORIZZA-ABI.
+000140*
+000141  TENTA-JOLLY-ABI.
+000142
+000143          MOVE SPACES              TO FUNZ-ABI.
+000144
+000145          READ ARKABI
+000146           INVALID KEY GO TO TENTA-JOLLY-ENT-ABI.
+000147
+000148          IF ABI-NEGATA GO TO EX-AUTORIZZA-ABI.
+000149
+000150          PERFORM VERIFICA-SCADENZA-ABI
+000151           THRU EX-VERIFICA-SCADENZA-ABI.
+000152
+000153          IF ABI-SCADUTA GO TO TENTA-JOLLY-ENT-ABI.
+000154
+000155          MOVE "OK"                TO ESITO-WEB.
+000156          GO TO EX-AUTORIZZA-ABI.
+000157*
+000158  TENTA-JOLLY-ENT-ABI.
+000159
+000160          MOVE SPACES              TO ENT-ABI.
+000161
+000162          READ ARKABI
+000163           INVALID KEY GO TO EX-AUTORIZZA-ABI.
+000164
+000165          IF ABI-NEGATA GO TO EX-AUTORIZZA-ABI.
+000166
+000167          PERFORM VERIFICA-SCADENZA-ABI
+000168           THRU EX-VERIFICA-SCADENZA-ABI.
+000169
+000170          IF ABI-SCADUTA GO TO EX-AUTORIZZA-ABI.
+000171
+000172          MOVE "OK"                TO ESITO-WEB.
+000173
+000174  EX-AUTORIZZA-ABI.
+000175          MOVE ENT-ABI-WEB         TO ENT-ABI.
+000176          MOVE FUNZ-ABI-WEB        TO FUNZ-ABI.
+000177          EXIT.
