@@ -0,0 +1,34 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKVSTO LABEL RECORD  IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 1176 CHARACTERS
+000030             RECORD CONTAINS 1176 CHARACTERS.
+000040*
+000050  01 STORICO-VIEW.
+000060   02 CHIAVE-VSTO.
+000070    05 NOME-VSTO                 PIC X(64).
+000080    05 KEY-VSTO                  PIC X(50).
+000090    05 SEQ-VSTO                  PIC 9(04).
+000100   02 DATI-VSTO.
+000110    05 STRINGA-VSTO              PIC X(1024).
+000120    05 IMPORTO-VSTO              PIC S9(12)V99
+000130       SIGN IS LEADING SEPARATE.
+000135    05 CURRENCY-VSTO             PIC X(03).
+000140    05 DATA-VSTO                 PIC 9(08).
+000150    05 UTENTE-VSTO               PIC X(08).
