@@ -0,0 +1,44 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKABIQ LABEL RECORD IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 85  CHARACTERS
+000030             RECORD CONTAINS 85  CHARACTERS.
+000040*
+000050  01 RICHIESTA-ABI.
+000060   02 CHIAVE-ABIQ.
+000070    05 NUMERO-ABIQ              PIC 9(8).
+000080   02 ENTE-RICH-ABIQ            PIC 99.
+000090   02 GRUPPO-RICH-ABIQ          PIC 9999.
+000100   02 CHIAMATA-RICH-ABIQ.
+000110    05 MOD-RICH-ABIQ            PIC XX.
+000120    05 ENT-RICH-ABIQ            PIC XX.
+000130    05 FUNZ-RICH-ABIQ           PIC XX.
+000140   02 DESC-RICH-ABIQ            PIC X(20).
+000150   02 RICHIEDENTE-ABIQ          PIC X(8).
+000160   02 DATA-RICH-ABIQ            PIC 9(8).
+000170   02 ORA-RICH-ABIQ             PIC 9(6).
+000180*     "P" IN ATTESA, "A" APPROVATA (PROMOSSA IN ABILITAZIONE),
+000190*     "R" RESPINTA
+000200   02 STATO-ABIQ                PIC X.
+000210      88 RICHIESTA-PENDENTE     VALUE "P".
+000220      88 RICHIESTA-APPROVATA    VALUE "A".
+000230      88 RICHIESTA-RESPINTA     VALUE "R".
+000240   02 APPROVATORE-ABIQ          PIC X(8).
+000250   02 DATA-DECISIONE-ABIQ       PIC 9(8).
+000260   02 ORA-DECISIONE-ABIQ        PIC 9(6).
