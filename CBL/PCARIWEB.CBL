@@ -1,75 +1,91 @@
-000010
-000020   CARICA-DATO-WEB.
-000030
+000010*
+000020 CARICA-DATO-WEB.
+000030*
 000040          MOVE SPACES             TO ARGUMENT.
 000050          MOVE "N"                TO USE-ARGUMENT.
 000060
 000070          MOVE NOME-COBOL-DATO    TO FIELD-WEB.
 000080
 000090          PERFORM READ-WEB        THRU EX-READ-WEB.
-000091
-000092
-000093
 000100
-000110          IF COBW3-SEARCH-FLAG-EXIST
-000120
-000122
-000123			IF SIZE-DATO = 1
-000124			 AND FUNCTION UPPER-CASE(VALUE-WEB) (1:1) = "O"
-000125			 MOVE "S"				TO VALUE-WEB 
-000126			END-IF
-000127
-000128
-000129			IF SIZE-DATO = 8
-000130			 AND TIPO-DATO = "D"
-000131			 MOVE  VALUE-WEB(1:2)	TO GG-VIEW
-000132			 MOVE  VALUE-WEB(4:2)	TO MM-VIEW
-000133			 MOVE  VALUE-WEB(7:4)	TO AA-VIEW
-
-                 IF DATA-VIEW NOT NUMERIC
-                  INITIALIZE DATA-VIEW
-                 END-IF
-                 
-000134			 MOVE DATA-VIEW			TO VALUE-WEB
-000135			END-IF
-000136
-000137          MOVE VALUE-WEB          TO ARGUMENT
-000145          MOVE "S"                TO USE-ARGUMENT
-000146
-000147			ELSE
-000150			MOVE NOME-COBOL-DATO	TO NOME-VIEW
-000160			PERFORM LEGGO-VIEW		THRU EX-LEGGO-VIEW
-000170
-000180			IF ESITO-OK
-000190			 AND USA-DEFAULT-VIEW = "S"
-000200           MOVE "S"               TO USE-ARGUMENT
-000210           MOVE DEFAULT-VIEW		TO ARGUMENT.
-000220           
-000230           
-000240          IF USE-ARGUMENT = "S"
-000250          MOVE ALL "!"            TO LOGGATO
-000260          
-000270           MOVE SPACES            TO NUMERO-LOG
-000280           
-000290           IF TIPO-DATO = "9"
-000300            MOVE ARGUMENT         TO TAB-STRINGA
-000310            MOVE TAB-STRINGA      TO NUMERO-LOG
-				  MOVE SIZE-DATO        TO SIZE-STRINGA
-			
-000320            CALL "ALFATONU" USING TAB-STRINGA SIZE-STRINGA
-000330            MOVE TAB-STRINGA      TO ARGUMENT
+000110          MOVE NOME-COBOL-DATO    TO NOME-VIEW.
+000120          PERFORM LEGGO-VIEW      THRU EX-LEGGO-VIEW.
+000130
+000140          MOVE SPACES             TO OLD-VALORE-WEB.
+000150          IF ESITO-OK
+000160           MOVE STRINGA-VIEW(1:50) TO OLD-VALORE-WEB
+000170          END-IF.
+000180
+000190          IF COBW3-SEARCH-FLAG-EXIST
+000200
+000210           IF SIZE-DATO = 1
+000220            AND FUNCTION UPPER-CASE(VALUE-WEB) (1:1) = "O"
+000230            MOVE "S"             TO VALUE-WEB
+000240           END-IF
+000250
+000260           IF SIZE-DATO = 8
+000270            AND TIPO-DATO = "D"
+000280            MOVE  VALUE-WEB(1:2)  TO GG-VIEW
+000290            MOVE  VALUE-WEB(4:2)  TO MM-VIEW
+000300            MOVE  VALUE-WEB(7:4)  TO AA-VIEW
+000310*
+000320           IF DATA-VIEW NOT NUMERIC
+000330            INITIALIZE DATA-VIEW
 000340           END-IF
-000350          
-000360           ACCEPT DATA-LOG       FROM DATE
-000370            ACCEPT ORARIO-LOG     FROM TIME
-000380            
-000390           MOVE NOME-COBOL-DATO   TO NOME-COBOL-LOG
-000400            MOVE TIPO-DATO        TO TIPO-LOG
-000410            MOVE SIZE-DATO        TO SIZE-LOG
-000420            MOVE ARGUMENT         TO VALORE-LOG
-000430            WRITE LOGGATO
-000440            MOVE SPACES           TO LOGGATO.
-000450
-000460
-000470	 EX-CARICA-DATO-WEB.
-000480			EXIT.
+000350*
+000360            MOVE DATA-VIEW        TO VALUE-WEB
+000370           END-IF
+000380
+000390          MOVE VALUE-WEB          TO ARGUMENT
+000400          MOVE "S"                TO USE-ARGUMENT
+000410
+000420          ELSE
+000430           IF ESITO-OK
+000440            AND USA-DEFAULT-VIEW = "S"
+000450            MOVE "S"              TO USE-ARGUMENT
+000460            MOVE DEFAULT-VIEW     TO ARGUMENT
+000470          END-IF.
+000480          IF USE-ARGUMENT = "S"
+000490          MOVE ALL "!"            TO LOGGATO
+000500
+000510           MOVE SPACES            TO NUMERO-LOG
+000520
+000530           IF TIPO-DATO = "9"
+000540            MOVE ARGUMENT         TO TAB-STRINGA
+000550            MOVE TAB-STRINGA      TO NUMERO-LOG
+000560            MOVE SIZE-DATO        TO SIZE-STRINGA
+000570            CALL "ALFATONU" USING TAB-STRINGA SIZE-STRINGA
+000580*
+000590            IF TAB-STRINGA NOT NUMERIC
+000600             OR TAB-IMPORTO-CARICA-WEB > LIMITE-IMPORTO-CARICA-WEB
+000610             MOVE "Valore numerico non valido o fuori limite"
+000620                                    TO MESSAGGIO
+000630             PERFORM VIS-MESS      THRU EX-VIS-MESS
+000640             GO TO EX-CARICA-DATO-WEB
+000650            END-IF
+000660*
+000670            MOVE TAB-STRINGA      TO ARGUMENT
+000680           END-IF
+000690
+000700           ACCEPT DATA-LOG        FROM DATE
+000710           ACCEPT ORARIO-LOG      FROM TIME
+000720
+000730           MOVE NOME-COBOL-DATO   TO NOME-COBOL-LOG
+000740           MOVE TIPO-DATO         TO TIPO-LOG
+000750           MOVE SIZE-DATO         TO SIZE-LOG
+000760           IF CAMPO-SENSIBILE
+000770            MOVE ALL "*"          TO VALORE-LOG
+000780            MOVE ALL "*"          TO OLD-VALORE-LOG
+000790           ELSE
+000800            MOVE ARGUMENT         TO VALORE-LOG
+000810            MOVE OLD-VALORE-WEB   TO OLD-VALORE-LOG
+000820           END-IF
+000830           MOVE MODULO-WEB        TO MODULO-LOG
+000840           MOVE ENTITA-WEB        TO ENTITA-LOG
+000850           MOVE FUNZIONE-WEB      TO FUNZIONE-LOG
+000860           WRITE LOGGATO
+000870           MOVE SPACES            TO LOGGATO
+000880          END-IF.
+000890*
+000900 EX-CARICA-DATO-WEB.
+000910          EXIT.
