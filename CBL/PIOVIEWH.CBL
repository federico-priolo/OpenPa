@@ -0,0 +1,202 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028* PARAGRAFI DI SCRITTURA SU ARKVIEW CON STORICIZZAZIONE PER CAMPO:
+000029* SEPARATI DA PIOVIEW.CBL PERCHE' RICHIEDONO ANCHE ARKVSTO
+000030* (SELVSTO.CBL/FDEVSTO.CBL) PER LO STORICO, CHE UN SEMPLICE
+000031* LETTORE/SCRITTORE DI VIEW NON DEVE PER FORZA APRIRE
+000032*
+000040** SALVA IN PRECEDENTE-VIEW-WEB IL VALORE ANCORA SUL FILE DI UNA
+000050** RIGA VIEW: IL CHIAMANTE DEVE INVOCARLA SUBITO DOPO UNA
+000060** LEGGO-VIEW E PRIMA DI SOVRASCRIVERE STRINGA-VIEW/IMPORTO-VIEW
+000070** CON I NUOVI VALORI
+000080*
+000090  SALVA-PRECEDENTE-VIEW.
+000100
+000110          MOVE STRINGA-VIEW          TO STRINGA-PRECEDENTE-WEB.
+000120          MOVE IMPORTO-VIEW          TO IMPORTO-PRECEDENTE-WEB.
+000125          MOVE CURRENCY-VIEW         TO CURRENCY-PRECEDENTE-WEB.
+000130
+000140  EX-SALVA-PRECEDENTE-VIEW.
+000150          EXIT.
+000160*
+000170** SCRIVE LA RIGA VIEW (I CUI CAMPI SONO GIA' STATI AGGIORNATI IN
+000180** MEMORIA DAL CHIAMANTE) E APPENDE AD ARKVSTO IL VALORE
+000190** PRECEDENTE SALVATO DA SALVA-PRECEDENTE-VIEW, POTANDO LO
+000200** STORICO OLTRE LIMITE-VSTO-WEB VALORI
+000210*
+000220  SCRITTURA-VIEW-STORICO.
+000230
+000240          PERFORM SCRITTURA-VIEW    THRU EX-SCRITTURA-VIEW.
+000250
+000260          IF ESITO-OK
+000270           PERFORM SCRIVI-STORICO-VIEW
+000280            THRU EX-SCRIVI-STORICO-VIEW
+000290          END-IF.
+000300
+000310  EX-SCRITTURA-VIEW-STORICO.
+000320          EXIT.
+000330*
+000340** APPENDE AD ARKVSTO IL VALORE SALVATO IN PRECEDENTE-VIEW-WEB,
+000350** CON CHIAVE NOME-VIEW+KEY-VIEW E PROGRESSIVO SUCCESSIVO
+000360** ALL'ULTIMO GIA' PRESENTE; UTENTE-VIEW-WEB VA VALORIZZATO DAL
+000370** CHIAMANTE PRIMA DI SCRITTURA-VIEW-STORICO
+000380*
+000390  SCRIVI-STORICO-VIEW.
+000400
+000410          MOVE NOME-VIEW             TO NOME-VSTO.
+000420          MOVE KEY-VIEW              TO KEY-VSTO.
+000430
+000440          PERFORM TROVA-ULTIMO-VSTO  THRU EX-TROVA-ULTIMO-VSTO.
+000450
+000460          MOVE NOME-VIEW             TO NOME-VSTO.
+000470          MOVE KEY-VIEW              TO KEY-VSTO.
+000480          MOVE SEQ-NUOVO-VSTO-WEB    TO SEQ-VSTO.
+000490          MOVE STRINGA-PRECEDENTE-WEB TO STRINGA-VSTO.
+000500          MOVE IMPORTO-PRECEDENTE-WEB TO IMPORTO-VSTO.
+000505          MOVE CURRENCY-PRECEDENTE-WEB TO CURRENCY-VSTO.
+000510          MOVE UTENTE-VIEW-WEB       TO UTENTE-VSTO.
+000520          ACCEPT DATA-VSTO           FROM DATE YYYYMMDD.
+000530
+000540          PERFORM SCRIVI-VSTO        THRU EX-SCRIVI-VSTO.
+000550
+000560          PERFORM POTA-STORICO-VIEW  THRU EX-POTA-STORICO-VIEW.
+000570
+000580  EX-SCRIVI-STORICO-VIEW.
+000590          EXIT.
+000600*
+000610** SCANDISCE ARKVSTO PER NOME-VSTO+KEY-VSTO (GIA' VALORIZZATI DAL
+000620** CHIAMANTE) LASCIANDO IN CONTA-VSTO-WEB QUANTE RIGHE ESISTONO,
+000630** IN SEQ-NUOVO-VSTO-WEB IL PRIMO PROGRESSIVO LIBERO E, SE
+000640** TROVATO-VSTO-SI, IN ULTIMO-VSTO-WEB L'IMMAGINE DELL'ULTIMO
+000650** VALORE SCRITTO (IL PIU' RECENTE)
+000660*
+000670  TROVA-ULTIMO-VSTO.
+000680
+000690          MOVE ZEROS                 TO CONTA-VSTO-WEB.
+000700          MOVE 1                     TO SEQ-NUOVO-VSTO-WEB.
+000710          MOVE "N"                   TO TROVATO-VSTO-WEB.
+000720
+000730          MOVE LOW-VALUE             TO SEQ-VSTO.
+000740          PERFORM STARTO-VSTO        THRU EX-STARTO-VSTO.
+000750
+000760          IF ESITO-NOK GO TO EX-TROVA-ULTIMO-VSTO.
+000770
+000780  CICLO-TROVA-ULTIMO-VSTO.
+000790
+000800          PERFORM LEGGO-NEXT-VSTO    THRU EX-LEGGO-NEXT-VSTO.
+000810
+000820          IF FINE-FILE = "S" GO TO EX-TROVA-ULTIMO-VSTO.
+000830
+000840          IF NOME-VSTO NOT = NOME-VIEW OR KEY-VSTO NOT = KEY-VIEW
+000850           GO TO EX-TROVA-ULTIMO-VSTO
+000860          END-IF.
+000870
+000880          ADD 1                      TO CONTA-VSTO-WEB.
+000890          COMPUTE SEQ-NUOVO-VSTO-WEB = SEQ-VSTO + 1.
+000900          MOVE "S"                   TO TROVATO-VSTO-WEB.
+000910          MOVE STRINGA-VSTO          TO ULTIMO-STRINGA-VSTO-WEB.
+000920          MOVE IMPORTO-VSTO          TO ULTIMO-IMPORTO-VSTO-WEB.
+000925          MOVE CURRENCY-VSTO         TO ULTIMO-CURRENCY-VSTO-WEB.
+000930
+000940          GO TO CICLO-TROVA-ULTIMO-VSTO.
+000950
+000960  EX-TROVA-ULTIMO-VSTO.
+000970          EXIT.
+000980*
+000990** SE PER NOME-VIEW+KEY-VIEW SONO GIA' PRESENTI ALMENO
+001000** LIMITE-VSTO-WEB VALORI STORICI, CANCELLA I PIU' VECCHI FINCHE'
+001010** NON NE RESTANO LIMITE-VSTO-WEB - 1, IN MODO CHE IL VALORE
+001020** APPENA SCRITTO DA SCRIVI-STORICO-VIEW PORTI IL TOTALE A
+001030** LIMITE-VSTO-WEB
+001040*
+001050  POTA-STORICO-VIEW.
+001060
+001070          IF CONTA-VSTO-WEB < LIMITE-VSTO-WEB
+001080           GO TO EX-POTA-STORICO-VIEW
+001090          END-IF.
+001100
+001110  CICLO-POTA-STORICO-VIEW.
+001120
+001130          PERFORM CANCELLA-PIU-VECCHIO-VSTO
+001140           THRU EX-CANCELLA-PIU-VECCHIO-VSTO.
+001150
+001160          SUBTRACT 1                 FROM CONTA-VSTO-WEB.
+001170
+001180          IF CONTA-VSTO-WEB >= LIMITE-VSTO-WEB
+001190           GO TO CICLO-POTA-STORICO-VIEW
+001200          END-IF.
+001210
+001220  EX-POTA-STORICO-VIEW.
+001230          EXIT.
+001240*
+001250** CANCELLA LA RIGA CON PROGRESSIVO PIU' BASSO PER NOME-VIEW+
+001260** KEY-VIEW (LA PIU' VECCHIA)
+001270*
+001280  CANCELLA-PIU-VECCHIO-VSTO.
+001290
+001300          MOVE NOME-VIEW             TO NOME-VSTO.
+001310          MOVE KEY-VIEW              TO KEY-VSTO.
+001320          MOVE LOW-VALUE             TO SEQ-VSTO.
+001330          PERFORM STARTO-VSTO        THRU EX-STARTO-VSTO.
+001340
+001350          IF ESITO-NOK GO TO EX-CANCELLA-PIU-VECCHIO-VSTO.
+001360
+001370          PERFORM LEGGO-NEXT-VSTO    THRU EX-LEGGO-NEXT-VSTO.
+001380
+001390          IF FINE-FILE = "S" GO TO EX-CANCELLA-PIU-VECCHIO-VSTO.
+001400
+001410          IF NOME-VSTO NOT = NOME-VIEW OR KEY-VSTO NOT = KEY-VIEW
+001420           GO TO EX-CANCELLA-PIU-VECCHIO-VSTO
+001430          END-IF.
+001440
+001450          PERFORM CANCELLA-VSTO      THRU EX-CANCELLA-VSTO.
+001460
+001470  EX-CANCELLA-PIU-VECCHIO-VSTO.
+001480          EXIT.
+001490*
+001500** ANNULLA L'ULTIMA MODIFICA DI STRINGA-VIEW/IMPORTO-VIEW PER
+001510** NOME-VIEW+KEY-VIEW: IL CHIAMANTE DEVE AVER GIA' FATTO
+001520** LEGGO-VIEW SU NOME-VIEW E VALORIZZATO UTENTE-VIEW-WEB. IL
+001530** VALORE ANCORA IN VIGORE VIENE A SUA VOLTA STORICIZZATO, COSI'
+001540** UN NUOVO ANNULLA-ULTIMA-MODIFICA-VIEW RIPORTA AVANTI
+001550*
+001560  ANNULLA-ULTIMA-MODIFICA-VIEW.
+001570
+001580          MOVE NOME-VIEW             TO NOME-VSTO.
+001590          MOVE KEY-VIEW              TO KEY-VSTO.
+001600
+001610          PERFORM TROVA-ULTIMO-VSTO  THRU EX-TROVA-ULTIMO-VSTO.
+001620
+001630          IF NOT TROVATO-VSTO-SI
+001640           MOVE "NO"                 TO ESITO-WEB
+001650           GO TO EX-ANNULLA-ULTIMA-MODIFICA-VIEW
+001660          END-IF.
+001670
+001680          PERFORM SALVA-PRECEDENTE-VIEW
+001690           THRU EX-SALVA-PRECEDENTE-VIEW.
+001700
+001710          MOVE ULTIMO-STRINGA-VSTO-WEB TO STRINGA-VIEW.
+001720          MOVE ULTIMO-IMPORTO-VSTO-WEB TO IMPORTO-VIEW.
+001725          MOVE ULTIMO-CURRENCY-VSTO-WEB TO CURRENCY-VIEW.
+001730
+001740          PERFORM SCRITTURA-VIEW-STORICO
+001750           THRU EX-SCRITTURA-VIEW-STORICO.
+001760
+001770  EX-ANNULLA-ULTIMA-MODIFICA-VIEW.
+001780          EXIT.
