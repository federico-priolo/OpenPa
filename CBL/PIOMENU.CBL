@@ -0,0 +1,143 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-MENU.
+000029
+000030          OPEN I-O ARKMENU.
+000031
+000032          IF STATUS-MENU = "35"
+000033           OPEN OUTPUT ARKMENU
+000034           CLOSE ARKMENU
+000035           OPEN I-O ARKMENU
+000036          END-IF.
+000037
+000038  EX-OPEN-I-MENU.
+000039          EXIT.
+000040
+000041  CLOSE-MENU.
+000042
+000043          CLOSE ARKMENU.
+000044
+000045  EX-CLOSE-MENU.
+000046          EXIT.
+000047
+000048  STARTO-MENU.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          START ARKMENU KEY IS NOT LESS THAN CHIAVE-MENU
+000053           INVALID KEY GO TO EX-STARTO-MENU.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-STARTO-MENU.
+000058          EXIT.
+000059
+000060  LEGGO-NEXT-MENU.
+000061
+000062          MOVE "N"             TO FINE-FILE.
+000063
+000064          READ ARKMENU NEXT RECORD
+000065           AT END MOVE "S"     TO FINE-FILE.
+000066
+000067  EX-LEGGO-NEXT-MENU.
+000068          EXIT.
+000069
+000070  LEGGO-MENU.
+000071
+000072          MOVE "NO"            TO ESITO-WEB.
+000073
+000074          READ ARKMENU
+000075           INVALID KEY GO TO EX-LEGGO-MENU.
+000076
+000077          MOVE "OK"            TO ESITO-WEB.
+000078
+000079  EX-LEGGO-MENU.
+000080          EXIT.
+000081*
+000090  SCRIVI-MENU.
+000091
+000092          MOVE "NO"            TO ESITO-WEB.
+000093
+000094          WRITE VOCE-MENU
+000095           INVALID KEY GO TO EX-SCRIVI-MENU.
+000096
+000097          MOVE "OK"            TO ESITO-WEB.
+000098
+000099  EX-SCRIVI-MENU.
+000100          EXIT.
+000101*
+000110  RISCRIVI-MENU.
+000120
+000130          MOVE "NO"            TO ESITO-WEB.
+000140
+000150          REWRITE VOCE-MENU
+000160           INVALID KEY GO TO EX-RISCRIVI-MENU.
+000170
+000180          MOVE "OK"            TO ESITO-WEB.
+000190
+000200  EX-RISCRIVI-MENU.
+000210          EXIT.
+000211*
+000220  LEGGO-SEC-MENU.
+000221
+000222          MOVE "NO"            TO ESITO-WEB.
+000223
+000224          READ ARKMENU KEY IS CHIAVE-SEC-MENU
+000225           INVALID KEY GO TO EX-LEGGO-SEC-MENU.
+000226
+000227          MOVE "OK"            TO ESITO-WEB.
+000228
+000229  EX-LEGGO-SEC-MENU.
+000230          EXIT.
+000231*
+000240  STARTO-DESC-MENU.
+000241
+000242          MOVE "NO"            TO ESITO-WEB.
+000243
+000244          START ARKMENU KEY IS NOT LESS THAN DESC-MENU
+000245           INVALID KEY GO TO EX-STARTO-DESC-MENU.
+000246
+000247          MOVE "OK"            TO ESITO-WEB.
+000248
+000249  EX-STARTO-DESC-MENU.
+000250          EXIT.
+000251*
+000260  STARTO-SEC-MENU.
+000261
+000262          MOVE "NO"            TO ESITO-WEB.
+000263
+000264          START ARKMENU KEY IS NOT LESS THAN CHIAVE-SEC-MENU
+000265           INVALID KEY GO TO EX-STARTO-SEC-MENU.
+000266
+000267          MOVE "OK"            TO ESITO-WEB.
+000268
+000269  EX-STARTO-SEC-MENU.
+000270          EXIT.
+000271*
+000280  STARTO-TER-MENU.
+000281
+000282          MOVE "NO"            TO ESITO-WEB.
+000283
+000284          START ARKMENU KEY IS NOT LESS THAN CHIAVE-TER-MENU
+000285           INVALID KEY GO TO EX-STARTO-TER-MENU.
+000286
+000287          MOVE "OK"            TO ESITO-WEB.
+000288
+000289  EX-STARTO-TER-MENU.
+000290          EXIT.
