@@ -0,0 +1,49 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-ABIS.
+000029
+000030          OPEN I-O ARKABIS.
+000031
+000032          IF STATUS-ABIS = "35"
+000033           OPEN OUTPUT ARKABIS
+000034           CLOSE ARKABIS
+000035           OPEN I-O ARKABIS
+000036          END-IF.
+000037
+000038  EX-OPEN-I-ABIS.
+000039          EXIT.
+000040
+000041  CLOSE-ABIS.
+000042
+000043          CLOSE ARKABIS.
+000044
+000045  EX-CLOSE-ABIS.
+000046          EXIT.
+000047
+000048  SCRIVI-ABIS.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          WRITE STORICO-ABI
+000053           INVALID KEY GO TO EX-SCRIVI-ABIS.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-SCRIVI-ABIS.
+000058          EXIT.
