@@ -29,6 +29,7 @@
 000290           05 STRINGA-VIEW                 PIC X(1024).
 000300           05 IMPORTO-VIEW                 PIC S9(12)V99
 000310              SIGN IS LEADING SEPARATE.
+000315           05 CURRENCY-VIEW                PIC X(03).
 000320           05 NUMERO-VIEW                  PIC 9(9).
 000330           05 DATA-VIEW.
 000340              09 AA-VIEW                   PIC 9999.
@@ -43,7 +44,8 @@
 000430           05 DEFAULT-VIEW                 PIC X(20).
                  05 POS-VIEW                     PIC 99999.
                  05 SIZE-VIEW                    PIC 99999.
-000440           05 FILLER                       PIC X(1697).
+000435           05 DATA-SCRITTURA-VIEW          PIC 9(8).
+000440           05 FILLER                       PIC X(1686).
 000450
 000460
 000470
