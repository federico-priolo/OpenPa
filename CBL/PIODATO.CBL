@@ -0,0 +1,54 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-DATO.
+000029
+000030          OPEN INPUT ARKDATO.
+000031
+000032  EX-OPEN-I-DATO.
+000033          EXIT.
+000034
+000035  CLOSE-DATO.
+000036
+000037          CLOSE ARKDATO.
+000038
+000039  EX-CLOSE-DATO.
+000040          EXIT.
+000041
+000042  STARTO-DATO.
+000043
+000044          MOVE "NO"            TO ESITO-WEB.
+000045
+000046          START ARKDATO KEY IS NOT LESS THAN CHIAVE-DATO
+000047           INVALID KEY GO TO EX-STARTO-DATO.
+000048
+000049          MOVE "OK"            TO ESITO-WEB.
+000050
+000051  EX-STARTO-DATO.
+000052          EXIT.
+000053
+000054  LEGGO-NEXT-DATO.
+000055
+000056          MOVE "N"             TO FINE-FILE.
+000057
+000058          READ ARKDATO NEXT RECORD
+000059           AT END MOVE "S"     TO FINE-FILE.
+000060
+000061  EX-LEGGO-NEXT-DATO.
+000062          EXIT.
+000063
