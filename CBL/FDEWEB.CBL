@@ -52,6 +52,14 @@
 000520        05 NUMERO-LOG     PIC X(20).
 000530        05 FILLER1-LOG    PIC X.
 000540        05 VALORE-LOG     PIC X(50).
+000541        05 FILLER1-LOG    PIC X.
+000542        05 MODULO-LOG     PIC XX.
+000543        05 FILLER1-LOG    PIC X.
+000544        05 ENTITA-LOG     PIC XX.
+000545        05 FILLER1-LOG    PIC X.
+000546        05 FUNZIONE-LOG   PIC XX.
+000547        05 FILLER1-LOG    PIC X.
+000548        05 OLD-VALORE-LOG PIC X(50).
 000550
 000560
 000570
