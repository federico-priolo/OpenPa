@@ -21,12 +21,12 @@
 000030             BLOCK  CONTAINS 512 CHARACTERS
 000040             RECORD CONTAINS 512 CHARACTERS.
 000050*
-000060  01 MENU.
+000060  01 VOCE-MENU.
 000070   02 CHIAVE-MENU.
 000080    05 NUM-MENU                  PIC 9(7).
 000090   02 CHIAVE-SEC-MENU.
 000100    05 MOD-MENU                  PIC XX.
-          05 CHIAVE-TER-MENU.
+000105    05 CHIAVE-TER-MENU.
 000110     15 ENT-MENU                 PIC XX.
 000120     15 FUNZ-MENU                PIC XX.
 000130   02 ENT-PROG-MENU              PIC XX.
@@ -38,9 +38,11 @@
 000190   02 SUBLIV-MENU                PIC XX.
 000200   02 MULTI-USER-MENU            PIC X.
 000210   02 RICICLO-USER-MENU          PIC X.
+000215      88 MENU-RICICLATO             VALUE "S".
 000220   02 PASSO-MENU                 PIC X.
 000230   02 BARRA-MENU                 PIC X.
 000240   02 PERS-MENU                  PIC X.
+000245      88 MENU-PERSONALIZZABILE      VALUE "S".
 000250   02 VERS-MENU                  PIC XXXXXX.
 000260   02 DATA-MENU                  PIC X(10).
 000270   02 IMG-MENU                   PIC 9999.
