@@ -0,0 +1,241 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028** aree di lavoro comuni a tutti i moduli WEB
+000029*
+000030 01 CHIAVI-WEB               GLOBAL.
+000040    02 SECTION-WEB           PIC X(20).
+000050    02 MODULO-WEB            PIC XX.
+000060    02 ENTITA-WEB            PIC XX.
+000070    02 FUNZIONE-WEB          PIC XX.
+000080    02 PAGE-WEB              PIC X(40).
+000090    02 FILE-WEB              PIC X(2048).
+000100    02 PATH-WEB              PIC X(80).
+000110    02 SIGLA-WEB             PIC X(10).
+000120    02 TIPO-WEB              PIC XX.
+000130*
+000140 01 CAMPI-WEB                GLOBAL.
+000150    02 FIELD-WEB             PIC X(30).
+000160    02 VALUE-WEB             PIC X(1024).
+000170    02 ARGUMENT              PIC X(1024).
+000180    02 USE-ARGUMENT          PIC X.
+000190    02 INDEX-WEB             PIC 9(3).
+000200    02 SWITCH-WEB            PIC X.
+000210       88 ON-WEB             VALUE "S".
+000220       88 OFF-WEB            VALUE "N".
+000230    02 DATA-WEB.
+000240       05 GG-WEB             PIC 99.
+000250       05 MM-WEB             PIC 99.
+000260       05 AA-WEB             PIC 9999.
+000270    02 NUMERO-WEB            PIC 9(18).
+000280    02 TAB-NUMERO-WEB        PIC 9(18).
+000290    02 IND2-WEB              PIC 99.
+000300    02 IND3-WEB              PIC 99.
+000310    02 TAB-STRINGA           PIC X(20).
+000315    02 TAB-IMPORTO-CARICA-WEB REDEFINES TAB-STRINGA
+000316       PIC 9(20).
+000320    02 SIZE-STRINGA          PIC 9(4) COMP.
+000322    02 LIMITE-IMPORTO-CARICA-WEB PIC 9(14)
+000323       VALUE 99999999999999.
+000324    02 OLD-VALORE-WEB        PIC X(50).
+000330*
+000340 01 ESITI-WEB                GLOBAL.
+000350    02 ESITO-WEB             PIC XX.
+000360       88 ESITO-OK           VALUE "OK".
+000370       88 ESITO-NOK          VALUE "NO".
+000380    02 FINE-FILE             PIC X.
+000390       88 FINE-FILE-SI       VALUE "S".
+000400*
+000410 01 CONTATORI-WEB            GLOBAL.
+000420    02 CONTA                 PIC 9(9).
+000430    02 IND                   PIC 9(4) COMP.
+000440*
+000450 01 MESSAGGI-WEB             GLOBAL.
+000460    02 MESSAGGIO             PIC X(200).
+000470*
+000480 01 STATUS-FILES             GLOBAL.
+000490    02 STATUS-WEB            PIC XX.
+000500    02 STATUS-LIB            PIC XX.
+000510    02 STATUS-LOG            PIC XX.
+000520    02 STATUS-VIEW           PIC XX.
+000530    02 STATUS-MENU           PIC XX.
+000540    02 STATUS-ABI            PIC XX.
+000545    02 STATUS-ABIS           PIC XX.
+000546    02 STATUS-ABIQ           PIC XX.
+000547    02 STATUS-MLNG           PIC XX.
+000548    02 STATUS-PERS           PIC XX.
+000550    02 STATUS-UTEN           PIC XX.
+000560    02 STATUS-TAB            PIC XX.
+000565    02 STATUS-STAB           PIC XX.
+000570    02 STATUS-DATO           PIC XX.
+000580    02 STATUS-JSON           PIC XX.
+000585    02 STATUS-CSV            PIC XX.
+000586    02 STATUS-USO            PIC XX.
+000587    02 STATUS-MVER           PIC XX.
+000588    02 STATUS-VSTO           PIC XX.
+000589    02 STATUS-LOGA           PIC XX.
+000591    02 STATUS-SIEM           PIC XX.
+000592    02 STATUS-ESE            PIC XX.
+000593    02 STATUS-JOB            PIC XX.
+000594*
+000595    02 STATUS-CAT            PIC XX.
+000596    02 STATUS-BCK            PIC XX.
+000597    02 STATUS-LIBH           PIC XX.
+000598    02 STATUS-LIBT           PIC XX.
+000600 01 CHIAMATE-WEB             GLOBAL.
+000610    02 PROGRAMMA-WEB         PIC X(30).
+000620    02 LIBRERIA-WEB          PIC X(30).
+000630    02 RITORNO-WEB           PIC X(4).
+000640*
+000650 01 NOMI-FILE-WEB            GLOBAL.
+000660    02 WDOVE                 PIC X(80).
+000670    02 WNOME                 PIC X(30).
+000680    02 WFILE                 PIC X(80).
+000690*
+000700 01 AREA-JSON                GLOBAL.
+000710    02 NOME-JSON             PIC X(30).
+000720    02 DATI-JSON             PIC X(512).
+000730    02 WMAXJSON              PIC 9(3) COMP VALUE 512.
+000740    02 STRINGA-JSON          PIC X(200).
+000750    02 STRINGA-JSON-ESC      PIC X(400).
+000760    02 LUNGH-JSON            PIC 9(3) COMP.
+000770    02 LUNGH-JSON-ESC        PIC 9(3) COMP.
+000780    02 IND-JSON              PIC 9(3) COMP.
+000785*
+000790 01 AREA-CSV                 GLOBAL.
+000791    02 NOME-CSV              PIC X(80).
+000792*
+000793** CAMPO GREZZO (STRINGA-CSV) E LA SUA VERSIONE TRA VIRGOLETTE, CON
+000794** LE VIRGOLETTE INTERNE RADDOPPIATE (STRINGA-CSV-ESC), USATI DA
+000795** QUOTA-CSV/PROSSIMO-CAMPO-CSV (PIOCSV.CBL) PER SCRIVERE E
+000796** RILEGGERE UN CAMPO SENZA CHE UNA VIRGOLA CONFONDA IL TRACCIATO
+000797*
+000798    02 STRINGA-CSV           PIC X(80).
+000799    02 STRINGA-CSV-ESC       PIC X(164).
+000800    02 LUNGH-CSV             PIC 9(3) COMP.
+000802    02 LUNGH-CSV-ESC         PIC 9(3) COMP.
+000803    02 IND-CSV               PIC 9(3) COMP.
+000804    02 PUNTA-RIGA-CSV        PIC 9(3) COMP.
+000805    02 WMAXCSV               PIC 9(3) COMP VALUE 220.
+000806    02 CAMPO-QUOTATO-CSV     PIC X.
+000807       88 CAMPO-QUOTATO-CSV-SI VALUE "S".
+000808    02 FINE-CAMPO-CSV        PIC X.
+000809       88 FINE-CAMPO-CSV-SI  VALUE "S".
+000810*
+001006 01 AREA-LIBT                 GLOBAL.
+001007    02 NOME-LIBT              PIC X(80).
+001008*
+001009 01 POLITICA-PASSWORD-WEB    GLOBAL.
+001020    02 MAX-GG-PASSWORD-WEB   PIC 9(3) COMP VALUE 90.
+001030    02 PASSWORD-SCADUTA-WEB  PIC X.
+001040       88 PASSWORD-SCADUTA   VALUE "S".
+001050    02 DATA-OGGI-PASSWORD-WEB PIC 9(08).
+001060    02 GG-PASSWORD-WEB       PIC S9(06).
+001061*
+001062 01 POLITICA-LOGIN-WEB        GLOBAL.
+001063    02 LIMITE-TENTATIVI-LOGIN-WEB PIC 9(02) COMP VALUE 5.
+001064    02 FINESTRA-MIN-LOGIN-WEB PIC 9(04) COMP VALUE 15.
+001065    02 UTENTE-BLOCCATO-WEB   PIC X.
+001066       88 UTENTE-RISULTA-BLOCCATO VALUE "S".
+001067    02 DATA-OGGI-LOGIN-WEB   PIC 9(08).
+001068    02 ORA-OGGI-LOGIN-WEB    PIC 9(06).
+001069    02 ORA-OGGI-LOGIN-WEB-R  REDEFINES ORA-OGGI-LOGIN-WEB.
+001070       03 HH-OGGI-LOGIN-WEB  PIC 9(02).
+001071       03 MM-OGGI-LOGIN-WEB  PIC 9(02).
+001072       03 SS-OGGI-LOGIN-WEB  PIC 9(02).
+001073    02 SEC-OGGI-LOGIN-WEB    PIC 9(11).
+001074    02 SEC-TENT-LOGIN-WEB    PIC 9(11).
+001075    02 SEC-TRASCORSI-LOGIN-WEB PIC S9(11).
+001076*
+001077 01 SCADENZA-ABI-WEB          GLOBAL.
+001090    02 ABI-SCADUTA-WEB       PIC X.
+001100       88 ABI-SCADUTA        VALUE "S".
+001110    02 DATA-OGGI-ABI-WEB     PIC 9(08).
+001120*
+001130 01 AUDIT-ABI-WEB            GLOBAL.
+001140    02 UTENTE-ABI-WEB       PIC X(08).
+001150    02 DESC-PRIMA-ABI-WEB   PIC X(20).
+001160*
+001170 01 AUTORIZZA-ABI-WEB       GLOBAL.
+001180    02 FUNZ-ABI-WEB         PIC XX.
+001182    02 ENT-ABI-WEB          PIC XX.
+001185*
+001190 01 LINGUA-MENU-WEB         GLOBAL.
+001200    02 DESC-MENU-RISOLTA    PIC X(40).
+001205*
+001210 01 PERSONALIZZA-MENU-WEB   GLOBAL.
+001220    02 ORDINE-MENU-RISOLTO  PIC 9(04).
+001230    02 VISIBILE-MENU-RISOLTO PIC X.
+001235*
+001240 01 STORICO-MENU-WEB        GLOBAL.
+001250    02 UTENTE-MENU-WEB      PIC X(08).
+001260    02 PRECEDENTE-MENU-WEB.
+001270       03 NUM-MENU-PRECEDENTE-WEB     PIC 9(07).
+001280       03 VERS-PRECEDENTE-WEB         PIC X(06).
+001290       03 MOD-PRECEDENTE-WEB          PIC XX.
+001300       03 ENT-PRECEDENTE-WEB          PIC XX.
+001310       03 FUNZ-PRECEDENTE-WEB         PIC XX.
+001320       03 ENT-PROG-PRECEDENTE-WEB     PIC XX.
+001330       03 FUNZ-PROG-PRECEDENTE-WEB    PIC XX.
+001340       03 DESC-PRECEDENTE-WEB         PIC X(40).
+001350       03 PROG-PRECEDENTE-WEB         PIC X(14).
+001360       03 DLL-PRECEDENTE-WEB          PIC X(14).
+001370       03 IMAGE-PRECEDENTE-WEB        PIC X(40).
+001380       03 SUBLIV-PRECEDENTE-WEB       PIC XX.
+001390       03 MULTI-USER-PRECEDENTE-WEB   PIC X.
+001400       03 RICICLO-USER-PRECEDENTE-WEB PIC X.
+001410       03 PASSO-PRECEDENTE-WEB        PIC X.
+001420       03 BARRA-PRECEDENTE-WEB        PIC X.
+001430       03 PERS-PRECEDENTE-WEB         PIC X.
+001440       03 DATA-PRECEDENTE-WEB         PIC X(10).
+001441       03 IMG-PRECEDENTE-WEB          PIC 9999.
+001445*
+001446 01 STORICO-VIEW-WEB        GLOBAL.
+001447    02 UTENTE-VIEW-WEB      PIC X(08).
+001448    02 PRECEDENTE-VIEW-WEB.
+001449       03 STRINGA-PRECEDENTE-WEB      PIC X(1024).
+001450       03 IMPORTO-PRECEDENTE-WEB      PIC S9(12)V99
+001451          SIGN IS LEADING SEPARATE.
+001452       03 CURRENCY-PRECEDENTE-WEB     PIC X(03).
+001453    02 CONTA-VSTO-WEB       PIC 9(04).
+001454    02 SEQ-NUOVO-VSTO-WEB   PIC 9(04).
+001455    02 LIMITE-VSTO-WEB      PIC 9(04) VALUE 5.
+001456    02 TROVATO-VSTO-WEB     PIC X.
+001457       88 TROVATO-VSTO-SI      VALUE "S".
+001458    02 ULTIMO-VSTO-WEB.
+001459       03 ULTIMO-STRINGA-VSTO-WEB     PIC X(1024).
+001460       03 ULTIMO-IMPORTO-VSTO-WEB     PIC S9(12)V99
+001461          SIGN IS LEADING SEPARATE.
+001462       03 ULTIMO-CURRENCY-VSTO-WEB    PIC X(03).
+001463*
+001464 01 AREA-ESE                  GLOBAL.
+001465    02 NOME-ESE               PIC X(30).
+001466    02 COMANDO-ESE            PIC X(256).
+001467    02 PENULTIMA-RIGA-ESE     PIC X(90).
+001468    02 ULTIMA-RIGA-ESE        PIC X(90).
+001469*
+001470 01 STORICO-LIB-WEB           GLOBAL.
+001471    02 UTENTE-LIB-WEB         PIC X(08).
+001472    02 PRECEDENTE-LIB-WEB     PIC X(2048).
+001473    02 NUM-RIGA-CERCA-LIBH    PIC 9(05).
+001474    02 CONTA-LIBH-WEB         PIC 9(04).
+001475    02 SEQ-NUOVO-LIBH-WEB     PIC 9(04).
+001476    02 LIMITE-LIBH-WEB        PIC 9(04) VALUE 5.
+001477    02 TROVATO-LIBH-WEB       PIC X.
+001478       88 TROVATO-LIBH-SI        VALUE "S".
+001479    02 ULTIMO-LIBH-WEB        PIC X(2048).
