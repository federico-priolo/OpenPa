@@ -0,0 +1,55 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-O-LIBT.
+
+000029          OPEN OUTPUT ARKLIBT.
+
+000030  EX-OPEN-O-LIBT.
+000031          EXIT.
+
+000032  CLOSE-LIBT.
+
+000033          CLOSE ARKLIBT.
+
+000034  EX-CLOSE-LIBT.
+000035          EXIT.
+
+000036  SCRIVI-RIGA-LIBT.
+
+000037          WRITE REC-LIBT.
+
+000038  EX-SCRIVI-RIGA-LIBT.
+000039          EXIT.
+000040*
+000041  OPEN-I-LIBT.
+
+000042          OPEN INPUT ARKLIBT.
+
+000043  EX-OPEN-I-LIBT.
+000044          EXIT.
+
+000045  LEGGI-LIBT.
+
+000046          MOVE "N"             TO FINE-FILE.
+
+000047          READ ARKLIBT
+000048           AT END MOVE "S"     TO FINE-FILE.
+
+000049  EX-LEGGI-LIBT.
+000050          EXIT.
