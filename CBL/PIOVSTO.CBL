@@ -0,0 +1,95 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-VSTO.
+000029
+000030          OPEN I-O ARKVSTO.
+000031
+000032          IF STATUS-VSTO = "35"
+000033           OPEN OUTPUT ARKVSTO
+000034           CLOSE ARKVSTO
+000035           OPEN I-O ARKVSTO
+000036          END-IF.
+000037
+000038  EX-OPEN-I-VSTO.
+000039          EXIT.
+000040
+000041  CLOSE-VSTO.
+000042
+000043          CLOSE ARKVSTO.
+000044
+000045  EX-CLOSE-VSTO.
+000046          EXIT.
+000047
+000048  STARTO-VSTO.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          START ARKVSTO KEY IS NOT LESS THAN CHIAVE-VSTO
+000053           INVALID KEY GO TO EX-STARTO-VSTO.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-STARTO-VSTO.
+000058          EXIT.
+000059
+000060  LEGGO-NEXT-VSTO.
+000061
+000062          MOVE "N"             TO FINE-FILE.
+000063
+000064          READ ARKVSTO NEXT RECORD
+000065           AT END MOVE "S"     TO FINE-FILE.
+000066
+000067  EX-LEGGO-NEXT-VSTO.
+000068          EXIT.
+000069
+000070  LEGGO-VSTO.
+000071
+000072          MOVE "NO"            TO ESITO-WEB.
+000073
+000074          READ ARKVSTO
+000075           INVALID KEY GO TO EX-LEGGO-VSTO.
+000076
+000077          MOVE "OK"            TO ESITO-WEB.
+000078
+000079  EX-LEGGO-VSTO.
+000080          EXIT.
+000081*
+000090  SCRIVI-VSTO.
+000091
+000092          MOVE "NO"            TO ESITO-WEB.
+000093
+000094          WRITE STORICO-VIEW
+000095           INVALID KEY GO TO EX-SCRIVI-VSTO.
+000096
+000097          MOVE "OK"            TO ESITO-WEB.
+000098
+000099  EX-SCRIVI-VSTO.
+000100          EXIT.
+000101*
+000110  CANCELLA-VSTO.
+000120
+000130          MOVE "NO"            TO ESITO-WEB.
+000140
+000150          DELETE ARKVSTO RECORD
+000160           INVALID KEY GO TO EX-CANCELLA-VSTO.
+000170
+000180          MOVE "OK"            TO ESITO-WEB.
+000190
+000200  EX-CANCELLA-VSTO.
+000210          EXIT.
