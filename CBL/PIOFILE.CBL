@@ -0,0 +1,55 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-O-CAT.
+
+000030          OPEN OUTPUT ARKFILE.
+
+000032  EX-OPEN-O-CAT.
+000033          EXIT.
+
+000035  OPEN-I-CAT.
+
+000037          OPEN INPUT ARKFILE.
+
+000039  EX-OPEN-I-CAT.
+000040          EXIT.
+
+000042  CLOSE-CAT.
+
+000044          CLOSE ARKFILE.
+
+000046  EX-CLOSE-CAT.
+000047          EXIT.
+
+000049  LEGGI-CAT.
+
+000051          MOVE "N"             TO FINE-FILE.
+
+000053          READ ARKFILE
+000054           AT END MOVE "S"     TO FINE-FILE.
+
+000056  EX-LEGGI-CAT.
+000057          EXIT.
+
+000059  SCRIVI-RIGA-CAT.
+
+000061          WRITE REC-FILE.
+
+000063  EX-SCRIVI-RIGA-CAT.
+000064          EXIT.
