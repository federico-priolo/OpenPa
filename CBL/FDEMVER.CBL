@@ -0,0 +1,45 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKMVER LABEL RECORD  IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 168 CHARACTERS
+000030             RECORD CONTAINS 168 CHARACTERS.
+000040*
+000050  01 VERSIONE-MENU.
+000060   02 CHIAVE-MVER.
+000070    05 NUM-MENU-MVER             PIC 9(07).
+000080    05 VERS-MVER                 PIC X(06).
+000090   02 MOD-MVER                   PIC XX.
+000100   02 ENT-MVER                   PIC XX.
+000110   02 FUNZ-MVER                  PIC XX.
+000120   02 ENT-PROG-MVER              PIC XX.
+000130   02 FUNZ-PROG-MVER             PIC XX.
+000140   02 DESC-MVER                  PIC X(40).
+000150   02 PROG-MVER                  PIC X(14).
+000160   02 DLL-MVER                   PIC X(14).
+000170   02 IMAGE-MVER                 PIC X(40).
+000180   02 SUBLIV-MVER                PIC XX.
+000190   02 MULTI-USER-MVER            PIC X.
+000200   02 RICICLO-USER-MVER          PIC X.
+000210   02 PASSO-MVER                 PIC X.
+000220   02 BARRA-MVER                 PIC X.
+000230   02 PERS-MVER                  PIC X.
+000240   02 DATA-MVER                  PIC X(10).
+000250   02 UTENTE-MVER                PIC X(08).
+000260   02 DATA-SALVATAGGIO-MVER      PIC 9(08).
+000270   02 IMG-MVER                   PIC 9999.
