@@ -0,0 +1,279 @@
+000010  INIZIO-WEB.
+000020
+000030          PERFORM START-WEB       THRU EX-START-WEB.
+000040
+000050          COPY "INIZIALI.CBL".
+000060
+000070  EX-INIZIO-WEB.
+000080          EXIT.
+000090
+000100  START-WEB.
+000110
+000120          MOVE LOW-VALUE          TO COBW3.
+000130
+000140          CALL "COBW3_INIT"       USING COBW3.
+000150
+000160* SET the CONTENT-TYPE to HTML
+000170          SET COBW3-CONTENT-TYPE-HTML TO TRUE.
+000180
+000190* COMMENTARE PER DISATTIVARE IL DEBUG NATIVO
+000200*         MOVE "1"                TO COBW3-DMODE.
+000210
+000220  EX-START-WEB.
+000230          EXIT.
+000240
+000250  FINE-WEB.
+000260
+000270          CALL "COBW3_FREE"       USING COBW3.
+000280
+000290  EX-FINE-WEB.
+000300          EXIT.
+000310
+000320  VIS-MESS.
+000330
+000340          MOVE MESSAGGIO      TO VALUE-WEB.
+000350          MOVE "MK-MESSAGE"   TO FIELD-WEB.
+000360          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000370
+000380          MOVE "SEGNALAZIONE" TO VALUE-WEB.
+000390          MOVE "MK-TITLE"     TO FIELD-WEB.
+000400          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000410
+000420          MOVE SECTION-WEB    TO VALUE-WEB.
+000430          MOVE "MK-KEY"       TO FIELD-WEB.
+000440          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000450
+000460          MOVE "GOBACK"       TO NOME-VIEW.
+000470          PERFORM LEGGO-VIEW  THRU EX-LEGGO-VIEW.
+000480          IF ESITO-NOK MOVE SPACES TO STRINGA-VIEW.
+000490
+000500          MOVE STRINGA-VIEW   TO VALUE-WEB.
+000510          MOVE "MK-BACK"      TO FIELD-WEB.
+000520          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000530
+000540          MOVE "TEMPLATE/MESSAGE.HTM"  TO PAGE-WEB.
+000550          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
+000560          MOVE SPACES         TO MESSAGGIO.
+000570
+000580  EX-VIS-MESS.
+000590          EXIT.
+000600
+000610  VIS-MENU.
+000620
+000630          MOVE MESSAGGIO      TO VALUE-WEB.
+000640          MOVE "MK-MESSAGE"   TO FIELD-WEB.
+000650          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000660
+000670          MOVE "SEGNALAZIONE" TO VALUE-WEB.
+000680          MOVE "MK-TITLE"     TO FIELD-WEB.
+000690          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000700
+000710          MOVE SECTION-WEB    TO VALUE-WEB.
+000720          MOVE "MK-KEY"       TO FIELD-WEB.
+000730          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000740
+000750          MOVE PATH-WEB       TO VALUE-WEB.
+000760          MOVE "MK-PATH"      TO FIELD-WEB.
+000770          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000780
+000790          MOVE "TEMPLATE/GOMENU.HTM"  TO PAGE-WEB.
+000800          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
+000810
+000820  EX-VIS-MENU.
+000830          EXIT.
+000840
+000850  VIS-LOGIN.
+000860
+000870          MOVE SPACES TO MESSAGGIO.
+000880
+000890          STRING "Utente non presente o sessione di lavoro"
+000900           DELIMITED BY SIZE
+000910           " scaduta - e' necessario effettuare "
+000920           DELIMITED BY SIZE
+000930           " la login" DELIMITED BY SIZE INTO MESSAGGIO.
+000940
+000950          MOVE MESSAGGIO      TO VALUE-WEB.
+000960          MOVE "MK-MESSAGE"   TO FIELD-WEB.
+000970          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000980
+000990          MOVE "SEGNALAZIONE" TO VALUE-WEB.
+001000          MOVE "MK-TITLE"     TO FIELD-WEB.
+001010          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+001020
+001030          MOVE PATH-WEB       TO VALUE-WEB.
+001040          MOVE "MK-PATH"      TO FIELD-WEB.
+001050          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+001060
+001070          MOVE "TEMPLATE/GOLOGIN.HTM"    TO PAGE-WEB.
+001080          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
+001090
+001100  EX-VIS-LOGIN.
+001110          EXIT.
+001120
+001130  METTI-WEB.
+001140
+001150          MOVE FIELD-WEB    TO COBW3-CNV-NAME.
+001160          MOVE VALUE-WEB    TO COBW3-CNV-VALUE.
+001170          MOVE ZEROS        TO COBW3-CNV-NAME-LENGTH.
+001180          MOVE ZEROS        TO COBW3-CNV-VALUE-LENGTH.
+001190          CALL "COBW3_CNV_SET" USING COBW3.
+001200          MOVE SPACES       TO COBW3-CNV-VALUE.
+001210
+001220  EX-METTI-WEB.
+001230          EXIT.
+001240
+001250  SHOW-WEB.
+001260
+001270          MOVE PAGE-WEB     TO COBW3-HTML-FILENAME.
+001280          CALL "COBW3_PUT_HTML" USING COBW3.
+001290
+001300  EX-SHOW-WEB.
+001310          EXIT.
+001320
+001330  LINE-WEB.
+001340
+001350          IF DATI-WEB > SPACES
+001360           MOVE DATI-WEB           TO COBW3-PUT-STRING
+001370           MOVE ZEROS              TO COBW3-PUT-STRING-LENGTH
+001380           CALL "COBW3_PUT_TEXT"   USING COBW3
+001390          END-IF.
+001400
+001410          MOVE SPACES             TO DATI-WEB.
+001420
+001430  EX-LINE-WEB.
+001440          EXIT.
+001450
+001460  READ-WEB.
+001470
+001480          IF INDEX-WEB NOT > 1
+001490           MOVE 1              TO COBW3-NUMBER
+001500          ELSE
+001510           MOVE INDEX-WEB      TO COBW3-NUMBER
+001520          END-IF.
+001530
+001540          MOVE SPACES         TO VALUE-WEB.
+001550
+001560          MOVE FIELD-WEB      TO COBW3-SEARCH-DATA.
+001570          CALL "COBW3_NAME"   USING COBW3.
+001580
+001590          IF COBW3-SEARCH-FLAG-EXIST
+001600           AND COBW3-GET-LENGTH > ZEROS
+001610           MOVE COBW3-GET-DATA (1:COBW3-GET-LENGTH) TO VALUE-WEB
+001620          END-IF.
+001630
+001640          IF COBW3-SEARCH-FLAG-EXIST
+001650           SET ON-WEB  TO TRUE
+001660          ELSE
+001670           SET OFF-WEB TO TRUE
+001680          END-IF.
+001690
+001700          IF VALUE-WEB(1:2) NUMERIC
+001710           AND VALUE-WEB(3:1) = "/"
+001720           AND VALUE-WEB(4:2) NUMERIC
+001730           AND VALUE-WEB(6:1) = "/"
+001740           AND VALUE-WEB(7:4) NUMERIC
+001750             MOVE VALUE-WEB(1:2) TO GG-WEB
+001760             MOVE VALUE-WEB(4:2) TO MM-WEB
+001770             MOVE VALUE-WEB(7:4) TO AA-WEB
+001780          ELSE
+001790             INITIALIZE DATA-WEB
+001800          END-IF.
+001810
+001820          PERFORM ALFA-TO-NUM-WEB THRU EX-ALFA-TO-NUM-WEB.
+001830
+001840  EX-READ-WEB.
+001850          EXIT.
+001860
+001870  MAKE-WEB.
+001880
+001890          CALL "MAKEFORM"     USING COBW3.
+001900          CANCEL "MAKEFORM".
+001910
+001920          MOVE FILE-WEB       TO STRINGA-VIEW.
+001930          MOVE SPACES         TO NOME-VIEW.
+001940          STRING MODULO-WEB ENTITA-WEB FUNZIONE-WEB
+001950           DELIMITED BY SIZE INTO NOME-VIEW.
+001960
+001970          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001980
+001990          MOVE PAGE-WEB       TO STRINGA-VIEW.
+002000          MOVE "MODULO"       TO NOME-VIEW.
+002010          PERFORM LEGGO-VIEW  THRU EX-LEGGO-VIEW.
+002020
+002030          IF ESITO-NOK
+002040           MOVE MODULO-WEB         TO STRINGA-VIEW
+002050           PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+002060          END-IF.
+002070
+002080  EX-MAKE-WEB.
+002090          EXIT.
+002100
+002110  ESEGUI-WEB.
+002120*
+002130**** mettere il comando in COBW3-SYSTEMINFO.
+002140*
+002150          CALL "COBW3_SYSTEM" USING COBW3.
+002160          MOVE SPACES       TO COBW3-SYSTEMINFO.
+002170
+002180          IF COBW3-STATUS = 1
+002190           STRING "Errore esecuzione " COBW3-SYSTEMINFO
+002200            DELIMITED BY SIZE INTO MESSAGGIO
+002210           PERFORM VIS-MESS THRU EX-VIS-MESS
+002220          END-IF.
+002230
+002240  EX-ESEGUI-WEB.
+002250          EXIT.
+002260
+002470  CALL-WEB.
+002480
+002490          CALL "POWEROPENSHEET" USING PROGRAMMA-WEB
+002500                                      LIBRERIA-WEB
+002510                          RETURNING RITORNO-WEB.
+002520
+002530  EX-CALL-WEB.
+002540          EXIT.
+002550
+002560  ALFA-TO-NUM-WEB.
+002570
+002580          IF VALUE-WEB = SPACES
+002590           MOVE ZERO           TO NUMERO-WEB
+002600           GO TO EX-ALFA-TO-NUM-WEB
+002610          END-IF.
+002620
+002630          MOVE ALL ZEROS      TO TAB-NUMERO-WEB.
+002640          MOVE 18             TO IND3-WEB.
+002650
+002660          PERFORM CICLO-ALFA-NUM-WEB THRU EX-CICLO-ALFA-NUM-WEB
+002670           VARYING IND2-WEB FROM 18 BY -1 UNTIL IND2-WEB = ZERO.
+002680
+002690          MOVE TAB-NUMERO-WEB TO NUMERO-WEB.
+002700
+002710  EX-ALFA-TO-NUM-WEB.
+002720          EXIT.
+002730
+002740  CICLO-ALFA-NUM-WEB.
+002750
+002760          IF VALUE-WEB(IND2-WEB:1) NUMERIC
+002770           MOVE VALUE-WEB(IND2-WEB:1)
+002780            TO TAB-NUMERO-WEB(IND3-WEB:1)
+002790           SUBTRACT 1          FROM IND3-WEB
+002800          END-IF.
+002810
+002820  EX-CICLO-ALFA-NUM-WEB.
+002830          EXIT.
+002840
+002850  FAI-NOME.
+002860
+002870          IF PATH-WEB = SPACE
+002880           MOVE "FILES/FILES.TXT"  TO WDOVE
+002890          ELSE
+002900           MOVE SPACES             TO WDOVE
+002910           STRING PATH-WEB DELIMITED BY "  "
+002920            "FILES.TXT" DELIMITED BY SIZE INTO WDOVE
+002930          END-IF.
+002940
+002950          CALL "NOMIFILE" USING WDOVE WNOME
+002960           RETURNING WFILE.
+002970
+002980  EX-FAI-NOME.
+002990          EXIT.
