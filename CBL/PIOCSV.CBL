@@ -0,0 +1,206 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-O-CSV.
+000029
+000030          OPEN OUTPUT ARKCSV.
+000031
+000032  EX-OPEN-O-CSV.
+000033          EXIT.
+000034
+000035  CLOSE-CSV.
+000036
+000037          CLOSE ARKCSV.
+000038
+000039  EX-CLOSE-CSV.
+000040          EXIT.
+000041
+000042  SCRIVI-RIGA-CSV.
+000043
+000044          WRITE REC-CSV.
+000045
+000046  EX-SCRIVI-RIGA-CSV.
+000047          EXIT.
+000048*
+000049* OPEN-I-CSV/LEGGI-CSV: lettura di un CSV gia' prodotto, usati dal
+000050* caricamento batch che importa le righe invece di scriverle
+000051*
+000052  OPEN-I-CSV.
+
+000054          OPEN INPUT ARKCSV.
+
+000056  EX-OPEN-I-CSV.
+000057          EXIT.
+
+000059  LEGGI-CSV.
+
+000061          MOVE "N"             TO FINE-FILE.
+
+000063          READ ARKCSV
+000064           AT END MOVE "S"     TO FINE-FILE.
+
+000066  EX-LEGGI-CSV.
+000067          EXIT.
+000068*
+000069* QUOTA-CSV: prepara in STRINGA-CSV-ESC, per LUNGH-CSV-ESC
+000070* caratteri, il contenuto di STRINGA-CSV (spazi finali esclusi)
+000071* racchiuso tra virgolette, con le virgolette interne raddoppiate,
+000072* cosi' che una virgola o una virgoletta nel testo libero non
+000073* confonda la rilettura fatta da PROSSIMO-CAMPO-CSV
+000074*
+000075  QUOTA-CSV.
+
+000076          MOVE SPACES             TO STRINGA-CSV-ESC.
+000077          MOVE ZEROS              TO LUNGH-CSV-ESC.
+000078          MOVE 80                 TO LUNGH-CSV.
+
+000079          PERFORM TROVA-LEN-CSV-SRC THRU EX-TROVA-LEN-CSV-SRC.
+
+000080          ADD 1                   TO LUNGH-CSV-ESC.
+000081          MOVE '"'            TO STRINGA-CSV-ESC(LUNGH-CSV-ESC:1).
+
+000082          IF LUNGH-CSV = ZEROS GO TO FINE-QUOTA-CSV.
+
+000083          MOVE 1                  TO IND-CSV.
+
+000084          PERFORM CICLO-QUOTA-CSV THRU EX-CICLO-QUOTA-CSV
+000085           UNTIL IND-CSV > LUNGH-CSV.
+
+000086  FINE-QUOTA-CSV.
+
+000087          ADD 1                   TO LUNGH-CSV-ESC.
+000088          MOVE '"'            TO STRINGA-CSV-ESC(LUNGH-CSV-ESC:1).
+
+000089  EX-QUOTA-CSV.
+000090          EXIT.
+000091*
+000092  TROVA-LEN-CSV-SRC.
+
+000093          IF LUNGH-CSV = 0 GO TO EX-TROVA-LEN-CSV-SRC.
+
+000094          IF STRINGA-CSV(LUNGH-CSV:1) NOT = SPACE
+000095           GO TO EX-TROVA-LEN-CSV-SRC.
+
+000096          SUBTRACT 1              FROM LUNGH-CSV.
+
+000097          GO TO TROVA-LEN-CSV-SRC.
+
+000098  EX-TROVA-LEN-CSV-SRC.
+000099          EXIT.
+
+000100  CICLO-QUOTA-CSV.
+
+000101          EVALUATE STRINGA-CSV(IND-CSV:1)
+000102           WHEN '"'
+000103            ADD 2                TO LUNGH-CSV-ESC
+000104            MOVE '""'
+000105             TO STRINGA-CSV-ESC(LUNGH-CSV-ESC - 1:2)
+000106           WHEN OTHER
+000107            ADD 1                TO LUNGH-CSV-ESC
+000108            MOVE STRINGA-CSV(IND-CSV:1)
+000109             TO STRINGA-CSV-ESC(LUNGH-CSV-ESC:1)
+000110          END-EVALUATE.
+
+000111          ADD 1                   TO IND-CSV.
+
+000112  EX-CICLO-QUOTA-CSV.
+000113          EXIT.
+000114*
+000115* PROSSIMO-CAMPO-CSV: estrae da DATI-CSV, a partire da PUNTA-
+000116* RIGA-CSV, il campo successivo del tracciato, restituendolo gia'
+000117* senza virgolette e senza escape in STRINGA-CSV e lasciando
+000118* PUNTA-RIGA-CSV pronto per la chiamata successiva. IL CHIAMANTE
+000119* DEVE VALORIZZARE PUNTA-RIGA-CSV A 1 PRIMA DEL PRIMO CAMPO DELLA
+000120* RIGA
+000121*
+000122  PROSSIMO-CAMPO-CSV.
+
+000123          MOVE SPACES             TO STRINGA-CSV.
+000124          MOVE ZEROS              TO LUNGH-CSV.
+000125          MOVE "N"                TO FINE-CAMPO-CSV.
+
+000126          IF PUNTA-RIGA-CSV > WMAXCSV
+000127           GO TO EX-PROSSIMO-CAMPO-CSV
+000128          END-IF.
+
+000129          IF DATI-CSV(PUNTA-RIGA-CSV:1) = '"'
+000130           MOVE "S"               TO CAMPO-QUOTATO-CSV
+000131           ADD 1                  TO PUNTA-RIGA-CSV
+000132          ELSE
+000133           MOVE "N"               TO CAMPO-QUOTATO-CSV
+000134          END-IF.
+
+000135          PERFORM CICLO-CAMPO-CSV THRU EX-CICLO-CAMPO-CSV
+000136           UNTIL FINE-CAMPO-CSV-SI.
+000145
+000146  EX-PROSSIMO-CAMPO-CSV.
+000147          EXIT.
+000148*
+000149  CICLO-CAMPO-CSV.
+
+000150          IF PUNTA-RIGA-CSV > WMAXCSV
+000151           MOVE "S"               TO FINE-CAMPO-CSV
+000152           GO TO EX-CICLO-CAMPO-CSV
+000153          END-IF.
+
+000154          IF CAMPO-QUOTATO-CSV-SI
+000155           GO TO CAMPO-CSV-QUOTATO
+000156          END-IF.
+
+000157          IF DATI-CSV(PUNTA-RIGA-CSV:1) = ","
+000158           ADD 1                  TO PUNTA-RIGA-CSV
+000159           MOVE "S"               TO FINE-CAMPO-CSV
+000160           GO TO EX-CICLO-CAMPO-CSV
+000161          END-IF.
+
+000162          ADD 1                   TO LUNGH-CSV.
+000163          MOVE DATI-CSV(PUNTA-RIGA-CSV:1)
+000164           TO STRINGA-CSV(LUNGH-CSV:1).
+000165          ADD 1                   TO PUNTA-RIGA-CSV.
+
+000166          GO TO EX-CICLO-CAMPO-CSV.
+
+000167  CAMPO-CSV-QUOTATO.
+
+000168          IF DATI-CSV(PUNTA-RIGA-CSV:1) NOT = '"'
+000169           ADD 1                  TO LUNGH-CSV
+000170           MOVE DATI-CSV(PUNTA-RIGA-CSV:1)
+000171            TO STRINGA-CSV(LUNGH-CSV:1)
+000172           ADD 1                  TO PUNTA-RIGA-CSV
+000173           GO TO EX-CICLO-CAMPO-CSV
+000174          END-IF.
+
+000175          IF PUNTA-RIGA-CSV < WMAXCSV
+000176           AND DATI-CSV(PUNTA-RIGA-CSV + 1:1) = '"'
+000177           ADD 1                  TO LUNGH-CSV
+000178           MOVE '"'               TO STRINGA-CSV(LUNGH-CSV:1)
+000179           ADD 2                  TO PUNTA-RIGA-CSV
+000180           GO TO EX-CICLO-CAMPO-CSV
+000181          END-IF.
+
+000182          ADD 1                   TO PUNTA-RIGA-CSV.
+000183          MOVE "S"                TO FINE-CAMPO-CSV.
+
+000184          IF PUNTA-RIGA-CSV <= WMAXCSV
+000185           AND DATI-CSV(PUNTA-RIGA-CSV:1) = ","
+000186           ADD 1                  TO PUNTA-RIGA-CSV
+000187          END-IF.
+
+000188  EX-CICLO-CAMPO-CSV.
+000189          EXIT.
+000190
