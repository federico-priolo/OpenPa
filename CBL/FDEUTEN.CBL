@@ -0,0 +1,55 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKUTEN LABEL RECORD  IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 256 CHARACTERS
+000030             RECORD CONTAINS 256 CHARACTERS.
+000040*
+000050  01 UTENTE.
+000060   02 CHIAVE-UTEN               PIC X(08).
+000070   02 NOME-UTEN                 PIC X(30).
+000080   02 GRUPPO-UTEN               PIC 9(04).
+000090   02 DESC-UTEN                 PIC X(40).
+000095   02 DELETED-UTEN              PIC X(01).
+000096      88 UTENTE-CANCELLATO      VALUE "S".
+000097      88 UTENTE-ATTIVO          VALUE "N" " ".
+000098   02 NUM-GRUPPI-UTEN           PIC 9(02).
+000099   02 GRUPPI-EXTRA-UTEN.
+000100      03 GRUPPO-EXTRA-UTEN      PIC 9(04) OCCURS 5 TIMES.
+000101   02 LAST-LOGIN-UTEN.
+000102      03 DATA-LOGIN-UTEN        PIC 9(08).
+000103      03 ORA-LOGIN-UTEN         PIC 9(06).
+000104   02 PASSWORD-DATE-UTEN        PIC 9(08).
+000105*     LINGUA PREFERITA DELL'UTENTE (ISO 639-1: "IT", "DE", ...)
+000106*     PER LA SCELTA DELLE DESCRIZIONI DI MENU IN ARKMLNG; SPAZI
+000107*     SIGNIFICA "NESSUNA PREFERENZA", TRATTATO COME ITALIANO
+000108   02 LINGUA-UTEN               PIC XX.
+000109*     TENTATIVI DI LOGIN FALLITI CONSECUTIVI E BLOCCO ACCOUNT
+000110   02 TENTATIVI-LOGIN-UTEN      PIC 9(02).
+000111   02 PRIMO-TENTATIVO-UTEN.
+000112      03 DATA-PRIMO-TENT-UTEN   PIC 9(08).
+000113      03 ORA-PRIMO-TENT-UTEN    PIC 9(06).
+000114      03 ORA-PRIMO-TENT-UTEN-R  REDEFINES ORA-PRIMO-TENT-UTEN.
+000115         04 HH-PRIMO-TENT-UTEN  PIC 9(02).
+000116         04 MM-PRIMO-TENT-UTEN  PIC 9(02).
+000117         04 SS-PRIMO-TENT-UTEN  PIC 9(02).
+000118   02 BLOCCATO-UTEN             PIC X(01).
+000119      88 UTENTE-BLOCCATO        VALUE "S".
+000120      88 UTENTE-SBLOCCATO       VALUE "N" " ".
+000121   02 DATA-BLOCCO-UTEN          PIC 9(08).
+000122   02 FILLER                    PIC X(102).
