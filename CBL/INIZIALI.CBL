@@ -0,0 +1,56 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028** apertura archivio VIEW e recupero dei parametri MK- comuni
+000029** ad ogni pagina (chiave sessione, modulo/entita/funzione)
+000030*
+000040          OPEN I-O ARKVIEW.
+000050
+000060          IF STATUS-VIEW = "35"
+000070           OPEN OUTPUT ARKVIEW
+000080           CLOSE ARKVIEW
+000090           OPEN I-O ARKVIEW
+000100          END-IF.
+000110
+000111          OPEN EXTEND ARKLOG.
+000112
+000113          IF STATUS-LOG = "35"
+000114           OPEN OUTPUT ARKLOG
+000115           CLOSE ARKLOG
+000116           OPEN EXTEND ARKLOG
+000117          END-IF.
+000118
+000120          MOVE "MK-KEY"           TO FIELD-WEB.
+000130          PERFORM READ-WEB        THRU EX-READ-WEB.
+000140          MOVE VALUE-WEB(1:20)    TO SECTION-WEB.
+000150
+000160          MOVE "MK-MODULO"        TO FIELD-WEB.
+000170          PERFORM READ-WEB        THRU EX-READ-WEB.
+000180          MOVE VALUE-WEB(1:2)     TO MODULO-WEB.
+000190
+000200          MOVE "MK-ENTITA"        TO FIELD-WEB.
+000210          PERFORM READ-WEB        THRU EX-READ-WEB.
+000220          MOVE VALUE-WEB(1:2)     TO ENTITA-WEB.
+000230
+000240          MOVE "MK-FUNZIONE"      TO FIELD-WEB.
+000250          PERFORM READ-WEB        THRU EX-READ-WEB.
+000260          MOVE VALUE-WEB(1:2)     TO FUNZIONE-WEB.
+000270
+000280          MOVE "MK-PATH"          TO FIELD-WEB.
+000290          PERFORM READ-WEB        THRU EX-READ-WEB.
+000300          MOVE VALUE-WEB(1:80)    TO PATH-WEB.
