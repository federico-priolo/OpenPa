@@ -0,0 +1,173 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028* PARAGRAFI DI STORICIZZAZIONE DELLE RIGHE DI ARKLIB: SEPARATI DA
+000029* PIOLIB.CBL PERCHE' RICHIEDONO ANCHE ARKLIBH (SELLIBH.CBL/
+000030* FDELIBH.CBL) PER LO STORICO, SUL MODELLO DI PIOVIEWH.CBL PER LO
+000031* STORICO VIEW
+000032*
+000040** SALVA IN PRECEDENTE-LIB-WEB IL VALORE ANCORA IN VIGORE DI UNA
+000050** RIGA DI ARKLIB: IL CHIAMANTE DEVE VALORIZZARE NUM-RIGA-CERCA-
+000060** LIBH CON LA POSIZIONE DELLA RIGA E DATI-LIB CON IL SUO
+000070** CONTENUTO ANCORA ATTUALE PRIMA DI SOVRASCRIVERLO
+000080*
+000090  SALVA-PRECEDENTE-LIB.
+
+000100          MOVE DATI-LIB              TO PRECEDENTE-LIB-WEB.
+
+000110  EX-SALVA-PRECEDENTE-LIB.
+000120          EXIT.
+000130*
+000140** APPENDE AD ARKLIBH IL VALORE SALVATO IN PRECEDENTE-LIB-WEB PER
+000150** LA RIGA NUM-RIGA-CERCA-LIBH, POTANDO LO STORICO OLTRE
+000160** LIMITE-LIBH-WEB VERSIONI; UTENTE-LIB-WEB VA VALORIZZATO DAL
+000170** CHIAMANTE PRIMA DI SCRIVI-STORICO-LIBH
+000180*
+000190  SCRIVI-STORICO-LIBH.
+
+000200          PERFORM TROVA-ULTIMO-LIBH  THRU EX-TROVA-ULTIMO-LIBH.
+
+000210          MOVE NUM-RIGA-CERCA-LIBH   TO NUM-RIGA-LIBH.
+000220          MOVE SEQ-NUOVO-LIBH-WEB    TO SEQ-LIBH.
+000230          MOVE PRECEDENTE-LIB-WEB    TO DATI-VERS-LIBH.
+000240          MOVE UTENTE-LIB-WEB        TO UTENTE-VERS-LIBH.
+000250          ACCEPT DATA-VERS-LIBH      FROM DATE YYYYMMDD.
+
+000260          PERFORM SCRIVI-LIBH        THRU EX-SCRIVI-LIBH.
+
+000270          PERFORM POTA-STORICO-LIBH  THRU EX-POTA-STORICO-LIBH.
+
+000280  EX-SCRIVI-STORICO-LIBH.
+000290          EXIT.
+000300*
+000310** SCANDISCE ARKLIBH PER NUM-RIGA-CERCA-LIBH LASCIANDO IN
+000320** CONTA-LIBH-WEB QUANTE VERSIONI ESISTONO, IN SEQ-NUOVO-LIBH-WEB
+000330** IL PRIMO PROGRESSIVO LIBERO E, SE TROVATO-LIBH-SI, IN
+000340** ULTIMO-LIBH-WEB L'IMMAGINE DELLA VERSIONE PIU' RECENTE
+000350*
+000360  TROVA-ULTIMO-LIBH.
+
+000370          MOVE ZEROS                 TO CONTA-LIBH-WEB.
+000380          MOVE 1                     TO SEQ-NUOVO-LIBH-WEB.
+000390          MOVE "N"                   TO TROVATO-LIBH-WEB.
+
+000400          MOVE NUM-RIGA-CERCA-LIBH   TO NUM-RIGA-LIBH.
+000410          MOVE LOW-VALUE             TO SEQ-LIBH.
+000420          PERFORM STARTO-LIBH        THRU EX-STARTO-LIBH.
+
+000430          IF ESITO-NOK GO TO EX-TROVA-ULTIMO-LIBH.
+
+000440  CICLO-TROVA-ULTIMO-LIBH.
+
+000450          PERFORM LEGGO-NEXT-LIBH    THRU EX-LEGGO-NEXT-LIBH.
+
+000460          IF FINE-FILE = "S" GO TO EX-TROVA-ULTIMO-LIBH.
+
+000470          IF NUM-RIGA-LIBH NOT = NUM-RIGA-CERCA-LIBH
+000480           GO TO EX-TROVA-ULTIMO-LIBH
+000490          END-IF.
+
+000500          ADD 1                      TO CONTA-LIBH-WEB.
+000510          COMPUTE SEQ-NUOVO-LIBH-WEB = SEQ-LIBH + 1.
+000520          MOVE "S"                   TO TROVATO-LIBH-WEB.
+000530          MOVE DATI-VERS-LIBH        TO ULTIMO-LIBH-WEB.
+
+000540          GO TO CICLO-TROVA-ULTIMO-LIBH.
+
+000550  EX-TROVA-ULTIMO-LIBH.
+000560          EXIT.
+000570*
+000580** SE PER NUM-RIGA-CERCA-LIBH SONO GIA' PRESENTI ALMENO
+000590** LIMITE-LIBH-WEB VERSIONI, CANCELLA LE PIU' VECCHIE FINCHE' NON
+000600** NE RESTANO LIMITE-LIBH-WEB - 1, IN MODO CHE LA VERSIONE APPENA
+000610** SCRITTA DA SCRIVI-STORICO-LIBH PORTI IL TOTALE A
+000620** LIMITE-LIBH-WEB
+000630*
+000640  POTA-STORICO-LIBH.
+
+000650          IF CONTA-LIBH-WEB < LIMITE-LIBH-WEB
+000660           GO TO EX-POTA-STORICO-LIBH
+000670          END-IF.
+
+000680  CICLO-POTA-STORICO-LIBH.
+
+000690          PERFORM CANCELLA-PIU-VECCHIO-LIBH
+000700           THRU EX-CANCELLA-PIU-VECCHIO-LIBH.
+
+000710          SUBTRACT 1                 FROM CONTA-LIBH-WEB.
+
+000720          IF CONTA-LIBH-WEB >= LIMITE-LIBH-WEB
+000730           GO TO CICLO-POTA-STORICO-LIBH
+000740          END-IF.
+
+000750  EX-POTA-STORICO-LIBH.
+000760          EXIT.
+000770*
+000780** CANCELLA LA VERSIONE CON PROGRESSIVO PIU' BASSO PER
+000790** NUM-RIGA-CERCA-LIBH (LA PIU' VECCHIA)
+000800*
+000810  CANCELLA-PIU-VECCHIO-LIBH.
+
+000820          MOVE NUM-RIGA-CERCA-LIBH   TO NUM-RIGA-LIBH.
+000830          MOVE LOW-VALUE             TO SEQ-LIBH.
+000840          PERFORM STARTO-LIBH        THRU EX-STARTO-LIBH.
+
+000850          IF ESITO-NOK GO TO EX-CANCELLA-PIU-VECCHIO-LIBH.
+
+000860          PERFORM LEGGO-NEXT-LIBH    THRU EX-LEGGO-NEXT-LIBH.
+
+000870          IF FINE-FILE = "S" GO TO EX-CANCELLA-PIU-VECCHIO-LIBH.
+
+000880          IF NUM-RIGA-LIBH NOT = NUM-RIGA-CERCA-LIBH
+000890           GO TO EX-CANCELLA-PIU-VECCHIO-LIBH
+000900          END-IF.
+
+000910          PERFORM CANCELLA-LIBH      THRU EX-CANCELLA-LIBH.
+
+000920  EX-CANCELLA-PIU-VECCHIO-LIBH.
+000930          EXIT.
+000940*
+000950** RIPRISTINA-LIB: RIPORTA IN DATI-LIB (E IN PRECEDENTE-LIB-WEB,
+000960** GIA' PRONTA PER STORICIZZARE ANCHE QUESTO RIPRISTINO) L'ULTIMA
+000970** VERSIONE STORICIZZATA DI NUM-RIGA-CERCA-LIBH. IL CHIAMANTE
+000980** DEVE AVER GIA' LETTO LA RIGA CORRENTE DI ARKLIB IN DATI-LIB E
+000990** VALORIZZATO UTENTE-LIB-WEB. LA RIGA ANCORA IN VIGORE VIENE A
+001000** SUA VOLTA STORICIZZATA, COSI' UN NUOVO RIPRISTINO RIPORTA
+001010** AVANTI. RESTITUISCE ESITO-NOK SE NON ESISTE ALCUNA VERSIONE
+001020** STORICIZZATA PER LA RIGA
+001030*
+001040  RIPRISTINA-LIB.
+
+001050          PERFORM TROVA-ULTIMO-LIBH  THRU EX-TROVA-ULTIMO-LIBH.
+
+001060          IF NOT TROVATO-LIBH-SI
+001070           MOVE "NO"                 TO ESITO-WEB
+001080           GO TO EX-RIPRISTINA-LIB
+001090          END-IF.
+
+001100          PERFORM SALVA-PRECEDENTE-LIB
+001110           THRU EX-SALVA-PRECEDENTE-LIB.
+
+001120          PERFORM SCRIVI-STORICO-LIBH
+001130           THRU EX-SCRIVI-STORICO-LIBH.
+
+001140          MOVE ULTIMO-LIBH-WEB       TO DATI-LIB.
+001150          MOVE "OK"                 TO ESITO-WEB.
+
+001160  EX-RIPRISTINA-LIB.
+001170          EXIT.
