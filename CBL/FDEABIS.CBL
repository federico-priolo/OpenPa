@@ -0,0 +1,40 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKABIS LABEL RECORD IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 75  CHARACTERS
+000030             RECORD CONTAINS 75  CHARACTERS.
+000040*
+000050  01 STORICO-ABI.
+000060   02 CHIAVE-ABIS.
+000070    05 ENTE-ABI-ABIS            PIC 99.
+000080    05 GRUPPO-ABI-ABIS          PIC 9999.
+000090    05 CHIAMATA-ABIS.
+000100      09 MOD-ABIS               PIC XX.
+000110      09 ENT-ABIS                PIC XX.
+000120      09 FUNZ-ABIS               PIC XX.
+000130    05 DATA-ABIS                PIC 9(8).
+000140    05 ORA-ABIS                 PIC 9(6).
+000150*     "G" = PERMESSO CONCESSO (SCRIVI-ABI/RISCRIVI-ABI),
+000160*     "R" = PERMESSO REVOCATO (CANCELLA-ABI)
+000170   02 OPERAZIONE-ABIS           PIC X.
+000180      88 OPERAZIONE-CONCESSA-ABIS VALUE "G".
+000190      88 OPERAZIONE-REVOCATA-ABIS VALUE "R".
+000200   02 DESC-PRIMA-ABIS           PIC X(20).
+000210   02 DESC-DOPO-ABIS            PIC X(20).
+000220   02 UTENTE-ABIS               PIC X(8).
