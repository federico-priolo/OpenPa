@@ -18,8 +18,8 @@
 000027*
 000028*
 000029  FD ARKABI LABEL RECORD  IS STANDARD GLOBAL
-000030             BLOCK  CONTAINS 32  CHARACTERS
-000040             RECORD CONTAINS 32  CHARACTERS.
+000030             BLOCK  CONTAINS 41  CHARACTERS
+000040             RECORD CONTAINS 41  CHARACTERS.
 000050*
 000060  01 ABILITAZIONE.
 000070   02 CHIAVE-ABI.
@@ -30,4 +30,19 @@
 000120      09 ENT-ABI                 PIC XX.
 000130      09 FUNZ-ABI                PIC XX.
 000140   02 DESC-ABI                   PIC X(20).
+000141*     SCADENZA FACOLTATIVA (YYYYMMDD) PER I PERMESSI
+000142*     TEMPORANEI: ZERO SIGNIFICA "SENZA SCADENZA", COME
+000143*     PRIMA DELL'AGGIUNTA DI QUESTO CAMPO
+000144   02 SCADENZA-ABI              PIC 9(8).
+000145*     "S" INDICA UN DIVIETO ESPLICITO: LA COMBINAZIONE
+000146*     CHIAVE-ABI E' ESCLUSA ANCHE SE UN'ALTRA RIGA JOLLY (VEDI
+000147*     SOTTO) CONCEDEREBBE L'ACCESSO
+000148   02 NEGATA-ABI               PIC X.
+000149      88 ABI-NEGATA            VALUE "S".
+000150*     JOLLY: FUNZ-ABI = SPAZI CONCEDE L'ACCESSO A TUTTE LE
+000151*     FUNZIONI DELL'ENT-ABI; ENT-ABI = SPAZI (CON FUNZ-ABI GIA'
+000152*     A SPAZI) CONCEDE L'ACCESSO A TUTTO IL MOD-ABI, PER UN
+000153*     TEMPLATE UNICO CHE COPRE UN INTERO ENTE/MODULO SENZA UNA
+000154*     RIGA PER OGNI FUNZIONE E SENZA DOVER RICORDARSI DI
+000155*     AGGIUNGERNE UNA QUANDO NASCE UNA FUNZIONE NUOVA
 
