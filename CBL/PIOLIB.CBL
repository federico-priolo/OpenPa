@@ -0,0 +1,55 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-O-LIB.
+
+000029          OPEN OUTPUT ARKLIB.
+
+000030  EX-OPEN-O-LIB.
+000031          EXIT.
+
+000032  OPEN-I-LIB.
+
+000033          OPEN INPUT ARKLIB.
+
+000034  EX-OPEN-I-LIB.
+000035          EXIT.
+
+000036  CLOSE-LIB.
+
+000037          CLOSE ARKLIB.
+
+000038  EX-CLOSE-LIB.
+000039          EXIT.
+
+000040  LEGGI-LIB.
+
+000041          MOVE "N"             TO FINE-FILE.
+
+000042          READ ARKLIB
+000043           AT END MOVE "S"     TO FINE-FILE.
+
+000044  EX-LEGGI-LIB.
+000045          EXIT.
+
+000046  SCRIVI-RIGA-LIB.
+
+000047          WRITE LIBRERIA.
+
+000048  EX-SCRIVI-RIGA-LIB.
+000049          EXIT.
