@@ -1,307 +1,462 @@
-000010  INIZIO-WEB.
-000020
-000030		 PERFORM START-WEB		THRU EX-START-WEB.
-000040
-000050		 COPY "INIZIALI.CBL".
-000060
-000070  EX-INIZIO-WEB.
-000080         EXIT.
-000090
-000100  START-WEB.
-000110
-000120
-000130		 MOVE LOW-VALUE			 TO COBW3.
-000140		
-000150       CALL  "COBW3_INIT"      USING  COBW3 .
-000160
-000170* SET the CONTENT-TYPE to HTML
-000180        SET COBW3-CONTENT-TYPE-HTML TO TRUE .
-000190
-000200* COMMENTARE PER DISATTIVARE IL DEBUG NATIVO
-000210*       MOVE "1"             TO COBW3-DMODE.
-000230
-000240  EX-START-WEB.
-000250		   EXIT.
-000260
-000270
-000280  FINE-WEB.
-000290
-000300         CALL  "COBW3_FREE"       USING  COBW3 .
-000310
-000320  EX-FINE-WEB.
-000330         EXIT.
-000340
-000350
-000360  VIS-MESS.
-000370
-000380          MOVE MESSAGGIO      TO VALUE-WEB.
-000390          MOVE "MK-MESSAGE"   TO FIELD-WEB.
-000400          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000410
-000420          MOVE "SEGNALAZIONE" TO VALUE-WEB.
-000430          MOVE "MK-TITLE"     TO FIELD-WEB.
-000440          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000450
-000460          MOVE SECTION-WEB    TO VALUE-WEB.
-000470          MOVE "MK-KEY"       TO FIELD-WEB.
-000480          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000490
-000500
-000510			MOVE "GOBACK"		TO NOME-VIEW.
-000520			PERFORM LEGGO-VIEW	THRU EX-LEGGO-VIEW.
-000530			IF ESITO-NOK MOVE SPACES TO STRINGA-VIEW.
-000540
-000550          MOVE STRINGA-VIEW   TO VALUE-WEB.
-000560          MOVE "MK-BACK"      TO FIELD-WEB.
-000570          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000580
-000590          MOVE "TEMPLATE/MESSAGE.HTM"  TO PAGE-WEB.
-000600          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
-000610          MOVE SPACES         TO MESSAGGIO.
-000620
-000630  EX-VIS-MESS.
-000640          EXIT.
-000650
-
-000550  VIS-MENU.
-000560
-000570          MOVE MESSAGGIO      TO VALUE-WEB.
-000580          MOVE "MK-MESSAGE"   TO FIELD-WEB.
-000590          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000600
-000610          MOVE "SEGNALAZIONE" TO VALUE-WEB.
-000620          MOVE "MK-TITLE"     TO FIELD-WEB.
-000630          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000640
-000650          MOVE SECTION-WEB    TO VALUE-WEB.
-000660          MOVE "MK-KEY"       TO FIELD-WEB.
-000670          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-
-000870          MOVE PATH-WEB       TO VALUE-WEB.
-000880          MOVE "MK-PATH"      TO FIELD-WEB.
-000890          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-
-000680
-000690
-000700          MOVE "TEMPLATE/GOMENU.HTM"  TO PAGE-WEB.
-000710          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
-000720
-000730  EX-VIS-MENU.
-000740          EXIT.
-000860
-00087   VIS-LOGIN.
-000770
-000780          move spaces to messaggio
-000790
-000800          string "Utente non presente o sessione di lavoro"
-000810           " scaduta  - e' necessario effettuare "
-000820           " la login" DELIMITED BY SIZE INTO messaggio
-000830          MOVE MESSAGGIO      TO VALUE-WEB.
-000840          MOVE "MK-MESSAGE"   TO FIELD-WEB.
-000850          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000860
-000870          MOVE "SEGNALAZIONE" TO VALUE-WEB.
-000880          MOVE "MK-TITLE"     TO FIELD-WEB.
-000890          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000900
-000870          MOVE PATH-WEB       TO VALUE-WEB.
-000880          MOVE "MK-PATH"      TO FIELD-WEB.
-000890          PERFORM METTI-WEB   THRU EX-METTI-WEB.
-000900	
-000930          MOVE "TEMPLATE/GOLOGIN.HTM"    TO PAGE-WEB.
-000940          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
-000950
-000960  EX-VIS-LOGIN.
-000970
-001080          EXIT.
-001090
-001100
-001110  METTI-WEB.
-001120
-001130          MOVE FIELD-WEB    TO COBW3-CNV-NAME.
-001140          MOVE VALUE-WEB    TO COBW3-CNV-VALUE.
-001150          MOVE ZEROS        TO COBW3-CNV-NAME-LENGTH.
-001160          MOVE ZEROS        TO COBW3-CNV-VALUE-LENGTH.
-001170          CALL "COBW3_CNV_SET" USING COBW3.
-001180          MOVE SPACES       TO COBW3-CNV-VALUE.
-001190
-001200  EX-METTI-WEB.
-001210          EXIT.
-001220
-001230
-001240  SHOW-WEB.
-001250
-001260          MOVE PAGE-WEB     TO COBW3-HTML-FILENAME.
-001270          CALL "COBW3_PUT_HTML" USING COBW3.
-001280
-001290  EX-SHOW-WEB.
-001300          EXIT.
-001310
-001320  LINE-WEB.
-001330
-001340          IF DATI-WEB > SPACES
-001350          MOVE DATI-WEB       TO     COBW3-PUT-STRING
-001360          MOVE ZEROS          TO     COBW3-PUT-STRING-LENGTH
-001370          CALL  "COBW3_PUT_TEXT"   USING  COBW3
-001380
-001390          MOVE SPACES             TO DATI-WEB.
-001400
-001410  EX-LINE-WEB.
-001420          EXIT.
-001430
-001440
-001450  READ-WEB.
-001460
-001470        IF INDEX-WEB NOT > 1
-001480          MOVE 1          TO  COBW3-NUMBER
-001490         ELSE
-001500          MOVE INDEX-WEB TO  COBW3-NUMBER.
-001510
-001520        move SPACES      TO VALUE-WEB.
-001530
-001540        MOVE FIELD-WEB   TO  COBW3-SEARCH-DATA
-001550        CALL "COBW3_NAME" USING COBW3
-001560
-001570        IF  COBW3-SEARCH-FLAG-EXIST
-001580		   AND COBW3-GET-LENGTH  > zeros
-001590         MOVE COBW3-GET-DATA (1:COBW3-GET-LENGTH) TO VALUE-WEB.
-001600
-001610        IF  COBW3-SEARCH-FLAG-EXIST
-001620         SET ON-WEB TO TRUE
-001630         ELSE
-001640         SET OFF-WEB TO TRUE.
-001650
-001660         IF VALUE-WEB(1:2) NUMERIC
-001670          AND VALUE-WEB(3:1) = "/"
-001680           AND VALUE-WEB(4:2) NUMERIC
-001690            AND VALUE-WEB(6:1) = "/"
-001700             AND VALUE-WEB(7:4) NUMERIC
-001710
-001720             MOVE VALUE-WEB(1:2) TO GG-WEB
-001730             MOVE VALUE-WEB(4:2) TO MM-WEB
-001740             MOVE VALUE-WEB(7:4) TO AA-WEB
-001750              ELSE
-001760              INITIALIZE DATA-WEB.
-001770
-001780
-001790          PERFORM ALFA-TO-NUM-WEB THRU EX-ALFA-TO-NUM-WEB.
-001800
-001810
-001820  EX-READ-WEB.
-001830          EXIT.
-001840
-001850  MAKE-WEB.
-001860
-001870
-001880          CALL "MAKEFORM" USING COBW3
-001890          CANCEL "MAKEFORM".
-001900
-001910
-001920			MOVE FILE-WEB			TO STRINGA-VIEW
-001930			MOVE SPACES				TO NOME-VIEW
-001940			STRING MODULO-WEB ENTITA-WEB FUNZIONE-WEB
-001950				DELIMITED BY SIZE INTO NOME-VIEW
-001960		 
-001970			PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW .
-001980
-001990			MOVE PAGE-WEB			TO STRINGA-VIEW.
-002000			MOVE "MODULO"			TO NOME-VIEW.
-002010			PERFORM LEGGO-VIEW		THRU EX-LEGGO-VIEW
-002020			
-002030			IF ESITO-NOK
-002040			MOVE  MODULO-WEB 		TO STRINGA-VIEW
-002050			PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW .
-002060
-002070
-002080
-002090  EX-MAKE-WEB.
-002100          EXIT.
-002110
-002120
-002130  ESEGUI-WEB.
-002140*
-002150**** mettere il comando in COBW3-SYSTEMINFO.
-002160*
-002170          CALL "COBW3_SYSTEM" USING COBW3.
-002180          MOVE SPACES       TO COBW3-SYSTEMINFO.
-002190
-002200			IF COBW3-STATUS = 1
-002210			STRING "Errore esecuzione " COBW3-SYSTEMINFO
-002220			 DELIMITED BY SIZE INTO MESSAGGIO
-002230			  PERFORM VIS-MESS THRU EX-VIS-MESS.
-002240
-002250  EX-ESEGUI-WEB.
-002260          EXIT.
-002270
-002280
-002290  SHA-WEB.
-002300
-002310			MOVE SPACES TO COBW3-SYSTEMINFO.
-002320
-002330          STRING 'openSSL passwd -salt x ' DELIMITED BY SIZE
-002340          FIELD-WEB DELIMITED BY "   "
-002350          " > /temp/SHA" DELIMITED BY SIZE 
-002360           SECTION-WEB ".log" 
-002370            DELIMITED BY SIZE INTO COBW3-SYSTEMINFO.
-002380			 
-002390          PERFORM ESEGUI-WEB 	  THRU EX-ESEGUI-WEB.
-002400
-002410			CALL "SAVESHA3" USING SECTION-WEB
-002420			 RETURNING VALUE-WEB.
-002430
-002440			CANCEL "SAVESHA3".
-002450
-002460
-002470  EX-SHA-WEB.
-002480			EXIT.
-002490
-002500  CALL-WEB.
-002510
-002520          CALL "POWEROPENSHEET" USING PROGRAMMA-WEB
-002530                                      LIBRERIA-WEB
-002540                          RETURNING RITORNO-WEB.
-002550
-002560
-002570  EX-CALL-WEB.
-002580          EXIT.
-002590
-002600
-002610  ALFA-TO-NUM-WEB.
-002620
-002630          IF VALUE-WEB = SPACES 
-002640            MOVE ZERO             TO NUMERO-WEB
-002650             GO TO EX-ALFA-TO-NUM-WEB.
-002660
-002670          MOVE ALL ZEROS          TO TAB-NUMERO-WEB.
-002680
-002690          MOVE 18                 TO IND3-WEB
-002700          PERFORM VARYING IND2-WEB FROM 18 BY -1 UNTIL IND2-WEB = ZERO
-002710
-002720          IF VALUE-WEB(IND2-WEB:1) NUMERIC
-002730          MOVE  VALUE-WEB(IND2-WEB:1)   TO TAB-NUMERO-WEB(IND3-WEB:1)
-002740          SUBTRACT 1 FROM IND3-WEB
-002750          END-IF
-002760
-002770          END-PERFORM.
-002780
-002790          MOVE TAB-NUMERO-WEB     TO NUMERO-WEB.
-002800
-002810
-002820  EX-ALFA-TO-NUM-WEB.
-002830          EXIT.
-002840
-002850  FAI-NOME.
-002860
-002870          IF PATH-WEB = SPACE
-002880          MOVE "FILES/FILES.TXT"  TO WDOVE
-002890           ELSE
-002900          MOVE SPACES             TO WDOVE                
-002910          
-002920          STRING PATH-WEB DELIMITED BY "  "
-002930            "FILES.TXT" DELIMITED BY SIZE INTO WDOVE.
-002940
-002950          CALL "NOMIFILE" USING WDOVE WNOME
-002960  	      RETURNING WFILE.
-002970
-002980	EX-FAI-NOME.
-002990          EXIT.
+000010  INIZIO-WEB.
+000020
+000030          PERFORM START-WEB       THRU EX-START-WEB.
+000040
+000050          COPY "INIZIALI.CBL".
+000060
+000070  EX-INIZIO-WEB.
+000080          EXIT.
+000090
+000100  START-WEB.
+000110
+000120          MOVE LOW-VALUE          TO COBW3.
+000130
+000140          CALL "COBW3_INIT"       USING COBW3.
+000150
+000160* SET the CONTENT-TYPE to HTML
+000170          SET COBW3-CONTENT-TYPE-HTML TO TRUE.
+000180
+000190* COMMENTARE PER DISATTIVARE IL DEBUG NATIVO
+000200*         MOVE "1"                TO COBW3-DMODE.
+000210
+000220  EX-START-WEB.
+000230          EXIT.
+000240
+000250  FINE-WEB.
+000260
+000265          CLOSE ARKLOG.
+000270          CALL "COBW3_FREE"       USING COBW3.
+000280
+000290  EX-FINE-WEB.
+000300          EXIT.
+000310
+000320  VIS-MESS.
+000330
+000340          MOVE MESSAGGIO      TO VALUE-WEB.
+000350          MOVE "MK-MESSAGE"   TO FIELD-WEB.
+000360          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000370
+000380          MOVE "SEGNALAZIONE" TO VALUE-WEB.
+000390          MOVE "MK-TITLE"     TO FIELD-WEB.
+000400          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000410
+000420          MOVE SECTION-WEB    TO VALUE-WEB.
+000430          MOVE "MK-KEY"       TO FIELD-WEB.
+000440          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000450
+000460          MOVE "GOBACK"       TO NOME-VIEW.
+000470          PERFORM LEGGO-VIEW  THRU EX-LEGGO-VIEW.
+000480          IF ESITO-NOK MOVE SPACES TO STRINGA-VIEW.
+000490
+000500          MOVE STRINGA-VIEW   TO VALUE-WEB.
+000510          MOVE "MK-BACK"      TO FIELD-WEB.
+000520          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000530
+000540          MOVE "TEMPLATE/MESSAGE.HTM"  TO PAGE-WEB.
+000550          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
+000560          MOVE SPACES         TO MESSAGGIO.
+000570
+000580  EX-VIS-MESS.
+000590          EXIT.
+000600
+000610  VIS-MENU.
+000620
+000630          MOVE MESSAGGIO      TO VALUE-WEB.
+000640          MOVE "MK-MESSAGE"   TO FIELD-WEB.
+000650          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000660
+000670          MOVE "SEGNALAZIONE" TO VALUE-WEB.
+000680          MOVE "MK-TITLE"     TO FIELD-WEB.
+000690          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000700
+000710          MOVE SECTION-WEB    TO VALUE-WEB.
+000720          MOVE "MK-KEY"       TO FIELD-WEB.
+000730          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000740
+000750          MOVE PATH-WEB       TO VALUE-WEB.
+000760          MOVE "MK-PATH"      TO FIELD-WEB.
+000770          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000780
+000781          MOVE "MK-OPERATORE" TO FIELD-WEB.
+000782          PERFORM READ-WEB    THRU EX-READ-WEB.
+000783          MOVE "MK-OPERATORE" TO FIELD-WEB.
+000784          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000785
+000790          MOVE "TEMPLATE/GOMENU.HTM"  TO PAGE-WEB.
+000800          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
+000810
+000820  EX-VIS-MENU.
+000830          EXIT.
+000840
+000850  VIS-LOGIN.
+000860
+000870          MOVE SPACES TO MESSAGGIO.
+000880
+000890          STRING "Utente non presente o sessione di lavoro"
+000900           DELIMITED BY SIZE
+000910           " scaduta - e' necessario effettuare "
+000920           DELIMITED BY SIZE
+000930           " la login" DELIMITED BY SIZE INTO MESSAGGIO.
+000940
+000950          MOVE MESSAGGIO      TO VALUE-WEB.
+000960          MOVE "MK-MESSAGE"   TO FIELD-WEB.
+000970          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+000980
+000990          MOVE "SEGNALAZIONE" TO VALUE-WEB.
+001000          MOVE "MK-TITLE"     TO FIELD-WEB.
+001010          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+001020
+001030          MOVE PATH-WEB       TO VALUE-WEB.
+001040          MOVE "MK-PATH"      TO FIELD-WEB.
+001050          PERFORM METTI-WEB   THRU EX-METTI-WEB.
+001060
+001070          MOVE "TEMPLATE/GOLOGIN.HTM"    TO PAGE-WEB.
+001080          PERFORM SHOW-WEB    THRU EX-SHOW-WEB.
+001090
+001100  EX-VIS-LOGIN.
+001110          EXIT.
+001120
+001130  METTI-WEB.
+001140
+001150          MOVE FIELD-WEB    TO COBW3-CNV-NAME.
+001160          MOVE VALUE-WEB    TO COBW3-CNV-VALUE.
+001170          MOVE ZEROS        TO COBW3-CNV-NAME-LENGTH.
+001180          MOVE ZEROS        TO COBW3-CNV-VALUE-LENGTH.
+001190          CALL "COBW3_CNV_SET" USING COBW3.
+001200          MOVE SPACES       TO COBW3-CNV-VALUE.
+001210
+001220  EX-METTI-WEB.
+001230          EXIT.
+001240
+001250  SHOW-WEB.
+001260
+001270          MOVE PAGE-WEB     TO COBW3-HTML-FILENAME.
+001280          CALL "COBW3_PUT_HTML" USING COBW3.
+001290
+001300  EX-SHOW-WEB.
+001310          EXIT.
+001320
+001330  LINE-WEB.
+001340
+001350          IF DATI-WEB > SPACES
+001360           MOVE DATI-WEB           TO COBW3-PUT-STRING
+001370           MOVE ZEROS              TO COBW3-PUT-STRING-LENGTH
+001380           CALL "COBW3_PUT_TEXT"   USING COBW3
+001390          END-IF.
+001400
+001410          MOVE SPACES             TO DATI-WEB.
+001420
+001430  EX-LINE-WEB.
+001440          EXIT.
+001450
+001460  READ-WEB.
+001470
+001480          IF INDEX-WEB NOT > 1
+001490           MOVE 1              TO COBW3-NUMBER
+001500          ELSE
+001510           MOVE INDEX-WEB      TO COBW3-NUMBER
+001520          END-IF.
+001530
+001540          MOVE SPACES         TO VALUE-WEB.
+001550
+001560          MOVE FIELD-WEB      TO COBW3-SEARCH-DATA.
+001570          CALL "COBW3_NAME"   USING COBW3.
+001580
+001590          IF COBW3-SEARCH-FLAG-EXIST
+001600           AND COBW3-GET-LENGTH > ZEROS
+001610           MOVE COBW3-GET-DATA (1:COBW3-GET-LENGTH) TO VALUE-WEB
+001620          END-IF.
+001630
+001640          IF COBW3-SEARCH-FLAG-EXIST
+001650           SET ON-WEB  TO TRUE
+001660          ELSE
+001670           SET OFF-WEB TO TRUE
+001680          END-IF.
+001690
+001700          IF VALUE-WEB(1:2) NUMERIC
+001710           AND VALUE-WEB(3:1) = "/"
+001720           AND VALUE-WEB(4:2) NUMERIC
+001730           AND VALUE-WEB(6:1) = "/"
+001740           AND VALUE-WEB(7:4) NUMERIC
+001750             MOVE VALUE-WEB(1:2) TO GG-WEB
+001760             MOVE VALUE-WEB(4:2) TO MM-WEB
+001770             MOVE VALUE-WEB(7:4) TO AA-WEB
+001780          ELSE
+001790             INITIALIZE DATA-WEB
+001800          END-IF.
+001810
+001820          PERFORM ALFA-TO-NUM-WEB THRU EX-ALFA-TO-NUM-WEB.
+001830
+001840  EX-READ-WEB.
+001850          EXIT.
+001860
+001870  MAKE-WEB.
+001880
+001890          CALL "MAKEFORM"     USING COBW3.
+001900          CANCEL "MAKEFORM".
+001910
+001920          MOVE FILE-WEB       TO STRINGA-VIEW.
+001930          MOVE SPACES         TO NOME-VIEW.
+001940          STRING MODULO-WEB ENTITA-WEB FUNZIONE-WEB
+001950           DELIMITED BY SIZE INTO NOME-VIEW.
+001960
+001970          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001980
+001990          MOVE PAGE-WEB       TO STRINGA-VIEW.
+002000          MOVE "MODULO"       TO NOME-VIEW.
+002010          PERFORM LEGGO-VIEW  THRU EX-LEGGO-VIEW.
+002020
+002030          IF ESITO-NOK
+002040           MOVE MODULO-WEB         TO STRINGA-VIEW
+002050           PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+002060          END-IF.
+002061
+002062          PERFORM SCRIVI-BREADCRUMB-WEB
+002063           THRU EX-SCRIVI-BREADCRUMB-WEB.
+002070
+002080  EX-MAKE-WEB.
+002090          EXIT.
+002100
+002110  ESEGUI-WEB.
+002120*
+002130**** mettere il comando in COBW3-SYSTEMINFO.
+002140*
+002141* L'OUTPUT (STDOUT/STDERR) DEL COMANDO VIENE RIDIRETTO SU ARKESE,
+002142* UN LOG DI SERVIZIO PER SECTION-WEB, IN MODO DA POTERNE MOSTRARE
+002143* LE ULTIME RIGHE NEL MESSAGGIO DI ERRORE SE IL COMANDO FALLISCE.
+002144*
+002145          MOVE SPACES       TO NOME-ESE.
+002146          STRING "ARKESE" SECTION-WEB ".log"
+002147           DELIMITED BY SIZE INTO NOME-ESE.
+
+002148          MOVE COBW3-SYSTEMINFO   TO COMANDO-ESE.
+002149          MOVE SPACES             TO COBW3-SYSTEMINFO.
+
+002150          STRING COMANDO-ESE DELIMITED BY SPACE
+002151           " > " DELIMITED BY SIZE
+002152           NOME-ESE DELIMITED BY SPACE
+002153           " 2>&1" DELIMITED BY SIZE
+002154           INTO COBW3-SYSTEMINFO.
+
+002155          CALL "COBW3_SYSTEM" USING COBW3.
+
+002180          IF COBW3-STATUS = 1
+002181           PERFORM LEGGI-CODA-ESE THRU EX-LEGGI-CODA-ESE
+002190           STRING "Errore esecuzione " PENULTIMA-RIGA-ESE " "
+002191            ULTIMA-RIGA-ESE
+002200            DELIMITED BY SIZE INTO MESSAGGIO
+002210           PERFORM VIS-MESS THRU EX-VIS-MESS
+002220          END-IF.
+
+002230          MOVE SPACES       TO COBW3-SYSTEMINFO.
+
+002240  EX-ESEGUI-WEB.
+002250          EXIT.
+002251*
+002252** RILEGGE ARKESE E TIENE IN MEMORIA LE ULTIME DUE RIGHE SCRITTE
+002253** DAL COMANDO APPENA ESEGUITO DA ESEGUI-WEB, IN MODO DA POTERLE
+002254** MOSTRARE NEL MESSAGGIO DI ERRORE.
+002255*
+002256  LEGGI-CODA-ESE.
+
+002257          MOVE SPACES              TO PENULTIMA-RIGA-ESE
+002258                                       ULTIMA-RIGA-ESE.
+
+002259          PERFORM OPEN-I-ESE       THRU EX-OPEN-I-ESE.
+002260          PERFORM LEGGO-NEXT-ESE   THRU EX-LEGGO-NEXT-ESE.
+
+002261  CICLO-LEGGI-CODA-ESE.
+
+002262          IF FINE-FILE = "S" GO TO FINE-LEGGI-CODA-ESE.
+
+002263          MOVE ULTIMA-RIGA-ESE     TO PENULTIMA-RIGA-ESE.
+002264          MOVE DATI-ESE            TO ULTIMA-RIGA-ESE.
+
+002265          PERFORM LEGGO-NEXT-ESE   THRU EX-LEGGO-NEXT-ESE.
+
+002266          GO TO CICLO-LEGGI-CODA-ESE.
+
+002267  FINE-LEGGI-CODA-ESE.
+
+002268          PERFORM CLOSE-ESE        THRU EX-CLOSE-ESE.
+
+002269  EX-LEGGI-CODA-ESE.
+002270          EXIT.
+002271  SHA-WEB.
+
+002280* CALCOLO DELL'HASH DELLA PASSWORD (FIELD-WEB, IN CHIARO) TUTTO
+002281* IN PROCESSO: NIENTE SHELL LANCIATA, NIENTE FILE TEMPORANEO SU
+002282* DISCO - SAVESHA3 RESTITUISCE DIRETTAMENTE L'HASH IN VALUE-WEB.
+002283*
+002390          CALL "SAVESHA3" USING FIELD-WEB
+002400           RETURNING VALUE-WEB.
+
+002420          CANCEL "SAVESHA3".
+
+002440  EX-SHA-WEB.
+002450          EXIT.
+002455*
+002456* FORZA-CAMBIO-PASSWORD-WEB: il programma di login la invoca al
+002457* posto della pagina di destinazione quando VERIFICA-PASSWORD-UTEN
+002458* (PIOUTEN.CBL) ha trovato PASSWORD-SCADUTA-WEB a "S"
+002459*
+002460  FORZA-CAMBIO-PASSWORD-WEB.
+
+002462          STRING "La password e' scaduta - e' necessario "
+002463           DELIMITED BY SIZE
+002464           "cambiarla prima di proseguire" DELIMITED BY SIZE
+002465           INTO MESSAGGIO.
+
+002467          PERFORM VIS-MESS          THRU EX-VIS-MESS.
+
+002469  EX-FORZA-CAMBIO-PASSWORD-WEB.
+002470          EXIT.
+002471*
+002472  CALL-WEB.
+
+002473* ACCODA LA GENERAZIONE DEL REPORT SU ARKJOB INVECE DI CHIAMARE
+002474* POWEROPENSHEET IN LINEA: LA RICHIESTA VIENE RITIRATA ED ESEGUITA
+002475* IN BACKGROUND DA OPENJOB, L'OPERATORE NE SEGUE L'ESITO DALLA
+002476* GRIGLIA DI STATO DI OPENMJOB (STESSA SECTION-WEB DELLA RICHIESTA).
+002477* IL CHIAMANTE VALORIZZA UTENTE-JOB PRIMA DI PERFORM CALL-WEB.
+002478*
+002480          MOVE SECTION-WEB       TO SECTION-JOB.
+002481          ACCEPT DATA-JOB        FROM DATE YYYYMMDD.
+002482          ACCEPT ORARIO-JOB      FROM TIME.
+
+002483          MOVE PROGRAMMA-WEB     TO PROGRAMMA-JOB.
+002484          MOVE LIBRERIA-WEB      TO LIBRERIA-JOB.
+002485          MOVE "A"               TO STATO-JOB.
+002486          MOVE SPACES            TO RITORNO-JOB.
+002487          MOVE ZEROS             TO DATA-FINE-JOB ORARIO-FINE-JOB.
+
+002490          PERFORM OPEN-I-JOB     THRU EX-OPEN-I-JOB.
+002491          PERFORM SCRIVI-JOB     THRU EX-SCRIVI-JOB.
+002492          PERFORM CLOSE-JOB      THRU EX-CLOSE-JOB.
+
+002500          IF ESITO-OK
+002501           MOVE "ACC"            TO RITORNO-WEB
+002502          ELSE
+002503           MOVE SPACES           TO RITORNO-WEB
+002504          END-IF.
+
+002530  EX-CALL-WEB.
+002540          EXIT.
+002550
+002560  ALFA-TO-NUM-WEB.
+002570
+002580          IF VALUE-WEB = SPACES
+002590           MOVE ZERO           TO NUMERO-WEB
+002600           GO TO EX-ALFA-TO-NUM-WEB
+002610          END-IF.
+002620
+002630          MOVE ALL ZEROS      TO TAB-NUMERO-WEB.
+002640          MOVE 18             TO IND3-WEB.
+002650
+002660          PERFORM CICLO-ALFA-NUM-WEB THRU EX-CICLO-ALFA-NUM-WEB
+002670           VARYING IND2-WEB FROM 18 BY -1 UNTIL IND2-WEB = ZERO.
+002680
+002690          MOVE TAB-NUMERO-WEB TO NUMERO-WEB.
+002700
+002710  EX-ALFA-TO-NUM-WEB.
+002720          EXIT.
+002730
+002740  CICLO-ALFA-NUM-WEB.
+002750
+002760          IF VALUE-WEB(IND2-WEB:1) NUMERIC
+002770           MOVE VALUE-WEB(IND2-WEB:1)
+002780            TO TAB-NUMERO-WEB(IND3-WEB:1)
+002790           SUBTRACT 1          FROM IND3-WEB
+002800          END-IF.
+002810
+002820  EX-CICLO-ALFA-NUM-WEB.
+002830          EXIT.
+002840
+002850  FAI-NOME.
+002855
+002856          PERFORM CALCOLA-PATH-CATALOGO-WEB
+002857           THRU EX-CALCOLA-PATH-CATALOGO-WEB.
+002858
+002950          CALL "NOMIFILE" USING WDOVE WNOME
+002960           RETURNING WFILE.
+002970
+002980  EX-FAI-NOME.
+002990          EXIT.
+002991*
+002992** CALCOLA-PATH-CATALOGO-WEB: valorizza WDOVE con il percorso di
+002993** FILES.TXT sotto PATH-WEB (o quello di default); usata da
+002994** FAI-NOME prima di CALL "NOMIFILE" e dalla manutenzione del
+002995** catalogo, che deve aprire lo stesso file in lettura/scrittura
+002996*
+002997  CALCOLA-PATH-CATALOGO-WEB.
+002998
+002999          IF PATH-WEB = SPACE
+003000           MOVE "FILES/FILES.TXT"  TO WDOVE
+003001          ELSE
+003002           MOVE SPACES             TO WDOVE
+003003           STRING PATH-WEB DELIMITED BY "  "
+003004            "FILES.TXT" DELIMITED BY SIZE INTO WDOVE
+003005          END-IF.
+003006
+003007  EX-CALCOLA-PATH-CATALOGO-WEB.
+003008          EXIT.
+003009*
+003010** STORICIZZA SU ARKVSTO LA PAGINA APPENA MOSTRATA (BREADCRUMB),
+003020** UNA VOCE PER SECTION-WEB, TENENDO SOLO LE ULTIME LIMITE-VSTO-WEB
+003030** VISITATE: SI APPOGGIA A NOME-VIEW="BREADCRUMB-WEB"+
+003040** KEY-VIEW=SECTION-WEB COME SE FOSSE UN QUALSIASI ALTRO CAMPO
+003050** STORICIZZATO DA PIOVIEWH.CBL, CON STRINGA-VIEW CHE PORTA
+003060** ETICHETTA+LINK SEPARATI DA "|"
+003070*
+003080  SCRIVI-BREADCRUMB-WEB.
+003090
+003100          MOVE "BREADCRUMB-WEB"  TO NOME-VIEW.
+003110          MOVE SECTION-WEB       TO KEY-VIEW.
+003120          PERFORM LEGGO-VIEW     THRU EX-LEGGO-VIEW.
+003130
+003140          MOVE "MK-OPERATORE"    TO FIELD-WEB.
+003150          PERFORM READ-WEB       THRU EX-READ-WEB.
+003160          MOVE SPACES            TO UTENTE-VIEW-WEB.
+003170          IF COBW3-SEARCH-FLAG-EXIST
+003180           MOVE VALUE-WEB(1:8)   TO UTENTE-VIEW-WEB
+003190          END-IF.
+003200
+003210          IF ESITO-OK
+003220           PERFORM SALVA-PRECEDENTE-VIEW
+003230            THRU EX-SALVA-PRECEDENTE-VIEW
+003240          END-IF.
+003250
+003260          MOVE SPACES            TO STRINGA-VIEW.
+003270          STRING PAGE-WEB DELIMITED BY SPACE
+003280           "|"             DELIMITED BY SIZE
+003290           FILE-WEB        DELIMITED BY SPACE
+003300           INTO STRINGA-VIEW.
+003310          MOVE "BREADCRUMB-WEB"  TO NOME-VIEW.
+003320          MOVE SECTION-WEB       TO KEY-VIEW.
+003330
+003340          IF ESITO-OK
+003350           PERFORM SCRITTURA-VIEW-STORICO
+003360            THRU EX-SCRITTURA-VIEW-STORICO
+003370          ELSE
+003380           PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+003390          END-IF.
+003400
+003410  EX-SCRIVI-BREADCRUMB-WEB.
+003420          EXIT.
+003430*
+003440** VIS-LOGIN-BLOCCATO: IL PROGRAMMA DI LOGIN LA INVOCA AL POSTO
+003450** DELLA PAGINA DI DESTINAZIONE QUANDO VERIFICA-BLOCCO-UTEN
+003460** (PIOUTEN.CBL) HA TROVATO UTENTE-BLOCCATO-WEB A "S"
+003470*
+003480  VIS-LOGIN-BLOCCATO.
+
+003490          STRING "L'utenza e' bloccata per troppi tentativi di "
+003500           DELIMITED BY SIZE
+003510           "accesso falliti - rivolgersi ad un amministratore"
+003520           DELIMITED BY SIZE
+003530           INTO MESSAGGIO.
+
+003540          PERFORM VIS-MESS          THRU EX-VIS-MESS.
+
+003550  EX-VIS-LOGIN-BLOCCATO.
+003560          EXIT.
