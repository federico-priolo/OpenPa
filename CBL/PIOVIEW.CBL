@@ -0,0 +1,107 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  CLOSE-VIEW.
+000029
+000030          CLOSE ARKVIEW.
+000031
+000032  EX-CLOSE-VIEW.
+000033          EXIT.
+000034
+000035  LEGGO-VIEW.
+000036
+000037          MOVE "NO"            TO ESITO-WEB.
+000038
+000039          READ ARKVIEW
+000040           INVALID KEY GO TO EX-LEGGO-VIEW.
+000041
+000042          MOVE "OK"            TO ESITO-WEB.
+000043
+000044  EX-LEGGO-VIEW.
+000045          EXIT.
+000046
+000047  SCRITTURA-VIEW.
+000048
+000049          IF CURRENCY-VIEW = SPACES
+000050           MOVE "EUR"          TO CURRENCY-VIEW
+000051          END-IF.
+000052
+000053          ACCEPT DATA-SCRITTURA-VIEW FROM DATE YYYYMMDD.
+000054
+000055          WRITE VIEW
+000056           INVALID KEY
+000057           REWRITE VIEW
+000058            INVALID KEY CONTINUE
+000059           END-REWRITE
+000060          END-WRITE.
+000061
+000062  EX-SCRITTURA-VIEW.
+000063          EXIT.
+000064*
+000065** APRE ARKVIEW IN LETTURA/SCRITTURA: SERVE AI PROGRAMMI BATCH CHE
+000066** ACCEDONO AD ARKVIEW SENZA PASSARE DA INIZIALI.CBL
+000067*
+000068  OPEN-I-VIEW.
+000069
+000070          OPEN I-O ARKVIEW.
+000071
+000072          IF STATUS-VIEW = "35"
+000073           OPEN OUTPUT ARKVIEW
+000074           CLOSE ARKVIEW
+000075           OPEN I-O ARKVIEW
+000076          END-IF.
+000077
+000078  EX-OPEN-I-VIEW.
+000079          EXIT.
+000080*
+000081** POSIZIONA ARKVIEW SULLA CHIAVE ALTERNATA CHIAVE-DATO-VIEW, PER
+000082** SCANDIRE IL FILE RAGGRUPPATO PER SESSIONE ANZICHE' PER NOME-VIEW
+000083*
+000084  STARTO-DATO-VIEW.
+000085
+000086          MOVE "NO"            TO ESITO-WEB.
+000087
+000088          START ARKVIEW KEY IS NOT LESS THAN CHIAVE-DATO-VIEW
+000089           INVALID KEY GO TO EX-STARTO-DATO-VIEW.
+000090
+000091          MOVE "OK"            TO ESITO-WEB.
+000092
+000093  EX-STARTO-DATO-VIEW.
+000094          EXIT.
+000095
+000096  LEGGO-NEXT-VIEW.
+000097
+000098          MOVE "N"             TO FINE-FILE.
+000099
+000100          READ ARKVIEW NEXT RECORD
+000101           AT END MOVE "S"     TO FINE-FILE.
+000102
+000103  EX-LEGGO-NEXT-VIEW.
+000104          EXIT.
+000105
+000106  CANCELLA-VIEW.
+000107
+000108          MOVE "NO"            TO ESITO-WEB.
+000109
+000110          DELETE ARKVIEW RECORD
+000111           INVALID KEY GO TO EX-CANCELLA-VIEW.
+000112
+000113          MOVE "OK"            TO ESITO-WEB.
+000114
+000115  EX-CANCELLA-VIEW.
+000116          EXIT.
