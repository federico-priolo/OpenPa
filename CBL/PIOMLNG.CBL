@@ -0,0 +1,121 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-I-MLNG.
+000029
+000030          OPEN I-O ARKMLNG.
+000031
+000032          IF STATUS-MLNG = "35"
+000033           OPEN OUTPUT ARKMLNG
+000034           CLOSE ARKMLNG
+000035           OPEN I-O ARKMLNG
+000036          END-IF.
+000037
+000038  EX-OPEN-I-MLNG.
+000039          EXIT.
+000040
+000041  CLOSE-MLNG.
+000042
+000043          CLOSE ARKMLNG.
+000044
+000045  EX-CLOSE-MLNG.
+000046          EXIT.
+000047
+000048  STARTO-MLNG.
+000049
+000050          MOVE "NO"            TO ESITO-WEB.
+000051
+000052          START ARKMLNG KEY IS NOT LESS THAN CHIAVE-MLNG
+000053           INVALID KEY GO TO EX-STARTO-MLNG.
+000054
+000055          MOVE "OK"            TO ESITO-WEB.
+000056
+000057  EX-STARTO-MLNG.
+000058          EXIT.
+000059
+000060  LEGGO-NEXT-MLNG.
+000061
+000062          MOVE "N"             TO FINE-FILE.
+000063
+000064          READ ARKMLNG NEXT RECORD
+000065           AT END MOVE "S"     TO FINE-FILE.
+000066
+000067  EX-LEGGO-NEXT-MLNG.
+000068          EXIT.
+000069
+000070  LEGGO-MLNG.
+000071
+000072          MOVE "NO"            TO ESITO-WEB.
+000073
+000074          READ ARKMLNG
+000075           INVALID KEY GO TO EX-LEGGO-MLNG.
+000076
+000077          MOVE "OK"            TO ESITO-WEB.
+000078
+000079  EX-LEGGO-MLNG.
+000080          EXIT.
+000081*
+000090  SCRIVI-MLNG.
+000091
+000092          MOVE "NO"            TO ESITO-WEB.
+000093
+000094          WRITE DESC-MENU-LINGUA
+000095           INVALID KEY GO TO EX-SCRIVI-MLNG.
+000096
+000097          MOVE "OK"            TO ESITO-WEB.
+000098
+000099  EX-SCRIVI-MLNG.
+000100          EXIT.
+000101*
+000110  RISCRIVI-MLNG.
+000120
+000130          MOVE "NO"            TO ESITO-WEB.
+000140
+000150          REWRITE DESC-MENU-LINGUA
+000160           INVALID KEY GO TO EX-RISCRIVI-MLNG.
+000170
+000180          MOVE "OK"            TO ESITO-WEB.
+000190
+000200  EX-RISCRIVI-MLNG.
+000210          EXIT.
+000211*
+000212** RISOLVI-DESC-MLNG: IL CHIAMANTE HA GIA' IN MEMORIA UN RECORD DI
+000213** ARKMENU (NUM-MENU/DESC-MENU) E VALORIZZA LINGUA-MLNG CON LA
+000214** LINGUA-UTEN DELL'OPERATORE PRIMA DI CHIAMARE QUESTO PARAGRAFO.
+000215** SE ESISTE UNA TRADUZIONE PER QUELLA LINGUA VIENE RESTITUITA IN
+000216** DESC-MENU-RISOLTA, ALTRIMENTI CI TORNA LA DESC-MENU ORIGINALE
+000217** (L'ITALIANO RESTA LA LINGUA DI RIPIEGO, COME PRIMA DI QUESTO
+000218** FILE); NUM-MENU-MLNG VIENE SEMPRE RICAVATA DA NUM-MENU, IL
+000219** CHIAMANTE NON DEVE VALORIZZARLA A MANO
+000220*
+000221  RISOLVI-DESC-MLNG.
+000222
+000223          MOVE DESC-MENU       TO DESC-MENU-RISOLTA.
+000224
+000225          IF LINGUA-MLNG = SPACES GO TO EX-RISOLVI-DESC-MLNG.
+000226
+000227          MOVE NUM-MENU        TO NUM-MENU-MLNG.
+000228
+000229          PERFORM LEGGO-MLNG   THRU EX-LEGGO-MLNG.
+000230
+000231          IF ESITO-OK
+000232           MOVE DESC-MLNG      TO DESC-MENU-RISOLTA
+000233          END-IF.
+000234
+000235  EX-RISOLVI-DESC-MLNG.
+000236          EXIT.
