@@ -0,0 +1,44 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-E-SIEM.
+
+000029          OPEN EXTEND ARKSIEM.
+
+000030          IF STATUS-SIEM = "35"
+000031           OPEN OUTPUT ARKSIEM
+000032           CLOSE ARKSIEM
+000033           OPEN EXTEND ARKSIEM
+000034          END-IF.
+
+000035  EX-OPEN-E-SIEM.
+000036          EXIT.
+000037
+000038  CLOSE-SIEM.
+
+000039          CLOSE ARKSIEM.
+
+000040  EX-CLOSE-SIEM.
+000041          EXIT.
+000042
+000043  SCRIVI-SIEM.
+
+000044          WRITE RIGA-SIEM.
+
+000045  EX-SCRIVI-SIEM.
+000046          EXIT.
