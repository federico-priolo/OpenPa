@@ -0,0 +1,40 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKJOB LABEL RECORD  IS STANDARD GLOBAL
+000029            BLOCK  CONTAINS 141 CHARACTERS
+000030            RECORD CONTAINS 141 CHARACTERS.
+000040*
+000050  01 JOB.
+000060   02 CHIAVE-JOB.
+000070    05 SECTION-JOB             PIC X(20).
+000080    05 DATA-JOB                PIC 9(08).
+000090    05 ORARIO-JOB              PIC 9(06).
+000100   02 DATI-JOB.
+000110    05 PROGRAMMA-JOB           PIC X(30).
+000120    05 LIBRERIA-JOB            PIC X(30).
+000130    05 UTENTE-JOB              PIC X(08).
+000140    05 STATO-JOB               PIC X.
+000150       88 JOB-IN-ATTESA        VALUE "A".
+000160       88 JOB-IN-ESECUZIONE    VALUE "E".
+000170       88 JOB-COMPLETATO       VALUE "C".
+000180       88 JOB-FALLITO          VALUE "F".
+000190    05 RITORNO-JOB             PIC X(04).
+000200    05 DATA-FINE-JOB           PIC 9(08).
+000210    05 ORARIO-FINE-JOB         PIC 9(06).
+000220    05 FILLER                  PIC X(20).
