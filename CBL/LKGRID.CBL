@@ -0,0 +1,30 @@
+000010*
+000020* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190* PARAMETRO DI CALL "GRIDJSON": COPIARE SIA NEL CHIAMANTE (LINKAGE
+000200* O WORKING-STORAGE) SIA NEL SUBPROGRAM STESSO
+000210*
+000220 01 GRIDJSON-LK.
+000230    02 GRIDJSON-AZIONE       PIC X(8).
+000240    02 GRIDJSON-NOME-JSON    PIC X(30).
+000250    02 GRIDJSON-TOTALE       PIC 9(7).
+000260    02 GRIDJSON-NUM-CAMPI    PIC 9(2).
+000270    02 GRIDJSON-CAMPI OCCURS 10 TIMES.
+000280       03 GRIDJSON-CAMPO-NOME PIC X(20).
+000290       03 GRIDJSON-CAMPO-VAL  PIC X(60).
+000300*
