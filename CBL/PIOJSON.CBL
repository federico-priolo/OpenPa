@@ -0,0 +1,138 @@
+000010*
+000020* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190  OPEN-O-JSON.
+000200
+000210          OPEN OUTPUT ARKJSON.
+000220
+000230  EX-OPEN-O-JSON.
+000240          EXIT.
+000250
+000260  CLOSE-JSON.
+000270
+000280          CLOSE ARKJSON.
+000290
+000300  EX-CLOSE-JSON.
+000310          EXIT.
+000320
+000330  SCRITTURA-JSON.
+000340
+000350          MOVE 512                TO WMAXJSON.
+000360
+000370          PERFORM TROVA-LEN-JSON  THRU EX-TROVA-LEN-JSON.
+000380
+000390          IF WMAXJSON = 0
+000400           MOVE 1                 TO WMAXJSON
+000410          MOVE SPACE             TO DATI-JSON
+000420          END-IF.
+000430
+000440          MOVE SPACES             TO REC-JSON-RIGA.
+000450          MOVE DATI-JSON(1:WMAXJSON) TO REC-JSON-RIGA(1:WMAXJSON).
+000460
+000470          WRITE REC-JSON.
+000480
+000490          MOVE SPACES             TO DATI-JSON.
+000500
+000510  EX-SCRITTURA-JSON.
+000520          EXIT.
+000530
+000540  TROVA-LEN-JSON.
+000550
+000560          IF WMAXJSON = 0 GO TO EX-TROVA-LEN-JSON.
+000570
+000580          IF DATI-JSON(WMAXJSON:1) NOT = SPACE
+000590           GO TO EX-TROVA-LEN-JSON.
+000600
+000610          SUBTRACT 1              FROM WMAXJSON.
+000620
+000630          GO TO TROVA-LEN-JSON.
+000640
+000650  EX-TROVA-LEN-JSON.
+000660          EXIT.
+000670
+000680* ESCAPE-JSON: rende sicura per la sintassi JSON la stringa in
+000690* STRINGA-JSON (spazi finali esclusi), restituendola in
+000700* STRINGA-JSON-ESC per LUNGH-JSON-ESC caratteri.
+000710*
+000720  ESCAPE-JSON.
+000730
+000740          MOVE SPACES             TO STRINGA-JSON-ESC.
+000750          MOVE ZEROS              TO LUNGH-JSON-ESC.
+000760          MOVE 200                TO LUNGH-JSON.
+000770
+000780          PERFORM TROVA-LEN-JSON-SRC THRU EX-TROVA-LEN-JSON-SRC.
+000790
+000800          IF LUNGH-JSON = ZEROS GO TO EX-ESCAPE-JSON.
+000810
+000820          MOVE 1                  TO IND-JSON.
+000830
+000840          PERFORM CICLO-ESCAPE-JSON THRU EX-CICLO-ESCAPE-JSON
+000850           UNTIL IND-JSON > LUNGH-JSON.
+000860
+000870  EX-ESCAPE-JSON.
+000880          EXIT.
+000890
+000900  TROVA-LEN-JSON-SRC.
+000910
+000920          IF LUNGH-JSON = 0 GO TO EX-TROVA-LEN-JSON-SRC.
+000930
+000940          IF STRINGA-JSON(LUNGH-JSON:1) NOT = SPACE
+000950           GO TO EX-TROVA-LEN-JSON-SRC.
+000960
+000970          SUBTRACT 1              FROM LUNGH-JSON.
+000980
+000990          GO TO TROVA-LEN-JSON-SRC.
+001000
+001010  EX-TROVA-LEN-JSON-SRC.
+001020          EXIT.
+001030
+001040  CICLO-ESCAPE-JSON.
+001050
+001060          EVALUATE STRINGA-JSON(IND-JSON:1)
+001070           WHEN '"'
+001080            ADD 2                TO LUNGH-JSON-ESC
+001090            MOVE '\"'
+001100             TO STRINGA-JSON-ESC(LUNGH-JSON-ESC - 1:2)
+001110           WHEN '\'
+001120            ADD 2                TO LUNGH-JSON-ESC
+001130            MOVE '\\'
+001140             TO STRINGA-JSON-ESC(LUNGH-JSON-ESC - 1:2)
+001150           WHEN X"0A"
+001160            ADD 2                TO LUNGH-JSON-ESC
+001170            MOVE '\n'
+001180             TO STRINGA-JSON-ESC(LUNGH-JSON-ESC - 1:2)
+001190           WHEN X"0D"
+001200            ADD 2                TO LUNGH-JSON-ESC
+001210            MOVE '\r'
+001220             TO STRINGA-JSON-ESC(LUNGH-JSON-ESC - 1:2)
+001230           WHEN X"09"
+001240            ADD 2                TO LUNGH-JSON-ESC
+001250            MOVE '\t'
+001260             TO STRINGA-JSON-ESC(LUNGH-JSON-ESC - 1:2)
+001270           WHEN OTHER
+001280            IF STRINGA-JSON(IND-JSON:1) NOT < SPACE
+001290             ADD 1               TO LUNGH-JSON-ESC
+001300             MOVE STRINGA-JSON(IND-JSON:1)
+001310              TO STRINGA-JSON-ESC(LUNGH-JSON-ESC:1)
+001320            END-IF
+001330          END-EVALUATE.
+001340
+001350          ADD 1                   TO IND-JSON.
+001360
+001370  EX-CICLO-ESCAPE-JSON.
+001380          EXIT.
