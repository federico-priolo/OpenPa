@@ -0,0 +1,110 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028* PARAGRAFI DI SCRITTURA SU ARKABI: SEPARATI DA PIOABI.CBL PERCHE'
+000029* RICHIEDONO ANCHE ARKABIS (SELABIS.CBL/FDEABIS.CBL) PER LO STORICO,
+000030* CHE UN SEMPLICE LETTORE DI ABILITAZIONE (COME OPENABIM) NON DEVE
+000031* PER FORZA APRIRE
+000032*
+000040** SCRIVE UN NUOVO PERMESSO E APPENDE LA RIGA DI STORICO CORRISPONDENTE
+000050*
+000060  SCRIVI-ABI.
+000070
+000080          MOVE "NO"              TO ESITO-WEB.
+000090
+000100          WRITE ABILITAZIONE
+000110           INVALID KEY GO TO EX-SCRIVI-ABI.
+
+000130          MOVE SPACES            TO DESC-PRIMA-ABIS.
+000140          MOVE DESC-ABI          TO DESC-DOPO-ABIS.
+000150          MOVE "G"               TO OPERAZIONE-ABIS.
+000160          PERFORM SCRIVI-STORICO-ABI
+000170           THRU EX-SCRIVI-STORICO-ABI.
+
+000185          IF ESITO-NOK GO TO EX-SCRIVI-ABI.
+
+000190          MOVE "OK"              TO ESITO-WEB.
+000200
+000210  EX-SCRIVI-ABI.
+000220          EXIT.
+000230*
+000240** RISCRIVE UN PERMESSO ESISTENTE: IL CHIAMANTE DEVE AVER GIA'
+000250** VALORIZZATO DESC-PRIMA-ABI-WEB COL VECCHIO CONTENUTO DI DESC-ABI
+000260** PRIMA DI SOVRASCRIVERE IL RECORD IN MEMORIA
+000270*
+000280  RISCRIVI-ABI.
+000290
+000300          MOVE "NO"              TO ESITO-WEB.
+000310
+000406          REWRITE ABILITAZIONE
+000408           INVALID KEY GO TO EX-RISCRIVI-ABI.
+000409
+000350          MOVE DESC-PRIMA-ABI-WEB TO DESC-PRIMA-ABIS.
+000360          MOVE DESC-ABI          TO DESC-DOPO-ABIS.
+000370          MOVE "G"               TO OPERAZIONE-ABIS.
+000380          PERFORM SCRIVI-STORICO-ABI
+000390           THRU EX-SCRIVI-STORICO-ABI.
+000400
+000405          IF ESITO-NOK GO TO EX-RISCRIVI-ABI.
+000410          MOVE "OK"              TO ESITO-WEB.
+000420
+000430  EX-RISCRIVI-ABI.
+000440          EXIT.
+000450*
+000460** CANCELLA (REVOCA) UN PERMESSO GIA' POSIZIONATO DA UNA LETTURA:
+000470** DESC-ABI E' ANCORA QUELLA LETTA DAL FILE, PERCHE' LA DELETE NON
+000480** TOCCA IL BUFFER DEL RECORD
+000490*
+000500  CANCELLA-ABI.
+000510
+000520          MOVE "NO"              TO ESITO-WEB.
+000530
+000540          MOVE DESC-ABI          TO DESC-PRIMA-ABIS.
+000550          MOVE SPACES            TO DESC-DOPO-ABIS.
+000590
+000636          DELETE ARKABI RECORD
+000638           INVALID KEY GO TO EX-CANCELLA-ABI.
+000639
+000600          MOVE "R"               TO OPERAZIONE-ABIS.
+000610          PERFORM SCRIVI-STORICO-ABI
+000620           THRU EX-SCRIVI-STORICO-ABI.
+000630
+000635          IF ESITO-NOK GO TO EX-CANCELLA-ABI.
+000640          MOVE "OK"              TO ESITO-WEB.
+000650
+000660  EX-CANCELLA-ABI.
+000670          EXIT.
+000680*
+000690** COMPONE E SCRIVE LA RIGA DI STORICO PER UN'OPERAZIONE SU ARKABI:
+000700** CHIAVE, DATA/ORA E UTENTE (DA UTENTE-ABI-WEB, VALORIZZATO DAL
+000710** CHIAMANTE PRIMA DI SCRIVI-ABI/RISCRIVI-ABI/CANCELLA-ABI) SONO
+000720** COMUNI A GRANT E REVOCA
+000730*
+000740  SCRIVI-STORICO-ABI.
+000750
+000760          MOVE ENTE-ABI          TO ENTE-ABI-ABIS.
+000770          MOVE GRUPPO-ABI        TO GRUPPO-ABI-ABIS.
+000780          MOVE CHIAMATA-ABI      TO CHIAMATA-ABIS.
+000790          ACCEPT DATA-ABIS       FROM DATE YYYYMMDD.
+000800          ACCEPT ORA-ABIS        FROM TIME.
+000810          MOVE UTENTE-ABI-WEB    TO UTENTE-ABIS.
+000820
+000830          PERFORM SCRIVI-ABIS    THRU EX-SCRIVI-ABIS.
+000840
+000850  EX-SCRIVI-STORICO-ABI.
+000860          EXIT.
