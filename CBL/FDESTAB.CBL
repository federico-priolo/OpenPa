@@ -0,0 +1,31 @@
+000010*
+000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  FD ARKSTAB LABEL RECORD  IS STANDARD GLOBAL
+000029             BLOCK  CONTAINS 231 CHARACTERS
+000030             RECORD CONTAINS 231 CHARACTERS.
+000040*
+000050  01 STORICO-TAB.
+000060   02 CHIAVE-STAB.
+000070    05 TIPO-TAB-STAB            PIC XX.
+000080    05 ENTE-TAB-STAB            PIC 99.
+000090    05 PROG-TAB-STAB            PIC 9(5).
+000100    05 DATA-STAB                PIC 9(8).
+000110    05 ORA-STAB                 PIC 9(6).
+000120   02 TABELLA-STAB              PIC X(200).
+000130   02 UTENTE-STAB               PIC X(8).
