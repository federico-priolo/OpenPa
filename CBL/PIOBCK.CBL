@@ -0,0 +1,55 @@
+000010*
+000011* Copyright (C) 2010-2022 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000012*
+000013* This program is free software; you can redistribute it and/or modify
+000014* it under the terms of the GNU General Public License as published by
+000015* the Free Software Foundation; either version 2, or (at your option)
+000016* any later version.
+000017*
+000018* This program is distributed in the hope that it will be useful,
+000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000021* GNU General Public License for more details.
+000022*
+000023* You should have received a copy of the GNU General Public License
+000024* along with this software; see the file COPYING.  If not, write to
+000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000026* Boston, MA 02110-1301 USA
+000027*
+000028  OPEN-O-BCK.
+000029
+000030          OPEN OUTPUT ARKBCK.
+000031
+000032  EX-OPEN-O-BCK.
+000033          EXIT.
+000034
+000035  OPEN-I-BCK.
+000036
+000037          OPEN INPUT ARKBCK.
+000038
+000039  EX-OPEN-I-BCK.
+000040          EXIT.
+000041
+000042  CLOSE-BCK.
+000043
+000044          CLOSE ARKBCK.
+000045
+000046  EX-CLOSE-BCK.
+000047          EXIT.
+000048
+000049  LEGGI-BCK.
+000050
+000051          MOVE "N"             TO FINE-FILE.
+000052
+000053          READ ARKBCK
+000054           AT END MOVE "S"     TO FINE-FILE.
+000055
+000056  EX-LEGGI-BCK.
+000057          EXIT.
+000058
+000059  SCRIVI-RIGA-BCK.
+000060
+000061          WRITE REC-BCK.
+000062
+000063  EX-SCRIVI-RIGA-BCK.
+000064          EXIT.
