@@ -0,0 +1,248 @@
+000010*
+000020* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190  OPEN-I-UTEN.
+000200
+000210          OPEN I-O ARKUTEN.
+000220
+000230          IF STATUS-UTEN = "35"
+000240           OPEN OUTPUT ARKUTEN
+000250           CLOSE ARKUTEN
+000260           OPEN I-O ARKUTEN
+000270          END-IF.
+000280
+000290  EX-OPEN-I-UTEN.
+000300          EXIT.
+000310
+000320  CLOSE-UTEN.
+000330
+000340          CLOSE ARKUTEN.
+000350
+000360  EX-CLOSE-UTEN.
+000370          EXIT.
+000380
+000390  STARTO-UTEN.
+000400
+000410          MOVE "NO"            TO ESITO-WEB.
+000420
+000430          START ARKUTEN KEY IS NOT LESS THAN CHIAVE-UTEN
+000440           INVALID KEY GO TO EX-STARTO-UTEN.
+000450
+000460          MOVE "OK"            TO ESITO-WEB.
+000470
+000480  EX-STARTO-UTEN.
+000490          EXIT.
+000500
+000510  LEGGO-NEXT-UTEN.
+000520
+000530          MOVE "N"             TO FINE-FILE.
+000540
+000550          READ ARKUTEN NEXT RECORD
+000560           AT END MOVE "S"     TO FINE-FILE.
+000570
+000580  EX-LEGGO-NEXT-UTEN.
+000590          EXIT.
+000600
+000610  LEGGO-UTEN.
+000620
+000630          MOVE "NO"            TO ESITO-WEB.
+000640
+000650          READ ARKUTEN
+000660           INVALID KEY GO TO EX-LEGGO-UTEN.
+000670
+000680          MOVE "OK"            TO ESITO-WEB.
+000690
+000700  EX-LEGGO-UTEN.
+000710          EXIT.
+000720
+000730  SCRIVI-UTEN.
+000740
+000750          MOVE "NO"            TO ESITO-WEB.
+000760
+000770          WRITE UTENTE
+000780           INVALID KEY GO TO EX-SCRIVI-UTEN.
+000790
+000800          MOVE "OK"            TO ESITO-WEB.
+000810
+000820  EX-SCRIVI-UTEN.
+000830          EXIT.
+000840
+000850  RISCRIVI-UTEN.
+000860
+000870          MOVE "NO"            TO ESITO-WEB.
+000880
+000890          REWRITE UTENTE
+000900           INVALID KEY GO TO EX-RISCRIVI-UTEN.
+000910
+000920          MOVE "OK"            TO ESITO-WEB.
+000930
+000940  EX-RISCRIVI-UTEN.
+000950          EXIT.
+000960*
+000970* TIMBRA-LOGIN-UTEN: valorizza LAST-LOGIN-UTEN con data/ora
+000980* correnti e riscrive il record; il programma di login la
+000990* invoca dopo aver posizionato CHIAVE-UTEN e fatto LEGGO-UTEN
+001000*
+001010  TIMBRA-LOGIN-UTEN.
+001020
+001030          ACCEPT DATA-LOGIN-UTEN FROM DATE YYYYMMDD.
+001040          ACCEPT ORA-LOGIN-UTEN  FROM TIME.
+001050
+001060          PERFORM RISCRIVI-UTEN THRU EX-RISCRIVI-UTEN.
+001070
+001080  EX-TIMBRA-LOGIN-UTEN.
+001090          EXIT.
+001100*
+001110* TIMBRA-PASSWORD-UTEN: da invocare subito dopo una SHA-WEB
+001120* riuscita, per registrare la data dell'hash appena salvato
+001130*
+001140  TIMBRA-PASSWORD-UTEN.
+001150
+001160          ACCEPT PASSWORD-DATE-UTEN FROM DATE YYYYMMDD.
+001170
+001180          PERFORM RISCRIVI-UTEN     THRU EX-RISCRIVI-UTEN.
+001190
+001200  EX-TIMBRA-PASSWORD-UTEN.
+001210          EXIT.
+001220*
+001230* VERIFICA-PASSWORD-UTEN: il programma di login la invoca dopo
+001240* un accesso riuscito; PASSWORD-SCADUTA-WEB torna "S" se l'hash
+001250* di CHIAVE-UTEN e' piu' vecchio di MAX-GG-PASSWORD-WEB giorni
+001260* (un utente che non ha mai fatto SHA-WEB non risulta scaduto:
+001270* la migrazione dei dati storici non valorizza PASSWORD-DATE-UTEN)
+001280*
+001290  VERIFICA-PASSWORD-UTEN.
+001300
+001310          MOVE "N"                TO PASSWORD-SCADUTA-WEB.
+001320
+001330          IF PASSWORD-DATE-UTEN = ZEROS
+001340           GO TO EX-VERIFICA-PASSWORD-UTEN
+001350          END-IF.
+001360
+001370          ACCEPT DATA-OGGI-PASSWORD-WEB FROM DATE YYYYMMDD.
+001380
+001390          COMPUTE GG-PASSWORD-WEB =
+001400           FUNCTION INTEGER-OF-DATE(DATA-OGGI-PASSWORD-WEB)
+001410           - FUNCTION INTEGER-OF-DATE(PASSWORD-DATE-UTEN).
+001420
+001430          IF GG-PASSWORD-WEB > MAX-GG-PASSWORD-WEB
+001440           MOVE "S"               TO PASSWORD-SCADUTA-WEB
+001450          END-IF.
+001460
+001470  EX-VERIFICA-PASSWORD-UTEN.
+001480          EXIT.
+001490*
+001500* VERIFICA-BLOCCO-UTEN: il programma di login la invoca subito dopo
+001510* LEGGO-UTEN, prima di controllare la password; UTENTE-BLOCCATO-WEB
+001520* torna "S" se l'utenza e' bloccata per troppi accessi falliti
+001530*
+001540  VERIFICA-BLOCCO-UTEN.
+001550
+001560          MOVE "N"                TO UTENTE-BLOCCATO-WEB.
+001570
+001580          IF UTENTE-BLOCCATO
+001590           MOVE "S"               TO UTENTE-BLOCCATO-WEB
+001600          END-IF.
+001610
+001620  EX-VERIFICA-BLOCCO-UTEN.
+001630          EXIT.
+001640*
+001650* TENTATIVO-LOGIN-FALLITO-UTEN: il programma di login la invoca
+001660* quando CHIAVE-UTEN e' stata trovata ma la password non
+001670* corrisponde; accumula i tentativi falliti entro la finestra
+001680* FINESTRA-MIN-LOGIN-WEB e blocca l'utenza al raggiungimento di
+001690* LIMITE-TENTATIVI-LOGIN-WEB, fino ad uno sblocco amministrativo
+001700*
+001710  TENTATIVO-LOGIN-FALLITO-UTEN.
+001720
+001730          ACCEPT DATA-OGGI-LOGIN-WEB FROM DATE YYYYMMDD.
+001740          ACCEPT ORA-OGGI-LOGIN-WEB  FROM TIME.
+001750
+001760          IF TENTATIVI-LOGIN-UTEN = ZEROS
+001770           GO TO RESET-TENTATIVI-LOGIN-UTEN
+001780          END-IF.
+001790
+001800          COMPUTE SEC-OGGI-LOGIN-WEB =
+001810           FUNCTION INTEGER-OF-DATE(DATA-OGGI-LOGIN-WEB) * 86400
+001820           + (HH-OGGI-LOGIN-WEB * 3600
+001830           +  MM-OGGI-LOGIN-WEB * 60 + SS-OGGI-LOGIN-WEB).
+001840
+001850          COMPUTE SEC-TENT-LOGIN-WEB =
+001860           FUNCTION INTEGER-OF-DATE(DATA-PRIMO-TENT-UTEN) * 86400
+001870           + (HH-PRIMO-TENT-UTEN * 3600
+001880           +  MM-PRIMO-TENT-UTEN * 60 + SS-PRIMO-TENT-UTEN).
+001890
+001900          COMPUTE SEC-TRASCORSI-LOGIN-WEB =
+001910           SEC-OGGI-LOGIN-WEB - SEC-TENT-LOGIN-WEB.
+001920
+001930          IF SEC-TRASCORSI-LOGIN-WEB > FINESTRA-MIN-LOGIN-WEB * 60
+001940           GO TO RESET-TENTATIVI-LOGIN-UTEN
+001950          END-IF.
+001960
+001970          ADD 1                   TO TENTATIVI-LOGIN-UTEN.
+001980          GO TO VERIFICA-LIMITE-LOGIN-UTEN.
+001990
+002000  RESET-TENTATIVI-LOGIN-UTEN.
+002010
+002020          MOVE DATA-OGGI-LOGIN-WEB TO DATA-PRIMO-TENT-UTEN.
+002030          MOVE ORA-OGGI-LOGIN-WEB TO ORA-PRIMO-TENT-UTEN.
+002040          MOVE 1                  TO TENTATIVI-LOGIN-UTEN.
+002050
+002060  VERIFICA-LIMITE-LOGIN-UTEN.
+002070
+002080          IF TENTATIVI-LOGIN-UTEN NOT LESS
+002090           LIMITE-TENTATIVI-LOGIN-WEB
+002100           SET UTENTE-BLOCCATO    TO TRUE
+002110           MOVE DATA-OGGI-LOGIN-WEB TO DATA-BLOCCO-UTEN
+002120          END-IF.
+002130
+002140          PERFORM RISCRIVI-UTEN   THRU EX-RISCRIVI-UTEN.
+002150
+002160  EX-TENTATIVO-LOGIN-FALLITO-UTEN.
+002170          EXIT.
+002180*
+002190* TENTATIVO-LOGIN-RIUSCITO-UTEN: azzera il contatore dei tentativi
+002200* falliti dopo un accesso andato a buon fine
+002210*
+002220  TENTATIVO-LOGIN-RIUSCITO-UTEN.
+002230
+002240          MOVE ZEROS              TO TENTATIVI-LOGIN-UTEN
+002250                                     DATA-PRIMO-TENT-UTEN
+002260                                     ORA-PRIMO-TENT-UTEN.
+002270
+002280          PERFORM RISCRIVI-UTEN   THRU EX-RISCRIVI-UTEN.
+002290
+002300  EX-TENTATIVO-LOGIN-RIUSCITO-UTEN.
+002310          EXIT.
+002320*
+002330* SBLOCCA-UTEN: azione amministrativa che libera un'utenza bloccata
+002340* e ne azzera lo storico dei tentativi falliti
+002350*
+002360  SBLOCCA-UTEN.
+002370
+002380          SET UTENTE-SBLOCCATO    TO TRUE.
+002390          MOVE ZEROS              TO TENTATIVI-LOGIN-UTEN
+002400                                     DATA-PRIMO-TENT-UTEN
+002410                                     ORA-PRIMO-TENT-UTEN
+002420                                     DATA-BLOCCO-UTEN.
+002430
+002440          PERFORM RISCRIVI-UTEN   THRU EX-RISCRIVI-UTEN.
+002450
+002460  EX-SBLOCCA-UTEN.
+002470          EXIT.
+002480
