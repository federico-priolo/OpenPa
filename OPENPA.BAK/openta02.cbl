@@ -17,17 +17,18 @@
 000170* Boston, MA 02110-1301 USA
 000180*
 000190 IDENTIFICATION   DIVISION.
-000200 PROGRAM-ID       OPENTA02.
+000200 PROGRAM-ID.      OPENTA02.
 000210 ENVIRONMENT      DIVISION.
 000220 CONFIGURATION    SECTION.
-000250			COPY "SPECIAL.CBL".
-000251 INPUT-OUTPUT     SECTION.
-000260 FILE-CONTROL.
-000270
-000280          COPY "SELWEB.CBL".
-000290          COPY "SELVIEW.CBL".
-000300          COPY "SELTAB.CBL".
-000310			COPY "SELDATO.CBL".
+000230          COPY "SPECIAL.CBL".
+000240 INPUT-OUTPUT     SECTION.
+000250 FILE-CONTROL.
+000260
+000270          COPY "SELWEB.CBL".
+000280          COPY "SELVIEW.CBL".
+000290          COPY "SELTAB.CBL".
+000300          COPY "SELSTAB.CBL".
+000310          COPY "SELCSV.CBL".
 000320
 000330
 000340
@@ -37,149 +38,687 @@
 000380          COPY "FDEWEB.CBL".
 000390          COPY "FDEVIEW.CBL".
 000400          COPY "FDETAB.CBL".
-000410			COPY "FDEDATO.CBL".
-000420
-000430 WORKING-STORAGE  SECTION.
-000440
-000450          COPY "COBW3.CBL".
-000460          COPY "GLOBALS.CBL".
-000470          COPY "IMAGES.CBL".
-000480*
-000490 PROCEDURE  DIVISION.
-000500*
-000510          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
-000520
-000530          PERFORM OPEN-I-TAB   THRU EX-OPEN-I-TAB.
-000540			PERFORM OPEN-I-DATO  THRU EX-OPEN-I-DATO.
-000550
-000560			COPY "INIZIALI.CBL".
-000570
-000580
-000590          PERFORM LOAD-VIEW    THRU EX-LOAD-VIEW
-000600
-000610          MOVE "TEMPLATE/TABELL02.HTM"    TO PAGE-WEB
-000620          PERFORM MAKE-WEB     THRU EX-MAKE-WEB.
-000630
-000640
-000650 FINE.
-000660          PERFORM CLOSE-VIEW   THRU EX-CLOSE-VIEW.
-000670          PERFORM CLOSE-TAB    THRU EX-CLOSE-TAB.
-000680			PERFORM CLOSE-DATO   THRU EX-CLOSE-DATO.
-000690
-000700          PERFORM FINE-WEB     THRU EX-FINE-WEB.
-000710
-000720          GOBACK.
-000730
-000740          COPY "PIOWEB.CBL".
-000750          COPY "PIOVIEW.CBL".
-000760          COPY "PIOTAB.CBL".
-000770			COPY "PIODATO.CBL".
-000780
-000790
-000800 LOAD-VIEW.
-000810
-000820     
-000870          MOVE SPACES              TO STRINGA-VIEW.
-000880
-000890
-000900			STRING 
-000910
-000920			'<a href="openta02.exe?MK-KEY='
-000930			 SECTION-WEB DELIMITED BY SIZE
-000940			'" class="easyui-linkbutton" data-options="iconCls:'
-000950			"'icon-undo'"
-000960			'" style="padding:5px 0px;width:45%; margin-left:20px">'
-000970			' <span style="font-size:14px;">Indietro</span></a>'  
-000980			DELIMITED BY SIZE INTO STRINGA-VIEW.
-000990
-000991          MOVE "GOBACK"           TO NOME-VIEW
-000992          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
-000993
-000994
-001000			INITIALIZE TABELLA-002.
-001010
-001020          MOVE "02"               TO TIPO-TAB.
-001030          MOVE 1                  TO PROG-TAB.
-001040          MOVE 01                 TO ENTE-TAB.
-001050          PERFORM LEGGO-TAB       THRU EX-LEGGO-TAB.
+000410          COPY "FDESTAB.CBL".
+000420          COPY "FDECSV.CBL".
+000430
+000440 WORKING-STORAGE  SECTION.
+000450
+000460          COPY "COBW3.CBL".
+000470          COPY "GLOBALS.CBL".
+000480          COPY "IMAGES.CBL".
+000490*
+000500 01 SALVA-TAB                 PIC X.
+000510    88 SALVA-RICHIESTA        VALUE "S".
+000520*
+000530 01 VECCHIA-TABELLA-STAB       PIC X(200).
+000540 01 OPERATORE-STAB            PIC X(08).
+000550*
+000560 01 DUPLICA-TAB               PIC X.
+000570    88 DUPLICA-RICHIESTA      VALUE "S".
+000580 01 PROG-TAB-DUPLICA          PIC 9(05).
+000590 01 NUOVO-PROG-TAB            PIC 9(05).
+000600 01 SAVE-TIPO-TAB-CERCA       PIC XX.
+000610 01 SAVE-ENTE-TAB-CERCA       PIC 99.
+000620*
+000630 01 FUNZIONE-CSV-TAB          PIC X(03).
+000640*
+000650 01 TIMESTAMP-FORM-TAB        PIC 9(14).
+000660*
+000661 01 VERIFICA-IMPORTO-TAB      PIC X(16).
+000662 01 INIZIO-CIFRE-TAB          PIC 9(05).
+000663*
+000670 PROCEDURE  DIVISION.
+000680*
+000690          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
+000700
+000710          PERFORM OPEN-I-TAB   THRU EX-OPEN-I-TAB.
+000720          PERFORM OPEN-I-DATO  THRU EX-OPEN-I-DATO.
+000730          PERFORM OPEN-I-STAB  THRU EX-OPEN-I-STAB.
+000740
+000750          COPY "INIZIALI.CBL".
+000760
+000770*        MK-FUNZIONE=csv ESPORTA TUTTE LE RIGHE DEL TIPO-TAB
+000780*        CORRENTE (VEDI ESPORTA-CSV-TAB) INVECE DI APRIRE LA
+000790*        MASCHERA DI DETTAGLIO
+000800         MOVE "MK-FUNZIONE"      TO FIELD-WEB.
+000810         PERFORM READ-WEB        THRU EX-READ-WEB.
+000820         MOVE SPACES             TO FUNZIONE-CSV-TAB.
+000830         MOVE VALUE-WEB(1:3)     TO FUNZIONE-CSV-TAB.
+000840
+000850         IF FUNZIONE-CSV-TAB = "csv"
+000860          PERFORM IMPOSTA-CHIAVE-TAB THRU EX-IMPOSTA-CHIAVE-TAB
+000870          PERFORM ESPORTA-CSV-TAB THRU EX-ESPORTA-CSV-TAB
+000880          GO TO FINE
+000890         END-IF.
+000900
+000910          MOVE "salva"            TO FIELD-WEB.
+000920          PERFORM READ-WEB        THRU EX-READ-WEB.
+000930          MOVE "N"                TO SALVA-TAB.
+000940          IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:1) = "S"
+000950           MOVE "S"               TO SALVA-TAB
+000960          END-IF.
+000970
+000980          IF SALVA-RICHIESTA
+000990           PERFORM SALVA-DATI-TAB THRU EX-SALVA-DATI-TAB
+001000          ELSE
+001010           PERFORM LOAD-VIEW      THRU EX-LOAD-VIEW
+001020          END-IF.
+001030
+001040          MOVE "TEMPLATE/TABELL02.HTM"    TO PAGE-WEB
+001050          PERFORM MAKE-WEB     THRU EX-MAKE-WEB.
 001060
-001070          if esito-NOK INITIALIZE TABELLA-002
-001080
-001090          MOVE "INSERIMENTO"      TO STRINGA-VIEW
-001100          MOVE "LAVORO"           TO NOME-VIEW
-001110          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
-001120			ELSE
-001130          MOVE "VARIAZIONE"       TO STRINGA-VIEW
-001140          MOVE "LAVORO"           TO NOME-VIEW
-001150          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
-001160
-001170          MOVE TIPO-TAB           TO STRINGA-VIEW
-001180          MOVE "TIPO-TAB"         TO NOME-VIEW
-001190          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW .
-001200
-001210          MOVE CHIAVE-TAB 	    TO STRINGA-VIEW
-001220          MOVE "CHIAVE-TAB"       TO NOME-VIEW
-001230          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+001070
+001080 FINE.
+001090          PERFORM CLOSE-VIEW   THRU EX-CLOSE-VIEW.
+001100          PERFORM CLOSE-TAB    THRU EX-CLOSE-TAB.
+001110          PERFORM CLOSE-DATO   THRU EX-CLOSE-DATO.
+001120          PERFORM CLOSE-STAB   THRU EX-CLOSE-STAB.
+001130
+001140          PERFORM FINE-WEB     THRU EX-FINE-WEB.
+001150
+001160          GOBACK.
+001170
+001180          COPY "PIOWEB.CBL".
+001190          COPY "PIOVIEW.CBL".
+001200          COPY "PIOTAB.CBL".
+001210          COPY "PIODATO.CBL".
+001220          COPY "PIOSTAB.CBL".
+001230          COPY "PIOCSV.CBL".
 001240
 001250
-001260
-001270***** LETTURA VARIABILI DA MASCHERA HTML : NB. IL NOME DEVE COINCIDERE CON IL NOME RECORD
-001280
-001290
-001300			MOVE "TA"				TO CHIAVE-DATO.
-001310
-001320			PERFORM STARTO-DATO		THRU EX-STARTO-DATO.
-001330
-001340			IF ESITO-NOK GO TO EX-LOAD-VIEW.
-001350
-001360******* SI POSIZIONA SULLA TABELLA IN FASE DI GESTIONE  TABELLA-0XX XX=TIPO-TAB
-001370
-001380 CICLO-VIEW.
-001390
-001400			PERFORM LEGGO-NEXT-DATO THRU EX-LEGGO-NEXT-DATO.
+001260***** POSIZIONA CHIAVE-TAB SUL RECORD IN GESTIONE: TIPO-TAB
+001270***** ARRIVA DAL LINK (MK-TIPO), DEFAULT "02" SE ASSENTE;
+001280***** ENTE-TAB/PROG-TAB RESTANO FISSI FINCHE' NON C'E' UN
+001290***** SELETTORE DI RECORD SULLA MASCHERA
+001300
+001310 IMPOSTA-CHIAVE-TAB.
+001320
+001330          MOVE "02"               TO TIPO-TAB.
+001340
+001350          MOVE "MK-TIPO"          TO FIELD-WEB.
+001360          PERFORM READ-WEB        THRU EX-READ-WEB.
+001370          IF COBW3-SEARCH-FLAG-EXIST
+001380           AND VALUE-WEB(1:2) NOT = SPACES
+001390           MOVE VALUE-WEB(1:2)    TO TIPO-TAB
+001400          END-IF.
 001410
-001420      	IF FINE-FILE = "S" GO TO EX-LOAD-VIEW.
-001430		
-001440			IF NOME-COBOL-DATO(1:9) NOT = "TABELLA-0" GO TO CICLO-VIEW.
-001450			 
-001460			IF NOME-COBOL-DATO(10:2) NOT = TIPO-TAB GO TO CICLO-VIEW.
-001470*
-001480*** IL PRIMO CAMPO  E' TABELLA-0XX  LEGGE SUBITO IL PROSSIMO CHE IDENTIFICA IL PRIMO CAMPO RECORD
-001490*
-001500	
-001510
-001520 CICLO-DATI-VIEW.
+001420          MOVE 1                  TO PROG-TAB.
+001430          MOVE 01                 TO ENTE-TAB.
+001440
+001450*        MK-PROG PORTA LA CHIAVE APPENA ALLOCATA DA UNA DUPLICA
+001460*        (O UNA FUTURA SELEZIONE DA BROWSE) OLTRE IL DEFAULT
+001470         MOVE "MK-PROG"         TO FIELD-WEB.
+001480         PERFORM READ-WEB       THRU EX-READ-WEB.
+001490         IF COBW3-SEARCH-FLAG-EXIST
+001500          AND VALUE-WEB(1:5) NUMERIC
+001510           MOVE VALUE-WEB(1:5)   TO PROG-TAB
+001520         END-IF.
 001530
-001540			PERFORM LEGGO-NEXT-DATO THRU EX-LEGGO-NEXT-DATO.
-001550
-001560**** HA RAGGIUNTO UN ALTRA TABELLA: FINE
-001570
-001580			IF NOME-COBOL-DATO(1:9) = "TABELLA-0" MOVE "S" TO FINE-FILE.
-001590
-001600			IF FINE-FILE = "S" GO TO EX-LOAD-VIEW.
-001610
-001620
-001630***** TODO: GESTIRE IMPORTO O VALORI NUMERICI STANDARD
+001540 EX-IMPOSTA-CHIAVE-TAB.
+001550          EXIT.
+001560
+001570*
+001580***** CERCA IL PRIMO PROG-TAB LIBERO PER TIPO-TAB/ENTE-TAB (SERVE
+001590***** ALLA DUPLICA: LA NUOVA RIGA NON PUO' FINIRE SULLA STESSA
+001600***** CHIAVE DELL'ORIGINALE) SCANDENDO ARKTAB DALL'INIZIO DEL
+001610***** TIPO-TAB E TENENDO IL MASSIMO PROG-TAB INCONTRATO
+001620*
+001630 TROVA-PROG-LIBERO-TAB.
 001640
-001650			MOVE TABELLA(POS-DATO:SIZE-DATO) TO STRINGA-VIEW.
-001660
-001670          MOVE NOME-COBOL-DATO    TO NOME-VIEW.
-001680
-001690          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
-001700
-001710			GO TO CICLO-DATI-VIEW.
-001720		 
+001650         MOVE ZERO               TO NUOVO-PROG-TAB.
+001660         MOVE TIPO-TAB           TO SAVE-TIPO-TAB-CERCA.
+001670         MOVE ENTE-TAB           TO SAVE-ENTE-TAB-CERCA.
+001680         MOVE ZERO               TO PROG-TAB.
+001690
+001700         PERFORM STARTO-TAB      THRU EX-STARTO-TAB.
+001710
+001720         IF ESITO-NOK GO TO EX-TROVA-PROG-LIBERO-TAB.
 001730
-001740 EX-LOAD-VIEW.
-001750          EXIT.
-001760
+001740 CICLO-TROVA-PROG-LIBERO-TAB.
+001750
+001760         PERFORM LEGGO-NEXT-TAB  THRU EX-LEGGO-NEXT-TAB.
 001770
-001780 REPLACE-WEB.
+001780         IF FINE-FILE = "S" GO TO EX-TROVA-PROG-LIBERO-TAB.
 001790
-001800          PERFORM REPLACE-STANDARD-WEB THRU EX-REPLACE-STANDARD-WEB.
-001810
-001820
-001830 EX-REPLACE-WEB.
-001840          EXIT.
-001850
-
\ No newline at end of file
+001800         IF TIPO-TAB NOT = SAVE-TIPO-TAB-CERCA
+001810          OR ENTE-TAB NOT = SAVE-ENTE-TAB-CERCA
+001820          GO TO EX-TROVA-PROG-LIBERO-TAB
+001830         END-IF.
+001840
+001850         IF PROG-TAB > NUOVO-PROG-TAB
+001860          MOVE PROG-TAB          TO NUOVO-PROG-TAB
+001870         END-IF.
+001880
+001890         GO TO CICLO-TROVA-PROG-LIBERO-TAB.
+001900
+001910 EX-TROVA-PROG-LIBERO-TAB.
+001920         MOVE SAVE-TIPO-TAB-CERCA TO TIPO-TAB.
+001930         MOVE SAVE-ENTE-TAB-CERCA TO ENTE-TAB.
+001940         ADD 1                   TO NUOVO-PROG-TAB.
+001950         EXIT.
+001960
+001970 LOAD-VIEW.
+001980
+001990     
+002000          MOVE SPACES              TO STRINGA-VIEW.
+002010
+002020
+002030          STRING
+002040           '<a href="openta02.exe?MK-KEY='
+002050            DELIMITED BY SIZE
+002060           SECTION-WEB
+002070            DELIMITED BY SIZE
+002080           '" class="easyui-linkbutton"'
+002090           ' data-options="iconCls:'
+002100            DELIMITED BY SIZE
+002110           "'icon-undo'"
+002120            DELIMITED BY SIZE
+002130           '" style="padding:5px 0px;'
+002140           'width:45%; margin-left:20px">'
+002150            DELIMITED BY SIZE
+002160           ' <span style="font-size:14px;">'
+002170           'Indietro</span></a>'
+002180            DELIMITED BY SIZE INTO STRINGA-VIEW.
+002190
+002200          MOVE "GOBACK"           TO NOME-VIEW
+002210          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+002220
+002230
+002240          INITIALIZE TABELLA-002.
+002250
+002260*        "duplica" ARRIVA COL LINK: PROG-TAB DEL RECORD SORGENTE
+002270*        DA RICOPIARE SU UNA CHIAVE NUOVA (VEDI TROVA-PROG-LIBERO-
+002280*        TAB) INVECE DI RIAPRIRE LO STESSO RECORD IN VARIAZIONE
+002290        MOVE "N"                TO DUPLICA-TAB.
+002300        MOVE "duplica"          TO FIELD-WEB.
+002310        PERFORM READ-WEB        THRU EX-READ-WEB.
+002320        IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:5) NUMERIC
+002330         MOVE "S"               TO DUPLICA-TAB
+002340         MOVE VALUE-WEB(1:5)    TO PROG-TAB-DUPLICA
+002350        END-IF.
+002360
+002370          PERFORM IMPOSTA-CHIAVE-TAB THRU EX-IMPOSTA-CHIAVE-TAB.
+002380
+002390         IF DUPLICA-RICHIESTA
+002400          PERFORM TROVA-PROG-LIBERO-TAB
+002410           THRU EX-TROVA-PROG-LIBERO-TAB
+002420          MOVE PROG-TAB-DUPLICA TO PROG-TAB
+002430          PERFORM LEGGO-TAB     THRU EX-LEGGO-TAB
+002440          MOVE NUOVO-PROG-TAB   TO PROG-TAB
+002450          MOVE "INSERIMENTO"    TO STRINGA-VIEW
+002460          MOVE "LAVORO"         TO NOME-VIEW
+002470          PERFORM SCRITTURA-VIEW
+002480           THRU EX-SCRITTURA-VIEW
+002490         ELSE
+002500          PERFORM LEGGO-TAB       THRU EX-LEGGO-TAB
+002510
+002520          if esito-NOK INITIALIZE TABELLA-002
+002530
+002540          MOVE "INSERIMENTO"      TO STRINGA-VIEW
+002550          MOVE "LAVORO"           TO NOME-VIEW
+002560          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+002570          ELSE
+002580          MOVE "VARIAZIONE"       TO STRINGA-VIEW
+002590          MOVE "LAVORO"           TO NOME-VIEW
+002600          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+002610*         TIMESTAMP DI SCRITTURA LETTO ORA, CONFRONTATO IN
+002620*         SALVA-DATI-TAB CONTRO IL VALORE CHE TORNA CON LA
+002630*         MASCHERA PER SCOPRIRE UNA MODIFICA CONCORRENTE
+002640          MOVE ULTIMA-MODIFICA-TAB TO STRINGA-VIEW
+002650          MOVE "ULTIMA-MODIFICA-TAB" TO NOME-VIEW
+002660          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+002670         END-IF
+002680         END-IF.
+002690
+002700          MOVE TIPO-TAB           TO STRINGA-VIEW
+002710          MOVE "TIPO-TAB"         TO NOME-VIEW
+002720          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW .
+002730
+002740          MOVE PROG-TAB           TO STRINGA-VIEW
+002750          MOVE "PROG-TAB"         TO NOME-VIEW
+002760          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+002770
+002780          MOVE CHIAVE-TAB         TO STRINGA-VIEW
+002790          MOVE "CHIAVE-TAB"       TO NOME-VIEW
+002800          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+002810
+002820*        LINK "DUPLICA" (SOLO SU UN RECORD GIA' ESISTENTE): STESSO
+002830*        MODO IN CUI E' COSTRUITO IL LINK GOBACK QUI SOPRA
+002840         IF NOT DUPLICA-RICHIESTA AND ESITO-OK
+002850          MOVE SPACES              TO STRINGA-VIEW
+002860          STRING
+002870           '<a href="openta02.exe?MK-TIPO='
+002880            DELIMITED BY SIZE
+002890           TIPO-TAB
+002900            DELIMITED BY SIZE
+002910           '&duplica='
+002920            DELIMITED BY SIZE
+002930           PROG-TAB
+002940            DELIMITED BY SIZE
+002950           '" class="easyui-linkbutton"'
+002960           ' data-options="iconCls:'
+002970            DELIMITED BY SIZE
+002980           "'icon-add'"
+002990            DELIMITED BY SIZE
+003000           '" style="padding:5px 0px;'
+003010           'width:45%; margin-left:20px">'
+003020            DELIMITED BY SIZE
+003030           ' <span style="font-size:14px;">'
+003040           'Duplica</span></a>'
+003050            DELIMITED BY SIZE INTO STRINGA-VIEW
+003060          MOVE "DUPLICA"          TO NOME-VIEW
+003070          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW
+003080         END-IF.
+003090
+003100
+003110
+003120***** LETTURA VARIABILI DA MASCHERA HTML : NB. IL NOME DEVE COINCIDERE CON IL NOME RECORD
+003130
+003140
+003150          MOVE "TA"               TO CHIAVE-DATO.
+003160
+003170          PERFORM STARTO-DATO     THRU EX-STARTO-DATO.
+003180
+003190          IF ESITO-NOK GO TO EX-LOAD-VIEW.
+003200
+003210******* SI POSIZIONA SULLA TABELLA IN FASE DI GESTIONE  TABELLA-0XX XX=TIPO-TAB
+003220
+003230 CICLO-VIEW.
+003240
+003250          PERFORM LEGGO-NEXT-DATO THRU EX-LEGGO-NEXT-DATO.
+003260
+003270          IF FINE-FILE = "S" GO TO EX-LOAD-VIEW.
+003280
+003290          IF NOME-COBOL-DATO(1:9) NOT = "TABELLA-0"
+003300     GO TO CICLO-VIEW.
+003310
+003320          IF NOME-COBOL-DATO(10:2) NOT = TIPO-TAB
+003330     GO TO CICLO-VIEW.
+003340*
+003350*** IL PRIMO CAMPO  E' TABELLA-0XX  LEGGE SUBITO IL PROSSIMO CHE IDENTIFICA IL PRIMO CAMPO RECORD
+003360*
+003370
+003380
+003390 CICLO-DATI-VIEW.
+003400
+003410          PERFORM LEGGO-NEXT-DATO THRU EX-LEGGO-NEXT-DATO.
+003420
+003430**** HA RAGGIUNTO UN ALTRA TABELLA: FINE
+003440
+003450          IF NOME-COBOL-DATO(1:9) = "TABELLA-0"
+003460     MOVE "S" TO FINE-FILE.
+003470
+003480          IF FINE-FILE = "S" GO TO EX-LOAD-VIEW.
+003490
+003500
+003510***** I CAMPI CHE IL DIZIONARIO DATO SEGNALA COME IMPORTO
+003520***** (TIPO-DATO = "I") PASSANO DA IMPORTO-VIEW/VIS-VIEW INVECE
+003530***** CHE DA STRINGA-VIEW, PER MOSTRARE IL PUNTO DECIMALE E IL
+003540***** SEPARATORE DELLE MIGLIAIA E RIKEYARE L'IMPORTO CORRETTO
+003550
+003560          IF TIPO-DATO = "I"
+003570           MOVE TABELLA(POS-DATO:SIZE-DATO) TO TAB-NUMERO-WEB
+003580           COMPUTE IMPORTO-VIEW ROUNDED = TAB-NUMERO-WEB / 100
+003590           MOVE IMPORTO-VIEW      TO VIS-VIEW
+003600           MOVE VIS-VIEW          TO STRINGA-VIEW
+003610           MOVE "I"               TO TIPO-VIEW
+003620          ELSE
+003630           MOVE TABELLA(POS-DATO:SIZE-DATO) TO STRINGA-VIEW
+003640           MOVE SPACES            TO TIPO-VIEW
+003650          END-IF.
+003660
+003670          MOVE NOME-COBOL-DATO    TO NOME-VIEW.
+003680
+003690          PERFORM SCRITTURA-VIEW  THRU EX-SCRITTURA-VIEW.
+003700
+003710          GO TO CICLO-DATI-VIEW.
+003720
+003730
+003740 EX-LOAD-VIEW.
+003750          EXIT.
+003760
+003770*
+003780***** SALVATAGGIO DELLA MASCHERA (INVOCATO CON "salva"=S SUL
+003790***** LINK): RILEGGE IL RECORD, RICARICA I CAMPI DALLA MASCHERA
+003800***** VALIDANDOLI CONTRO IL DIZIONARIO DATO E, SE TUTTO E'
+003810***** VALIDO, RISCRIVE; RIMOSTRA SEMPRE LA MASCHERA DOPO
+003820*
+003830 SALVA-DATI-TAB.
+003840
+003850          PERFORM IMPOSTA-CHIAVE-TAB THRU EX-IMPOSTA-CHIAVE-TAB.
+003860
+003870          PERFORM LEGGO-TAB       THRU EX-LEGGO-TAB.
+003880
+003890*        SE LA CHIAVE NON ESISTE ANCORA (P.ES. UNA DUPLICA APPENA
+003900*        RISALVATA SU UN PROG-TAB NUOVO) SI INSERISCE INVECE DI
+003910*        RESPINGERE COME "NON TROVATA"
+003920         IF ESITO-NOK GO TO INSERISCI-DATI-TAB.
+003930
+003940*        MODIFICA CONCORRENTE: SE IL TIMESTAMP TORNATO DALLA
+003950*        MASCHERA NON COMBACIA PIU' CON QUELLO SUL RECORD, UN
+003960*        ALTRO OPERATORE L'HA GIA' RISCRITTO NEL FRATTEMPO
+003970         MOVE "ULTIMA-MODIFICA-TAB" TO FIELD-WEB.
+003980         PERFORM READ-WEB        THRU EX-READ-WEB.
+003990         MOVE ZEROS              TO TIMESTAMP-FORM-TAB.
+004000         IF COBW3-SEARCH-FLAG-EXIST AND VALUE-WEB(1:14) NUMERIC
+004010          MOVE VALUE-WEB(1:14)   TO TIMESTAMP-FORM-TAB
+004020         END-IF.
+004030
+004040         IF TIMESTAMP-FORM-TAB NOT = ULTIMA-MODIFICA-TAB
+004050          MOVE "Record modificato, ricaricare la maschera"
+004060           TO MESSAGGIO
+004070          PERFORM VIS-MESS       THRU EX-VIS-MESS
+004080          GO TO EX-SALVA-DATI-TAB
+004090         END-IF.
+004100
+004110*        CATTURA IL VECCHIO CONTENUTO PRIMA CHE CARICA-DATI-TAB
+004120*        SOVRASCRIVA TABELLA CAMPO PER CAMPO
+004130         MOVE TABELLA           TO VECCHIA-TABELLA-STAB.
+004140          PERFORM CARICA-DATI-TAB THRU EX-CARICA-DATI-TAB.
+004150
+004160          IF ESITO-NOK GO TO EX-SALVA-DATI-TAB.
+004170
+004180*        RITIMBRA IL RECORD COL MOMENTO DI QUESTA SCRITTURA E LA
+004182*        RISCRIVE, POI STORICIZZA IL VECCHIO VALORE SOLO SE LA
+004184*        RISCRITTURA E' ANDATA A BUON FINE (ALTRIMENTI RESTEREBBE
+004186*        UNA RIGA DI STORICO PER UNA MODIFICA MAI PRESA EFFETTO)
+004190         PERFORM TIMBRA-MODIFICA-TAB
+004192          THRU EX-TIMBRA-MODIFICA-TAB.
+004194          PERFORM RISCRIVI-TAB    THRU EX-RISCRIVI-TAB.
+004195         IF ESITO-OK
+004196          PERFORM SCRIVI-STORICO-TAB THRU EX-SCRIVI-STORICO-TAB
+004200         END-IF.
+004240         GO TO FINE-SALVA-DATI-TAB.
+004250
+004260*        NUOVA CHIAVE: NIENTE VECCHIO VALORE DA STORICIZZARE
+004270 INSERISCI-DATI-TAB.
+004280
+004290         INITIALIZE TABELLA.
+004300         PERFORM CARICA-DATI-TAB THRU EX-CARICA-DATI-TAB.
+004310
+004320         IF ESITO-NOK GO TO EX-SALVA-DATI-TAB.
+004330
+004340         PERFORM TIMBRA-MODIFICA-TAB
+004350          THRU EX-TIMBRA-MODIFICA-TAB.
+004360         PERFORM SCRIVI-TAB      THRU EX-SCRIVI-TAB.
+004370
+004380 FINE-SALVA-DATI-TAB.
+004390          IF ESITO-NOK
+004400           MOVE "Errore in scrittura tabella" TO MESSAGGIO
+004410          ELSE
+004420           MOVE "Tabella aggiornata" TO MESSAGGIO
+004430          END-IF.
+004440
+004450          PERFORM VIS-MESS        THRU EX-VIS-MESS.
+004460
+004470 EX-SALVA-DATI-TAB.
+004480          EXIT.
+004490
+004500*
+004510***** APPENDE ALLO STORICO IL VALORE DI TABELLA PRIMA DELLA
+004520***** RISCRIVI-TAB: CHIAVE INVARIATA, TABELLA-STAB E' IL
+004530***** VECCHIO CONTENUTO CATTURATO IN SALVA-DATI-TAB, OPERATORE
+004540***** ARRIVA DAL LINK (MK-OPERATORE) IN ATTESA DI UN VERO
+004550***** MECCANISMO DI LOGIN/SESSIONE
+004560*
+004570 SCRIVI-STORICO-TAB.
+004580
+004590         MOVE "MK-OPERATORE"    TO FIELD-WEB.
+004600         PERFORM READ-WEB       THRU EX-READ-WEB.
+004610         MOVE SPACES            TO OPERATORE-STAB.
+004620         IF COBW3-SEARCH-FLAG-EXIST
+004630          MOVE VALUE-WEB(1:8)   TO OPERATORE-STAB
+004640         END-IF.
+004650
+004660         MOVE TIPO-TAB          TO TIPO-TAB-STAB.
+004670         MOVE ENTE-TAB          TO ENTE-TAB-STAB.
+004680         MOVE PROG-TAB          TO PROG-TAB-STAB.
+004690         ACCEPT DATA-STAB       FROM DATE YYYYMMDD.
+004700         ACCEPT ORA-STAB        FROM TIME.
+004710         MOVE VECCHIA-TABELLA-STAB TO TABELLA-STAB.
+004720         MOVE OPERATORE-STAB    TO UTENTE-STAB.
+004730
+004740         PERFORM SCRIVI-STAB    THRU EX-SCRIVI-STAB.
+004750
+004760 EX-SCRIVI-STORICO-TAB.
+004770         EXIT.
+004780
+004790*
+004800***** RITIMBRA IL RECORD COL MOMENTO DELLA SCRITTURA IN CORSO,
+004810***** COSI' LA PROSSIMA LOAD-VIEW PORTA IL VALORE AGGIORNATO
+004820***** SULLA MASCHERA E UN SALVATAGGIO CONCORRENTE SUCCESSIVO
+004830***** VIENE SCOPERTO DAL CONFRONTO IN SALVA-DATI-TAB
+004840*
+004850 TIMBRA-MODIFICA-TAB.
+004860
+004870         ACCEPT DATA-MODIFICA-TAB FROM DATE YYYYMMDD.
+004880         ACCEPT ORA-MODIFICA-TAB  FROM TIME.
+004890
+004900 EX-TIMBRA-MODIFICA-TAB.
+004910         EXIT.
+004920*
+004930***** RILEGGE DALLA MASCHERA OGNI CAMPO DEFINITO NEL DIZIONARIO
+004940***** DATO PER QUESTO TIPO-TAB (STESSO GIRO DI CICLO-DATI-VIEW,
+004950***** MA DALLA MASCHERA VERSO TABELLA) E LO VALIDA PRIMA DI
+004960***** METTERLO IN TABELLA; ESITO-WEB TORNA "NO" AL PRIMO CAMPO
+004970***** CHE NON RISPETTA IL TIPO/LUNGHEZZA DICHIARATI DAL DATO
+004980*
+004990 CARICA-DATI-TAB.
+005000
+005010          MOVE "TA"               TO CHIAVE-DATO.
+005020
+005030          PERFORM STARTO-DATO     THRU EX-STARTO-DATO.
+005040
+005050          IF ESITO-NOK GO TO EX-CARICA-DATI-TAB.
+005060
+005070 CICLO-CARICA-TAB.
+005080
+005090          PERFORM LEGGO-NEXT-DATO THRU EX-LEGGO-NEXT-DATO.
+005100
+005110          IF FINE-FILE = "S" GO TO EX-CARICA-DATI-TAB.
+005120
+005130          IF NOME-COBOL-DATO(1:9) NOT = "TABELLA-0"
+005140           GO TO CICLO-CARICA-TAB.
+005150
+005160          IF NOME-COBOL-DATO(10:2) NOT = TIPO-TAB
+005170           GO TO CICLO-CARICA-TAB.
+005180
+005190 CICLO-CARICA-DATI-TAB.
+005200
+005210          PERFORM LEGGO-NEXT-DATO THRU EX-LEGGO-NEXT-DATO.
+005220
+005230          IF NOME-COBOL-DATO(1:9) = "TABELLA-0"
+005240           MOVE "S" TO FINE-FILE.
+005250
+005260          IF FINE-FILE = "S" GO TO EX-CARICA-DATI-TAB.
+005270
+005280          MOVE "OK"               TO ESITO-WEB.
+005290          PERFORM CARICA-CAMPO-TAB THRU EX-CARICA-CAMPO-TAB.
+005300
+005310          IF ESITO-NOK GO TO EX-CARICA-DATI-TAB.
+005320
+005330          GO TO CICLO-CARICA-DATI-TAB.
+005340
+005350 EX-CARICA-DATI-TAB.
+005360          EXIT.
+005370
+005380*
+005390***** LEGGE UN SINGOLO CAMPO DALLA MASCHERA (STESSO NOME-COBOL-DATO
+005400***** GIA' USATO IN VISUALIZZAZIONE); I CAMPI ASSENTI SULLA
+005410***** MASCHERA (CHECKBOX NON SPUNTATE, ECC.) VENGONO IGNORATI
+005420***** INVECE DI SVUOTARE IL CAMPO
+005430*
+005440 CARICA-CAMPO-TAB.
+005450
+005460          MOVE NOME-COBOL-DATO    TO FIELD-WEB.
+005470          PERFORM READ-WEB        THRU EX-READ-WEB.
+005480
+005490          IF NOT COBW3-SEARCH-FLAG-EXIST
+005500           GO TO EX-CARICA-CAMPO-TAB
+005510          END-IF.
+005520
+005530          IF TIPO-DATO = "D"
+005540           PERFORM CARICA-DATA-TAB   THRU EX-CARICA-DATA-TAB
+005550           GO TO EX-CARICA-CAMPO-TAB
+005560          END-IF.
+005570
+005580          IF TIPO-DATO = "9" OR TIPO-DATO = "I"
+005590           PERFORM CARICA-NUMERO-TAB THRU EX-CARICA-NUMERO-TAB
+005600           GO TO EX-CARICA-CAMPO-TAB
+005610          END-IF.
+005620
+005630          MOVE VALUE-WEB(1:SIZE-DATO)
+005640           TO TABELLA(POS-DATO:SIZE-DATO).
+005650
+005660 EX-CARICA-CAMPO-TAB.
+005670          EXIT.
+005680
+005690*
+005700***** TIPO-DATO "9" (NUMERICO GENERICO) E "I" (IMPORTO): IL VALORE
+005710***** ARRIVATO DALLA MASCHERA DEVE ESSERE TUTTO CIFRE, ALTRIMENTI
+005720***** LA REWRITE VIENE RESPINTA INVECE DI SCRIVERE SPAZZATURA
+005730*
+005731***** TIPO-DATO "I" (IMPORTO): LA MASCHERA RIMANDA IL VALORE GIA'
+005732***** FORMATTATO DA VIS-VIEW (PUNTO DELLE MIGLIAIA, VIRGOLA
+005733***** DECIMALE): SI RIPORTA IN IMPORTO-VIEW PASSANDO PER LA
+005734***** STESSA VIS-VIEW USATA IN VISUALIZZAZIONE, POI SI RISALE AL
+005735***** VALORE INTERO MEMORIZZATO (INVERSO DELLA /100 DI LOAD-VIEW)
+005736*
+005740 CARICA-NUMERO-TAB.
+005750
+005751          IF TIPO-DATO = "I"
+005752           MOVE VALUE-WEB           TO VERIFICA-IMPORTO-TAB
+005753           INSPECT VERIFICA-IMPORTO-TAB REPLACING
+005754            ALL SPACE BY "0" ALL "-" BY "0"
+005755            ALL "."   BY "0" ALL "," BY "0"
+005756           IF VERIFICA-IMPORTO-TAB NOT NUMERIC
+005757            MOVE "NO"              TO ESITO-WEB
+005758            STRING "Valore non numerico per " DELIMITED BY SIZE
+005759             NOME-COBOL-DATO       DELIMITED BY SIZE
+005760              INTO MESSAGGIO
+005761            PERFORM VIS-MESS       THRU EX-VIS-MESS
+005762            GO TO EX-CARICA-NUMERO-TAB
+005763           END-IF
+005765           MOVE VALUE-WEB           TO VIS-VIEW
+005766           MOVE VIS-VIEW            TO IMPORTO-VIEW
+005767           COMPUTE TAB-NUMERO-WEB = IMPORTO-VIEW * 100
+005768           COMPUTE INIZIO-CIFRE-TAB = 19 - SIZE-DATO
+005769           MOVE TAB-NUMERO-WEB(INIZIO-CIFRE-TAB:SIZE-DATO)
+005770            TO TABELLA(POS-DATO:SIZE-DATO)
+005771           GO TO EX-CARICA-NUMERO-TAB
+005772          END-IF.
+005773*
+005760          IF VALUE-WEB(1:SIZE-DATO) NOT NUMERIC
+005770           MOVE "NO"              TO ESITO-WEB
+005780           STRING "Valore non numerico per " DELIMITED BY SIZE
+005790            NOME-COBOL-DATO       DELIMITED BY SIZE INTO MESSAGGIO
+005800           PERFORM VIS-MESS       THRU EX-VIS-MESS
+005810           GO TO EX-CARICA-NUMERO-TAB
+005820          END-IF.
+005830
+005840          MOVE VALUE-WEB(1:SIZE-DATO)
+005850           TO TABELLA(POS-DATO:SIZE-DATO).
+005860
+005870 EX-CARICA-NUMERO-TAB.
+005880          EXIT.
+005890
+005900*
+005910***** TIPO-DATO "D": LA MASCHERA MANDA GG/MM/AAAA (STESSA
+005920***** POSIZIONE USATA DA CARICA-DATO-WEB), QUI SI RICOMPONE IN
+005930***** AAAAMMGG E SI RESPINGE LA REWRITE SE LA DATA NON E' VALIDA
+005940*
+005950 CARICA-DATA-TAB.
+005960
+005970          MOVE VALUE-WEB(1:2)     TO GG-VIEW.
+005980          MOVE VALUE-WEB(4:2)     TO MM-VIEW.
+005990          MOVE VALUE-WEB(7:4)     TO AA-VIEW.
+006000
+006010          IF DATA-VIEW NOT NUMERIC
+006020           OR GG-VIEW < 1  OR GG-VIEW > 31
+006030           OR MM-VIEW < 1  OR MM-VIEW > 12
+006040           MOVE "NO"              TO ESITO-WEB
+006050           STRING "Data non valida per " DELIMITED BY SIZE
+006060            NOME-COBOL-DATO       DELIMITED BY SIZE INTO MESSAGGIO
+006070           PERFORM VIS-MESS       THRU EX-VIS-MESS
+006080           GO TO EX-CARICA-DATA-TAB
+006090          END-IF.
+006100
+006110          MOVE DATA-VIEW          TO TABELLA(POS-DATO:SIZE-DATO).
+006120
+006130 EX-CARICA-DATA-TAB.
+006140          EXIT.
+006150
+006160*
+006170***** MK-FUNZIONE=csv (VEDI IL DISPATCH IN TESTA AL PROGRAMMA):
+006180***** SNAPSHOT DI TUTTE LE RIGHE DEL TIPO-TAB CORRENTE, UNA RIGA
+006190***** PER PROG-TAB, IN UN FILE LINE SEQUENTIAL POSIZIONALE (NON
+006200***** A VIRGOLE: TABELLA E' UN BLOB E POTREBBE CONTENERE VIRGOLE)
+006210***** LETTO DA OPENTCAR PER RICARICARE/RISCRIVERE LA TABELLA
+006220*
+006230 ESPORTA-CSV-TAB.
+006240
+006250         MOVE SPACES             TO NOME-CSV.
+006260         STRING "FILES/TABELLA" TIPO-TAB SECTION-WEB ".CSV"
+006270          DELIMITED BY SIZE INTO NOME-CSV.
+006280
+006290         PERFORM OPEN-O-CSV      THRU EX-OPEN-O-CSV.
+006300
+006310         MOVE TIPO-TAB           TO SAVE-TIPO-TAB-CERCA.
+006320         MOVE ZERO               TO ENTE-TAB.
+006330         MOVE ZERO               TO PROG-TAB.
+006340         PERFORM STARTO-TAB      THRU EX-STARTO-TAB.
+006350
+006360         IF ESITO-NOK GO TO EX-CICLO-CSV-TAB.
+006370
+006380 CICLO-CSV-TAB.
+006390
+006400         PERFORM LEGGO-NEXT-TAB  THRU EX-LEGGO-NEXT-TAB.
+006410
+006420         IF FINE-FILE = "S" GO TO EX-CICLO-CSV-TAB.
+006430
+006440         IF TIPO-TAB NOT = SAVE-TIPO-TAB-CERCA
+006450          GO TO EX-CICLO-CSV-TAB
+006460         END-IF.
+006470
+006480         MOVE SPACES             TO DATI-CSV.
+006490         STRING TIPO-TAB         DELIMITED BY SIZE
+006500          ENTE-TAB               DELIMITED BY SIZE
+006510          PROG-TAB               DELIMITED BY SIZE
+006520          TABELLA                DELIMITED BY SIZE
+006530          INTO DATI-CSV.
+006540
+006550         PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV.
+006560
+006570         GO TO CICLO-CSV-TAB.
+006580
+006590 EX-CICLO-CSV-TAB.
+006600
+006610         PERFORM CLOSE-CSV       THRU EX-CLOSE-CSV.
+006620
+006630         STRING '<a href="'            DELIMITED BY SIZE
+006640          NOME-CSV                      DELIMITED BY SPACE
+006650          '">Scarica il file</a>'       DELIMITED BY SIZE
+006660          INTO MESSAGGIO.
+006670
+006680         PERFORM VIS-MESS        THRU EX-VIS-MESS.
+006690
+006700 EX-ESPORTA-CSV-TAB.
+006710         EXIT.
+006720
+006730
+006740 REPLACE-WEB.
+006750
+006760          PERFORM REPLACE-STANDARD-WEB
+006761           THRU EX-REPLACE-STANDARD-WEB.
+006770
+006780
+006790 EX-REPLACE-WEB.
+006800          EXIT.
+006801
+006802 REPLACE-STANDARD-WEB.
+006803          CONTINUE.
+006804
+006805 EX-REPLACE-STANDARD-WEB.
+006806          EXIT.
+006810
+006820
